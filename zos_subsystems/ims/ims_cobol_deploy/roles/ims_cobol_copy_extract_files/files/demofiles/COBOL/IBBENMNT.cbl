@@ -0,0 +1,366 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FBBENMNT.
+
+      ******************************************************************
+      * BENEFICIARY MAINTENANCE TRANSACTION - ADDS, UPDATES, OR REMOVES
+      * A BENEFIC CHILD SEGMENT UNDER ACCOUNT. FUNCTYPE-IN SELECTS THE
+      * OPERATION ('A'DD, 'U'PDATE, 'R'EMOVE). MODELED ON FBSCUDAT'S
+      * GHU-PARENT-THEN-ISRT/REPL-CHILD SHAPE.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      * CONSTANTS
+      ******************************************************************
+       77  NOACCOUNT       PIC  X(23) VALUE "ACCOUNT DOES NOT EXIST".
+       77  NOBENEFIC       PIC  X(23) VALUE "NO BENEFICIARY ON FILE".
+       77  BADPERCENT      PIC  X(25) VALUE "PERCENTAGE MUST BE 1-100".
+       77  BADFUNCTYPE     PIC  X(22) VALUE "INVALID FUNCTION TYPE".
+
+      * MESSAGE PROCESSING
+       77  TERM-IO             PIC 9 VALUE 0.
+       77  MESSAGE-EXIST       PIC X(2) VALUE 'CF'.
+       77  NO-MORE-MESSAGE     PIC X(2) VALUE 'QC'.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GHU                 PIC  X(04)        VALUE "GHU ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+       77  GHN                 PIC  X(04)        VALUE "GHN ".
+       77  GHNP                PIC  X(04)        VALUE "GHNP".
+       77  ISRT                PIC  X(04)        VALUE "ISRT".
+       77  REPL                PIC  X(04)        VALUE "REPL".
+       77  DLET                PIC  X(04)        VALUE "DLET".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT AREAS
+      ******************************************************************
+
+       01  ACCOUNT-SEG.
+           05  ACCID-ACC       PIC  S9(18) COMP-5.
+           05  ACCTYPE-ACC     PIC  X(01).
+           05  BALANCE-ACC     PIC  S9(13)V9(2) COMP-3.
+           05  LASTTXID-ACC    PIC  S9(18) COMP-5.
+           05  ACCTSTATUS-ACC  PIC  X(01).
+           05  WDRLDATE-ACC    PIC  X(08).
+           05  WDRLTODAY-ACC   PIC  S9(13)V9(2) COMP-3.
+           05  INTRATE-ACC     PIC  S9(1)V9(4) COMP-3.
+           05  CURRENCY-ACC    PIC  X(03).
+      * CUSTOMER-SET LOW-BALANCE ALERT THRESHOLD - WHEN THE BALANCE
+      * DROPS BELOW THIS AFTER A POSTING, IBTRAN FIRES THE LOW-
+      * BALANCE NOTIFICATION HOOK. ZERO MEANS NO ALERT IS WANTED.
+           05  LOWBALALERT-ACC PIC  S9(13)V9(2) COMP-3.
+
+      ******************************************************************
+      *BENEFICIARY CHILD SEGMENT - ONE ROW PER BENEFICIARY ON AN
+      *ACCOUNT. BENID-BEN IS ASSIGNED BY THIS PROGRAM (ONE HIGHER THAN
+      *THE HIGHEST BENID-BEN ALREADY ON THE ACCOUNT) SO EACH ROW CAN BE
+      *ADDRESSED INDIVIDUALLY FOR UPDATE/REMOVE, THE SAME WAY TXID IS
+      *DERIVED FOR A HISTORY ROW.
+      ******************************************************************
+
+       01  BENEFIC-SEG.
+           05  ACCID-BEN       PIC  S9(18) COMP-5.
+           05  BENID-BEN       PIC  S9(9) COMP-5.
+           05  BENNAME-BEN     PIC  X(50).
+           05  BENRELATION-BEN PIC  X(20).
+           05  BENPERCENT-BEN  PIC  S9(3)V9(2) COMP-3.
+
+      ******************************************************************
+      *INPUT/OUTPUT MESSAGE AREA
+      ******************************************************************
+
+       01  INPUT-AREA.
+           05  LL-IN           PIC  9(04) COMP.
+           05  ZZ-IN           PIC  9(04) COMP.
+           05  TRAN-CODE       PIC  X(08).
+           05  FUNCTYPE-IN     PIC  X(01).
+           05  ACCID-IN        PIC  X(18).
+           05  BENID-IN        PIC  X(09).
+           05  BENNAME-IN      PIC  X(50).
+           05  BENRELATION-IN  PIC  X(20).
+           05  BENPERCENT-IN   PIC  X(06).
+
+       01  OUTPUT-AREA.
+           05  LL-OUT          PIC  9(04) COMP.
+           05  ZZ-OUT          PIC  9(04) COMP.
+           05  MSG-OUT         PIC  X(32).
+           05  BENID-OUT       PIC  S9(9) COMP-5.
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+
+      *    ACCOUNT-SSA1 POSITIONS ON THE PARENT ACCOUNT BY ACCID
+       01  ACCOUNT-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "ACCOUNT ".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "ACCID   ".
+           05  FILLER          PIC  X(02)        VALUE "= ".
+           05  ACCID           PIC  S9(18) COMP-5  VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    BENEFIC-SSA IS USED TO WALK EVERY BENEFICIARY UNDER THE
+      *    ACCOUNT CURRENTLY POSITIONED BY ACCOUNT-SSA1
+       01  BENEFIC-SSA.
+           05  FILLER          PIC  X(08)        VALUE "BENEFIC ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    BENEFIC-SSA1 IS USED TO ADDRESS ONE SPECIFIC BENEFICIARY ROW
+      *    BY ITS BENID-BEN FOR UPDATE OR REMOVE
+       01  BENEFIC-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "BENEFIC ".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "BENID   ".
+           05  FILLER          PIC  X(02)        VALUE "= ".
+           05  BENID           PIC  S9(9) COMP-5  VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       77  WS-NEXT-BENID       PIC  S9(9) COMP-5.
+
+       LINKAGE SECTION.
+
+       01  IOPCBA POINTER.
+       01  DBPCB1 POINTER.
+
+      ******************************************************************
+      *I/O PCB
+      ******************************************************************
+
+       01  LTERMPCB.
+           05  LOGTTERM        PIC  X(08).
+           05  FILLER          PIC  X(02).
+           05  TPSTAT          PIC  X(02).
+           05  IODATE          PIC  X(04).
+           05  IOTIME          PIC  X(04).
+           05  FILLER          PIC  X(02).
+           05  SEQNUM          PIC  X(02).
+           05  MOD             PIC  X(08).
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+           05  FILLER REDEFINES KEYFB.
+               07  KEYFB1      PIC  X(9).
+               07  FILLER      PIC  X(11).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  IOPCBA, DBPCB1.
+
+       BEGIN.
+
+           MOVE 0 TO TERM-IO.
+           SET ADDRESS OF LTERMPCB TO ADDRESS OF IOPCBA.
+           PERFORM WITH TEST BEFORE UNTIL TERM-IO = 1
+              CALL 'CBLTDLI' USING GU, LTERMPCB, INPUT-AREA
+              IF TPSTAT  = '  ' OR TPSTAT = MESSAGE-EXIST
+              THEN
+                PERFORM MAINTAIN-BENEFICIARY
+                   THRU MAINTAIN-BENEFICIARY-END
+
+                PERFORM INSERT-IO THRU INSERT-IO-END
+              ELSE
+                IF TPSTAT = NO-MORE-MESSAGE
+                THEN
+                  MOVE 1 TO TERM-IO
+                ELSE
+                  DISPLAY 'GU FROM IOPCB FAILED WITH STATUS CODE: '
+                    TPSTAT
+                END-IF
+              END-IF
+           END-PERFORM.
+           STOP RUN.
+
+      * PROCEDURE MAINTAIN-BENEFICIARY : POSITIONS ON THE PARENT
+      * ACCOUNT AND DISPATCHES TO THE ADD/UPDATE/REMOVE LOGIC FOR
+      * FUNCTYPE-IN
+       MAINTAIN-BENEFICIARY.
+           MOVE ZEROS TO OUTPUT-AREA.
+           COMPUTE ACCID = FUNCTION NUMVAL ( ACCID-IN ).
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+           CALL 'CBLTDLI'
+             USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1.
+           IF DBSTAT NOT = SPACES
+             IF DBSTAT = GB OR DBSTAT = GE
+               MOVE NOACCOUNT TO MSG-OUT
+             ELSE
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             END-IF
+           ELSE
+             EVALUATE FUNCTYPE-IN
+               WHEN 'A'
+                 PERFORM ADD-BENEFICIARY THRU ADD-BENEFICIARY-END
+               WHEN 'U'
+                 PERFORM UPDATE-BENEFICIARY THRU UPDATE-BENEFICIARY-END
+               WHEN 'R'
+                 PERFORM REMOVE-BENEFICIARY THRU REMOVE-BENEFICIARY-END
+               WHEN OTHER
+                 MOVE BADFUNCTYPE TO MSG-OUT
+             END-EVALUATE
+           END-IF.
+       MAINTAIN-BENEFICIARY-END.
+
+      * PROCEDURE ADD-BENEFICIARY : WALKS THE EXISTING BENEFICIARIES ON
+      * THE CURRENT ACCOUNT TO FIND THE HIGHEST BENID-BEN IN USE, THEN
+      * INSERTS A NEW ROW ONE HIGHER THAN THAT
+       ADD-BENEFICIARY.
+           COMPUTE BENPERCENT-BEN = FUNCTION NUMVAL ( BENPERCENT-IN ).
+           IF BENPERCENT-BEN < 1 OR BENPERCENT-BEN > 100
+             MOVE BADPERCENT TO MSG-OUT
+           ELSE
+             MOVE 0 TO WS-NEXT-BENID
+             CALL 'CBLTDLI'
+               USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+             CALL 'CBLTDLI'
+               USING GHNP, DBPCB, BENEFIC-SEG, BENEFIC-SSA
+             PERFORM FIND-HIGHEST-BENID THRU FIND-HIGHEST-BENID-END
+                UNTIL DBSTAT = GB OR DBSTAT = GE
+
+             CALL 'CBLTDLI'
+               USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+             COMPUTE BENID-BEN = WS-NEXT-BENID + 1
+             MOVE ACCID TO ACCID-BEN
+             MOVE BENNAME-IN TO BENNAME-BEN
+             MOVE BENRELATION-IN TO BENRELATION-BEN
+             CALL 'CBLTDLI'
+               USING ISRT, DBPCB, BENEFIC-SEG, BENEFIC-SSA
+             IF DBSTAT = SPACES
+               MOVE BENID-BEN TO BENID-OUT
+             ELSE
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             END-IF
+           END-IF.
+       ADD-BENEFICIARY-END.
+
+       FIND-HIGHEST-BENID.
+           IF DBSTAT = SPACES
+             IF BENID-BEN > WS-NEXT-BENID
+               MOVE BENID-BEN TO WS-NEXT-BENID
+             END-IF
+             CALL 'CBLTDLI'
+               USING GHNP, DBPCB, BENEFIC-SEG, BENEFIC-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       FIND-HIGHEST-BENID-END.
+
+      * PROCEDURE UPDATE-BENEFICIARY : REPLACES THE NAME/RELATIONSHIP/
+      * PERCENTAGE ON THE BENEFICIARY ROW ADDRESSED BY BENID-IN UNDER
+      * THE CURRENT PARENT ACCOUNT (GHU'D BY MAINTAIN-BENEFICIARY
+      * BEFORE THIS IS PERFORMED) - BENID-BEN RESTARTS AT 1 FOR EACH
+      * ACCOUNT, SO THE LOOKUP MUST STAY QUALIFIED BY PARENT CURRENCY
+      * RATHER THAN GHU'ING BENEFIC-SEG UNQUALIFIED, WHICH WOULD MATCH
+      * THE FIRST BENID ON FILE REGARDLESS OF ACCOUNT
+       UPDATE-BENEFICIARY.
+           COMPUTE BENPERCENT-BEN = FUNCTION NUMVAL ( BENPERCENT-IN ).
+           IF BENPERCENT-BEN < 1 OR BENPERCENT-BEN > 100
+             MOVE BADPERCENT TO MSG-OUT
+           ELSE
+             COMPUTE BENID = FUNCTION NUMVAL ( BENID-IN )
+             CALL 'CBLTDLI'
+               USING GHNP, DBPCB, BENEFIC-SEG, BENEFIC-SSA1
+             IF DBSTAT NOT = SPACES
+               IF DBSTAT = GB OR DBSTAT = GE
+                 MOVE NOBENEFIC TO MSG-OUT
+               ELSE
+                 MOVE DBSTAT TO SC
+                 MOVE BAD-STATUS TO MSG-OUT
+               END-IF
+             ELSE
+               MOVE BENNAME-IN TO BENNAME-BEN
+               MOVE BENRELATION-IN TO BENRELATION-BEN
+               CALL 'CBLTDLI'
+                 USING REPL, DBPCB, BENEFIC-SEG
+               IF DBSTAT = SPACES
+                 MOVE BENID-BEN TO BENID-OUT
+               ELSE
+                 MOVE DBSTAT TO SC
+                 MOVE BAD-STATUS TO MSG-OUT
+               END-IF
+             END-IF
+           END-IF.
+       UPDATE-BENEFICIARY-END.
+
+      * PROCEDURE REMOVE-BENEFICIARY : DELETES THE BENEFICIARY ROW
+      * ADDRESSED BY BENID-IN UNDER THE CURRENT PARENT ACCOUNT (GHU'D
+      * BY MAINTAIN-BENEFICIARY BEFORE THIS IS PERFORMED) - SEE
+      * UPDATE-BENEFICIARY'S COMMENT ABOVE FOR WHY THIS MUST STAY
+      * QUALIFIED BY PARENT CURRENCY
+       REMOVE-BENEFICIARY.
+           COMPUTE BENID = FUNCTION NUMVAL ( BENID-IN ).
+           CALL 'CBLTDLI'
+             USING GHNP, DBPCB, BENEFIC-SEG, BENEFIC-SSA1.
+           IF DBSTAT NOT = SPACES
+             IF DBSTAT = GB OR DBSTAT = GE
+               MOVE NOBENEFIC TO MSG-OUT
+             ELSE
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             END-IF
+           ELSE
+             CALL 'CBLTDLI'
+               USING DLET, DBPCB, BENEFIC-SEG
+             IF DBSTAT = SPACES
+               MOVE BENID-BEN TO BENID-OUT
+             ELSE
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             END-IF
+           END-IF.
+       REMOVE-BENEFICIARY-END.
+
+      * PROCEDURE INSERT-IO : INSERT FOR IOPCB REQUEST HANDLER
+
+       INSERT-IO.
+           COMPUTE LL-OUT = LENGTH OF OUTPUT-AREA.
+           MOVE 0 TO ZZ-OUT.
+           CALL 'CBLTDLI' USING ISRT, LTERMPCB, OUTPUT-AREA.
+
+           IF TPSTAT NOT = SPACES
+             THEN
+             DISPLAY 'INSERT TO IOPCB FAILED WITH STATUS CODE: '
+                TPSTAT
+           END-IF.
+       INSERT-IO-END.
