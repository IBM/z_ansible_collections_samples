@@ -0,0 +1,184 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIALBAL.
+
+      ******************************************************************
+      * BANK-WIDE TRIAL BALANCE - WALKS EVERY ACCOUNT SEGMENT IN THE
+      * DATABASE AND FOOTS BALANCE-ACC BY ACCTYPE-ACC. SINCE ACCTYPE-ACC
+      * HAS NO FIXED SET OF VALUES ANYWHERE IN THIS SYSTEM, EACH TYPE
+      * CODE SEEN IS ACCUMULATED INTO ITS OWN ROW OF AN IN-MEMORY TABLE
+      * AS IT IS ENCOUNTERED, THE SAME TABLE-BUILDING TECHNIQUE ACCTRECN
+      * AND JNTACCT USE.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+
+       01  ACCOUNT-SSA.
+           05  FILLER          PIC  X(08)        VALUE "ACCOUNT ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      ******************************************************************
+      *SEGMENT AREAS
+      ******************************************************************
+
+       01  ACCOUNT-SEG.
+           05  ACCID-ACC       PIC  S9(18) COMP-5.
+           05  ACCTYPE-ACC     PIC  X(01).
+           05  BALANCE-ACC     PIC  S9(13)V9(2) COMP-3.
+           05  LASTTXID-ACC    PIC  S9(18) COMP-5.
+           05  ACCTSTATUS-ACC  PIC  X(01).
+           05  WDRLDATE-ACC    PIC  X(08).
+           05  WDRLTODAY-ACC   PIC  S9(13)V9(2) COMP-3.
+           05  INTRATE-ACC     PIC  S9(1)V9(4) COMP-3.
+           05  CURRENCY-ACC    PIC  X(03).
+      * CUSTOMER-SET LOW-BALANCE ALERT THRESHOLD - WHEN THE BALANCE
+      * DROPS BELOW THIS AFTER A POSTING, IBTRAN FIRES THE LOW-
+      * BALANCE NOTIFICATION HOOK. ZERO MEANS NO ALERT IS WANTED.
+           05  LOWBALALERT-ACC PIC  S9(13)V9(2) COMP-3.
+
+      ******************************************************************
+      *TYPE-FOOTINGS TABLE - ONE ROW PER DISTINCT ACCTYPE-ACC SEEN
+      ******************************************************************
+
+       01  TYPE-TABLE.
+           05  TYPE-ROW OCCURS 50 TIMES INDEXED BY TYPE-IX.
+               10  TT-ACCTYPE      PIC  X(01).
+               10  TT-ACCT-COUNT   PIC  S9(9) COMP-5.
+               10  TT-TOTAL         PIC  S9(15)V9(2) COMP-3.
+
+       77  TYPE-COUNT              PIC  S9(4) COMP-5 VALUE 0.
+       77  WS-FOUND-IX             PIC  S9(4) COMP-5.
+       77  GRAND-TOTAL             PIC  S9(15)V9(2) COMP-3 VALUE 0.
+
+       01  ACCOUNTS-SCANNED        PIC  S9(9) COMP-5 VALUE 0.
+       77  TERM-IO                 PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  DBPCB1 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1.
+
+       BEGIN.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+           CALL "CBLTDLI"
+             USING GU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA.
+           PERFORM PROCESS-ACCOUNT THRU PROCESS-ACCOUNT-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+
+           PERFORM PRINT-TRIAL-BALANCE THRU PRINT-TRIAL-BALANCE-END.
+
+           STOP RUN.
+
+      * PROCEDURE PROCESS-ACCOUNT : FOLDS THE CURRENT ACCOUNT'S BALANCE
+      * INTO ITS ACCTYPE'S ROW OF THE TYPE-TABLE, THEN ADVANCES
+       PROCESS-ACCOUNT.
+           IF DBSTAT = SPACES
+             ADD 1 TO ACCOUNTS-SCANNED
+             PERFORM FIND-OR-ADD-TYPE-ROW THRU FIND-OR-ADD-TYPE-ROW-END
+             IF WS-FOUND-IX > 0
+               ADD 1 TO TT-ACCT-COUNT (WS-FOUND-IX)
+               ADD BALANCE-ACC TO TT-TOTAL (WS-FOUND-IX)
+             END-IF
+
+             CALL "CBLTDLI"
+               USING GN, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       PROCESS-ACCOUNT-END.
+
+      * PROCEDURE FIND-OR-ADD-TYPE-ROW : LINEAR-SEARCHES THE TYPE-TABLE
+      * FOR THE CURRENT ACCOUNT'S ACCTYPE-ACC, ADDING A NEW ROW IF THIS
+      * IS THE FIRST ACCOUNT SEEN OF THAT TYPE
+       FIND-OR-ADD-TYPE-ROW.
+           MOVE 0 TO WS-FOUND-IX.
+           PERFORM VARYING TYPE-IX FROM 1 BY 1
+              UNTIL TYPE-IX > TYPE-COUNT
+             IF TT-ACCTYPE (TYPE-IX) = ACCTYPE-ACC
+               MOVE TYPE-IX TO WS-FOUND-IX
+             END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-IX = 0
+             IF TYPE-COUNT < 50
+               ADD 1 TO TYPE-COUNT
+               MOVE TYPE-COUNT TO WS-FOUND-IX
+               MOVE ACCTYPE-ACC TO TT-ACCTYPE (WS-FOUND-IX)
+               MOVE 0 TO TT-ACCT-COUNT (WS-FOUND-IX)
+               MOVE 0 TO TT-TOTAL (WS-FOUND-IX)
+             ELSE
+               DISPLAY 'TRIALBAL: TYPE TABLE FULL AT 50 - ACCTYPE '
+                  ACCTYPE-ACC ' NOT SEPARATELY TOTALED'
+             END-IF
+           END-IF.
+       FIND-OR-ADD-TYPE-ROW-END.
+
+      * PROCEDURE PRINT-TRIAL-BALANCE : PRINTS ONE LINE PER ACCOUNT TYPE
+      * AND THE BANK-WIDE GRAND TOTAL
+       PRINT-TRIAL-BALANCE.
+           DISPLAY '========================================'.
+           DISPLAY 'TRIAL BALANCE - FOOTINGS BY ACCOUNT TYPE'.
+           DISPLAY 'ACCOUNTS SCANNED: ' ACCOUNTS-SCANNED.
+           DISPLAY '========================================'.
+           MOVE 0 TO GRAND-TOTAL.
+           PERFORM VARYING TYPE-IX FROM 1 BY 1
+              UNTIL TYPE-IX > TYPE-COUNT
+             DISPLAY 'ACCTYPE: ' TT-ACCTYPE (TYPE-IX)
+                ' ACCOUNTS: ' TT-ACCT-COUNT (TYPE-IX)
+                ' TOTAL BALANCE: ' TT-TOTAL (TYPE-IX)
+             ADD TT-TOTAL (TYPE-IX) TO GRAND-TOTAL
+           END-PERFORM.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'GRAND TOTAL ALL ACCOUNTS: ' GRAND-TOTAL.
+           DISPLAY '========================================'.
+       PRINT-TRIAL-BALANCE-END.
