@@ -10,6 +10,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCTIN-FILE ASSIGN TO ACCTIN.
+           SELECT ACCTREJ-FILE ASSIGN TO ACCTREJ.
        DATA DIVISION.
 
        FILE SECTION.
@@ -18,7 +19,21 @@
             RECORDING MODE IS F
             BLOCK CONTAINS 0 RECORDS
             DATA RECORD IS ACCTIN-IN.
-       01  ACCTIN-IN          PIC X(200).
+      * WIDENED FROM X(200) TO MATCH THE OTHER LOADERS - NO COLUMN HERE
+      * IS LONG TODAY, BUT A NARROW FIXED RECORD LEAVES NO ROOM TO ADD
+      * ONE WITHOUT SILENTLY TRUNCATING THE LINE
+       01  ACCTIN-IN          PIC X(400).
+
+      * REJECT FILE - HOLDS THE RAW INPUT RECORD AND THE DBSTAT THAT
+      * FAILED IT, SO A BAD ROW DOESN'T COST US THE WHOLE LOAD
+         FD ACCTREJ-FILE
+            LABEL RECORDS ARE OMITTED
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS ACCTREJ-OUT.
+       01  ACCTREJ-OUT.
+           05  REJ-INPUT       PIC X(400).
+           05  REJ-DBSTAT      PIC X(02).
 
        WORKING-STORAGE SECTION.
 
@@ -27,6 +42,29 @@
       ******************************************************************
 
        77  ISRT                PIC  X(04)        VALUE "ISRT".
+       77  CHKP                PIC  X(04)        VALUE "CHKP".
+       77  XRST                PIC  X(04)        VALUE "XRST".
+       77  DUPKEY              PIC  X(02)        VALUE "II".
+
+      ******************************************************************
+      *CHECKPOINT/RESTART - A CHECKPOINT IS TAKEN EVERY CHKP-INTERVAL
+      *INPUT RECORDS SO A RERUN AFTER AN ABEND CAN RESUME NEAR WHERE IT
+      *LEFT OFF INSTEAD OF REPROCESSING THE WHOLE ACCTIN FILE
+      ******************************************************************
+
+       77  CHKP-INTERVAL       PIC  9(05)        VALUE 01000.
+
+       01  CHKP-ID.
+           05  FILLER          PIC  X(05)        VALUE "LACCT".
+           05  CHKP-COUNTER    PIC  9(03)        VALUE 0.
+
+       01  RESTART-DATA.
+           05  RESTART-INPUT-RECORDS    PIC S9(9) COMP-5.
+           05  RESTART-REJECTED-RECORDS PIC S9(9) COMP-5.
+           05  RESTART-DUPLICATE-RECORDS PIC S9(9) COMP-5.
+
+       77  RESTART-AREA-LEN    PIC S9(8) COMP.
+       77  WS-RESTART-SKIP     PIC S9(9) COMP-5 VALUE 0.
 
       ******************************************************************
       *ERROR STATUS CODE AREA
@@ -46,16 +84,38 @@
        01  ACCOUNT-SEG.
            05  ACCID           PIC  S9(18) COMP-5.
            05  ACCTYPE         PIC  X(1).
+               88  ACCT-IS-SAVINGS    VALUE 'S'.
            05  BALANCE         PIC  S9(13)V9(2) COMP-3.
            05  LASTTXID        PIC  S9(18) COMP-5.
+           05  ACCTSTATUS      PIC  X(1).
+           05  WDRLDATE        PIC  X(8).
+           05  WDRLTODAY       PIC  S9(13)V9(2) COMP-3.
+      * ANNUAL INTEREST RATE AS A DECIMAL FRACTION (0.0250 = 2.5%) -
+      * ONLY MEANINGFUL ON A SAVINGS ACCOUNT, BUT CARRIED ON EVERY
+      * ACCOUNT SINCE A CHECKING ACCOUNT SIMPLY LOADS WITH ZERO
+           05  INTRATE         PIC  S9(1)V9(4) COMP-3.
+      * CURRENCY IS THE ISO-4217 CODE THE ACCOUNT IS DENOMINATED IN -
+      * AN OPTIONAL TRAILING COLUMN, SEE TXT-CURRENCY BELOW
+           05  CURR-CODE       PIC  X(03).
+      * CUSTOMER-SET LOW-BALANCE ALERT THRESHOLD - ANOTHER OPTIONAL
+      * TRAILING COLUMN, SEE TXT-LOWBALALERT BELOW. ZERO MEANS NO
+      * ALERT IS WANTED.
+           05  LOWBALALERT     PIC  S9(13)V9(2) COMP-3.
 
        01  TXT-ACCID           PIC  X(19).
        01  TXT-ACCTYPE         PIC  X(1).
        01  TXT-ACCTYPE-QUOTE   PIC  X(3).
        01  TXT-BALANCE         PIC  X(16).
        01  TXT-LASTTXID        PIC  X(19).
+       01  TXT-ACCTSTATUS      PIC  X(1).
+       01  TXT-INTRATE         PIC  X(7).
+       01  TXT-CURRENCY        PIC  X(3).
+       01  TXT-LOWBALALERT     PIC  X(16).
 
        01  INPUT-RECORDS     PIC  S9(9) COMP-5.
+       01  REJECTED-RECORDS  PIC  S9(9) COMP-5.
+       01  SUCCESSFUL-RECORDS PIC S9(9) COMP-5.
+       01  DUPLICATE-RECORDS PIC S9(9) COMP-5.
        77  TERM-IO             PIC 9 VALUE 0.
 
        LINKAGE SECTION.
@@ -112,8 +172,28 @@
            SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
            DISPLAY 'DBPCB: ' DBPCB.
 
+      * XRST RETURNS THE LAST CHECKPOINT'S SAVED COUNTS - ZERO ON A
+      * FRESH RUN THAT HAS NEVER CHECKPOINTED
+           MOVE 0 TO RESTART-INPUT-RECORDS.
+           MOVE 0 TO RESTART-REJECTED-RECORDS.
+           MOVE 0 TO RESTART-DUPLICATE-RECORDS.
+           COMPUTE RESTART-AREA-LEN = LENGTH OF RESTART-DATA.
+           CALL 'CBLTDLI'
+             USING XRST, CHKP-ID, RESTART-AREA-LEN, RESTART-DATA.
+
            OPEN INPUT  ACCTIN-FILE.
-           MOVE ZERO TO INPUT-RECORDS.
+           MOVE RESTART-INPUT-RECORDS TO INPUT-RECORDS.
+           MOVE RESTART-REJECTED-RECORDS TO REJECTED-RECORDS.
+           MOVE RESTART-DUPLICATE-RECORDS TO DUPLICATE-RECORDS.
+
+           IF INPUT-RECORDS > 0
+             OPEN EXTEND ACCTREJ-FILE
+             DISPLAY 'RESTARTING AFTER CHECKPOINT - RECORDS ALREADY '
+                'LOADED: ' INPUT-RECORDS
+             PERFORM SKIP-LOADED-RECORDS THRU SKIP-LOADED-RECORDS-END
+           ELSE
+             OPEN OUTPUT ACCTREJ-FILE
+           END-IF.
 
            READ ACCTIN-FILE
                AT END
@@ -123,38 +203,132 @@
            PERFORM PROCESS-INPUT UNTIL TERM-IO = 1.
 
            CLOSE ACCTIN-FILE.
-
-           DISPLAY 'TOTAL INPUT RECORDS: ' INPUT-RECORDS.
+           CLOSE ACCTREJ-FILE.
+
+      * END-OF-JOB RECONCILIATION SUMMARY - RECORDS READ VS. HOW MANY
+      * ACTUALLY MADE IT INTO THE DATABASE, SO A PARTIAL LOAD CAN'T
+      * BE MISTAKEN FOR A CLEAN ONE
+           COMPUTE SUCCESSFUL-RECORDS = INPUT-RECORDS - REJECTED-RECORDS.
+           DISPLAY '========================================'.
+           DISPLAY 'LOAD RECONCILIATION SUMMARY'.
+           DISPLAY 'TOTAL INPUT RECORDS:      ' INPUT-RECORDS.
+           DISPLAY 'SUCCESSFULLY INSERTED:    ' SUCCESSFUL-RECORDS.
+           DISPLAY 'TOTAL REJECTED RECORDS:   ' REJECTED-RECORDS.
+           DISPLAY 'DUPLICATE RECORDS SKIPPED:' DUPLICATE-RECORDS.
+           DISPLAY '========================================'.
+
+      * A NON-ZERO RETURN CODE LETS THE SCHEDULER SEE A PARTIALLY-FAILED
+      * LOAD AS SOMETHING OTHER THAN A CLEAN STEP COMPLETION
+           IF REJECTED-RECORDS > 0
+             MOVE 4 TO RETURN-CODE
+           END-IF.
 
            STOP RUN.
 
+      * PROCEDURE SKIP-LOADED-RECORDS : ON A RESTART, RE-READS PAST THE
+      * RECORDS A PRIOR CHECKPOINT ALREADY CONFIRMED LOADED
+       SKIP-LOADED-RECORDS.
+           PERFORM SKIP-ONE-RECORD THRU SKIP-ONE-RECORD-END
+              VARYING WS-RESTART-SKIP FROM 1 BY 1
+              UNTIL WS-RESTART-SKIP > INPUT-RECORDS OR TERM-IO = 1.
+       SKIP-LOADED-RECORDS-END.
+
+       SKIP-ONE-RECORD.
+           READ ACCTIN-FILE
+               AT END
+               DISPLAY 'END OF FILE DURING RESTART SKIP'
+               MOVE 1 TO TERM-IO
+           END-READ.
+       SKIP-ONE-RECORD-END.
+
       * PROCEDURE: PROCESS-INPUT
        PROCESS-INPUT.
 
       *    DISPLAY 'INPUT: ' ACCTIN-IN
 
+           MOVE SPACES TO TXT-ACCTSTATUS.
+           MOVE SPACES TO TXT-INTRATE.
+           MOVE SPACES TO TXT-CURRENCY.
+           MOVE SPACES TO TXT-LOWBALALERT.
            UNSTRING ACCTIN-IN DELIMITED BY '","' OR '",' OR ',"' OR ',' OR '"'
              INTO TXT-ACCID
-                  TXT-ACCTYPE
+                  TXT-ACCTYPE-QUOTE
                   TXT-BALANCE
                   TXT-LASTTXID
+                  TXT-ACCTSTATUS
+                  TXT-INTRATE
+                  TXT-CURRENCY
+                  TXT-LOWBALALERT
            END-UNSTRING.
 
       *    DISPLAY 'ACCID: ' TXT-ACCID
-      *    DISPLAY 'ACCTYPE: ' TXT-ACCTYPE
+      *    DISPLAY 'ACCTYPE: ' TXT-ACCTYPE-QUOTE
       *    DISPLAY 'BALANCE: ' TXT-BALANCE
       *    DISPLAY 'LASTTXID: ' TXT-LASTTXID
 
+      * ACCOUNT-TYPE IS CAPTURED INTO A 3-BYTE FIELD RATHER THAN THE
+      * BARE 1-BYTE CODE BECAUSE A QUOTE CAN SURVIVE THE UNSTRING WHEN
+      * ACCTYPE SITS NEXT TO AN UNQUOTED NEIGHBOR ON EITHER SIDE; STRIP
+      * IT HERE RATHER THAN LET IT SILENTLY BECOME PART OF THE CODE
+           IF TXT-ACCTYPE-QUOTE (1:1) = '"'
+             MOVE TXT-ACCTYPE-QUOTE (2:1) TO TXT-ACCTYPE
+           ELSE
+             MOVE TXT-ACCTYPE-QUOTE (1:1) TO TXT-ACCTYPE
+           END-IF.
+
            COMPUTE ACCID = FUNCTION NUMVAL ( TXT-ACCID ).
            MOVE TXT-ACCTYPE TO ACCTYPE.
            COMPUTE BALANCE = FUNCTION NUMVAL ( TXT-BALANCE ).
            COMPUTE LASTTXID = FUNCTION NUMVAL ( TXT-LASTTXID ).
+      * ACCTSTATUS IS AN OPTIONAL TRAILING COLUMN - OLDER LOAD FILES
+      * THAT PREDATE IT LOAD THE ACCOUNT AS OPEN
+           IF TXT-ACCTSTATUS = SPACES
+             MOVE 'O' TO ACCTSTATUS
+           ELSE
+             MOVE TXT-ACCTSTATUS TO ACCTSTATUS
+           END-IF.
+      * DAILY WITHDRAWAL COUNTER STARTS EMPTY - IT IS RUNTIME STATE
+      * MAINTAINED BY IBTRAN, NOT PART OF THE LOADED ACCOUNT ATTRIBUTES
+           MOVE SPACES TO WDRLDATE.
+           MOVE 0 TO WDRLTODAY.
+      * INTRATE IS AN OPTIONAL TRAILING COLUMN - OLDER LOAD FILES THAT
+      * PREDATE IT LOAD THE ACCOUNT WITH NO INTEREST RATE SET
+           IF TXT-INTRATE = SPACES
+             MOVE 0 TO INTRATE
+           ELSE
+             COMPUTE INTRATE = FUNCTION NUMVAL ( TXT-INTRATE )
+           END-IF.
+      * CURRENCY IS ALSO AN OPTIONAL TRAILING COLUMN - OLDER LOAD
+      * FILES THAT PREDATE IT LOAD THE ACCOUNT AS USD
+           IF TXT-CURRENCY = SPACES
+             MOVE 'USD' TO CURR-CODE
+           ELSE
+             MOVE TXT-CURRENCY TO CURR-CODE
+           END-IF.
+      * LOWBALALERT IS ALSO AN OPTIONAL TRAILING COLUMN - OLDER LOAD
+      * FILES THAT PREDATE IT LOAD THE ACCOUNT WITH NO ALERT SET
+           IF TXT-LOWBALALERT = SPACES
+             MOVE 0 TO LOWBALALERT
+           ELSE
+             COMPUTE LOWBALALERT = FUNCTION NUMVAL ( TXT-LOWBALALERT )
+           END-IF.
 
            CALL "CBLTDLI"
              USING ISRT, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA.
-           IF DBSTAT NOT = SPACES
-             DISPLAY 'BAD STATUS CODE: ' DBSTAT
-             MOVE 1 TO TERM-IO
+           IF DBSTAT = DUPKEY
+      * A DUPLICATE KEY MEANS THIS RECORD ALREADY LOADED ON A PRIOR
+      * RUN - SKIP IT AND KEEP GOING SO A RERUN-FROM-THE-TOP AFTER A
+      * PARTIAL FAILURE IS A SAFE, IDEMPOTENT RECOVERY OPTION
+             DISPLAY 'DUPLICATE KEY - ALREADY LOADED: ' ACCTIN-IN
+             ADD 1 TO DUPLICATE-RECORDS
+           ELSE
+             IF DBSTAT NOT = SPACES
+               DISPLAY 'BAD STATUS CODE: ' DBSTAT
+               MOVE ACCTIN-IN TO REJ-INPUT
+               MOVE DBSTAT TO REJ-DBSTAT
+               WRITE ACCTREJ-OUT
+               ADD 1 TO REJECTED-RECORDS
+             END-IF
            END-IF.
 
       *    DISPLAY 'ACCID: ' ACCID
@@ -173,7 +347,22 @@
            IF FUNCTION MOD (INPUT-RECORDS 1000) = 0
              DISPLAY 'INPUT-RECORDS: ' INPUT-RECORDS
            END-IF.
+           IF FUNCTION MOD (INPUT-RECORDS CHKP-INTERVAL) = 0
+             PERFORM TAKE-CHECKPOINT THRU TAKE-CHECKPOINT-END
+           END-IF.
            IF INPUT-RECORDS = 1
              DISPLAY 'ACCOUNT-SEG >>' ACCOUNT-SEG '<<'
            END-IF.
-       PROCESS-INPUT-END.
\ No newline at end of file
+       PROCESS-INPUT-END.
+
+      * PROCEDURE TAKE-CHECKPOINT : SAVES HOW FAR THE LOAD HAS GOTTEN
+      * SO A RESTART CAN SKIP PAST WHAT'S ALREADY BEEN APPLIED
+       TAKE-CHECKPOINT.
+           ADD 1 TO CHKP-COUNTER.
+           MOVE INPUT-RECORDS TO RESTART-INPUT-RECORDS.
+           MOVE REJECTED-RECORDS TO RESTART-REJECTED-RECORDS.
+           MOVE DUPLICATE-RECORDS TO RESTART-DUPLICATE-RECORDS.
+           CALL 'CBLTDLI'
+             USING CHKP, CHKP-ID, RESTART-AREA-LEN, RESTART-DATA.
+           DISPLAY 'CHECKPOINT TAKEN: ' CHKP-ID.
+       TAKE-CHECKPOINT-END.
\ No newline at end of file
