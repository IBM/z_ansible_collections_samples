@@ -0,0 +1,751 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STORDPOST.
+
+      ******************************************************************
+      * NIGHTLY STANDING-ORDER POSTER - WALKS EVERY STANDORD SEGMENT,
+      * AND FOR EACH ACTIVE ROW WHOSE NEXTRUNDATE HAS ARRIVED, MOVES THE
+      * FUNDS FROM THE SOURCE ACCOUNT TO THE DESTINATION ACCOUNT USING
+      * THE SAME TWO-LEG, REFTXID-LINKED HISTORY POSTING IBTRAN'S
+      * POST-TRANSFER PARAGRAPH USES FOR AN ONLINE TRANSFER, THEN
+      * ADVANCES NEXTRUNDATE BY FREQUENCY AND REPLACES THE STANDORD ROW.
+      * A STANDING ORDER THAT FAILS (NO ACCOUNT, ACCOUNT CLOSED, OR NOT
+      * ENOUGH FUNDS) IS LOGGED AND SKIPPED - IT IS LEFT DUE SO THE NEXT
+      * RUN TRIES IT AGAIN, AND THE REST OF THE BATCH KEEPS GOING.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GHU                 PIC  X(04)        VALUE "GHU ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+       77  GHNP                PIC  X(04)        VALUE "GHNP".
+       77  ISRT                PIC  X(04)        VALUE "ISRT".
+       77  REPL                PIC  X(04)        VALUE "REPL".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *BUSINESS RULE CONSTANTS - SAME RULES IBTRAN ENFORCES ON AN
+      *ONLINE TRANSFER
+      ******************************************************************
+
+       77  ACCT-OPEN           PIC X(01) VALUE 'O'.
+       77  MIN-BALANCE         PIC S9(13)V9(2) COMP-3 VALUE 0.
+       77  MULT-FACTOR         PIC S9(18) COMP-5 VALUE 10000000000.
+
+       77  SRC-ACCID           PIC S9(18) COMP-5.
+       77  DST-ACCID           PIC S9(18) COMP-5.
+       77  SRC-TXID            PIC S9(18) COMP-5.
+       77  DST-TXID            PIC S9(18) COMP-5.
+       77  SRC-LASTTXID        PIC S9(18) COMP-5.
+       77  DST-LASTTXID        PIC S9(18) COMP-5.
+       77  XFER-AMOUNT         PIC S9(13)V9(2) COMP-3.
+       77  SRC-BALANCE         PIC S9(13)V9(2) COMP-3.
+
+      * MOST THE SOURCE ACCOUNT MAY WITHDRAW (INCLUDING A STANDING
+      * ORDER'S DEBIT LEG) IN A SINGLE CALENDAR DAY - SAME LIMIT AND
+      * FIELDS IBTRAN APPLIES TO AN ONLINE WITHDRAWAL OR TRANSFER
+       77  DAILY-WDRL-LIMIT    PIC S9(13)V9(2) COMP-3 VALUE 5000.
+       77  PROSPECTIVE-WDRLTODAY PIC S9(13)V9(2) COMP-3.
+       77  WS-TODAY8           PIC X(08).
+
+      * VELOCITY/FRAUD CHECK - A STANDING ORDER IS HELD FOR REVIEW,
+      * RATHER THAN POSTED, WHEN THE SOURCE ACCOUNT'S WITHDRAWALS OVER
+      * THE TRAILING VELOCITY-WINDOW-DAYS WOULD EXCEED EITHER THRESHOLD
+      * BELOW ONCE THIS STANDING ORDER'S DEBIT LEG IS INCLUDED - SAME
+      * RULE AND THRESHOLDS AS IBTRAN'S VELOCITY-CHECK
+       77  VELOCITY-WINDOW-DAYS  PIC S9(4) COMP-5 VALUE 1.
+       77  VELOCITY-MAX-COUNT    PIC S9(4) COMP-5 VALUE 5.
+       77  VELOCITY-MAX-AMOUNT   PIC S9(13)V9(2) COMP-3 VALUE 3000.
+       77  VELOCITY-WDRL-COUNT   PIC S9(4) COMP-5.
+       77  VELOCITY-WDRL-TOTAL   PIC S9(13)V9(2) COMP-3.
+       77  WS-TODAY-INT          PIC S9(9) COMP-5.
+       77  WS-HIST-DATE-INT      PIC S9(9) COMP-5.
+       77  WS-CUTOFF-INT         PIC S9(9) COMP-5.
+       77  REVID-REV-NEW         PIC S9(9) COMP-5.
+
+       01  WS-HIST-YMD.
+           05  WS-HIST-YEAR      PIC 9(4).
+           05  WS-HIST-MONTH     PIC 9(2).
+           05  WS-HIST-DAY       PIC 9(2).
+
+      * TOTAL-ACTIVE-HOLDS IS FOOTED ACROSS THE SOURCE ACCOUNT'S HOLD
+      * CHILDREN BEFORE A STANDING ORDER IS ALLOWED TO POST - EVERY
+      * HOLD ROW ON FILE IS ACTIVE, SAME AS IBTRAN'S OWN HOLD CHECK
+       77  TOTAL-ACTIVE-HOLDS  PIC S9(13)V9(2) COMP-3.
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+
+      *    ACCOUNT-SSA1 IS USED TO GET/UPDATE EITHER LEG OF THE TRANSFER
+       01  ACCOUNT-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "ACCOUNT ".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "ACCID   ".
+           05  FILLER          PIC  X(02)        VALUE "= ".
+           05  ACCID           PIC  S9(18) COMP-5  VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    HISTORY-SSA1 IS USED TO INSERT EACH LEG OF THE TRANSFER
+       01  HISTORY-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "HISTORY ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  STANDORD-SSA.
+           05  FILLER          PIC  X(08)        VALUE "STANDORD".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    HOLD-SSA IS USED TO FOOT THE SOURCE ACCOUNT'S ACTIVE HOLDS
+       01  HOLD-SSA.
+           05  FILLER          PIC  X(08)        VALUE "HOLD    ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    REVIEW-SSA IS USED TO WALK EVERY REVIEW ROW UNDER THE
+      *    SOURCE ACCOUNT TO DERIVE THE NEXT REVID-REV, AND TO ISRT THE
+      *    NEW REVIEW-SEG ROW WHEN A STANDING ORDER IS HELD
+       01  REVIEW-SSA.
+           05  FILLER          PIC  X(08)        VALUE "REVIEW  ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  ACCOUNT-SEG.
+           05  ACCID-ACC       PIC  S9(18) COMP-5.
+           05  ACCTYPE-ACC     PIC  X(01).
+           05  BALANCE-ACC     PIC  S9(13)V9(2) COMP-3.
+           05  LASTTXID-ACC    PIC  S9(18) COMP-5.
+           05  ACCTSTATUS-ACC  PIC  X(01).
+           05  WDRLDATE-ACC    PIC  X(08).
+           05  WDRLTODAY-ACC   PIC  S9(13)V9(2) COMP-3.
+           05  INTRATE-ACC     PIC  S9(1)V9(4) COMP-3.
+           05  CURRENCY-ACC    PIC  X(03).
+      * CUSTOMER-SET LOW-BALANCE ALERT THRESHOLD - WHEN THE BALANCE
+      * DROPS BELOW THIS AFTER A POSTING, IBTRAN FIRES THE LOW-
+      * BALANCE NOTIFICATION HOOK. ZERO MEANS NO ALERT IS WANTED.
+           05  LOWBALALERT-ACC PIC  S9(13)V9(2) COMP-3.
+
+       01  HISTORY-SEG.
+           05  TXID-HIST       PIC  S9(18) COMP-5.
+           05  TIMESTMP-HIST   PIC  X(23).
+           05  TRANSTYP-HIST   PIC  X(1).
+           05  AMOUNT-HIST     PIC  S9(13)V9(2) COMP-3.
+           05  REFTXID-HIST    PIC  S9(18) COMP-5.
+           05  ACCID-HIST      PIC  S9(18) COMP-5.
+           05  BALAFTER-HIST   PIC  S9(13)V9(2) COMP-3.
+
+      *    HOLD-SEG IS FOOTED BY SUM-ACTIVE-HOLDS BEFORE A STANDING
+      *    ORDER IS ALLOWED TO POST - SAME LAYOUT IBTRAN/IBHOLDMNT USE
+       01  HOLD-SEG.
+           05  ACCID-HLD       PIC  S9(18) COMP-5.
+           05  HOLDID-HLD      PIC  S9(9) COMP-5.
+           05  HOLDAMT-HLD     PIC  S9(13)V9(2) COMP-3.
+           05  HOLDREASON-HLD  PIC  X(30).
+           05  EXPDATE-HLD     PIC  X(08).
+           05  PLACEDBY-HLD    PIC  S9(9) COMP-5.
+
+      *    REVIEW-SEG HOLDS A STANDING ORDER THE VELOCITY/FRAUD CHECK
+      *    HELD INSTEAD OF POSTING - SAME LAYOUT IBTRAN'S ROUTE-TO-
+      *    REVIEW USES
+       01  REVIEW-SEG.
+           05  ACCID-REV       PIC  S9(18) COMP-5.
+           05  REVID-REV       PIC  S9(9) COMP-5.
+           05  TRXTYPE-REV     PIC  X(01).
+           05  AMOUNT-REV      PIC  S9(13)V9(2) COMP-3.
+           05  FLAGDATE-REV    PIC  X(08).
+           05  REASON-REV      PIC  X(30).
+           05  STATUS-REV      PIC  X(01).
+               88  REVIEW-PENDING   VALUE "P".
+               88  REVIEW-APPROVED  VALUE "A".
+               88  REVIEW-REJECTED  VALUE "R".
+      *    DESTINATION ACCOUNT OF THE HELD STANDING ORDER - STANDING
+      *    ORDERS ARE ALWAYS TRANSFER-SHAPED, SO THIS IS ALWAYS SET.
+      *    WITHOUT IT, APPROVING A HELD STANDING ORDER HAD NO WAY TO
+      *    KNOW WHERE THE CREDIT LEG BELONGED.
+           05  DSTACCID-REV    PIC  S9(18) COMP-5.
+
+       01  STANDORD-SEG.
+           05  STDID           PIC  S9(18) COMP-5.
+           05  CUSTID          PIC  S9(9) COMP-5.
+           05  SRCACCID        PIC  S9(18) COMP-5.
+           05  DSTACCID        PIC  S9(18) COMP-5.
+           05  AMOUNT          PIC  S9(13)V9(2) COMP-3.
+           05  FREQUENCY       PIC  X(1).
+           05  NEXTRUNDATE     PIC  X(10).
+           05  NRD-PARTS REDEFINES NEXTRUNDATE.
+               10  NRD-YEAR        PIC 9(4).
+               10  FILLER          PIC X(1).
+               10  NRD-MONTH       PIC 9(2).
+               10  FILLER          PIC X(1).
+               10  NRD-DAY         PIC 9(2).
+           05  STDSTATUS       PIC  X(1).
+
+      ******************************************************************
+      *CLOCK STRUCTURE
+      ******************************************************************
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+             10  WS-CURRENT-YEAR         PIC 9(04).
+             10  WS-CURRENT-MONTH        PIC 9(02).
+             10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+             10  WS-CURRENT-HOURS        PIC 9(02).
+             10  WS-CURRENT-MINUTE       PIC 9(02).
+             10  WS-CURRENT-SECOND       PIC 9(02).
+             10  WS-CURRENT-MILLISECONDS PIC 9(02).
+           05  WS-DIFF-FROM-GMT          PIC S9(04).
+
+       01  TODAY-YMD               PIC X(10).
+
+       01  TIMESTAMP.
+           05  YEAR-TS         PIC X(4).
+           05  FILLER          PIC X(1) VALUE '-'.
+           05  MONTH-TS        PIC X(2).
+           05  FILLER          PIC X(1) VALUE '-'.
+           05  DAY-TS          PIC X(2).
+           05  FILLER          PIC X(1) VALUE ' '.
+           05  HOUR-TS         PIC X(2).
+           05  FILLER          PIC X(1) VALUE ':'.
+           05  MINUTE-TS       PIC X(2).
+           05  FILLER          PIC X(1) VALUE ':'.
+           05  SECOND-TS       PIC X(2).
+           05  FILLER          PIC X(1) VALUE '.'.
+           05  MILLISEC-TS     PIC X(2).
+           05  FILLER          PIC X(1) VALUE '0'.
+
+      ******************************************************************
+      *NEXTRUNDATE ADVANCE WORK AREA - NRD-YEAR/MONTH/DAY (DECLARED AS
+      *A REDEFINES OF NEXTRUNDATE ON THE STANDORD-SEG ITSELF) BREAK
+      *NEXTRUNDATE'S 'YYYY-MM-DD' STRING APART FOR THE DATE ARITHMETIC
+      *BELOW THAT ADVANCES IT TO THE NEXT DUE DATE
+      ******************************************************************
+
+       01  WS-INT-DATE            PIC  9(08).
+       01  WS-INT-DATE-PLUS       PIC  S9(09).
+       01  WS-RESULT-DATE         PIC  9(08).
+       01  WS-RESULT-DATE-X REDEFINES WS-RESULT-DATE.
+           05  WS-RESULT-YEAR     PIC 9(4).
+           05  WS-RESULT-MONTH    PIC 9(2).
+           05  WS-RESULT-DAY      PIC 9(2).
+
+      * WORK AREA FOR CLAMP-RESULT-DAY - WS-NEXTMO-YEAR/MONTH IS THE
+      * MONTH AFTER THE RESULT MONTH, AND WS-LASTDAY-DATE IS ONE DAY
+      * BEFORE THAT MONTH'S FIRST, I.E. THE RESULT MONTH'S LAST DAY
+       01  WS-NEXTMO-YEAR         PIC  9(04).
+       01  WS-NEXTMO-MONTH        PIC  9(02).
+       01  WS-LASTDAY-DATE        PIC  9(08).
+       01  WS-LASTDAY-DATE-X REDEFINES WS-LASTDAY-DATE.
+           05  WS-LASTDAY-YEAR    PIC 9(4).
+           05  WS-LASTDAY-MONTH   PIC 9(2).
+           05  WS-LASTDAY-DAY     PIC 9(2).
+
+       01  STANDING-ORDERS-SCANNED PIC  S9(9) COMP-5 VALUE 0.
+       01  STANDING-ORDERS-POSTED  PIC  S9(9) COMP-5 VALUE 0.
+       01  STANDING-ORDERS-SKIPPED PIC  S9(9) COMP-5 VALUE 0.
+       77  SKIP-REASON             PIC  X(30).
+       77  TERM-IO                 PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  IOPCBA POINTER.
+       01  DBPCB1 POINTER.
+       01  DBPCB2 POINTER.
+       01  DBPCB3 POINTER.
+       01  DBPCB4 POINTER.
+       01  DBPCB5 POINTER.
+       01  DBPCB6 POINTER.
+       01  DBPCB7 POINTER.
+       01  DBPCB8 POINTER.
+       01  DBPCB9 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+           05  FILLER REDEFINES KEYFB.
+               07  KEYFB1      PIC  X(9).
+               07  FILLER      PIC  X(11).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1, DBPCB2, DBPCB3, DBPCB4, DBPCB5,
+                    DBPCB6, DBPCB7, DBPCB8, DBPCB9.
+
+       BEGIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           STRING WS-CURRENT-YEAR '-' WS-CURRENT-MONTH '-'
+                  WS-CURRENT-DAY INTO TODAY-YMD.
+
+           DISPLAY 'STORDPOST - POSTING STANDING ORDERS DUE ON OR '
+              'BEFORE ' TODAY-YMD.
+
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB5.
+           CALL "CBLTDLI"
+             USING GU, DBPCB, STANDORD-SEG, STANDORD-SSA.
+           IF DBSTAT = GB OR DBSTAT = GE
+             DISPLAY 'NO STANDORD SEGMENTS ON FILE'
+             MOVE 1 TO TERM-IO
+           ELSE
+             IF DBSTAT NOT = SPACES
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+               MOVE 1 TO TERM-IO
+             END-IF
+           END-IF.
+
+           PERFORM PROCESS-STANDORD-ROW THRU PROCESS-STANDORD-ROW-END
+              UNTIL TERM-IO = 1.
+
+           DISPLAY '========================================'.
+           DISPLAY 'STANDING ORDER POSTING SUMMARY'.
+           DISPLAY 'STANDING ORDERS SCANNED:  ' STANDING-ORDERS-SCANNED.
+           DISPLAY 'STANDING ORDERS POSTED:   ' STANDING-ORDERS-POSTED.
+           DISPLAY 'STANDING ORDERS SKIPPED:  ' STANDING-ORDERS-SKIPPED.
+           DISPLAY '========================================'.
+
+           STOP RUN.
+
+      * PROCEDURE PROCESS-STANDORD-ROW : POSTS THE CURRENT STANDORD ROW
+      * IF IT IS ACTIVE AND DUE, THEN ADVANCES TO THE NEXT ONE IN THE
+      * WHOLE DATABASE
+       PROCESS-STANDORD-ROW.
+           IF DBSTAT = SPACES
+             ADD 1 TO STANDING-ORDERS-SCANNED
+             IF STDSTATUS = 'A' AND NEXTRUNDATE NOT > TODAY-YMD
+               PERFORM POST-STANDING-ORDER THRU POST-STANDING-ORDER-END
+             END-IF
+
+             SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB5
+             CALL "CBLTDLI"
+               USING GN, DBPCB, STANDORD-SEG, STANDORD-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+             MOVE 1 TO TERM-IO
+           END-IF.
+       PROCESS-STANDORD-ROW-END.
+
+      * PROCEDURE POST-STANDING-ORDER : MOVES THE STANDING ORDER'S
+      * FUNDS FROM ITS SOURCE ACCOUNT TO ITS DESTINATION ACCOUNT USING
+      * THE SAME MECHANICS AS IBTRAN'S POST-TRANSFER, THEN ADVANCES
+      * NEXTRUNDATE AND REPLACES THE STANDORD ROW. A ROW THAT FAILS ANY
+      * CHECK IS LOGGED AND LEFT DUE FOR THE NEXT RUN TO RETRY.
+       POST-STANDING-ORDER.
+           MOVE SRCACCID TO SRC-ACCID.
+           MOVE DSTACCID TO DST-ACCID.
+           MOVE AMOUNT TO XFER-AMOUNT.
+           MOVE SPACES TO SKIP-REASON.
+
+           MOVE SRC-ACCID TO ACCID.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+           CALL 'CBLTDLI'
+             USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1.
+           IF DBSTAT NOT = SPACES
+             MOVE 'SOURCE ACCOUNT NOT FOUND' TO SKIP-REASON
+           ELSE
+           IF ACCTSTATUS-ACC NOT = ACCT-OPEN
+             MOVE 'SOURCE ACCOUNT NOT OPEN' TO SKIP-REASON
+           ELSE
+             COMPUTE SRC-LASTTXID = LASTTXID-ACC
+             COMPUTE SRC-TXID = SRC-ACCID * MULT-FACTOR
+               + SRC-LASTTXID + 1
+             COMPUTE SRC-BALANCE = BALANCE-ACC
+
+      * DAILY WITHDRAWAL LIMIT, VELOCITY/FRAUD, AND ACTIVE-HOLD CHECKS
+      * ON THE SOURCE (DEBIT) LEG - THE SAME THREE CONTROLS IBTRAN
+      * APPLIES TO AN ONLINE WITHDRAWAL OR TRANSFER. ALL THREE MUST RUN
+      * HERE, WHILE DBPCB1 IS STILL GHU'D TO THE SOURCE ACCOUNT:
+      * VELOCITY-CHECK AND SUM-ACTIVE-HOLDS BOTH OPERATE ON WHICHEVER
+      * ACCOUNT IS CURRENTLY POSITIONED, AND ROUTE-TO-REVIEW (VIA
+      * FIND-HIGHEST-REVID'S GHNP) WALKS THE REVIEW-SEG CHILDREN OF
+      * THAT SAME POSITIONED ACCOUNT
+             MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+             MOVE WS-CURRENT-DATE TO WS-TODAY8
+             IF WDRLDATE-ACC NOT = WS-TODAY8
+               MOVE WS-TODAY8 TO WDRLDATE-ACC
+               MOVE 0 TO WDRLTODAY-ACC
+             END-IF
+             COMPUTE PROSPECTIVE-WDRLTODAY = WDRLTODAY-ACC + XFER-AMOUNT
+
+             PERFORM VELOCITY-CHECK THRU VELOCITY-CHECK-END
+
+             IF VELOCITY-WDRL-COUNT + 1 > VELOCITY-MAX-COUNT OR
+                VELOCITY-WDRL-TOTAL + XFER-AMOUNT > VELOCITY-MAX-AMOUNT
+               MOVE XFER-AMOUNT TO AMOUNT-HIST
+               PERFORM ROUTE-TO-REVIEW THRU ROUTE-TO-REVIEW-END
+               MOVE 'HELD PENDING FRAUD REVIEW' TO SKIP-REASON
+             ELSE
+               PERFORM SUM-ACTIVE-HOLDS THRU SUM-ACTIVE-HOLDS-END
+      * RESTORE POSITION/HOLD ON THE SOURCE ACCOUNT - THE GHNP WALK
+      * ABOVE LEFT IMS POSITIONED ON A HOLD CHILD, NOT THE ACCOUNT
+               CALL 'CBLTDLI'
+                 USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+             END-IF
+
+             IF SKIP-REASON = SPACES
+             MOVE DST-ACCID TO ACCID
+             CALL 'CBLTDLI'
+               USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+             IF DBSTAT NOT = SPACES
+               MOVE 'DESTINATION ACCOUNT NOT FOUND' TO SKIP-REASON
+             ELSE
+             IF ACCTSTATUS-ACC NOT = ACCT-OPEN
+               MOVE 'DESTINATION ACCOUNT NOT OPEN' TO SKIP-REASON
+             ELSE
+             IF SRC-BALANCE - XFER-AMOUNT < MIN-BALANCE
+               MOVE 'INSUFFICIENT FUNDS' TO SKIP-REASON
+             ELSE
+             IF PROSPECTIVE-WDRLTODAY > DAILY-WDRL-LIMIT
+               MOVE 'EXCEEDS DAILY WITHDRAWAL LIMIT' TO SKIP-REASON
+             ELSE
+             IF SRC-BALANCE - XFER-AMOUNT < TOTAL-ACTIVE-HOLDS
+               MOVE 'INSUFFICIENT AVAILABLE FUNDS - ON HOLD' TO
+                  SKIP-REASON
+             ELSE
+               COMPUTE DST-LASTTXID = LASTTXID-ACC
+               COMPUTE DST-TXID = DST-ACCID * MULT-FACTOR
+                 + DST-LASTTXID + 1
+
+               MOVE WS-CURRENT-YEAR TO YEAR-TS
+               MOVE WS-CURRENT-MONTH TO MONTH-TS
+               MOVE WS-CURRENT-DAY TO DAY-TS
+               MOVE WS-CURRENT-HOURS TO HOUR-TS
+               MOVE WS-CURRENT-MINUTE TO MINUTE-TS
+               MOVE WS-CURRENT-SECOND TO SECOND-TS
+               MOVE WS-CURRENT-MILLISECONDS TO MILLISEC-TS
+               MOVE TIMESTAMP TO TIMESTMP-HIST
+
+      * RE-ESTABLISH POSITION ON THE SOURCE ACCOUNT, DEBIT IT, AND
+      * INSERT ITS HISTORY LEG LINKED TO THE DESTINATION'S TXID
+               MOVE SRC-ACCID TO ACCID
+               CALL 'CBLTDLI'
+                 USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+
+               COMPUTE ACCID-HIST = SRC-ACCID
+               COMPUTE TXID-HIST = SRC-TXID
+               MOVE 't' TO TRANSTYP-HIST
+               COMPUTE AMOUNT-HIST = 0 - XFER-AMOUNT
+               COMPUTE REFTXID-HIST = DST-TXID
+               COMPUTE BALAFTER-HIST = BALANCE-ACC - XFER-AMOUNT
+
+               SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3
+               CALL "CBLTDLI"
+                 USING ISRT, DBPCB, HISTORY-SEG, HISTORY-SSA1
+               IF DBSTAT NOT = SPACES
+                 DISPLAY 'BAD STATUS CODE: ' DBSTAT
+                 MOVE 'HISTORY INSERT FAILED - SOURCE LEG' TO
+                    SKIP-REASON
+               END-IF
+
+               SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+               COMPUTE LASTTXID-ACC = LASTTXID-ACC + 1
+               COMPUTE BALANCE-ACC = BALANCE-ACC - XFER-AMOUNT
+               MOVE PROSPECTIVE-WDRLTODAY TO WDRLTODAY-ACC
+               CALL "CBLTDLI"
+                 USING REPL, DBPCB, ACCOUNT-SEG
+               IF DBSTAT NOT = SPACES
+                 MOVE DBSTAT TO SC
+                 DISPLAY BAD-STATUS
+                 MOVE 'SOURCE ACCOUNT UPDATE FAILED' TO SKIP-REASON
+               END-IF
+
+      * RE-ESTABLISH POSITION ON THE DESTINATION ACCOUNT, CREDIT IT,
+      * AND INSERT ITS HISTORY LEG LINKED BACK TO THE SOURCE'S TXID
+               MOVE DST-ACCID TO ACCID
+               CALL 'CBLTDLI'
+                 USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+
+               COMPUTE ACCID-HIST = DST-ACCID
+               COMPUTE TXID-HIST = DST-TXID
+               MOVE 't' TO TRANSTYP-HIST
+               COMPUTE AMOUNT-HIST = XFER-AMOUNT
+               COMPUTE REFTXID-HIST = SRC-TXID
+               COMPUTE BALAFTER-HIST = BALANCE-ACC + XFER-AMOUNT
+
+               SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3
+               CALL "CBLTDLI"
+                 USING ISRT, DBPCB, HISTORY-SEG, HISTORY-SSA1
+               IF DBSTAT NOT = SPACES
+                 DISPLAY 'BAD STATUS CODE: ' DBSTAT
+                 MOVE 'HISTORY INSERT FAILED - DESTINATION LEG' TO
+                    SKIP-REASON
+               END-IF
+
+               SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+               COMPUTE LASTTXID-ACC = LASTTXID-ACC + 1
+               COMPUTE BALANCE-ACC = BALANCE-ACC + XFER-AMOUNT
+               CALL "CBLTDLI"
+                 USING REPL, DBPCB, ACCOUNT-SEG
+               IF DBSTAT NOT = SPACES
+                 MOVE DBSTAT TO SC
+                 DISPLAY BAD-STATUS
+                 MOVE 'DESTINATION ACCOUNT UPDATE FAILED' TO SKIP-REASON
+               END-IF
+             END-IF
+             END-IF
+             END-IF
+             END-IF
+             END-IF
+           END-IF
+           END-IF.
+
+           IF SKIP-REASON NOT = SPACES
+             DISPLAY 'STANDING ORDER SKIPPED - STDID: ' STDID
+                ' REASON: ' SKIP-REASON
+             ADD 1 TO STANDING-ORDERS-SKIPPED
+           ELSE
+             PERFORM ADVANCE-NEXTRUNDATE THRU ADVANCE-NEXTRUNDATE-END
+
+             SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB5
+             CALL "CBLTDLI"
+               USING REPL, DBPCB, STANDORD-SEG
+             IF DBSTAT NOT = SPACES
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+             ADD 1 TO STANDING-ORDERS-POSTED
+           END-IF.
+       POST-STANDING-ORDER-END.
+
+      * PROCEDURE SUM-ACTIVE-HOLDS : FOOTS HOLDAMT-HLD ACROSS EVERY
+      * HOLD CHILD OF THE ACCOUNT CURRENTLY POSITIONED BY THE GHU IN
+      * POST-STANDING-ORDER. USES GHNP, NOT GHN, SO AN ACCOUNT WITH NO
+      * HOLDS CORRECTLY RETURNS GB/GE INSTEAD OF WALKING INTO THE NEXT
+      * ACCOUNT'S HOLD ROWS - SAME TECHNIQUE IBTRAN'S OWN
+      * SUM-ACTIVE-HOLDS USES.
+       SUM-ACTIVE-HOLDS.
+           MOVE 0 TO TOTAL-ACTIVE-HOLDS.
+           CALL 'CBLTDLI'
+             USING GHNP, DBPCB, HOLD-SEG, HOLD-SSA.
+           PERFORM FOOT-ONE-HOLD THRU FOOT-ONE-HOLD-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+       SUM-ACTIVE-HOLDS-END.
+
+       FOOT-ONE-HOLD.
+           IF DBSTAT = SPACES
+             ADD HOLDAMT-HLD TO TOTAL-ACTIVE-HOLDS
+             CALL 'CBLTDLI'
+               USING GHNP, DBPCB, HOLD-SEG, HOLD-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       FOOT-ONE-HOLD-END.
+
+      * PROCEDURE VELOCITY-CHECK : COUNTS AND TOTALS THE SOURCE
+      * ACCOUNT'S OWN WITHDRAWALS OVER THE TRAILING VELOCITY-WINDOW-
+      * DAYS. HISTORY HAS NO SECONDARY INDEX BY ACCID-HIST IN THIS
+      * PCB, SO THE WALK IS AN UNQUALIFIED SCAN OF EVERY HISTORY ROW
+      * IN THE DATABASE, FILTERED IN WORKING STORAGE - THE SAME
+      * TECHNIQUE IBTRAN'S OWN VELOCITY-CHECK USES. A STANDING ORDER'S
+      * DEBIT LEG IS POSTED WITH TRANSTYP-HIST = 't', NOT 'w', SO THIS
+      * FILTER DELIBERATELY LEAVES 't' OUT - THE SAME RULE IBTRAN'S
+      * TRANSFER LEG APPLIES.
+       VELOCITY-CHECK.
+           MOVE 0 TO VELOCITY-WDRL-COUNT.
+           MOVE 0 TO VELOCITY-WDRL-TOTAL.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE (
+             WS-CURRENT-YEAR * 10000 + WS-CURRENT-MONTH * 100
+               + WS-CURRENT-DAY).
+           COMPUTE WS-CUTOFF-INT = WS-TODAY-INT - VELOCITY-WINDOW-DAYS.
+
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3.
+           CALL 'CBLTDLI'
+             USING GU, DBPCB, HISTORY-SEG, HISTORY-SSA1.
+           PERFORM SCAN-ONE-HIST-FOR-VELOCITY THRU
+             SCAN-ONE-HIST-FOR-VELOCITY-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+       VELOCITY-CHECK-END.
+
+       SCAN-ONE-HIST-FOR-VELOCITY.
+           IF DBSTAT = SPACES
+             IF ACCID-HIST = ACCID AND
+                (TRANSTYP-HIST = 'w' OR TRANSTYP-HIST = 'W')
+               MOVE TIMESTMP-HIST (1:4) TO WS-HIST-YEAR
+               MOVE TIMESTMP-HIST (6:2) TO WS-HIST-MONTH
+               MOVE TIMESTMP-HIST (9:2) TO WS-HIST-DAY
+               COMPUTE WS-HIST-DATE-INT = FUNCTION INTEGER-OF-DATE (
+                 WS-HIST-YEAR * 10000 + WS-HIST-MONTH * 100
+                   + WS-HIST-DAY)
+               IF WS-HIST-DATE-INT >= WS-CUTOFF-INT
+                 ADD 1 TO VELOCITY-WDRL-COUNT
+                 ADD AMOUNT-HIST TO VELOCITY-WDRL-TOTAL
+               END-IF
+             END-IF
+             CALL 'CBLTDLI'
+               USING GN, DBPCB, HISTORY-SEG, HISTORY-SSA1
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       SCAN-ONE-HIST-FOR-VELOCITY-END.
+
+      * PROCEDURE ROUTE-TO-REVIEW : INSERTS A PENDING REVIEW-SEG ROW
+      * UNDER THE SOURCE ACCOUNT INSTEAD OF POSTING THE STANDING
+      * ORDER'S DEBIT LEG, FOR LATER APPROVAL OR REJECTION BY
+      * FBREVMNT. REVID-REV IS ASSIGNED ONE HIGHER THAN THE HIGHEST
+      * EXISTING REVID-REV ON THE ACCOUNT, THE SAME SEQUENCE-
+      * DERIVATION IBTRAN'S OWN ROUTE-TO-REVIEW USES.
+       ROUTE-TO-REVIEW.
+           PERFORM FIND-HIGHEST-REVID THRU FIND-HIGHEST-REVID-END.
+
+           MOVE ACCID TO ACCID-REV.
+           MOVE REVID-REV-NEW TO REVID-REV.
+           MOVE 't' TO TRXTYPE-REV.
+           MOVE AMOUNT-HIST TO AMOUNT-REV.
+           MOVE WS-TODAY8 TO FLAGDATE-REV.
+           MOVE DST-ACCID TO DSTACCID-REV.
+           IF VELOCITY-WDRL-COUNT + 1 > VELOCITY-MAX-COUNT
+             MOVE "VELOCITY - WITHDRAWAL COUNT" TO REASON-REV
+           ELSE
+             MOVE "VELOCITY - WITHDRAWAL AMOUNT" TO REASON-REV
+           END-IF
+           MOVE "P" TO STATUS-REV.
+
+           CALL 'CBLTDLI'
+             USING ISRT, DBPCB, REVIEW-SEG, REVIEW-SSA.
+           IF DBSTAT NOT = SPACES
+             MOVE DBSTAT TO SC
+             DISPLAY BAD-STATUS
+           END-IF.
+       ROUTE-TO-REVIEW-END.
+
+      * PROCEDURE FIND-HIGHEST-REVID : WALKS THE ACCOUNT'S EXISTING
+      * REVIEW CHILDREN WITH GHNP TO DERIVE THE NEXT REVID-REV, THEN
+      * RE-GHUS THE ACCOUNT TO RESTORE POSITION/HOLD BEFORE THE ISRT -
+      * SAME AS IBTRAN'S OWN FIND-HIGHEST-REVID.
+       FIND-HIGHEST-REVID.
+           MOVE 0 TO REVID-REV-NEW.
+           CALL 'CBLTDLI'
+             USING GHNP, DBPCB, REVIEW-SEG, REVIEW-SSA.
+           PERFORM SCAN-ONE-REVIEW-FOR-REVID THRU
+             SCAN-ONE-REVIEW-FOR-REVID-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+           ADD 1 TO REVID-REV-NEW.
+
+           CALL 'CBLTDLI'
+             USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1.
+       FIND-HIGHEST-REVID-END.
+
+       SCAN-ONE-REVIEW-FOR-REVID.
+           IF DBSTAT = SPACES
+             IF REVID-REV > REVID-REV-NEW
+               MOVE REVID-REV TO REVID-REV-NEW
+             END-IF
+             CALL 'CBLTDLI'
+               USING GHNP, DBPCB, REVIEW-SEG, REVIEW-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       SCAN-ONE-REVIEW-FOR-REVID-END.
+
+      * PROCEDURE ADVANCE-NEXTRUNDATE : MOVES NEXTRUNDATE FORWARD BY
+      * ONE PERIOD OF FREQUENCY ('W'EEKLY, 'M'ONTHLY, OR 'Y'EARLY) USING
+      * FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER SO MONTH AND YEAR-END
+      * ROLLOVERS (AND LEAP YEARS) ARE HANDLED CORRECTLY. THE 'M'/'Y'
+      * BRANCHES HAND-INCREMENT YEAR/MONTH (A WEEK ALWAYS ADDS 7 DAYS,
+      * BUT A MONTH OR YEAR DOESN'T HAVE A FIXED DAY COUNT), THEN BOTH
+      * ROUTE THROUGH CLAMP-RESULT-DAY TO PULL NRD-DAY BACK TO THE
+      * LAST VALID DAY OF THE RESULT MONTH VIA THE SAME INTEGER-OF-
+      * DATE/DATE-OF-INTEGER PAIR THE 'W' BRANCH USES, SO A JAN 31
+      * MONTHLY ORDER LANDS ON FEB 28/29 RATHER THAN AN INVALID FEB 31.
+       ADVANCE-NEXTRUNDATE.
+           COMPUTE WS-INT-DATE = NRD-YEAR * 10000 + NRD-MONTH * 100
+              + NRD-DAY.
+
+           EVALUATE FREQUENCY
+             WHEN 'W'
+               COMPUTE WS-INT-DATE-PLUS =
+                  FUNCTION INTEGER-OF-DATE (WS-INT-DATE) + 7
+               COMPUTE WS-RESULT-DATE =
+                  FUNCTION DATE-OF-INTEGER (WS-INT-DATE-PLUS)
+             WHEN 'Y'
+               COMPUTE WS-RESULT-YEAR = NRD-YEAR + 1
+               MOVE NRD-MONTH TO WS-RESULT-MONTH
+               PERFORM CLAMP-RESULT-DAY THRU CLAMP-RESULT-DAY-END
+             WHEN OTHER
+      * 'M'ONTHLY IS THE DEFAULT FREQUENCY
+               IF NRD-MONTH = 12
+                 COMPUTE WS-RESULT-YEAR = NRD-YEAR + 1
+                 MOVE 1 TO WS-RESULT-MONTH
+               ELSE
+                 MOVE NRD-YEAR TO WS-RESULT-YEAR
+                 COMPUTE WS-RESULT-MONTH = NRD-MONTH + 1
+               END-IF
+               PERFORM CLAMP-RESULT-DAY THRU CLAMP-RESULT-DAY-END
+           END-EVALUATE.
+
+           MOVE WS-RESULT-YEAR TO NRD-YEAR.
+           MOVE WS-RESULT-MONTH TO NRD-MONTH.
+           MOVE WS-RESULT-DAY TO NRD-DAY.
+       ADVANCE-NEXTRUNDATE-END.
+
+      * PROCEDURE CLAMP-RESULT-DAY : GIVEN WS-RESULT-YEAR/MONTH ALREADY
+      * SET BY THE 'Y' OR 'M' BRANCH ABOVE, DERIVES THE LAST VALID DAY
+      * OF THAT MONTH (ONE DAY BEFORE THE FIRST OF THE FOLLOWING
+      * MONTH, VIA INTEGER-OF-DATE/DATE-OF-INTEGER) AND SETS
+      * WS-RESULT-DAY TO EITHER THE ORIGINAL NRD-DAY OR THAT LAST
+      * VALID DAY, WHICHEVER IS SMALLER.
+       CLAMP-RESULT-DAY.
+           IF WS-RESULT-MONTH = 12
+             COMPUTE WS-NEXTMO-YEAR = WS-RESULT-YEAR + 1
+             MOVE 1 TO WS-NEXTMO-MONTH
+           ELSE
+             MOVE WS-RESULT-YEAR TO WS-NEXTMO-YEAR
+             COMPUTE WS-NEXTMO-MONTH = WS-RESULT-MONTH + 1
+           END-IF
+
+           COMPUTE WS-INT-DATE-PLUS = FUNCTION INTEGER-OF-DATE (
+             WS-NEXTMO-YEAR * 10000 + WS-NEXTMO-MONTH * 100 + 1) - 1
+           COMPUTE WS-LASTDAY-DATE =
+             FUNCTION DATE-OF-INTEGER (WS-INT-DATE-PLUS)
+
+           IF NRD-DAY > WS-LASTDAY-DAY
+             MOVE WS-LASTDAY-DAY TO WS-RESULT-DAY
+           ELSE
+             MOVE NRD-DAY TO WS-RESULT-DAY
+           END-IF.
+       CLAMP-RESULT-DAY-END.
