@@ -65,6 +65,13 @@
            05  PASSWORD-CD     PIC  X(16).
            05  CUSTOMERTYPE-CD PIC  X(1).
            05  LASTLOGIN-CD    PIC  X(23).
+           05  FAILEDLOGIN-CD  PIC  9(1).
+           05  LOCKED-CD       PIC  X(1).
+           05  LASTLOGOUT-CD   PIC  X(23).
+      * SECURITY CHALLENGE ANSWER AND LAST RECOGNIZED LOGIN DEVICE -
+      * MAINTAINED BY FBLOGIN, BLANK UNTIL SET UP
+           05  SECUREANS-CD    PIC  X(16).
+           05  LASTDEVICE-CD   PIC  X(20).
 
       ******************************************************************
       *INPUT/OUTPUT MESSAGE AREA
