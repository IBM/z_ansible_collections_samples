@@ -0,0 +1,332 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARCHACCT.
+
+      ******************************************************************
+      * LIFECYCLE/ARCHIVE JOB FOR CLOSED ACCOUNTS - WALKS EVERY ACCOUNT
+      * SEGMENT IN THE DATABASE THE SAME WAY DORMFEE/BENRPT DO, AND FOR
+      * EVERY ONE WHOSE ACCTSTATUS-ACC IS ACCT-CLOSED, EXTRACTS THE
+      * ACCOUNT ROW AND ITS FULL HISTORY CHAIN TO A PAIR OF FLAT ARCHIVE
+      * FILES IN THE SAME QUOTED/COMMA LAYOUT HISTUNLD ALREADY WRITES,
+      * THEN DELETES BOTH FROM THE LIVE DATABASE. HISTORY LIVES ON ITS
+      * OWN PCB (DBPCB3), NOT AS A CHILD UNDER THE ACCOUNT POSITIONED ON
+      * DBPCB1, SO - THE SAME WAY IBTRAN'S VELOCITY-CHECK DOES IT -
+      * HISTORY ROWS ARE FOUND WITH AN UNQUALIFIED GHU/GHN HOLD SCAN OF
+      * EVERY ROW IN THE DATABASE, FILTERED IN WORKING STORAGE BY
+      * ACCID-HIST, AND DLET'D AT THEIR CURRENT POSITION AS THEY'RE
+      * FOUND (THE SAME DLET-WITH-NO-SSA-AT-CURRENT-POSITION IDIOM
+      * FBHOLDMNT'S RELEASE-HOLD USES) BEFORE THE NOW-CHILDLESS ACCOUNT
+      * ITSELF IS DLET'D.
+      *
+      * UNLIKE LOADACCT/LOADCUST/LOADHIST THIS JOB TAKES NO CHECKPOINT -
+      * THERE IS NO INPUT FILE POSITION TO RESTART FROM, AND NONE OF THE
+      * OTHER WHOLE-DATABASE WALKS (DORMFEE, BENRPT, ACCTRECN) CHECKPOINT
+      * EITHER. A RERUN SIMPLY FINDS NO MORE CLOSED ACCOUNTS LEFT TO
+      * ARCHIVE ONCE A PRIOR RUN HAS COMPLETED.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHACCT-FILE ASSIGN TO ARCHACCT.
+           SELECT ARCHHIST-FILE ASSIGN TO ARCHHIST.
+       DATA DIVISION.
+
+       FILE SECTION.
+         FD ARCHACCT-FILE
+            LABEL RECORDS ARE OMITTED
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS ARCHACCT-OUT.
+      * MATCHES ACCTIN-IN'S WIDTH IN LOADACCT SO AN ARCHIVED ACCOUNT
+      * COULD BE RELOADED BY HAND IF IT EVER NEEDED TO BE RESTORED
+       01  ARCHACCT-OUT         PIC X(400).
+
+         FD ARCHHIST-FILE
+            LABEL RECORDS ARE OMITTED
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS ARCHHIST-OUT.
+      * MATCHES HISTIN-IN'S WIDTH IN LOADHIST FOR THE SAME REASON
+       01  ARCHHIST-OUT         PIC X(400).
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GHU                 PIC  X(04)        VALUE "GHU ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+       77  GHN                 PIC  X(04)        VALUE "GHN ".
+       77  GHNP                PIC  X(04)        VALUE "GHNP".
+       77  DLET                PIC  X(04)        VALUE "DLET".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *BUSINESS RULE CONSTANTS
+      ******************************************************************
+
+       77  ACCT-CLOSED         PIC X(01) VALUE 'C'.
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+
+       01  ACCOUNT-SSA.
+           05  FILLER          PIC  X(08)        VALUE "ACCOUNT ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    ACCOUNT-SSA1 RE-ESTABLISHES POSITION ON THE ACCOUNT BEFORE
+      *    ITS DLET, THE SAME WAY DORMFEE RE-ESTABLISHES ITS ACCOUNT
+       01  ACCOUNT-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "ACCOUNT ".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "ACCID   ".
+           05  FILLER          PIC  X(02)        VALUE "= ".
+           05  ACCID           PIC  S9(18) COMP-5  VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  HISTORY-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "HISTORY ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      ******************************************************************
+      *SEGMENT AREAS
+      ******************************************************************
+
+       01  ACCOUNT-SEG.
+           05  ACCID-ACC       PIC  S9(18) COMP-5.
+           05  ACCTYPE-ACC     PIC  X(01).
+           05  BALANCE-ACC     PIC  S9(13)V9(2) COMP-3.
+           05  LASTTXID-ACC    PIC  S9(18) COMP-5.
+           05  ACCTSTATUS-ACC  PIC  X(01).
+           05  WDRLDATE-ACC    PIC  X(08).
+           05  WDRLTODAY-ACC   PIC  S9(13)V9(2) COMP-3.
+           05  INTRATE-ACC     PIC  S9(1)V9(4) COMP-3.
+           05  CURRENCY-ACC    PIC  X(03).
+      * CUSTOMER-SET LOW-BALANCE ALERT THRESHOLD - WHEN THE BALANCE
+      * DROPS BELOW THIS AFTER A POSTING, IBTRAN FIRES THE LOW-
+      * BALANCE NOTIFICATION HOOK. ZERO MEANS NO ALERT IS WANTED.
+           05  LOWBALALERT-ACC PIC  S9(13)V9(2) COMP-3.
+
+       01  HISTORY-SEG.
+           05  TXID-HIST       PIC  S9(18) COMP-5.
+           05  TIMESTMP-HIST   PIC  X(23).
+           05  TRANSTYP-HIST   PIC  X(1).
+           05  AMOUNT-HIST     PIC  S9(13)V9(2) COMP-3.
+           05  REFTXID-HIST    PIC  S9(18) COMP-5.
+           05  ACCID-HIST      PIC  S9(18) COMP-5.
+           05  BALAFTER-HIST   PIC  S9(13)V9(2) COMP-3.
+
+      ******************************************************************
+      *TEXT WORK AREAS - BUILD THE SAME QUOTED/COMMA LAYOUT LOADACCT AND
+      *LOADHIST READ, SO AN ARCHIVED ROW CAN BE RELOADED BY HAND
+      ******************************************************************
+
+       01  TXT-ACCID           PIC  Z(17)9.
+       01  TXT-BALANCE         PIC  -(11)9.99.
+       01  TXT-LASTTXID        PIC  Z(17)9.
+       01  TXT-INTRATE         PIC  -9.9999.
+       01  TXT-LOWBALALERT     PIC  -(11)9.99.
+
+       01  TXT-HTXID           PIC  Z(17)9.
+       01  TXT-HAMOUNT         PIC  -(11)9.99.
+       01  TXT-HREFTXID        PIC  Z(17)9.
+       01  TXT-HACCID          PIC  Z(17)9.
+       01  TXT-HBALAFTER       PIC  -(11)9.99.
+
+       01  ACCOUNTS-SCANNED    PIC  S9(9) COMP-5 VALUE 0.
+       01  ACCOUNTS-ARCHIVED   PIC  S9(9) COMP-5 VALUE 0.
+       01  HISTORY-ARCHIVED    PIC  S9(9) COMP-5 VALUE 0.
+       77  TERM-IO             PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  DBPCB1 POINTER.
+       01  DBPCB2 POINTER.
+       01  DBPCB3 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1, DBPCB2, DBPCB3.
+
+       BEGIN.
+           OPEN OUTPUT ARCHACCT-FILE.
+           OPEN OUTPUT ARCHHIST-FILE.
+
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+           CALL "CBLTDLI"
+             USING GU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA.
+           PERFORM PROCESS-ACCOUNT THRU PROCESS-ACCOUNT-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+
+           CLOSE ARCHACCT-FILE.
+           CLOSE ARCHHIST-FILE.
+
+           DISPLAY '========================================'.
+           DISPLAY 'CLOSED-ACCOUNT ARCHIVE SUMMARY'.
+           DISPLAY 'ACCOUNTS SCANNED:         ' ACCOUNTS-SCANNED.
+           DISPLAY 'ACCOUNTS ARCHIVED:        ' ACCOUNTS-ARCHIVED.
+           DISPLAY 'HISTORY ROWS ARCHIVED:    ' HISTORY-ARCHIVED.
+           DISPLAY '========================================'.
+
+           STOP RUN.
+
+      * PROCEDURE PROCESS-ACCOUNT : ARCHIVES AND DELETES THE CURRENT
+      * ACCOUNT IF IT QUALIFIES, THEN ADVANCES TO THE NEXT ONE
+       PROCESS-ACCOUNT.
+           IF DBSTAT = SPACES
+             ADD 1 TO ACCOUNTS-SCANNED
+             IF ACCTSTATUS-ACC = ACCT-CLOSED
+               PERFORM ARCHIVE-ONE-ACCOUNT THRU ARCHIVE-ONE-ACCOUNT-END
+               ADD 1 TO ACCOUNTS-ARCHIVED
+             END-IF
+
+             SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+             CALL "CBLTDLI"
+               USING GN, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       PROCESS-ACCOUNT-END.
+
+      * PROCEDURE ARCHIVE-ONE-ACCOUNT : WRITES THE ACCOUNT ROW, WALKS
+      * AND DLETS EVERY HISTORY ROW BELONGING TO IT, THEN DLETS THE
+      * NOW-CHILDLESS ACCOUNT ITSELF
+       ARCHIVE-ONE-ACCOUNT.
+           PERFORM WRITE-ACCOUNT-ROW THRU WRITE-ACCOUNT-ROW-END.
+
+      *    HISTORY HAS NO SECONDARY INDEX BY ACCID-HIST ON DBPCB3, SO
+      *    THE WALK IS AN UNQUALIFIED HOLD SCAN OF EVERY HISTORY ROW IN
+      *    THE DATABASE, FILTERED IN WORKING STORAGE BY ACCID-HIST
+      *    AGAINST ACCID-ACC, THE SAME TECHNIQUE IBTRAN'S VELOCITY-CHECK
+      *    USES
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3
+           CALL "CBLTDLI"
+             USING GHU, DBPCB, HISTORY-SEG, HISTORY-SSA1.
+           PERFORM ARCHIVE-ONE-HISTORY THRU ARCHIVE-ONE-HISTORY-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+
+      *    RE-ESTABLISH POSITION ON THE ACCOUNT BEFORE DLETING IT, THE
+      *    SAME WAY DORMFEE RE-GHUS BEFORE ITS ACCOUNT REPL
+           MOVE ACCID-ACC TO ACCID.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+           CALL "CBLTDLI"
+             USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1.
+           CALL "CBLTDLI"
+             USING DLET, DBPCB, ACCOUNT-SEG.
+           IF DBSTAT NOT = SPACES
+             MOVE DBSTAT TO SC
+             DISPLAY BAD-STATUS
+             DISPLAY 'ACCOUNT DELETE FAILED FOR ACCID: ' ACCID
+           END-IF.
+       ARCHIVE-ONE-ACCOUNT-END.
+
+      * PROCEDURE WRITE-ACCOUNT-ROW : FORMATS THE CURRENTLY POSITIONED
+      * ACCOUNT-SEG OUT TO THE ARCHACCT FILE, IN EXACTLY THE COLUMN
+      * ORDER LOADACCT'S OWN UNSTRING EXPECTS - ACCID, ACCTYPE, BALANCE,
+      * LASTTXID, ACCTSTATUS, INTRATE, CURRENCY, LOWBALALERT.
+      * WDRLDATE-ACC/WDRLTODAY-ACC ARE DELIBERATELY LEFT OUT OF THE ROW -
+      * THEY ARE TODAY'S RUNNING WITHDRAWAL-LIMIT COUNTERS, NOT DURABLE
+      * ACCOUNT STATE, AND AN ARCHIVED ACCOUNT HAS NO "TODAY" TO RESUME,
+      * SO THEY ARE NOT AMONG THE COLUMNS LOADACCT RELOADS EITHER.
+       WRITE-ACCOUNT-ROW.
+           MOVE ACCID-ACC TO TXT-ACCID.
+           MOVE BALANCE-ACC TO TXT-BALANCE.
+           MOVE LASTTXID-ACC TO TXT-LASTTXID.
+           MOVE INTRATE-ACC TO TXT-INTRATE.
+           MOVE LOWBALALERT-ACC TO TXT-LOWBALALERT.
+
+           MOVE SPACES TO ARCHACCT-OUT.
+           STRING FUNCTION TRIM (TXT-ACCID) ','
+                   '"' ACCTYPE-ACC '",'
+                   FUNCTION TRIM (TXT-BALANCE) ','
+                   FUNCTION TRIM (TXT-LASTTXID) ','
+                   '"' ACCTSTATUS-ACC '",'
+                   FUNCTION TRIM (TXT-INTRATE) ','
+                   '"' CURRENCY-ACC '",'
+                   FUNCTION TRIM (TXT-LOWBALALERT)
+              INTO ARCHACCT-OUT
+           END-STRING.
+           WRITE ARCHACCT-OUT.
+       WRITE-ACCOUNT-ROW-END.
+
+      * PROCEDURE ARCHIVE-ONE-HISTORY : IF THE CURRENTLY HELD HISTORY
+      * ROW BELONGS TO THE ACCOUNT BEING ARCHIVED, FORMATS IT OUT TO
+      * THE ARCHHIST FILE AND DLETS IT AT ITS CURRENT POSITION, THEN
+      * EITHER WAY ADVANCES TO THE NEXT HISTORY ROW IN THE DATABASE
+       ARCHIVE-ONE-HISTORY.
+           IF DBSTAT = SPACES
+             IF ACCID-HIST = ACCID-ACC
+               MOVE TXID-HIST TO TXT-HTXID
+               MOVE AMOUNT-HIST TO TXT-HAMOUNT
+               MOVE REFTXID-HIST TO TXT-HREFTXID
+               MOVE ACCID-HIST TO TXT-HACCID
+               MOVE BALAFTER-HIST TO TXT-HBALAFTER
+
+               MOVE SPACES TO ARCHHIST-OUT
+               STRING '"' FUNCTION TRIM (TXT-HTXID) '",'
+                       '"' TIMESTMP-HIST '",'
+                       '"' TRANSTYP-HIST '",'
+                       FUNCTION TRIM (TXT-HAMOUNT) ','
+                       FUNCTION TRIM (TXT-HREFTXID) ','
+                       FUNCTION TRIM (TXT-HACCID) ','
+                       FUNCTION TRIM (TXT-HBALAFTER)
+                  INTO ARCHHIST-OUT
+               END-STRING
+               WRITE ARCHHIST-OUT
+               ADD 1 TO HISTORY-ARCHIVED
+
+               CALL "CBLTDLI"
+                 USING DLET, DBPCB, HISTORY-SEG
+               IF DBSTAT NOT = SPACES
+                 MOVE DBSTAT TO SC
+                 DISPLAY BAD-STATUS
+                 DISPLAY 'HISTORY DELETE FAILED FOR TXID: ' TXID-HIST
+               END-IF
+             END-IF
+
+             CALL "CBLTDLI"
+               USING GHN, DBPCB, HISTORY-SEG, HISTORY-SSA1
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       ARCHIVE-ONE-HISTORY-END.
