@@ -16,4 +16,16 @@
            05  TRANSTYP        PIC  X(1).
            05  AMOUNT          PIC  S9(13)V9(2) COMP-3.
            05  REFTXID         PIC  S9(18) COMP-5.
-           05  ACCID           PIC  S9(18) COMP-5.
\ No newline at end of file
+           05  ACCID           PIC  S9(18) COMP-5.
+      *    MINI-STATEMENT - LAST N HISTORY ENTRIES, MOST RECENT FIRST.
+      *    TXID/TIMESTMP/ETC ABOVE STILL CARRY THE SINGLE MOST RECENT
+      *    ENTRY ON THEIR OWN FOR A PLAIN GET-LAST-HISTORY CALLER.
+           05  TOTAL-HIST      PIC  99.
+           05  HISTORY-SUMMARY OCCURS 1 TO 10 TIMES
+                 DEPENDING ON TOTAL-HIST.
+               10  TXID-HS     PIC  S9(18) COMP-5.
+               10  TIMESTMP-HS PIC  X(23).
+               10  TRANSTYP-HS PIC  X(1).
+               10  AMOUNT-HS   PIC  S9(13)V9(2) COMP-3.
+               10  REFTXID-HS  PIC  S9(18) COMP-5.
+               10  ACCID-HS    PIC  S9(18) COMP-5.
\ No newline at end of file
