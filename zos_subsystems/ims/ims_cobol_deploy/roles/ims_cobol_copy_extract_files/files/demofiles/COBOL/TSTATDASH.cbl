@@ -0,0 +1,244 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TSTATDASH.
+
+      ******************************************************************
+      * TRANSACTION-STATUS DASHBOARD EXTRACT - WALKS EVERY TSTAT SEGMENT
+      * AND TURNS IT INTO TWO THINGS OPERATIONS CAN ACTUALLY READ AT A
+      * GLANCE INSTEAD OF A RAW SEGMENT DUMP: A LIST OF TRANSACTIONS
+      * STILL OPEN (STATUS 'A') LONGER THAN EXPECTED-DURATION-SECONDS,
+      * AND A COUNT OF TRANSACTIONS PER STATUS PER HOUR-OF-DAY THEY
+      * STARTED IN.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GB                  PIC  X(02)        VALUE "GB".
+       77  GE                  PIC  X(02)        VALUE "GE".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+       01  TSTAT-SSA.
+           05  FILLER          PIC  X(08)        VALUE "TSTAT   ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  TSTAT-SEG.
+           05  TXID            PIC  S9(18) COMP-5.
+           05  STATUS-SEG      PIC  X(1).
+           05  STARTTIME       PIC  X(23).
+           05  STARTTIME-PARTS REDEFINES STARTTIME.
+             10  START-YMD     PIC  X(10).
+             10  FILLER        PIC  X(1).
+             10  START-HH      PIC  9(2).
+             10  FILLER        PIC  X(1).
+             10  START-MM      PIC  9(2).
+             10  FILLER        PIC  X(1).
+             10  START-SS      PIC  9(2).
+             10  FILLER        PIC  X(3).
+           05  STOPTIME        PIC  X(23).
+           05  CUSTID          PIC  S9(9) COMP-5.
+
+      ******************************************************************
+      *CLOCK STRUCTURE - SAME SHAPE IBTRAN USES TO STAMP TSTAT-SEG, SO
+      *"HOW LONG HAS THIS BEEN OPEN" IS MEASURED THE SAME WAY IT WAS SET
+      ******************************************************************
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+             10  WS-CURRENT-YEAR         PIC 9(04).
+             10  WS-CURRENT-MONTH        PIC 9(02).
+             10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+             10  WS-CURRENT-HOURS        PIC 9(02).
+             10  WS-CURRENT-MINUTE       PIC 9(02).
+             10  WS-CURRENT-SECOND       PIC 9(02).
+             10  WS-CURRENT-MILLISECONDS PIC 9(02).
+           05  WS-DIFF-FROM-GMT          PIC S9(04).
+
+       01  TODAY-YMD               PIC X(10).
+
+      ******************************************************************
+      *OPEN-DURATION THRESHOLD - A TRANSACTION STILL ACTIVE LONGER THAN
+      *THIS IS REPORTED AS OVERDUE
+      ******************************************************************
+
+       77  EXPECTED-DURATION-SECONDS  PIC 9(07)     VALUE 0000300.
+
+       01  START-SECS          PIC  9(7).
+       01  NOW-SECS             PIC  9(7).
+       01  OPEN-SECS            PIC  S9(7).
+
+      ******************************************************************
+      *PER-HOUR / PER-STATUS TALLY TABLE
+      ******************************************************************
+
+       01  HOUR-STATUS-TABLE.
+           05  HOUR-ENTRY OCCURS 24 TIMES INDEXED BY HOUR-IX.
+               10  HOUR-ACTIVE-COUNT  PIC 9(07) VALUE 0.
+               10  HOUR-CLOSED-COUNT  PIC 9(07) VALUE 0.
+               10  HOUR-OTHER-COUNT   PIC 9(07) VALUE 0.
+
+       01  TRANSACTIONS-SCANNED  PIC  S9(9) COMP-5 VALUE 0.
+       01  OVERDUE-TRANSACTIONS  PIC  S9(9) COMP-5 VALUE 0.
+       01  WS-REPORT-HOUR        PIC  9(02) VALUE 0.
+       77  TERM-IO              PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  IOPCBA POINTER.
+       01  DBPCB1 POINTER.
+       01  DBPCB2 POINTER.
+       01  DBPCB3 POINTER.
+       01  DBPCB4 POINTER.
+       01  DBPCB5 POINTER.
+       01  DBPCB6 POINTER.
+       01  DBPCB7 POINTER.
+       01  DBPCB8 POINTER.
+       01  DBPCB9 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+           05  FILLER REDEFINES KEYFB.
+               07  KEYFB1      PIC  X(9).
+               07  FILLER      PIC  X(11).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1, DBPCB2, DBPCB3, DBPCB4, DBPCB5,
+                    DBPCB6, DBPCB7, DBPCB8, DBPCB9.
+
+       BEGIN.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB7.
+           DISPLAY 'DBPCB: ' DBPCB.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           COMPUTE NOW-SECS =
+              WS-CURRENT-HOURS * 3600 + WS-CURRENT-MINUTE * 60 +
+              WS-CURRENT-SECOND.
+           STRING WS-CURRENT-YEAR '-' WS-CURRENT-MONTH '-'
+                  WS-CURRENT-DAY INTO TODAY-YMD.
+
+           DISPLAY 'TSTATDASH - TRANSACTIONS STILL OPEN PAST '
+              EXPECTED-DURATION-SECONDS ' SECONDS'.
+
+           CALL "CBLTDLI"
+             USING GU, DBPCB, TSTAT-SEG, TSTAT-SSA.
+           IF DBSTAT = GB OR DBSTAT = GE
+             DISPLAY 'NO TSTAT SEGMENTS ON FILE'
+             MOVE 1 TO TERM-IO
+           ELSE
+             IF DBSTAT NOT = SPACES
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+               MOVE 1 TO TERM-IO
+             END-IF
+           END-IF.
+
+           PERFORM PROCESS-TSTAT-ROW THRU PROCESS-TSTAT-ROW-END
+              UNTIL TERM-IO = 1.
+
+           PERFORM REPORT-HOURLY-COUNTS THRU REPORT-HOURLY-COUNTS-END
+              VARYING HOUR-IX FROM 1 BY 1 UNTIL HOUR-IX > 24.
+
+           DISPLAY '========================================'.
+           DISPLAY 'TRANSACTIONS SCANNED:     ' TRANSACTIONS-SCANNED.
+           DISPLAY 'OPEN PAST EXPECTED TIME:  ' OVERDUE-TRANSACTIONS.
+           DISPLAY '========================================'.
+
+           STOP RUN.
+
+      * PROCEDURE: PROCESS-TSTAT-ROW - TALLIES THE CURRENT ROW BY HOUR
+      * AND STATUS, FLAGS IT IF STILL ACTIVE PAST EXPECTED-DURATION-
+      * SECONDS, AND ADVANCES TO THE NEXT ONE IN THE WHOLE DATABASE
+       PROCESS-TSTAT-ROW.
+           ADD 1 TO TRANSACTIONS-SCANNED.
+
+           SET HOUR-IX TO START-HH.
+           ADD 1 TO HOUR-IX.
+
+           EVALUATE STATUS-SEG
+             WHEN 'A'
+               ADD 1 TO HOUR-ACTIVE-COUNT (HOUR-IX)
+               IF START-YMD = TODAY-YMD
+                 COMPUTE START-SECS =
+                    START-HH * 3600 + START-MM * 60 + START-SS
+                 COMPUTE OPEN-SECS = NOW-SECS - START-SECS
+                 IF OPEN-SECS > EXPECTED-DURATION-SECONDS
+                   DISPLAY 'OVERDUE TXID: ' TXID ' CUSTID: ' CUSTID
+                      ' STARTED: ' STARTTIME ' OPEN-SECONDS: ' OPEN-SECS
+                   ADD 1 TO OVERDUE-TRANSACTIONS
+                 END-IF
+               ELSE
+      * A TRANSACTION THAT STARTED ON AN EARLIER CALENDAR DAY AND IS
+      * STILL ACTIVE IS OVERDUE BY DEFINITION, REGARDLESS OF THE
+      * SAME-DAY SECONDS ARITHMETIC ABOVE
+                 DISPLAY 'OVERDUE TXID: ' TXID ' CUSTID: ' CUSTID
+                    ' STARTED: ' STARTTIME ' (PRIOR CALENDAR DAY)'
+                 ADD 1 TO OVERDUE-TRANSACTIONS
+               END-IF
+             WHEN 'C'
+               ADD 1 TO HOUR-CLOSED-COUNT (HOUR-IX)
+             WHEN OTHER
+               ADD 1 TO HOUR-OTHER-COUNT (HOUR-IX)
+           END-EVALUATE.
+
+           CALL "CBLTDLI"
+             USING GN, DBPCB, TSTAT-SEG, TSTAT-SSA.
+           IF DBSTAT = GB OR DBSTAT = GE
+             MOVE 1 TO TERM-IO
+           ELSE
+             IF DBSTAT NOT = SPACES
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+               MOVE 1 TO TERM-IO
+             END-IF
+           END-IF.
+       PROCESS-TSTAT-ROW-END.
+
+      * PROCEDURE: REPORT-HOURLY-COUNTS - PRINTS ONE LINE PER HOUR OF
+      * THE DAY WITH ITS ACTIVE/CLOSED/OTHER COUNTS
+       REPORT-HOURLY-COUNTS.
+           IF HOUR-ACTIVE-COUNT (HOUR-IX) > 0 OR
+              HOUR-CLOSED-COUNT (HOUR-IX) > 0 OR
+              HOUR-OTHER-COUNT (HOUR-IX) > 0
+             COMPUTE WS-REPORT-HOUR = HOUR-IX - 1
+             DISPLAY 'HOUR: ' WS-REPORT-HOUR
+                ' ACTIVE: ' HOUR-ACTIVE-COUNT (HOUR-IX)
+                ' CLOSED: ' HOUR-CLOSED-COUNT (HOUR-IX)
+                ' OTHER: ' HOUR-OTHER-COUNT (HOUR-IX)
+           END-IF.
+       REPORT-HOURLY-COUNTS-END.
