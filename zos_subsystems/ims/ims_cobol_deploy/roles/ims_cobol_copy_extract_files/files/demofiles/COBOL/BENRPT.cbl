@@ -0,0 +1,143 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BENRPT.
+
+      ******************************************************************
+      * BENRPT WALKS EVERY ACCOUNT SEGMENT IN THE DATABASE AND, FOR
+      * EACH ONE, CHECKS FOR AT LEAST ONE BENEFIC CHILD. EVERY ACCOUNT
+      * WITH NO BENEFICIARY ON FILE IS LISTED ON THE REPORT. SAME
+      * WHOLE-DATABASE-WALK SHAPE AS ACCTRECN/JNTACCT.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+       77  GNP                 PIC  X(04)        VALUE "GNP ".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT AREAS
+      ******************************************************************
+
+       01  ACCOUNT-SEG.
+           05  ACCID-ACC       PIC  S9(18) COMP-5.
+           05  ACCTYPE-ACC     PIC  X(01).
+           05  BALANCE-ACC     PIC  S9(13)V9(2) COMP-3.
+           05  LASTTXID-ACC    PIC  S9(18) COMP-5.
+           05  ACCTSTATUS-ACC  PIC  X(01).
+           05  WDRLDATE-ACC    PIC  X(08).
+           05  WDRLTODAY-ACC   PIC  S9(13)V9(2) COMP-3.
+           05  INTRATE-ACC     PIC  S9(1)V9(4) COMP-3.
+           05  CURRENCY-ACC    PIC  X(03).
+      * CUSTOMER-SET LOW-BALANCE ALERT THRESHOLD - WHEN THE BALANCE
+      * DROPS BELOW THIS AFTER A POSTING, IBTRAN FIRES THE LOW-
+      * BALANCE NOTIFICATION HOOK. ZERO MEANS NO ALERT IS WANTED.
+           05  LOWBALALERT-ACC PIC  S9(13)V9(2) COMP-3.
+
+       01  BENEFIC-SEG.
+           05  ACCID-BEN       PIC  S9(18) COMP-5.
+           05  BENID-BEN       PIC  S9(9) COMP-5.
+           05  BENNAME-BEN     PIC  X(50).
+           05  BENRELATION-BEN PIC  X(20).
+           05  BENPERCENT-BEN  PIC  S9(3)V9(2) COMP-3.
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+
+       01  BENEFIC-SSA.
+           05  FILLER          PIC  X(08)        VALUE "BENEFIC ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      ******************************************************************
+      *REPORT COUNTERS
+      ******************************************************************
+
+       77  ACCOUNTS-SCANNED    PIC  9(09) COMP VALUE 0.
+       77  ACCOUNTS-NO-BEN     PIC  9(09) COMP VALUE 0.
+
+       01  REPORT-LINE.
+           05  FILLER          PIC  X(20) VALUE
+               "NO BENEFICIARY ACCT:".
+           05  RL-ACCID        PIC  Z(17)9.
+           05  FILLER          PIC  X(12) VALUE " ACCTYPE: ".
+           05  RL-ACCTYPE      PIC  X(01).
+
+       LINKAGE SECTION.
+
+       01  DBPCB1 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1.
+
+       0000-MAINLINE.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+           CALL 'CBLTDLI' USING GU, DBPCB, ACCOUNT-SEG.
+           PERFORM 1000-PROCESS-ACCOUNT THRU 1000-PROCESS-ACCOUNT-EXIT
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+
+           DISPLAY "BENEFICIARY COVERAGE REPORT".
+           DISPLAY "ACCOUNTS SCANNED: " ACCOUNTS-SCANNED.
+           DISPLAY "ACCOUNTS WITH NO BENEFICIARY: " ACCOUNTS-NO-BEN.
+           STOP RUN.
+
+      * PROCEDURE 1000-PROCESS-ACCOUNT : CHECKS THE CURRENT ACCOUNT FOR
+      * AN EXISTING BENEFIC CHILD, PRINTS IT IF THERE IS NONE, THEN
+      * ADVANCES TO THE NEXT ACCOUNT
+       1000-PROCESS-ACCOUNT.
+           ADD 1 TO ACCOUNTS-SCANNED.
+           CALL 'CBLTDLI'
+             USING GNP, DBPCB, BENEFIC-SEG, BENEFIC-SSA.
+           IF DBSTAT = GB OR DBSTAT = GE
+             ADD 1 TO ACCOUNTS-NO-BEN
+             MOVE ACCID-ACC TO RL-ACCID
+             MOVE ACCTYPE-ACC TO RL-ACCTYPE
+             DISPLAY REPORT-LINE
+           ELSE
+             IF DBSTAT NOT = SPACES
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+
+           CALL 'CBLTDLI' USING GN, DBPCB, ACCOUNT-SEG.
+       1000-PROCESS-ACCOUNT-EXIT.
+           EXIT.
