@@ -0,0 +1,250 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FBNMSRCH.
+
+      ******************************************************************
+      * CUSTOMER NAME SEARCH - LOOKS UP A CUSTOMER BY LASTNAME-CD
+      * WHEN THE CALLER DOESN'T HAVE THE CUSTID HANDY. THE CUSTOMER
+      * DATABASE IS KEYED BY CUSTID, SO THIS WALKS EVERY CUSTOMER
+      * SEGMENT WITH AN UNQUALIFIED GU/GN (THE SAME WALK SESSWEEP AND
+      * SESSRPT USE) AND INSERTS ONE OUTPUT MESSAGE PER MATCH, UP TO
+      * MAX-MATCHES, SO ONE SEARCH CAN'T FLOOD THE TERMINAL.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *CONSTANTS
+      ******************************************************************
+      * RS.NEXT FAILED TO GET A ROW
+       77  NOCUSTOMER        PIC  X(23) VALUE "CUSTOMER DOES NOT EXIST".
+       77  MAX-MATCHES       PIC  9(02)        VALUE 10.
+
+      * MESSAGE PROCESSING
+       77  TERM-IO             PIC 9 VALUE 0.
+       77  TERM-LOOP           PIC 9 VALUE 0.
+       77  MESSAGE-EXIST       PIC X(2) VALUE 'CF'.
+       77  NO-MORE-MESSAGE     PIC X(2) VALUE 'QC'.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+       77  ISRT                PIC  X(04)        VALUE "ISRT".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT AREAS
+      ******************************************************************
+
+       01 CUSTOMER-SEG.
+           05  CUSTID-CD       PIC  S9(9) COMP-5.
+           05  LASTNAME-CD     PIC  X(50).
+           05  FIRSTNAME-CD    PIC  X(50).
+           05  ADDRESS-CD      PIC  X(80).
+           05  CITY-CD         PIC  X(25).
+           05  STATE-CD        PIC  X(2).
+           05  ZIPCODE-CD      PIC  X(15).
+           05  PHONE-CD        PIC  X(12).
+           05  STATUS-CD       PIC  X(1).
+           05  PASSWORD-CD     PIC  X(16).
+           05  CUSTOMERTYPE-CD PIC  X(1).
+           05  LASTLOGIN-CD    PIC  X(23).
+           05  FAILEDLOGIN-CD  PIC  9(1).
+           05  LOCKED-CD       PIC  X(1).
+           05  LASTLOGOUT-CD   PIC  X(23).
+      * SECURITY CHALLENGE ANSWER AND LAST RECOGNIZED LOGIN DEVICE -
+      * MAINTAINED BY FBLOGIN, BLANK UNTIL SET UP
+           05  SECUREANS-CD    PIC  X(16).
+           05  LASTDEVICE-CD   PIC  X(20).
+
+      ******************************************************************
+      *INPUT/OUTPUT MESSAGE AREA
+      ******************************************************************
+
+       01  INPUT-AREA.
+           05  LL-IN           PIC  9(04) COMP.
+           05  ZZ-IN           PIC  9(04) COMP.
+           05  TRAN-CODE       PIC  X(08).
+           05  IN-LASTNAME     PIC  X(50).
+
+       01  OUTPUT-AREA.
+           05  LL-OUT          PIC  9(04) COMP.
+           05  ZZ-OUT          PIC  9(04) COMP.
+           05  MSG-OUT         PIC  X(32).
+           05  FIRSTNAME-OUT   PIC  X(50).
+           05  LASTNAME-OUT    PIC  X(50).
+           05  ADDRESS-OUT     PIC  X(80).
+           05  CITY-OUT        PIC  X(25).
+           05  STATE-OUT       PIC  X(2).
+           05  ZIPCODE-OUT     PIC  X(15).
+           05  PHONE-OUT       PIC  X(12).
+           05  CUSTID-OUT      PIC  X(09).
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+
+      *    CUSTOMER-SSA IS UNQUALIFIED - THE WALK MATCHES LASTNAME-CD
+      *    IN WORKING-STORAGE SINCE LASTNAME-CD ISN'T A DL/I KEY FIELD
+       01  CUSTOMER-SSA.
+           05  FILLER          PIC  X(08)        VALUE "CUSTOMER".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  MATCHES-FOUND        PIC  9(02) VALUE 0.
+       77  WS-SCAN-DONE          PIC  X(01) VALUE ' '.
+
+       LINKAGE SECTION.
+
+       01  IOPCBA POINTER.
+       01  DBPCB1 POINTER.
+
+      ******************************************************************
+      *I/O PCB
+      ******************************************************************
+
+       01  LTERMPCB.
+           05  LOGTTERM        PIC  X(08).
+           05  FILLER          PIC  X(02).
+           05  TPSTAT          PIC  X(02).
+           05  IODATE          PIC  X(04).
+           05  IOTIME          PIC  X(04).
+           05  FILLER          PIC  X(02).
+           05  SEQNUM          PIC  X(02).
+           05  MOD             PIC  X(08).
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+           05  FILLER REDEFINES KEYFB.
+               07  KEYFB1      PIC  X(9).
+               07  FILLER      PIC  X(11).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  IOPCBA, DBPCB1.
+
+       BEGIN.
+           MOVE 0 TO TERM-IO.
+           SET ADDRESS OF LTERMPCB TO ADDRESS OF IOPCBA.
+           PERFORM WITH TEST BEFORE UNTIL TERM-IO = 1
+              CALL 'CBLTDLI' USING GU, LTERMPCB, INPUT-AREA
+              IF TPSTAT  = '  ' OR TPSTAT = MESSAGE-EXIST
+              THEN
+      * SEARCH FOR THE CUSTOMER(S) BY LASTNAME
+                PERFORM SEARCH-BY-NAME THRU SEARCH-BY-NAME-END
+              ELSE
+                IF TPSTAT = NO-MORE-MESSAGE
+                THEN
+                  MOVE 1 TO TERM-IO
+                ELSE
+                  DISPLAY 'GU FROM IOPCB FAILED WITH STATUS CODE: '
+                    TPSTAT
+                END-IF
+              END-IF
+           END-PERFORM.
+           STOP RUN.
+
+      * PROCEDURE SEARCH-BY-NAME
+       SEARCH-BY-NAME.
+           MOVE 0 TO MATCHES-FOUND.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+           CALL 'CBLTDLI'
+             USING GU, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA.
+           IF DBSTAT = GB OR DBSTAT = GE
+             MOVE NOCUSTOMER TO MSG-OUT
+             MOVE ZEROS TO OUTPUT-AREA
+             PERFORM INSERT-IO THRU INSERT-IO-END
+           ELSE
+             IF DBSTAT NOT = SPACES
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+               MOVE ZEROS TO OUTPUT-AREA
+               PERFORM INSERT-IO THRU INSERT-IO-END
+             ELSE
+               MOVE ' ' TO WS-SCAN-DONE
+               PERFORM SCAN-ONE-CUSTOMER THRU SCAN-ONE-CUSTOMER-END
+                  UNTIL WS-SCAN-DONE = 'Y'
+                     OR MATCHES-FOUND = MAX-MATCHES
+               IF MATCHES-FOUND = 0
+                 MOVE NOCUSTOMER TO MSG-OUT
+                 MOVE ZEROS TO OUTPUT-AREA
+                 PERFORM INSERT-IO THRU INSERT-IO-END
+               END-IF
+             END-IF
+           END-IF.
+       SEARCH-BY-NAME-END.
+
+      * PROCEDURE SCAN-ONE-CUSTOMER : CHECKS THE CURRENT SEGMENT AND
+      * ADVANCES TO THE NEXT ONE
+       SCAN-ONE-CUSTOMER.
+           IF LASTNAME-CD = IN-LASTNAME
+             MOVE ZEROS TO OUTPUT-AREA
+             MOVE FIRSTNAME-CD TO FIRSTNAME-OUT
+             MOVE LASTNAME-CD TO LASTNAME-OUT
+             MOVE ADDRESS-CD TO ADDRESS-OUT
+             MOVE CITY-CD TO CITY-OUT
+             MOVE STATE-CD TO STATE-OUT
+             MOVE ZIPCODE-CD TO ZIPCODE-OUT
+             MOVE PHONE-CD TO PHONE-OUT
+             MOVE CUSTID-CD TO CUSTID-OUT
+             PERFORM INSERT-IO THRU INSERT-IO-END
+             ADD 1 TO MATCHES-FOUND
+           END-IF.
+
+           CALL 'CBLTDLI'
+             USING GN, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA.
+           IF DBSTAT = GB OR DBSTAT = GE
+             MOVE 'Y' TO WS-SCAN-DONE
+           ELSE
+             IF DBSTAT NOT = SPACES
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+               MOVE 'Y' TO WS-SCAN-DONE
+             END-IF
+           END-IF.
+       SCAN-ONE-CUSTOMER-END.
+
+      * PROCEDURE INSERT-IO : INSERT FOR IOPCB REQUEST HANDLER
+
+       INSERT-IO.
+           COMPUTE LL-OUT = LENGTH OF OUTPUT-AREA.
+           MOVE 0 TO ZZ-OUT.
+           CALL 'CBLTDLI' USING ISRT, LTERMPCB, OUTPUT-AREA.
+
+           IF TPSTAT NOT = SPACES
+             THEN
+             DISPLAY 'INSERT TO IOPCB FAILED WITH STATUS CODE: '
+                TPSTAT
+           END-IF.
+       INSERT-IO-END.
