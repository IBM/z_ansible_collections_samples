@@ -0,0 +1,262 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTPOST.
+
+      ******************************************************************
+      * NIGHTLY INTEREST POSTER - WALKS EVERY ACCOUNT SEGMENT, AND FOR
+      * EACH OPEN SAVINGS ACCOUNT (ACCTYPE-ACC = 'S') WITH A POSITIVE
+      * INTRATE-ACC AND BALANCE-ACC, COMPUTES ONE NIGHT'S INTEREST AND
+      * POSTS IT AS ITS OWN HISTORY-SEG ENTRY USING THE SAME POSTING
+      * MECHANICS AS IBTRAN'S ACCOUNT-ACTIVITY (TXID DERIVED FROM
+      * ACCID/LASTTXID, HISTORY ISRT FOLLOWED BY AN ACCOUNT REPL).
+      * INTRATE-ACC IS AN ANNUAL RATE EXPRESSED AS A DECIMAL FRACTION
+      * (0.0250 = 2.5%); IT IS DIVIDED BY 365 TO GET ONE NIGHT'S SHARE.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GHU                 PIC  X(04)        VALUE "GHU ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+       77  ISRT                PIC  X(04)        VALUE "ISRT".
+       77  REPL                PIC  X(04)        VALUE "REPL".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *BUSINESS RULE CONSTANTS
+      ******************************************************************
+
+       77  ACCT-OPEN           PIC X(01) VALUE 'O'.
+       77  DAYS-PER-YEAR       PIC S9(3) COMP-3 VALUE 365.
+       77  MULT-FACTOR         PIC S9(18) COMP-5 VALUE 10000000000.
+
+       77  INT-ACCID           PIC S9(18) COMP-5.
+       77  INT-TXID            PIC S9(18) COMP-5.
+       77  INT-AMOUNT          PIC S9(13)V9(4) COMP-3.
+       77  INT-AMOUNT-ROUNDED  PIC S9(13)V9(2) COMP-3.
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+
+       01  ACCOUNT-SSA.
+           05  FILLER          PIC  X(08)        VALUE "ACCOUNT ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    ACCOUNT-SSA1 RE-ESTABLISHES POSITION ON THE ACCOUNT BEFORE
+      *    THE REPL, THE SAME WAY STORDPOST RE-ESTABLISHES EACH LEG
+       01  ACCOUNT-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "ACCOUNT ".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "ACCID   ".
+           05  FILLER          PIC  X(02)        VALUE "= ".
+           05  ACCID           PIC  S9(18) COMP-5  VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  HISTORY-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "HISTORY ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      ******************************************************************
+      *SEGMENT AREAS
+      ******************************************************************
+
+       01  ACCOUNT-SEG.
+           05  ACCID-ACC       PIC  S9(18) COMP-5.
+           05  ACCTYPE-ACC     PIC  X(01).
+               88  ACCT-IS-SAVINGS    VALUE 'S'.
+           05  BALANCE-ACC     PIC  S9(13)V9(2) COMP-3.
+           05  LASTTXID-ACC    PIC  S9(18) COMP-5.
+           05  ACCTSTATUS-ACC  PIC  X(01).
+           05  WDRLDATE-ACC    PIC  X(08).
+           05  WDRLTODAY-ACC   PIC  S9(13)V9(2) COMP-3.
+           05  INTRATE-ACC     PIC  S9(1)V9(4) COMP-3.
+           05  CURRENCY-ACC    PIC  X(03).
+      * CUSTOMER-SET LOW-BALANCE ALERT THRESHOLD - WHEN THE BALANCE
+      * DROPS BELOW THIS AFTER A POSTING, IBTRAN FIRES THE LOW-
+      * BALANCE NOTIFICATION HOOK. ZERO MEANS NO ALERT IS WANTED.
+           05  LOWBALALERT-ACC PIC  S9(13)V9(2) COMP-3.
+
+       01  HISTORY-SEG.
+           05  TXID-HIST       PIC  S9(18) COMP-5.
+           05  TIMESTMP-HIST   PIC  X(23).
+           05  TRANSTYP-HIST   PIC  X(1).
+           05  AMOUNT-HIST     PIC  S9(13)V9(2) COMP-3.
+           05  REFTXID-HIST    PIC  S9(18) COMP-5.
+           05  ACCID-HIST      PIC  S9(18) COMP-5.
+           05  BALAFTER-HIST   PIC  S9(13)V9(2) COMP-3.
+
+      ******************************************************************
+      *CLOCK STRUCTURE
+      ******************************************************************
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+             10  WS-CURRENT-YEAR         PIC 9(04).
+             10  WS-CURRENT-MONTH        PIC 9(02).
+             10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+             10  WS-CURRENT-HOURS        PIC 9(02).
+             10  WS-CURRENT-MINUTE       PIC 9(02).
+             10  WS-CURRENT-SECOND       PIC 9(02).
+             10  WS-CURRENT-MILLISECONDS PIC 9(02).
+           05  WS-DIFF-FROM-GMT          PIC S9(04).
+
+       01  TIMESTAMP.
+           05  YEAR-TS         PIC X(4).
+           05  FILLER          PIC X(1) VALUE '-'.
+           05  MONTH-TS        PIC X(2).
+           05  FILLER          PIC X(1) VALUE '-'.
+           05  DAY-TS          PIC X(2).
+           05  FILLER          PIC X(1) VALUE ' '.
+           05  HOUR-TS         PIC X(2).
+           05  FILLER          PIC X(1) VALUE ':'.
+           05  MINUTE-TS       PIC X(2).
+           05  FILLER          PIC X(1) VALUE ':'.
+           05  SECOND-TS       PIC X(2).
+           05  FILLER          PIC X(1) VALUE '.'.
+           05  MILLISEC-TS     PIC X(2).
+           05  FILLER          PIC X(1) VALUE '0'.
+
+       01  ACCOUNTS-SCANNED    PIC  S9(9) COMP-5 VALUE 0.
+       01  ACCOUNTS-POSTED     PIC  S9(9) COMP-5 VALUE 0.
+       77  TERM-IO             PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  DBPCB1 POINTER.
+       01  DBPCB2 POINTER.
+       01  DBPCB3 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1, DBPCB2, DBPCB3.
+
+       BEGIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR TO YEAR-TS.
+           MOVE WS-CURRENT-MONTH TO MONTH-TS.
+           MOVE WS-CURRENT-DAY TO DAY-TS.
+           MOVE WS-CURRENT-HOURS TO HOUR-TS.
+           MOVE WS-CURRENT-MINUTE TO MINUTE-TS.
+           MOVE WS-CURRENT-SECOND TO SECOND-TS.
+           MOVE WS-CURRENT-MILLISECONDS TO MILLISEC-TS.
+           MOVE TIMESTAMP TO TIMESTMP-HIST.
+
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+           CALL "CBLTDLI"
+             USING GU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA.
+           PERFORM PROCESS-ACCOUNT THRU PROCESS-ACCOUNT-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+
+           DISPLAY '========================================'.
+           DISPLAY 'INTEREST POSTING SUMMARY'.
+           DISPLAY 'ACCOUNTS SCANNED:         ' ACCOUNTS-SCANNED.
+           DISPLAY 'ACCOUNTS CREDITED:        ' ACCOUNTS-POSTED.
+           DISPLAY '========================================'.
+
+           STOP RUN.
+
+      * PROCEDURE PROCESS-ACCOUNT : POSTS INTEREST ON THE CURRENT
+      * ACCOUNT IF IT QUALIFIES, THEN ADVANCES TO THE NEXT ONE
+       PROCESS-ACCOUNT.
+           IF DBSTAT = SPACES
+             ADD 1 TO ACCOUNTS-SCANNED
+             IF ACCT-IS-SAVINGS AND ACCTSTATUS-ACC = ACCT-OPEN
+                AND INTRATE-ACC > 0 AND BALANCE-ACC > 0
+               PERFORM POST-INTEREST THRU POST-INTEREST-END
+             END-IF
+
+             SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+             CALL "CBLTDLI"
+               USING GN, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       PROCESS-ACCOUNT-END.
+
+      * PROCEDURE POST-INTEREST : COMPUTES ONE NIGHT'S INTEREST ON THE
+      * CURRENT ACCOUNT'S BALANCE-ACC, INSERTS IT AS A HISTORY-SEG
+      * ENTRY (TRANSTYP-HIST = 'i'), AND CREDITS THE ACCOUNT
+       POST-INTEREST.
+           COMPUTE INT-AMOUNT =
+              BALANCE-ACC * INTRATE-ACC / DAYS-PER-YEAR.
+           COMPUTE INT-AMOUNT-ROUNDED ROUNDED = INT-AMOUNT.
+           IF INT-AMOUNT-ROUNDED > 0
+             MOVE ACCID-ACC TO INT-ACCID
+             COMPUTE INT-TXID = INT-ACCID * MULT-FACTOR
+                + LASTTXID-ACC + 1
+
+             COMPUTE ACCID-HIST = INT-ACCID
+             COMPUTE TXID-HIST = INT-TXID
+             MOVE 'i' TO TRANSTYP-HIST
+             COMPUTE AMOUNT-HIST = INT-AMOUNT-ROUNDED
+             COMPUTE REFTXID-HIST = 0
+             COMPUTE BALAFTER-HIST = BALANCE-ACC + INT-AMOUNT-ROUNDED
+
+             SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3
+             CALL "CBLTDLI"
+               USING ISRT, DBPCB, HISTORY-SEG, HISTORY-SSA1
+             IF DBSTAT NOT = SPACES
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+               DISPLAY 'HISTORY INSERT FAILED FOR ACCID: ' INT-ACCID
+             ELSE
+               SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+               MOVE INT-ACCID TO ACCID
+               CALL 'CBLTDLI'
+                 USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+               COMPUTE LASTTXID-ACC = LASTTXID-ACC + 1
+               COMPUTE BALANCE-ACC = BALANCE-ACC + INT-AMOUNT-ROUNDED
+               CALL "CBLTDLI"
+                 USING REPL, DBPCB, ACCOUNT-SEG
+               IF DBSTAT NOT = SPACES
+                 MOVE DBSTAT TO SC
+                 DISPLAY BAD-STATUS
+                 DISPLAY 'ACCOUNT UPDATE FAILED FOR ACCID: ' INT-ACCID
+               ELSE
+                 ADD 1 TO ACCOUNTS-POSTED
+               END-IF
+             END-IF
+           END-IF.
+       POST-INTEREST-END.
