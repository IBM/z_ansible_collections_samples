@@ -0,0 +1,300 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOADSTOR.
+
+      ******************************************************************
+      * LOADS THE STANDORD CHILD SEGMENT UNDER CUSTOMER - ONE ROW PER
+      * RECURRING/STANDING-ORDER TRANSFER (SOURCE ACCOUNT, DESTINATION
+      * ACCOUNT, AMOUNT, FREQUENCY, NEXT RUN DATE) THAT STORDPOST LATER
+      * FINDS AND POSTS WHEN DUE.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STORIN-FILE ASSIGN TO STORIN.
+           SELECT STORREJ-FILE ASSIGN TO STORREJ.
+       DATA DIVISION.
+
+       FILE SECTION.
+         FD STORIN-FILE
+            LABEL RECORDS ARE OMITTED
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS STORIN-IN.
+       01  STORIN-IN          PIC X(400).
+
+      * REJECT FILE - HOLDS THE RAW INPUT RECORD AND THE DBSTAT THAT
+      * FAILED IT, SO A BAD ROW DOESN'T COST US THE WHOLE LOAD
+         FD STORREJ-FILE
+            LABEL RECORDS ARE OMITTED
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS STORREJ-OUT.
+       01  STORREJ-OUT.
+           05  REJ-INPUT       PIC X(400).
+           05  REJ-DBSTAT      PIC X(02).
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  ISRT                PIC  X(04)        VALUE "ISRT".
+       77  CHKP                PIC  X(04)        VALUE "CHKP".
+       77  XRST                PIC  X(04)        VALUE "XRST".
+
+      ******************************************************************
+      *CHECKPOINT/RESTART - A CHECKPOINT IS TAKEN EVERY CHKP-INTERVAL
+      *INPUT RECORDS SO A RERUN AFTER AN ABEND CAN RESUME NEAR WHERE IT
+      *LEFT OFF INSTEAD OF REPROCESSING THE WHOLE STORIN FILE
+      ******************************************************************
+
+       77  CHKP-INTERVAL       PIC  9(05)        VALUE 01000.
+
+       01  CHKP-ID.
+           05  FILLER          PIC  X(05)        VALUE "LSTOR".
+           05  CHKP-COUNTER    PIC  9(03)        VALUE 0.
+
+       01  RESTART-DATA.
+           05  RESTART-INPUT-RECORDS    PIC S9(9) COMP-5.
+           05  RESTART-REJECTED-RECORDS PIC S9(9) COMP-5.
+           05  RESTART-DUPLICATE-RECORDS PIC S9(9) COMP-5.
+
+       77  RESTART-AREA-LEN    PIC S9(8) COMP.
+       77  WS-RESTART-SKIP     PIC S9(9) COMP-5 VALUE 0.
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  DUPKEY              PIC  X(02)        VALUE "II".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+       01  STANDORD-SSA.
+           05  FILLER          PIC  X(08)        VALUE "STANDORD".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  STANDORD-SEG.
+           05  STDID           PIC  S9(18) COMP-5.
+           05  CUSTID          PIC  S9(9) COMP-5.
+           05  SRCACCID        PIC  S9(18) COMP-5.
+           05  DSTACCID        PIC  S9(18) COMP-5.
+           05  AMOUNT          PIC  S9(13)V9(2) COMP-3.
+           05  FREQUENCY       PIC  X(1).
+           05  NEXTRUNDATE     PIC  X(10).
+           05  STDSTATUS       PIC  X(1).
+
+       01  TXT-STDID           PIC  X(19).
+       01  TXT-CUSTID          PIC  X(9).
+       01  TXT-SRCACCID        PIC  X(19).
+       01  TXT-DSTACCID        PIC  X(19).
+       01  TXT-AMOUNT          PIC  X(16).
+       01  TXT-FREQUENCY       PIC  X(1).
+       01  TXT-NEXTRUNDATE     PIC  X(10).
+       01  TXT-STDSTATUS       PIC  X(1).
+
+       01  INPUT-RECORDS     PIC  S9(9) COMP-5.
+       01  REJECTED-RECORDS  PIC  S9(9) COMP-5.
+       01  SUCCESSFUL-RECORDS PIC S9(9) COMP-5.
+       01  DUPLICATE-RECORDS PIC S9(9) COMP-5.
+       77  TERM-IO             PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  IOPCBA POINTER.
+       01  DBPCB1 POINTER.
+       01  DBPCB2 POINTER.
+       01  DBPCB3 POINTER.
+       01  DBPCB4 POINTER.
+       01  DBPCB5 POINTER.
+       01  DBPCB6 POINTER.
+       01  DBPCB7 POINTER.
+       01  DBPCB8 POINTER.
+       01  DBPCB9 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+           05  FILLER REDEFINES KEYFB.
+               07  KEYFB1      PIC  X(9).
+               07  FILLER      PIC  X(11).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1, DBPCB2, DBPCB3, DBPCB4, DBPCB5,
+                    DBPCB6, DBPCB7, DBPCB8, DBPCB9.
+
+       BEGIN.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB5.
+           DISPLAY 'DBPCB: ' DBPCB.
+
+      * XRST RETURNS THE LAST CHECKPOINT'S SAVED COUNTS - ZERO ON A
+      * FRESH RUN THAT HAS NEVER CHECKPOINTED
+           MOVE 0 TO RESTART-INPUT-RECORDS.
+           MOVE 0 TO RESTART-REJECTED-RECORDS.
+           MOVE 0 TO RESTART-DUPLICATE-RECORDS.
+           COMPUTE RESTART-AREA-LEN = LENGTH OF RESTART-DATA.
+           CALL 'CBLTDLI'
+             USING XRST, CHKP-ID, RESTART-AREA-LEN, RESTART-DATA.
+
+           OPEN INPUT  STORIN-FILE.
+           MOVE RESTART-INPUT-RECORDS TO INPUT-RECORDS.
+           MOVE RESTART-REJECTED-RECORDS TO REJECTED-RECORDS.
+           MOVE RESTART-DUPLICATE-RECORDS TO DUPLICATE-RECORDS.
+
+           IF INPUT-RECORDS > 0
+             OPEN EXTEND STORREJ-FILE
+             DISPLAY 'RESTARTING AFTER CHECKPOINT - RECORDS ALREADY '
+                'LOADED: ' INPUT-RECORDS
+             PERFORM SKIP-LOADED-RECORDS THRU SKIP-LOADED-RECORDS-END
+           ELSE
+             OPEN OUTPUT STORREJ-FILE
+           END-IF.
+
+           READ STORIN-FILE
+               AT END
+               DISPLAY 'END OF FILE'
+               MOVE 1 TO TERM-IO
+           END-READ.
+           PERFORM PROCESS-INPUT UNTIL TERM-IO = 1.
+
+           CLOSE STORIN-FILE.
+           CLOSE STORREJ-FILE.
+
+      * END-OF-JOB RECONCILIATION SUMMARY - RECORDS READ VS. HOW MANY
+      * ACTUALLY MADE IT INTO THE DATABASE, SO A PARTIAL LOAD CAN'T
+      * BE MISTAKEN FOR A CLEAN ONE
+           COMPUTE SUCCESSFUL-RECORDS = INPUT-RECORDS - REJECTED-RECORDS.
+           DISPLAY '========================================'.
+           DISPLAY 'LOAD RECONCILIATION SUMMARY'.
+           DISPLAY 'TOTAL INPUT RECORDS:      ' INPUT-RECORDS.
+           DISPLAY 'SUCCESSFULLY INSERTED:    ' SUCCESSFUL-RECORDS.
+           DISPLAY 'TOTAL REJECTED RECORDS:   ' REJECTED-RECORDS.
+           DISPLAY 'DUPLICATE RECORDS SKIPPED:' DUPLICATE-RECORDS.
+           DISPLAY '========================================'.
+
+      * A NON-ZERO RETURN CODE LETS THE SCHEDULER SEE A PARTIALLY-FAILED
+      * LOAD AS SOMETHING OTHER THAN A CLEAN STEP COMPLETION
+           IF REJECTED-RECORDS > 0
+             MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+      * PROCEDURE SKIP-LOADED-RECORDS : ON A RESTART, RE-READS PAST THE
+      * RECORDS A PRIOR CHECKPOINT ALREADY CONFIRMED LOADED
+       SKIP-LOADED-RECORDS.
+           PERFORM SKIP-ONE-RECORD THRU SKIP-ONE-RECORD-END
+              VARYING WS-RESTART-SKIP FROM 1 BY 1
+              UNTIL WS-RESTART-SKIP > INPUT-RECORDS OR TERM-IO = 1.
+       SKIP-LOADED-RECORDS-END.
+
+       SKIP-ONE-RECORD.
+           READ STORIN-FILE
+               AT END
+               DISPLAY 'END OF FILE DURING RESTART SKIP'
+               MOVE 1 TO TERM-IO
+           END-READ.
+       SKIP-ONE-RECORD-END.
+
+      * PROCEDURE: PROCESS-INPUT
+       PROCESS-INPUT.
+
+           MOVE SPACES TO TXT-STDSTATUS.
+           UNSTRING STORIN-IN DELIMITED BY '","' OR '",' OR ',"' OR ',' OR '"'
+             INTO TXT-STDID
+                  TXT-CUSTID
+                  TXT-SRCACCID
+                  TXT-DSTACCID
+                  TXT-AMOUNT
+                  TXT-FREQUENCY
+                  TXT-NEXTRUNDATE
+                  TXT-STDSTATUS
+           END-UNSTRING.
+
+           COMPUTE STDID = FUNCTION NUMVAL ( TXT-STDID ).
+           COMPUTE CUSTID = FUNCTION NUMVAL ( TXT-CUSTID ).
+           COMPUTE SRCACCID = FUNCTION NUMVAL ( TXT-SRCACCID ).
+           COMPUTE DSTACCID = FUNCTION NUMVAL ( TXT-DSTACCID ).
+           COMPUTE AMOUNT = FUNCTION NUMVAL ( TXT-AMOUNT ).
+           MOVE TXT-FREQUENCY TO FREQUENCY.
+           MOVE TXT-NEXTRUNDATE TO NEXTRUNDATE.
+      * STANDING ORDER STATUS IS AN OPTIONAL TRAILING COLUMN - LOAD
+      * FILES THAT PREDATE IT LOAD THE ORDER AS ACTIVE
+           IF TXT-STDSTATUS = SPACES
+             MOVE 'A' TO STDSTATUS
+           ELSE
+             MOVE TXT-STDSTATUS TO STDSTATUS
+           END-IF.
+
+           CALL "CBLTDLI"
+             USING ISRT, DBPCB, STANDORD-SEG, STANDORD-SSA.
+           IF DBSTAT = DUPKEY
+      * A DUPLICATE KEY MEANS THIS RECORD ALREADY LOADED ON A PRIOR
+      * RUN - SKIP IT AND KEEP GOING SO A RERUN-FROM-THE-TOP AFTER A
+      * PARTIAL FAILURE IS A SAFE, IDEMPOTENT RECOVERY OPTION
+             DISPLAY 'DUPLICATE KEY - ALREADY LOADED: ' STORIN-IN
+             ADD 1 TO DUPLICATE-RECORDS
+           ELSE
+             IF DBSTAT NOT = SPACES
+               DISPLAY 'BAD STATUS CODE: ' DBSTAT
+               MOVE STORIN-IN TO REJ-INPUT
+               MOVE DBSTAT TO REJ-DBSTAT
+               WRITE STORREJ-OUT
+               ADD 1 TO REJECTED-RECORDS
+             END-IF
+           END-IF.
+
+           ADD 1 TO INPUT-RECORDS.
+
+           READ STORIN-FILE
+               AT END
+               DISPLAY 'END OF FILE'
+               MOVE 1 TO TERM-IO
+           END-READ.
+
+           IF FUNCTION MOD (INPUT-RECORDS 1000) = 0
+             DISPLAY 'INPUT-RECORDS: ' INPUT-RECORDS
+           END-IF.
+           IF FUNCTION MOD (INPUT-RECORDS CHKP-INTERVAL) = 0
+             PERFORM TAKE-CHECKPOINT THRU TAKE-CHECKPOINT-END
+           END-IF.
+           IF INPUT-RECORDS = 1
+             DISPLAY 'STANDORD-SEG >>' STANDORD-SEG '<<'
+           END-IF.
+       PROCESS-INPUT-END.
+
+      * PROCEDURE TAKE-CHECKPOINT : SAVES HOW FAR THE LOAD HAS GOTTEN
+      * SO A RESTART CAN SKIP PAST WHAT'S ALREADY BEEN APPLIED
+       TAKE-CHECKPOINT.
+           ADD 1 TO CHKP-COUNTER.
+           MOVE INPUT-RECORDS TO RESTART-INPUT-RECORDS.
+           MOVE REJECTED-RECORDS TO RESTART-REJECTED-RECORDS.
+           MOVE DUPLICATE-RECORDS TO RESTART-DUPLICATE-RECORDS.
+           CALL 'CBLTDLI'
+             USING CHKP, CHKP-ID, RESTART-AREA-LEN, RESTART-DATA.
+           DISPLAY 'CHECKPOINT TAKEN: ' CHKP-ID.
+       TAKE-CHECKPOINT-END.
