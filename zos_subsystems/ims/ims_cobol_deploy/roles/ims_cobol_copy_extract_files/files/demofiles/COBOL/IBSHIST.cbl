@@ -0,0 +1,320 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FBSHIST.
+
+      ******************************************************************
+      * RETURNS THE MOST RECENT HISTORY ENTRY FOR AN ACCOUNT, USING THE
+      * INPUT/OUTPUT LAYOUT IBSHIST.CPY ALREADY DEFINES.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *CONSTANTS
+      ******************************************************************
+      * RS.NEXT FAILED TO GET A ROW
+       77  NOACCOUNT         PIC  X(22) VALUE "ACCOUNT DOES NOT EXIST".
+       77  NOHISTORY         PIC  X(22) VALUE "NO HISTORY FOR ACCOUNT".
+
+      * MESSAGE PROCESSING
+       77  TERM-IO             PIC 9 VALUE 0.
+       77  TERM-LOOP           PIC 9 VALUE 0.
+       77  MESSAGE-EXIST       PIC X(2) VALUE 'CF'.
+       77  NO-MORE-MESSAGE     PIC X(2) VALUE 'QC'.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GHU                 PIC  X(04)        VALUE "GHU ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+       77  ISRT                PIC  X(04)        VALUE "ISRT".
+
+       77  MAX-STMT-ENTRIES    PIC  99           VALUE 10.
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT AREAS
+      ******************************************************************
+
+       01  ACCOUNT-SEG.
+           05  ACCID-ACC       PIC  S9(18) COMP-5.
+           05  ACCTYPE-ACC     PIC  X(01).
+           05  BALANCE-ACC     PIC  S9(13)V9(2) COMP-3.
+           05  LASTTXID-ACC    PIC  S9(18) COMP-5.
+           05  ACCTSTATUS-ACC  PIC  X(01).
+           05  WDRLDATE-ACC    PIC  X(08).
+           05  WDRLTODAY-ACC   PIC  S9(13)V9(2) COMP-3.
+           05  INTRATE-ACC     PIC  S9(1)V9(4) COMP-3.
+           05  CURRENCY-ACC    PIC  X(03).
+      * CUSTOMER-SET LOW-BALANCE ALERT THRESHOLD - WHEN THE BALANCE
+      * DROPS BELOW THIS AFTER A POSTING, IBTRAN FIRES THE LOW-
+      * BALANCE NOTIFICATION HOOK. ZERO MEANS NO ALERT IS WANTED.
+           05  LOWBALALERT-ACC PIC  S9(13)V9(2) COMP-3.
+
+       01  HISTORY-SEG.
+           05  TXID-HIST       PIC  S9(18) COMP-5.
+           05  TIMESTMP-HIST   PIC  X(23).
+           05  TRANSTYP-HIST   PIC  X(1).
+           05  AMOUNT-HIST     PIC  S9(13)V9(2) COMP-3.
+           05  REFTXID-HIST    PIC  S9(18) COMP-5.
+           05  ACCID-HIST      PIC  S9(18) COMP-5.
+           05  BALAFTER-HIST   PIC  S9(13)V9(2) COMP-3.
+
+      *    MINI-STATEMENT WORK BUFFER - THE LAST MAX-STMT-ENTRIES
+      *    HISTORY ROWS SEEN SO FAR ON THE CURRENT WALK, OLDEST AT
+      *    HBUF-IX 1. EACH NEW ROW SHIFTS THE OLDEST ONE OUT ONCE
+      *    THE BUFFER IS FULL.
+       01  HIST-BUFFER.
+           05  HBUF-COUNT      PIC  99 VALUE 0.
+           05  HBUF-ENTRY OCCURS 10 TIMES.
+               10  HBUF-TXID       PIC  S9(18) COMP-5.
+               10  HBUF-TIMESTMP   PIC  X(23).
+               10  HBUF-TRANSTYP   PIC  X(1).
+               10  HBUF-AMOUNT     PIC  S9(13)V9(2) COMP-3.
+               10  HBUF-REFTXID    PIC  S9(18) COMP-5.
+               10  HBUF-ACCID      PIC  S9(18) COMP-5.
+
+       01  HBUF-IX                PIC  99 VALUE 0.
+       01  HBUF-OUT-IX             PIC  99 VALUE 0.
+
+      ******************************************************************
+      *INPUT/OUTPUT MESSAGE AREA
+      ******************************************************************
+
+           COPY IBSHIST.
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+
+      *    ACCOUNT-SSA1 IS USED TO GET THE ACCOUNT'S LASTTXID-ACC
+       01  ACCOUNT-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "ACCOUNT ".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "ACCID   ".
+           05  FILLER          PIC  X(02)        VALUE "= ".
+           05  AS-ACCID        PIC  S9(18) COMP-5  VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    HISTORY-SSA1 IS UNQUALIFIED - COMBINED WITH ACCOUNT-SSA1 IT
+      *    WALKS JUST THE HISTORY CHILDREN UNDER ONE SPECIFIC ACCOUNT,
+      *    THE SAME QUALIFIED-TWIN-WALK IDIOM GET-ACCOUNT-SUMMARY USES
+      *    ONE LEVEL UP FOR CUSTACCS-SSA2
+       01  HISTORY-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "HISTORY ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    HISTORY-SSA2 IS USED TO RETRIEVE THE SPECIFIC HISTORY ROW
+      *    IDENTIFIED BY THE ACCOUNT'S LASTTXID-ACC - SAME QUALIFIED
+      *    LOOKUP IBTRAN USES TO FIND THE HISTORY ROW BEING REVERSED
+       01  HISTORY-SSA2.
+           05  FILLER          PIC  X(08)        VALUE "HISTORY ".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "TXID    ".
+           05  FILLER          PIC  X(02)        VALUE "= ".
+           05  HS-TXID         PIC  S9(18) COMP-5 VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       LINKAGE SECTION.
+
+       01  IOPCBA POINTER.
+       01  DBPCB1 POINTER.
+
+      ******************************************************************
+      *I/O PCB
+      ******************************************************************
+
+       01  LTERMPCB.
+           05  LOGTTERM        PIC  X(08).
+           05  FILLER          PIC  X(02).
+           05  TPSTAT          PIC  X(02).
+           05  IODATE          PIC  X(04).
+           05  IOTIME          PIC  X(04).
+           05  FILLER          PIC  X(02).
+           05  SEQNUM          PIC  X(02).
+           05  MOD             PIC  X(08).
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+           05  FILLER REDEFINES KEYFB.
+               07  KEYFB1      PIC  X(9).
+               07  FILLER      PIC  X(11).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  IOPCBA, DBPCB1.
+
+       BEGIN.
+           MOVE 0 TO TERM-IO.
+           SET ADDRESS OF LTERMPCB TO ADDRESS OF IOPCBA.
+           PERFORM WITH TEST BEFORE UNTIL TERM-IO = 1
+              CALL 'CBLTDLI' USING GU, LTERMPCB, INPUT-AREA
+              IF TPSTAT  = '  ' OR TPSTAT = MESSAGE-EXIST
+              THEN
+      * RETRIEVE THE ACCOUNT'S MOST RECENT HISTORY ENTRY
+                PERFORM GET-LAST-HISTORY THRU GET-LAST-HISTORY-END
+                IF MSG-OUT = SPACES
+      * BUILD THE MINI-STATEMENT - LAST MAX-STMT-ENTRIES ROWS
+                  PERFORM GET-MINI-STATEMENT
+                    THRU GET-MINI-STATEMENT-END
+                END-IF
+
+                PERFORM INSERT-IO THRU INSERT-IO-END
+              ELSE
+                IF TPSTAT = NO-MORE-MESSAGE
+                THEN
+                  MOVE 1 TO TERM-IO
+                ELSE
+                  DISPLAY 'GU FROM IOPCB FAILED WITH STATUS CODE: '
+                    TPSTAT
+                END-IF
+              END-IF
+           END-PERFORM.
+           STOP RUN.
+
+      * PROCEDURE GET-LAST-HISTORY
+       GET-LAST-HISTORY.
+           MOVE ZEROS TO OUTPUT-AREA.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+           COMPUTE AS-ACCID = FUNCTION NUMVAL ( IN-ACCID ).
+           CALL 'CBLTDLI'
+             USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1.
+           IF DBSTAT = SPACES
+             IF LASTTXID-ACC = 0
+               MOVE NOHISTORY TO MSG-OUT
+             ELSE
+               MOVE LASTTXID-ACC TO HS-TXID
+               CALL 'CBLTDLI'
+                 USING GHU, DBPCB, HISTORY-SEG, HISTORY-SSA2
+               IF DBSTAT = SPACES
+                 MOVE TXID-HIST TO TXID
+                 MOVE TIMESTMP-HIST TO TIMESTMP
+                 MOVE TRANSTYP-HIST TO TRANSTYP
+                 MOVE AMOUNT-HIST TO AMOUNT
+                 MOVE REFTXID-HIST TO REFTXID
+                 MOVE ACCID-HIST TO ACCID
+               ELSE
+                 MOVE DBSTAT TO SC
+                 MOVE BAD-STATUS TO MSG-OUT
+               END-IF
+             END-IF
+           ELSE
+             IF DBSTAT = GB OR DBSTAT = GE
+               MOVE NOACCOUNT TO MSG-OUT
+             ELSE
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             END-IF
+           END-IF.
+       GET-LAST-HISTORY-END.
+
+      * PROCEDURE GET-MINI-STATEMENT : WALKS EVERY HISTORY ROW UNDER
+      * THE ACCOUNT LOCATED BY GET-LAST-HISTORY, KEEPING THE TRAILING
+      * MAX-STMT-ENTRIES IN HIST-BUFFER, THEN COPIES THEM OUT TO
+      * HISTORY-SUMMARY MOST-RECENT-FIRST
+       GET-MINI-STATEMENT.
+           MOVE 0 TO HBUF-COUNT.
+           CALL 'CBLTDLI'
+             USING GHU, DBPCB, HISTORY-SEG, ACCOUNT-SSA1, HISTORY-SSA1.
+           PERFORM SCAN-HISTORY-ROW THRU SCAN-HISTORY-ROW-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+
+           MOVE HBUF-COUNT TO TOTAL-HIST.
+           PERFORM VARYING HBUF-OUT-IX FROM 1 BY 1
+              UNTIL HBUF-OUT-IX > HBUF-COUNT
+             COMPUTE HBUF-IX = HBUF-COUNT - HBUF-OUT-IX + 1
+             MOVE HBUF-TXID (HBUF-IX) TO TXID-HS (HBUF-OUT-IX)
+             MOVE HBUF-TIMESTMP (HBUF-IX) TO TIMESTMP-HS (HBUF-OUT-IX)
+             MOVE HBUF-TRANSTYP (HBUF-IX) TO TRANSTYP-HS (HBUF-OUT-IX)
+             MOVE HBUF-AMOUNT (HBUF-IX) TO AMOUNT-HS (HBUF-OUT-IX)
+             MOVE HBUF-REFTXID (HBUF-IX) TO REFTXID-HS (HBUF-OUT-IX)
+             MOVE HBUF-ACCID (HBUF-IX) TO ACCID-HS (HBUF-OUT-IX)
+           END-PERFORM.
+
+           COMPUTE LL-OUT = LENGTH OF OUTPUT-AREA
+             - ((MAX-STMT-ENTRIES - TOTAL-HIST)
+                * (LENGTH OF HISTORY-SUMMARY (1))).
+       GET-MINI-STATEMENT-END.
+
+      * PROCEDURE SCAN-HISTORY-ROW : APPENDS THE CURRENT HISTORY ROW
+      * TO HIST-BUFFER (SHIFTING THE OLDEST ONE OUT IF FULL) AND
+      * ADVANCES TO THE NEXT TWIN UNDER THE SAME ACCOUNT
+       SCAN-HISTORY-ROW.
+           IF DBSTAT = SPACES
+             IF HBUF-COUNT < MAX-STMT-ENTRIES
+               ADD 1 TO HBUF-COUNT
+             ELSE
+               PERFORM SHIFT-HIST-BUFFER THRU SHIFT-HIST-BUFFER-END
+             END-IF
+             MOVE TXID-HIST TO HBUF-TXID (HBUF-COUNT)
+             MOVE TIMESTMP-HIST TO HBUF-TIMESTMP (HBUF-COUNT)
+             MOVE TRANSTYP-HIST TO HBUF-TRANSTYP (HBUF-COUNT)
+             MOVE AMOUNT-HIST TO HBUF-AMOUNT (HBUF-COUNT)
+             MOVE REFTXID-HIST TO HBUF-REFTXID (HBUF-COUNT)
+             MOVE ACCID-HIST TO HBUF-ACCID (HBUF-COUNT)
+
+             CALL 'CBLTDLI'
+               USING GN, DBPCB, HISTORY-SEG, ACCOUNT-SSA1, HISTORY-SSA1
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       SCAN-HISTORY-ROW-END.
+
+      * PROCEDURE SHIFT-HIST-BUFFER : DROPS THE OLDEST ENTRY (SLOT 1)
+      * SO A FULL BUFFER CAN TAKE ON THE NEXT ROW AT THE LAST SLOT
+       SHIFT-HIST-BUFFER.
+           PERFORM VARYING HBUF-IX FROM 1 BY 1
+              UNTIL HBUF-IX > MAX-STMT-ENTRIES - 1
+             MOVE HBUF-ENTRY (HBUF-IX + 1) TO HBUF-ENTRY (HBUF-IX)
+           END-PERFORM.
+       SHIFT-HIST-BUFFER-END.
+
+      * PROCEDURE INSERT-IO : INSERT FOR IOPCB REQUEST HANDLER
+
+       INSERT-IO.
+           COMPUTE LL-OUT = LENGTH OF OUTPUT-AREA.
+           MOVE 0 TO ZZ-OUT.
+           CALL 'CBLTDLI' USING ISRT, LTERMPCB, OUTPUT-AREA.
+
+           IF TPSTAT NOT = SPACES
+             THEN
+             DISPLAY 'INSERT TO IOPCB FAILED WITH STATUS CODE: '
+                TPSTAT
+           END-IF.
+       INSERT-IO-END.
