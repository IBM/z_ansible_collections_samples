@@ -0,0 +1,334 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INT1099.
+
+      ******************************************************************
+      * YEAR-END INTEREST TAX-REPORTING EXTRACT - WALKS EVERY CUSTACCS
+      * ROW (OWN PSB, DBPCB2), GHU'S THE OWNING ACCOUNT (DBPCB1), AND
+      * SCANS ITS HISTORY-SEG ROWS (DBPCB3) TOTALING EVERY INTEREST
+      * POSTING (TRANSTYP-HIST = 'i', SEE INTPOST) MADE DURING THE
+      * CALENDAR YEAR BEFORE THE RUN DATE. A CUSTOMER CAN OWN MORE THAN
+      * ONE ACCOUNT (OR SHARE ONE JOINTLY - SEE JNTACCT), SO INTEREST IS
+      * ACCUMULATED BY CUSTID ACROSS ALL OF A CUSTOMER'S CUSTACCS ROWS
+      * BEFORE THE 1099-INT STYLE SUMMARY IS PRINTED. FOLLOWING THE
+      * ACTUAL 1099-INT RULE, A CUSTOMER IS LISTED ON THE REPORT ONLY
+      * WHEN THEIR TOTAL INTEREST FOR THE YEAR IS REPORT-THRESHOLD OR
+      * MORE, BUT EVERY CUSTOMER'S INTEREST STILL COUNTS TOWARD THE
+      * GRAND TOTAL DISPLAYED AT THE END.
+      *
+      * HISTORY LIVES ON ITS OWN PCB (DBPCB3), NOT AS A CHILD UNDER THE
+      * ACCOUNT POSITIONED ON DBPCB1, SO - THE SAME WAY IBTRAN'S
+      * VELOCITY-CHECK DOES IT - THE SCAN IS AN UNQUALIFIED GU/GN WALK
+      * OF EVERY HISTORY ROW IN THE DATABASE, FILTERED IN WORKING
+      * STORAGE BY ACCID-HIST, RATHER THAN A GHNP CHILD WALK.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GHU                 PIC  X(04)        VALUE "GHU ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+       77  GHNP                PIC  X(04)        VALUE "GHNP".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+
+       01  CUSTACCS-SSA.
+           05  FILLER          PIC  X(08)        VALUE "CUSTACCS".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  ACCOUNT-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "ACCOUNT ".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "ACCID   ".
+           05  FILLER          PIC  X(02)        VALUE "= ".
+           05  ACCID           PIC  S9(18) COMP-5  VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  HISTORY-SSA.
+           05  FILLER          PIC  X(08)        VALUE "HISTORY ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      ******************************************************************
+      *SEGMENT AREAS
+      ******************************************************************
+
+       01  CUSTACCS-SEG.
+           05  CUSTID          PIC  S9(9) COMP-5.
+           05  ACCID-CA        PIC  S9(18) COMP-5.
+           05  ACCNUM          PIC  S9(9) COMP-5.
+           05  OWNERROLE       PIC  X(1).
+
+       01  ACCOUNT-SEG.
+           05  ACCID-ACC       PIC  S9(18) COMP-5.
+           05  ACCTYPE-ACC     PIC  X(01).
+           05  BALANCE-ACC     PIC  S9(13)V9(2) COMP-3.
+           05  LASTTXID-ACC    PIC  S9(18) COMP-5.
+           05  ACCTSTATUS-ACC  PIC  X(01).
+           05  WDRLDATE-ACC    PIC  X(08).
+           05  WDRLTODAY-ACC   PIC  S9(13)V9(2) COMP-3.
+           05  INTRATE-ACC     PIC  S9(1)V9(4) COMP-3.
+           05  CURRENCY-ACC    PIC  X(03).
+      * CUSTOMER-SET LOW-BALANCE ALERT THRESHOLD - WHEN THE BALANCE
+      * DROPS BELOW THIS AFTER A POSTING, IBTRAN FIRES THE LOW-
+      * BALANCE NOTIFICATION HOOK. ZERO MEANS NO ALERT IS WANTED.
+           05  LOWBALALERT-ACC PIC  S9(13)V9(2) COMP-3.
+
+       01  HISTORY-SEG.
+           05  TXID-HIST       PIC  S9(18) COMP-5.
+           05  TIMESTMP-HIST   PIC  X(23).
+           05  TIMESTMP-PARTS REDEFINES TIMESTMP-HIST.
+               10  HIST-YEAR   PIC  9(04).
+               10  FILLER      PIC  X(19).
+           05  TRANSTYP-HIST   PIC  X(1).
+           05  AMOUNT-HIST     PIC  S9(13)V9(2) COMP-3.
+           05  REFTXID-HIST    PIC  S9(18) COMP-5.
+           05  ACCID-HIST      PIC  S9(18) COMP-5.
+           05  BALAFTER-HIST   PIC  S9(13)V9(2) COMP-3.
+
+      ******************************************************************
+      *CLOCK STRUCTURE AND REPORT-YEAR WORK AREA - THE REPORT YEAR IS
+      *THE FULL CALENDAR YEAR IMMEDIATELY BEFORE THE RUN DATE
+      ******************************************************************
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+             10  WS-CURRENT-YEAR         PIC 9(04).
+             10  WS-CURRENT-MONTH        PIC 9(02).
+             10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+             10  WS-CURRENT-HOURS        PIC 9(02).
+             10  WS-CURRENT-MINUTE       PIC 9(02).
+             10  WS-CURRENT-SECOND       PIC 9(02).
+             10  WS-CURRENT-MILLISECONDS PIC 9(02).
+           05  WS-DIFF-FROM-GMT          PIC S9(04).
+
+       01  REPORT-YEAR             PIC  9(04).
+
+      ******************************************************************
+      *WORKING TABLE OF PER-CUSTOMER INTEREST TOTALS, ACCUMULATED
+      *ACROSS EVERY ACCOUNT A CUSTOMER OWNS OR JOINTLY OWNS. THE DEMO
+      *DATABASE IS SMALL ENOUGH THAT HOLDING EVERY CUSTOMER'S RUNNING
+      *TOTAL IN WORKING STORAGE IS SIMPLER THAN SORTING AN EXTRACT FILE.
+      ******************************************************************
+
+       77  MAX-CUSTOMERS       PIC  9(05)        VALUE 09999.
+
+       01  CUST-INT-TABLE.
+           05  CUST-INT-ENTRY OCCURS 9999 TIMES
+                          INDEXED BY CUST-IX.
+               10  CUST-TAB-CUSTID     PIC  S9(9) COMP-5.
+               10  CUST-TAB-INTEREST   PIC  S9(13)V9(2) COMP-3.
+
+       77  TOTAL-CUSTOMERS      PIC  9(05)        VALUE 0.
+       77  WS-SEARCH-IX         PIC  9(05) COMP-5 VALUE 0.
+       77  WS-FOUND-IX          PIC  9(05) COMP-5 VALUE 0.
+
+       77  REPORT-THRESHOLD     PIC  S9(13)V9(2) COMP-3 VALUE 10.00.
+       77  CURRENT-INTEREST     PIC  S9(13)V9(2) COMP-3 VALUE 0.
+       77  TOTAL-INTEREST-PAID  PIC  S9(13)V9(2) COMP-3 VALUE 0.
+       77  CUSTOMERS-REPORTED   PIC  S9(9) COMP-5 VALUE 0.
+       77  TERM-IO              PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  DBPCB1 POINTER.
+       01  DBPCB2 POINTER.
+       01  DBPCB3 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1, DBPCB2, DBPCB3.
+
+       BEGIN.
+           PERFORM COMPUTE-REPORT-YEAR THRU COMPUTE-REPORT-YEAR-END.
+
+           DISPLAY 'INT1099 - INTEREST TAX-REPORTING EXTRACT FOR '
+              REPORT-YEAR.
+
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB2.
+           CALL "CBLTDLI"
+             USING GU, DBPCB, CUSTACCS-SEG, CUSTACCS-SSA.
+           PERFORM PROCESS-CUSTACCS-ROW THRU PROCESS-CUSTACCS-ROW-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+
+           PERFORM PRINT-1099-REPORT THRU PRINT-1099-REPORT-END.
+
+           DISPLAY '========================================'.
+           DISPLAY 'CUSTOMERS SCANNED:        ' TOTAL-CUSTOMERS.
+           DISPLAY 'CUSTOMERS 1099-REPORTED:  ' CUSTOMERS-REPORTED.
+           DISPLAY 'TOTAL INTEREST PAID:      ' TOTAL-INTEREST-PAID.
+           DISPLAY '========================================'.
+
+           STOP RUN.
+
+      * PROCEDURE COMPUTE-REPORT-YEAR : THE REPORT YEAR IS THE FULL
+      * CALENDAR YEAR BEFORE THE RUN DATE
+       COMPUTE-REPORT-YEAR.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           COMPUTE REPORT-YEAR = WS-CURRENT-YEAR - 1.
+       COMPUTE-REPORT-YEAR-END.
+           EXIT.
+
+      * PROCEDURE PROCESS-CUSTACCS-ROW : TOTALS THE CURRENT CUSTACCS
+      * ROW'S ACCOUNT INTEREST FOR THE REPORT YEAR AND ADDS IT TO THE
+      * OWNING CUSTOMER'S RUNNING TOTAL, THEN ADVANCES TO THE NEXT ROW
+       PROCESS-CUSTACCS-ROW.
+           IF DBSTAT = SPACES
+             SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+             MOVE ACCID-CA TO ACCID
+             CALL 'CBLTDLI'
+               USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+             IF DBSTAT = SPACES
+               PERFORM SCAN-ACCOUNT-INTEREST THRU
+                 SCAN-ACCOUNT-INTEREST-END
+               PERFORM ADD-CUSTOMER-INTEREST THRU
+                 ADD-CUSTOMER-INTEREST-END
+             ELSE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+
+             SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB2
+             CALL "CBLTDLI"
+               USING GN, DBPCB, CUSTACCS-SEG, CUSTACCS-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       PROCESS-CUSTACCS-ROW-END.
+
+      * PROCEDURE SCAN-ACCOUNT-INTEREST : SCANS EVERY HISTORY ROW IN THE
+      * DATABASE FOR ONES BELONGING TO THE CURRENT ACCOUNT, TOTALING
+      * EVERY INTEREST POSTING MADE DURING THE REPORT YEAR INTO
+      * CURRENT-INTEREST
+       SCAN-ACCOUNT-INTEREST.
+           MOVE 0 TO CURRENT-INTEREST.
+
+      *    HISTORY HAS NO SECONDARY INDEX BY ACCID-HIST ON DBPCB3, SO
+      *    THE WALK IS AN UNQUALIFIED SCAN OF EVERY HISTORY ROW IN THE
+      *    DATABASE, FILTERED IN WORKING STORAGE - THE SAME TECHNIQUE
+      *    IBTRAN'S VELOCITY-CHECK USES
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3.
+           CALL 'CBLTDLI'
+             USING GU, DBPCB, HISTORY-SEG, HISTORY-SSA.
+           PERFORM SCAN-ONE-HIST-FOR-INTEREST THRU
+             SCAN-ONE-HIST-FOR-INTEREST-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+       SCAN-ACCOUNT-INTEREST-END.
+
+       SCAN-ONE-HIST-FOR-INTEREST.
+           IF DBSTAT = SPACES
+             IF ACCID-HIST = ACCID-CA
+               IF TRANSTYP-HIST = 'i' AND HIST-YEAR = REPORT-YEAR
+                 ADD AMOUNT-HIST TO CURRENT-INTEREST
+               END-IF
+             END-IF
+
+             CALL 'CBLTDLI'
+               USING GN, DBPCB, HISTORY-SEG, HISTORY-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       SCAN-ONE-HIST-FOR-INTEREST-END.
+
+      * PROCEDURE ADD-CUSTOMER-INTEREST : ADDS CURRENT-INTEREST TO
+      * CUSTID'S RUNNING TOTAL IN CUST-INT-TABLE, CREATING A NEW ROW
+      * THE FIRST TIME THIS CUSTID IS SEEN
+       ADD-CUSTOMER-INTEREST.
+           PERFORM FIND-CUSTOMER-ROW THRU FIND-CUSTOMER-ROW-END.
+
+           IF WS-FOUND-IX NOT = 0
+             ADD CURRENT-INTEREST TO CUST-TAB-INTEREST (WS-FOUND-IX)
+           ELSE
+             IF TOTAL-CUSTOMERS < MAX-CUSTOMERS
+               ADD 1 TO TOTAL-CUSTOMERS
+               SET CUST-IX TO TOTAL-CUSTOMERS
+               MOVE CUSTID TO CUST-TAB-CUSTID (CUST-IX)
+               MOVE CURRENT-INTEREST TO CUST-TAB-INTEREST (CUST-IX)
+             ELSE
+               DISPLAY 'INT1099: CUSTOMER TABLE FULL AT '
+                  MAX-CUSTOMERS ' - REMAINING CUSTOMERS NOT TOTALED'
+             END-IF
+           END-IF.
+       ADD-CUSTOMER-INTEREST-END.
+
+      * PROCEDURE FIND-CUSTOMER-ROW : LINEAR SEARCH OF CUST-INT-TABLE
+      * FOR CUSTID, LEAVING WS-FOUND-IX 0 IF NOT FOUND
+       FIND-CUSTOMER-ROW.
+           MOVE 0 TO WS-FOUND-IX.
+           PERFORM TEST-ONE-CUSTOMER-ROW THRU TEST-ONE-CUSTOMER-ROW-END
+              VARYING WS-SEARCH-IX FROM 1 BY 1
+              UNTIL WS-SEARCH-IX > TOTAL-CUSTOMERS
+                 OR WS-FOUND-IX NOT = 0.
+       FIND-CUSTOMER-ROW-END.
+
+       TEST-ONE-CUSTOMER-ROW.
+           IF CUST-TAB-CUSTID (WS-SEARCH-IX) = CUSTID
+             MOVE WS-SEARCH-IX TO WS-FOUND-IX
+           END-IF.
+       TEST-ONE-CUSTOMER-ROW-END.
+
+      * PROCEDURE PRINT-1099-REPORT : PRINTS ONE LINE PER CUSTOMER
+      * WHOSE TOTAL INTEREST FOR THE YEAR MEETS REPORT-THRESHOLD, AND
+      * ACCUMULATES THE GRAND TOTAL OVER EVERY CUSTOMER SCANNED
+       PRINT-1099-REPORT.
+           PERFORM PRINT-ONE-CUSTOMER-ROW THRU
+             PRINT-ONE-CUSTOMER-ROW-END
+              VARYING WS-SEARCH-IX FROM 1 BY 1
+              UNTIL WS-SEARCH-IX > TOTAL-CUSTOMERS.
+       PRINT-1099-REPORT-END.
+
+       PRINT-ONE-CUSTOMER-ROW.
+           SET CUST-IX TO WS-SEARCH-IX.
+           ADD CUST-TAB-INTEREST (CUST-IX) TO TOTAL-INTEREST-PAID.
+           IF CUST-TAB-INTEREST (CUST-IX) >= REPORT-THRESHOLD
+             DISPLAY '1099-INT  CUSTID: ' CUST-TAB-CUSTID (CUST-IX)
+                '  INTEREST PAID: ' CUST-TAB-INTEREST (CUST-IX)
+             ADD 1 TO CUSTOMERS-REPORTED
+           END-IF.
+       PRINT-ONE-CUSTOMER-ROW-END.
