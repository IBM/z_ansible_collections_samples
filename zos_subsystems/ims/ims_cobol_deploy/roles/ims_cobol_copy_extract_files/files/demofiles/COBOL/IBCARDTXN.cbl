@@ -0,0 +1,760 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FBCARDTXN.
+
+      ******************************************************************
+      * DEBIT CARD CASH WITHDRAWAL - AUTHENTICATES BY CARDNUM-IN AND
+      * PIN-IN RATHER THAN CUSTID/PASSWORD, THEN POSTS A WITHDRAWAL
+      * AGAINST THE CARD'S LINKED ACCOUNT. A CARDNUM IS NOT PART OF
+      * CARD-SEG'S DL/I KEY (ITS PARENT KEY IS CUSTID-CRD, THE SAME AS
+      * EVERY OTHER CHILD OF CUSTOMER IN THIS SYSTEM), AND THIS SYSTEM
+      * HAS NO SECONDARY-INDEX PRECEDENT ANYWHERE, SO THE CARD IS
+      * LOCATED BY THE SAME WHOLE-DATABASE WALK FBNMSRCH USES TO FIND
+      * A CUSTOMER BY LASTNAME: WALK EVERY CUSTOMER WITH GU/GN, AND
+      * GHNP INTO EACH ONE'S CARD CHILDREN LOOKING FOR THE CARDNUM.
+      * ONCE FOUND, THE REMAINING POSTING LOGIC (OVERDRAFT FLOOR,
+      * DAILY WITHDRAWAL LIMIT, VELOCITY/FRAUD HOLD, FLAT FEE OVER
+      * THRESHOLD, AND THE ACTIVE-HOLD CHECK FROM FBHOLDMNT) IS THE
+      * SAME LOGIC IBTRAN'S POST-DEPOSIT-WITHDRAWAL APPLIES TO A
+      * TELLER/ONLINE WITHDRAWAL - A CASH CHANNEL IS IF ANYTHING MORE
+      * IN NEED OF THE SAME FRAUD/OVERDRAFT PROTECTIONS, NOT LESS. A
+      * WITHDRAWAL THE VELOCITY CHECK FLAGS IS ROUTED TO REVIEW THE
+      * SAME WAY IBTRAN ROUTES A FLAGGED ONLINE WITHDRAWAL OR TRANSFER.
+      * THIS PROGRAM DOES NOT
+      * DUPLICATE IBTRAN'S TSTAT DASHBOARD ROW OR ITS JNI/DB2 DUAL
+      * WRITE - THOSE ARE PARTICULAR TO THE TELLER/ONLINE TRANSACTION
+      * FEED, AND A SEPARATE CASH CHANNEL POSTING ITS OWN HISTORY-SEG
+      * ENTRY IS CONSISTENT WITH THIS SYSTEM'S OTHER SELF-CONTAINED
+      * PER-TRANSACTION PROGRAMS.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *CONSTANTS - ERROR MESSAGES
+      ******************************************************************
+       77  NOCARD            PIC  X(23) VALUE "CARD NUMBER NOT ON FILE".
+       77  CARDNOTACTIVE     PIC  X(27) VALUE
+             "CARD IS LOCKED OR CLOSED".
+       77  PININVALID        PIC  X(16) VALUE "INCORRECT PIN".
+       77  NOACCOUNT         PIC  X(22) VALUE "ACCOUNT DOES NOT EXIST".
+       77  ACCTINACTIVE      PIC  X(38) VALUE
+             "ACCOUNT STATUS DOES NOT ALLOW POSTING".
+       77  NSFUNDS           PIC  X(38) VALUE
+             "INSUFFICIENT FUNDS FOR THIS WITHDRAWAL".
+       77  DAILYLIMITEXCD    PIC  X(39) VALUE
+             "THIS WITHDRAWAL EXCEEDS THE DAILY LIMIT".
+       77  HOLDFUNDS         PIC  X(40) VALUE
+             "INSUFFICIENT AVAILABLE FUNDS - ON HOLD".
+       77  VELOCITYHOLD      PIC  X(42) VALUE
+             "WITHDRAWAL HELD PENDING FRAUD REVIEW".
+
+      * MOST AN ACCOUNT MAY WITHDRAW (SUM OF 'w' WITHDRAWALS AND THE
+      * DEBIT LEG OF 't' TRANSFERS) IN A SINGLE CALENDAR DAY - SAME
+      * LIMIT AND FIELD IBTRAN APPLIES, SINCE A CARD WITHDRAWAL COUNTS
+      * AGAINST THE SAME DAILY CEILING AS AN ONLINE ONE
+       77  DAILY-WDRL-LIMIT      PIC S9(13)V9(2) COMP-3 VALUE 5000.
+       77  PROSPECTIVE-WDRLTODAY PIC S9(13)V9(2) COMP-3.
+
+      * VELOCITY/FRAUD CHECK - A CARD WITHDRAWAL IS HELD FOR REVIEW,
+      * RATHER THAN POSTED, WHEN THE ACCOUNT'S WITHDRAWALS OVER THE
+      * TRAILING VELOCITY-WINDOW-DAYS WOULD EXCEED EITHER THRESHOLD
+      * BELOW ONCE THIS WITHDRAWAL IS INCLUDED - SAME RULE AND
+      * THRESHOLDS AS IBTRAN'S VELOCITY-CHECK
+       77  VELOCITY-WINDOW-DAYS  PIC S9(4) COMP-5 VALUE 1.
+       77  VELOCITY-MAX-COUNT    PIC S9(4) COMP-5 VALUE 5.
+       77  VELOCITY-MAX-AMOUNT   PIC S9(13)V9(2) COMP-3 VALUE 3000.
+       77  VELOCITY-WDRL-COUNT   PIC S9(4) COMP-5.
+       77  VELOCITY-WDRL-TOTAL   PIC S9(13)V9(2) COMP-3.
+       77  WS-TODAY-INT          PIC S9(9) COMP-5.
+       77  WS-HIST-DATE-INT      PIC S9(9) COMP-5.
+       77  WS-CUTOFF-INT         PIC S9(9) COMP-5.
+       77  REVID-REV-NEW         PIC S9(9) COMP-5.
+
+       01  WS-HIST-YMD.
+           05  WS-HIST-YEAR      PIC 9(4).
+           05  WS-HIST-MONTH     PIC 9(2).
+           05  WS-HIST-DAY       PIC 9(2).
+
+      * ACCOUNT STATUS VALUES - ONLY AN OPEN ACCOUNT MAY POST ACTIVITY
+       77  ACCT-OPEN             PIC X(01) VALUE 'O'.
+
+      * OVERDRAFT FLOOR - LOWEST BALANCE-ACC A WITHDRAWAL MAY LEAVE AN
+      * ACCOUNT AT. ZERO MEANS NO OVERDRAFTS.
+       77  MIN-BALANCE           PIC S9(13)V9(2) COMP-3 VALUE 0.
+       77  PROSPECTIVE-BAL       PIC S9(13)V9(2) COMP-3.
+
+      * TOTAL-ACTIVE-HOLDS IS FOOTED ACROSS THE ACCOUNT'S HOLD
+      * CHILDREN BEFORE A WITHDRAWAL IS ALLOWED TO POST - EVERY HOLD
+      * ROW ON FILE IS ACTIVE (A RELEASED HOLD IS DLET'D BY FBHOLDMNT)
+       77  TOTAL-ACTIVE-HOLDS    PIC S9(13)V9(2) COMP-3.
+
+      * A SINGLE WITHDRAWAL OVER FEE-THRESHOLD INCURS A FLAT FEE,
+      * POSTED AS ITS OWN LINKED HISTORY ENTRY (TRANSTYP-HIST = 'f')
+       77  FEE-THRESHOLD         PIC S9(13)V9(2) COMP-3 VALUE 1000.
+       77  FEE-AMOUNT            PIC S9(13)V9(2) COMP-3 VALUE 5.
+       77  WDRL-FEE              PIC S9(13)V9(2) COMP-3.
+       77  BAL-AFTER-WDRL        PIC S9(13)V9(2) COMP-3.
+       77  FEE-TXID              PIC S9(18) COMP-5.
+       77  WS-TODAY8             PIC X(08).
+
+       77  MULT-FACTOR           PIC S9(18) COMP-5 VALUE 10000000000.
+       77  BALANCE-ZONED         PIC  Z(13).99.
+
+      * PIN TRANSFORM WORKING FIELDS - SAME TRANSFORM FBCARDMNT USES
+      * WHEN A CARD IS ISSUED, SO THE STORED PINHASH-CRD CAN BE
+      * COMPARED WITHOUT EVER HOLDING A PIN IN THE CLEAR ON FILE
+       77  WS-PIN-NUM            PIC S9(9) COMP-5.
+       77  WS-PIN-HASH           PIC S9(9) COMP-5.
+       77  PIN-HASH-SALT         PIC S9(9) COMP-5 VALUE 104729.
+
+       77  WS-CARD-FOUND         PIC  X(01) VALUE 'N'.
+       77  WS-SCAN-DONE          PIC  X(01) VALUE 'N'.
+
+      * MESSAGE PROCESSING
+       77  TERM-IO               PIC 9 VALUE 0.
+       77  MESSAGE-EXIST         PIC X(2) VALUE 'CF'.
+       77  NO-MORE-MESSAGE       PIC X(2) VALUE 'QC'.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GHU                 PIC  X(04)        VALUE "GHU ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+       77  GHNP                PIC  X(04)        VALUE "GHNP".
+       77  ISRT                PIC  X(04)        VALUE "ISRT".
+       77  REPL                PIC  X(04)        VALUE "REPL".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT AREAS
+      ******************************************************************
+
+       01  CUSTOMER-SEG.
+           05  CUSTID-CD       PIC  S9(9) COMP-5.
+           05  LASTNAME-CD     PIC  X(50).
+           05  FIRSTNAME-CD    PIC  X(50).
+           05  ADDRESS-CD      PIC  X(80).
+           05  CITY-CD         PIC  X(25).
+           05  STATE-CD        PIC  X(2).
+           05  ZIPCODE-CD      PIC  X(15).
+           05  PHONE-CD        PIC  X(12).
+           05  STATUS-CD       PIC  X(1).
+           05  PASSWORD-CD     PIC  X(16).
+           05  CUSTOMERTYPE-CD PIC  X(1).
+           05  LASTLOGIN-CD    PIC  X(23).
+           05  FAILEDLOGIN-CD  PIC  9(1).
+           05  LOCKED-CD       PIC  X(1).
+           05  LASTLOGOUT-CD   PIC  X(23).
+      * SECURITY CHALLENGE ANSWER AND LAST RECOGNIZED LOGIN DEVICE -
+      * MAINTAINED BY FBLOGIN, BLANK UNTIL SET UP
+           05  SECUREANS-CD    PIC  X(16).
+           05  LASTDEVICE-CD   PIC  X(20).
+
+       01  CARD-SEG.
+           05  CUSTID-CRD      PIC  S9(9) COMP-5.
+           05  CARDNUM-CRD     PIC  X(16).
+           05  PINHASH-CRD     PIC  S9(9) COMP-5.
+           05  ACCID-CRD       PIC  S9(18) COMP-5.
+           05  CARDSTATUS-CRD  PIC  X(1).
+               88  CARD-ACTIVE    VALUE "A".
+               88  CARD-LOCKED    VALUE "L".
+               88  CARD-CLOSED    VALUE "C".
+
+       01  ACCOUNT-SEG.
+           05  ACCID-ACC       PIC  S9(18) COMP-5.
+           05  ACCTYPE-ACC     PIC  X(01).
+           05  BALANCE-ACC     PIC  S9(13)V9(2) COMP-3.
+           05  LASTTXID-ACC    PIC  S9(18) COMP-5.
+           05  ACCTSTATUS-ACC  PIC  X(01).
+           05  WDRLDATE-ACC    PIC  X(08).
+           05  WDRLTODAY-ACC   PIC  S9(13)V9(2) COMP-3.
+           05  INTRATE-ACC     PIC  S9(1)V9(4) COMP-3.
+           05  CURRENCY-ACC    PIC  X(03).
+      * CUSTOMER-SET LOW-BALANCE ALERT THRESHOLD - WHEN THE BALANCE
+      * DROPS BELOW THIS AFTER A POSTING, IBTRAN FIRES THE LOW-
+      * BALANCE NOTIFICATION HOOK. ZERO MEANS NO ALERT IS WANTED.
+           05  LOWBALALERT-ACC PIC  S9(13)V9(2) COMP-3.
+
+      *    HOLD-SEG ROWS ARE PLACED/RELEASED BY FBHOLDMNT - EVERY ROW
+      *    STILL ON FILE IS AN ACTIVE HOLD AGAINST THE ACCOUNT
+       01  HOLD-SEG.
+           05  ACCID-HLD       PIC  S9(18) COMP-5.
+           05  HOLDID-HLD      PIC  S9(9) COMP-5.
+           05  HOLDAMT-HLD     PIC  S9(13)V9(2) COMP-3.
+           05  HOLDREASON-HLD  PIC  X(30).
+           05  EXPDATE-HLD     PIC  X(08).
+           05  PLACEDBY-HLD    PIC  S9(9) COMP-5.
+
+       01  HISTORY-SEG.
+           05  TXID-HIST       PIC  S9(18) COMP-5.
+           05  TIMESTMP-HIST   PIC  X(23).
+           05  TRANSTYP-HIST   PIC  X(1).
+           05  AMOUNT-HIST     PIC  S9(13)V9(2) COMP-3.
+           05  REFTXID-HIST    PIC  S9(18) COMP-5.
+           05  ACCID-HIST      PIC  S9(18) COMP-5.
+           05  BALAFTER-HIST   PIC  S9(13)V9(2) COMP-3.
+
+      *    REVIEW-SEG HOLDS A WITHDRAWAL THE VELOCITY/FRAUD CHECK HELD
+      *    INSTEAD OF POSTING - SAME LAYOUT IBTRAN'S ROUTE-TO-REVIEW
+      *    USES
+       01  REVIEW-SEG.
+           05  ACCID-REV       PIC  S9(18) COMP-5.
+           05  REVID-REV       PIC  S9(9) COMP-5.
+           05  TRXTYPE-REV     PIC  X(01).
+           05  AMOUNT-REV      PIC  S9(13)V9(2) COMP-3.
+           05  FLAGDATE-REV    PIC  X(08).
+           05  REASON-REV      PIC  X(30).
+           05  STATUS-REV      PIC  X(01).
+               88  REVIEW-PENDING   VALUE "P".
+               88  REVIEW-APPROVED  VALUE "A".
+               88  REVIEW-REJECTED  VALUE "R".
+
+      ******************************************************************
+      *INPUT/OUTPUT MESSAGE AREA
+      ******************************************************************
+
+       01  INPUT-AREA.
+           05  LL-IN           PIC  9(04) COMP.
+           05  ZZ-IN           PIC  9(04) COMP.
+           05  TRAN-CODE       PIC  X(08).
+           05  CARDNUM-IN      PIC  X(16).
+           05  PIN-IN          PIC  X(09).
+           05  AMOUNT-IN       PIC  X(16).
+
+       01  OUTPUT-AREA.
+           05  LL-OUT          PIC  9(04) COMP.
+           05  ZZ-OUT          PIC  9(04) COMP.
+           05  MSG-OUT         PIC  X(43).
+           05  BAL   REDEFINES MSG-OUT.
+               10 BALANCE-ZONED1      PIC  Z(13).99.
+               10 FILLER              PIC  X(27).
+
+      ******************************************************************
+      *CLOCK STRUCTURE
+      ******************************************************************
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+             10  WS-CURRENT-YEAR         PIC 9(04).
+             10  WS-CURRENT-MONTH        PIC 9(02).
+             10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+             10  WS-CURRENT-HOURS        PIC 9(02).
+             10  WS-CURRENT-MINUTE       PIC 9(02).
+             10  WS-CURRENT-SECOND       PIC 9(02).
+             10  WS-CURRENT-MILLISECONDS PIC 9(02).
+           05  WS-DIFF-FROM-GMT          PIC S9(04).
+
+       01  TIMESTAMP.
+           05  YEAR-TS         PIC X(4).
+           05  FILLER          PIC X(1) VALUE '-'.
+           05  MONTH-TS        PIC X(2).
+           05  FILLER          PIC X(1) VALUE '-'.
+           05  DAY-TS          PIC X(2).
+           05  FILLER          PIC X(1) VALUE ' '.
+           05  HOUR-TS         PIC X(2).
+           05  FILLER          PIC X(1) VALUE ':'.
+           05  MINUTE-TS       PIC X(2).
+           05  FILLER          PIC X(1) VALUE ':'.
+           05  SECOND-TS       PIC X(2).
+           05  FILLER          PIC X(1) VALUE '.'.
+           05  MILLISEC-TS     PIC X(2).
+           05  FILLER          PIC X(1) VALUE '0'.
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+
+      *    CUSTOMER-SSA IS USED TO WALK EVERY CUSTOMER IN THE DATABASE
+      *    LOOKING FOR THE ONE HOLDING THE CARD - THE SAME WHOLE-
+      *    DATABASE WALK FBNMSRCH USES TO SEARCH BY LASTNAME
+       01  CUSTOMER-SSA.
+           05  FILLER          PIC  X(08)        VALUE "CUSTOMER".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    CARD-SSA IS USED TO WALK EVERY CARD UNDER THE CUSTOMER
+      *    CURRENTLY POSITIONED BY CUSTOMER-SSA
+       01  CARD-SSA.
+           05  FILLER          PIC  X(08)        VALUE "CARD    ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    ACCOUNT-SSA1 IS USED TO GET LAST TXID FOR HISTORY, UPDATE
+      *    THE ACCOUNT WITH NEW INFO, AND GET BALANCE AFTER TRAN
+       01  ACCOUNT-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "ACCOUNT ".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "ACCID   ".
+           05  FILLER          PIC  X(02)        VALUE "= ".
+           05  ACCID           PIC  S9(18) COMP-5  VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    HOLD-SSA IS USED TO WALK EVERY HOLD UNDER THE ACCOUNT
+      *    CURRENTLY POSITIONED BY ACCOUNT-SSA1
+       01  HOLD-SSA.
+           05  FILLER          PIC  X(08)        VALUE "HOLD    ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    HISTORY-SSA1 IS USED TO INSERT TRANSACTION INTO HISTORY
+       01  HISTORY-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "HISTORY ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    REVIEW-SSA IS USED TO WALK EVERY REVIEW ROW UNDER THE
+      *    ACCOUNT TO DERIVE THE NEXT REVID-REV, AND TO ISRT THE NEW
+      *    REVIEW-SEG ROW WHEN A WITHDRAWAL IS HELD
+       01  REVIEW-SSA.
+           05  FILLER          PIC  X(08)        VALUE "REVIEW  ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       LINKAGE SECTION.
+
+       01  IOPCBA POINTER.
+       01  DBPCB1 POINTER.
+       01  DBPCB2 POINTER.
+       01  DBPCB3 POINTER.
+
+      ******************************************************************
+      *I/O PCB
+      ******************************************************************
+
+       01  LTERMPCB.
+           05  LOGTTERM        PIC  X(08).
+           05  FILLER          PIC  X(02).
+           05  TPSTAT          PIC  X(02).
+           05  IODATE          PIC  X(04).
+           05  IOTIME          PIC  X(04).
+           05  FILLER          PIC  X(02).
+           05  SEQNUM          PIC  X(02).
+           05  MOD             PIC  X(08).
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+           05  FILLER REDEFINES KEYFB.
+               07  KEYFB1      PIC  X(9).
+               07  FILLER      PIC  X(11).
+
+       PROCEDURE DIVISION
+             USING  IOPCBA, DBPCB1, DBPCB2, DBPCB3.
+
+       BEGIN.
+
+           MOVE 0 TO TERM-IO.
+           SET ADDRESS OF LTERMPCB TO ADDRESS OF IOPCBA.
+           PERFORM WITH TEST BEFORE UNTIL TERM-IO = 1
+              CALL 'CBLTDLI' USING GU, LTERMPCB, INPUT-AREA
+              IF TPSTAT  = '  ' OR TPSTAT = MESSAGE-EXIST
+              THEN
+                PERFORM CARD-WITHDRAWAL THRU CARD-WITHDRAWAL-END
+
+                PERFORM INSERT-IO THRU INSERT-IO-END
+              ELSE
+                IF TPSTAT = NO-MORE-MESSAGE
+                THEN
+                  MOVE 1 TO TERM-IO
+                ELSE
+                  DISPLAY 'GU FROM IOPCB FAILED WITH STATUS CODE: '
+                    TPSTAT
+                END-IF
+              END-IF
+           END-PERFORM.
+           STOP RUN.
+
+      * PROCEDURE CARD-WITHDRAWAL : AUTHENTICATES THE CARD/PIN AND, IF
+      * VALID, POSTS A WITHDRAWAL AGAINST THE LINKED ACCOUNT
+       CARD-WITHDRAWAL.
+           MOVE ZEROS TO OUTPUT-AREA.
+           PERFORM LOCATE-CARD THRU LOCATE-CARD-END.
+
+           IF WS-CARD-FOUND = 'N'
+             MOVE NOCARD TO MSG-OUT
+           ELSE
+             IF NOT CARD-ACTIVE
+               MOVE CARDNOTACTIVE TO MSG-OUT
+             ELSE
+               COMPUTE WS-PIN-NUM = FUNCTION NUMVAL ( PIN-IN )
+               COMPUTE WS-PIN-HASH =
+                 FUNCTION MOD ( WS-PIN-NUM * PIN-HASH-SALT, 1000000000 )
+               IF WS-PIN-HASH NOT = PINHASH-CRD
+                 MOVE PININVALID TO MSG-OUT
+               ELSE
+                 PERFORM POST-CARD-WITHDRAWAL THRU
+                   POST-CARD-WITHDRAWAL-END
+               END-IF
+             END-IF
+           END-IF.
+       CARD-WITHDRAWAL-END.
+
+      * PROCEDURE LOCATE-CARD : WALKS EVERY CUSTOMER WITH GU/GN, AND
+      * GHNP'S INTO EACH ONE'S CARD CHILDREN, LOOKING FOR CARDNUM-IN.
+      * DL/I HAS NO WAY TO ADDRESS A CHILD SEGMENT BY A FIELD OUTSIDE
+      * ITS KEY WITHOUT A SECONDARY INDEX, WHICH THIS SYSTEM DOES NOT
+      * DEFINE ANYWHERE, SO THE SEARCH IS A STRAIGHT SCAN, THE SAME
+      * TECHNIQUE FBNMSRCH USES ONE LEVEL UP TO SEARCH CUSTOMER BY
+      * LASTNAME.
+       LOCATE-CARD.
+           MOVE 'N' TO WS-CARD-FOUND.
+           MOVE 'N' TO WS-SCAN-DONE.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+           CALL 'CBLTDLI'
+             USING GU, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA.
+           IF DBSTAT = GB OR DBSTAT = GE
+             MOVE 'Y' TO WS-SCAN-DONE
+           ELSE
+             IF DBSTAT NOT = SPACES
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+               MOVE 'Y' TO WS-SCAN-DONE
+             END-IF
+           END-IF.
+
+           PERFORM SCAN-ONE-CUSTOMER THRU SCAN-ONE-CUSTOMER-END
+              UNTIL WS-SCAN-DONE = 'Y' OR WS-CARD-FOUND = 'Y'.
+       LOCATE-CARD-END.
+
+       SCAN-ONE-CUSTOMER.
+           CALL 'CBLTDLI'
+             USING GHNP, DBPCB, CARD-SEG, CARD-SSA.
+           PERFORM SCAN-ONE-CARD THRU SCAN-ONE-CARD-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE OR WS-CARD-FOUND = 'Y'.
+
+           IF WS-CARD-FOUND = 'N'
+             CALL 'CBLTDLI'
+               USING GN, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA
+             IF DBSTAT = GB OR DBSTAT = GE
+               MOVE 'Y' TO WS-SCAN-DONE
+             ELSE
+               IF DBSTAT NOT = SPACES
+                 MOVE DBSTAT TO SC
+                 DISPLAY BAD-STATUS
+                 MOVE 'Y' TO WS-SCAN-DONE
+               END-IF
+             END-IF
+           END-IF.
+       SCAN-ONE-CUSTOMER-END.
+
+       SCAN-ONE-CARD.
+           IF CARDNUM-CRD = CARDNUM-IN
+             MOVE 'Y' TO WS-CARD-FOUND
+           ELSE
+             CALL 'CBLTDLI'
+               USING GHNP, DBPCB, CARD-SEG, CARD-SSA
+           END-IF.
+       SCAN-ONE-CARD-END.
+
+      * PROCEDURE POST-CARD-WITHDRAWAL : APPLIES THE SAME OVERDRAFT,
+      * DAILY-LIMIT, VELOCITY/FRAUD, FEE, AND ACTIVE-HOLD CHECKS
+      * IBTRAN'S POST-DEPOSIT-WITHDRAWAL APPLIES TO A WITHDRAWAL, THEN
+      * POSTS THE HISTORY ENTRY AND UPDATES THE ACCOUNT BALANCE
+       POST-CARD-WITHDRAWAL.
+           MOVE ACCID-CRD TO ACCID.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB2.
+           CALL 'CBLTDLI'
+             USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1.
+           IF DBSTAT NOT = SPACES
+             IF DBSTAT = GB OR DBSTAT = GE
+               MOVE NOACCOUNT TO MSG-OUT
+             ELSE
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             END-IF
+           ELSE
+           IF ACCTSTATUS-ACC NOT = ACCT-OPEN
+             MOVE ACCTINACTIVE TO MSG-OUT
+           ELSE
+             COMPUTE ACCID-HIST = ACCID-ACC
+             COMPUTE TXID-HIST = ACCID-HIST * MULT-FACTOR
+               + LASTTXID-ACC + 1
+             MOVE 'w' TO TRANSTYP-HIST
+             COMPUTE AMOUNT-HIST = FUNCTION NUMVAL ( AMOUNT-IN )
+             COMPUTE REFTXID-HIST = 0
+
+             IF AMOUNT-HIST > FEE-THRESHOLD
+               MOVE FEE-AMOUNT TO WDRL-FEE
+             ELSE
+               MOVE 0 TO WDRL-FEE
+             END-IF
+
+             COMPUTE BAL-AFTER-WDRL = BALANCE-ACC - AMOUNT-HIST
+             COMPUTE PROSPECTIVE-BAL = BAL-AFTER-WDRL - WDRL-FEE
+
+             MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+             MOVE WS-CURRENT-DATE TO WS-TODAY8
+             IF WDRLDATE-ACC NOT = WS-TODAY8
+               MOVE WS-TODAY8 TO WDRLDATE-ACC
+               MOVE 0 TO WDRLTODAY-ACC
+             END-IF
+             COMPUTE PROSPECTIVE-WDRLTODAY =
+               WDRLTODAY-ACC + AMOUNT-HIST
+
+      * VELOCITY/FRAUD CHECK - RUN BEFORE THE NSF/DAILY-LIMIT/HOLD
+      * CHAIN BELOW, AND ON ITS OWN ROUTES THE WITHDRAWAL TO REVIEW
+      * INSTEAD OF FALLING THROUGH TO THOSE CHECKS
+             PERFORM VELOCITY-CHECK THRU VELOCITY-CHECK-END
+
+             IF VELOCITY-WDRL-COUNT + 1 > VELOCITY-MAX-COUNT OR
+                VELOCITY-WDRL-TOTAL + AMOUNT-HIST > VELOCITY-MAX-AMOUNT
+               PERFORM ROUTE-TO-REVIEW THRU ROUTE-TO-REVIEW-END
+             ELSE
+
+             IF PROSPECTIVE-BAL < MIN-BALANCE
+               MOVE NSFUNDS TO MSG-OUT
+             ELSE
+             IF PROSPECTIVE-WDRLTODAY > DAILY-WDRL-LIMIT
+               MOVE DAILYLIMITEXCD TO MSG-OUT
+             ELSE
+               PERFORM SUM-ACTIVE-HOLDS THRU SUM-ACTIVE-HOLDS-END
+      * RESTORE POSITION/HOLD ON THE ACCOUNT - THE GHNP WALK ABOVE
+      * LEFT IMS POSITIONED ON A HOLD CHILD, NOT THE ACCOUNT ITSELF
+               CALL 'CBLTDLI'
+                 USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+
+               IF PROSPECTIVE-BAL < TOTAL-ACTIVE-HOLDS
+                 MOVE HOLDFUNDS TO MSG-OUT
+               ELSE
+                 MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+                 MOVE WS-CURRENT-YEAR TO YEAR-TS
+                 MOVE WS-CURRENT-MONTH TO MONTH-TS
+                 MOVE WS-CURRENT-DAY TO DAY-TS
+                 MOVE WS-CURRENT-HOURS TO HOUR-TS
+                 MOVE WS-CURRENT-MINUTE TO MINUTE-TS
+                 MOVE WS-CURRENT-SECOND TO SECOND-TS
+                 MOVE WS-CURRENT-MILLISECONDS TO MILLISEC-TS
+                 MOVE TIMESTAMP TO TIMESTMP-HIST
+                 IF WDRL-FEE > 0
+                   MOVE BAL-AFTER-WDRL TO BALAFTER-HIST
+                 ELSE
+                   MOVE PROSPECTIVE-BAL TO BALAFTER-HIST
+                 END-IF
+
+                 SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3
+                 CALL "CBLTDLI"
+                   USING ISRT, DBPCB, HISTORY-SEG, HISTORY-SSA1
+                 IF DBSTAT NOT = SPACES
+                   DISPLAY 'BAD STATUS CODE: ' DBSTAT
+                 END-IF
+
+      * POST THE LINKED FEE ENTRY, IF ONE APPLIES
+                 IF WDRL-FEE > 0
+                   COMPUTE FEE-TXID = ACCID-HIST * MULT-FACTOR
+                     + LASTTXID-ACC + 2
+                   MOVE TXID-HIST TO REFTXID-HIST
+                   COMPUTE TXID-HIST = FEE-TXID
+                   MOVE 'f' TO TRANSTYP-HIST
+                   MOVE WDRL-FEE TO AMOUNT-HIST
+                   MOVE PROSPECTIVE-BAL TO BALAFTER-HIST
+
+                   SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3
+                   CALL "CBLTDLI"
+                     USING ISRT, DBPCB, HISTORY-SEG, HISTORY-SSA1
+                   IF DBSTAT NOT = SPACES
+                     DISPLAY 'BAD STATUS CODE: ' DBSTAT
+                   END-IF
+                   COMPUTE LASTTXID-ACC = LASTTXID-ACC + 2
+                 ELSE
+                   COMPUTE LASTTXID-ACC = LASTTXID-ACC + 1
+                 END-IF
+
+                 SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB2
+                 MOVE PROSPECTIVE-BAL TO BALANCE-ACC
+                 MOVE PROSPECTIVE-WDRLTODAY TO WDRLTODAY-ACC
+                 CALL "CBLTDLI"
+                   USING REPL, DBPCB, ACCOUNT-SEG
+
+                 IF DBSTAT NOT = SPACES
+                   MOVE DBSTAT TO SC
+                   MOVE BAD-STATUS TO MSG-OUT
+                 ELSE
+                   COMPUTE BALANCE-ZONED = BALANCE-ACC + 0
+                   MOVE BALANCE-ZONED TO MSG-OUT
+                 END-IF
+               END-IF
+             END-IF
+             END-IF
+             END-IF
+           END-IF
+           END-IF.
+       POST-CARD-WITHDRAWAL-END.
+
+      * PROCEDURE SUM-ACTIVE-HOLDS : FOOTS HOLDAMT-HLD ACROSS EVERY
+      * HOLD CHILD OF THE ACCOUNT CURRENTLY POSITIONED BY THE GHU IN
+      * POST-CARD-WITHDRAWAL. USES GHNP, NOT GHN, SO AN ACCOUNT WITH
+      * NO HOLDS CORRECTLY RETURNS GB/GE INSTEAD OF WALKING INTO THE
+      * NEXT ACCOUNT'S HOLD ROWS.
+       SUM-ACTIVE-HOLDS.
+           MOVE 0 TO TOTAL-ACTIVE-HOLDS.
+           CALL 'CBLTDLI'
+             USING GHNP, DBPCB, HOLD-SEG, HOLD-SSA.
+           PERFORM FOOT-ONE-HOLD THRU FOOT-ONE-HOLD-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+       SUM-ACTIVE-HOLDS-END.
+
+       FOOT-ONE-HOLD.
+           IF DBSTAT = SPACES
+             ADD HOLDAMT-HLD TO TOTAL-ACTIVE-HOLDS
+             CALL 'CBLTDLI'
+               USING GHNP, DBPCB, HOLD-SEG, HOLD-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       FOOT-ONE-HOLD-END.
+
+      * PROCEDURE VELOCITY-CHECK : COUNTS AND TOTALS THE ACCOUNT'S OWN
+      * WITHDRAWALS OVER THE TRAILING VELOCITY-WINDOW-DAYS. HISTORY HAS
+      * NO SECONDARY INDEX BY ACCID-HIST IN THIS PCB, SO THE WALK IS AN
+      * UNQUALIFIED SCAN OF EVERY HISTORY ROW IN THE DATABASE, FILTERED
+      * IN WORKING STORAGE - THE SAME TECHNIQUE IBTRAN'S OWN
+      * VELOCITY-CHECK USES.
+       VELOCITY-CHECK.
+           MOVE 0 TO VELOCITY-WDRL-COUNT.
+           MOVE 0 TO VELOCITY-WDRL-TOTAL.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE (
+             WS-CURRENT-YEAR * 10000 + WS-CURRENT-MONTH * 100
+               + WS-CURRENT-DAY).
+           COMPUTE WS-CUTOFF-INT = WS-TODAY-INT - VELOCITY-WINDOW-DAYS.
+
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3.
+           CALL 'CBLTDLI'
+             USING GU, DBPCB, HISTORY-SEG, HISTORY-SSA1.
+           PERFORM SCAN-ONE-HIST-FOR-VELOCITY THRU
+             SCAN-ONE-HIST-FOR-VELOCITY-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB2.
+       VELOCITY-CHECK-END.
+
+       SCAN-ONE-HIST-FOR-VELOCITY.
+           IF DBSTAT = SPACES
+             IF ACCID-HIST = ACCID AND
+                (TRANSTYP-HIST = 'w' OR TRANSTYP-HIST = 'W')
+               MOVE TIMESTMP-HIST (1:4) TO WS-HIST-YEAR
+               MOVE TIMESTMP-HIST (6:2) TO WS-HIST-MONTH
+               MOVE TIMESTMP-HIST (9:2) TO WS-HIST-DAY
+               COMPUTE WS-HIST-DATE-INT = FUNCTION INTEGER-OF-DATE (
+                 WS-HIST-YEAR * 10000 + WS-HIST-MONTH * 100
+                   + WS-HIST-DAY)
+               IF WS-HIST-DATE-INT >= WS-CUTOFF-INT
+                 ADD 1 TO VELOCITY-WDRL-COUNT
+                 ADD AMOUNT-HIST TO VELOCITY-WDRL-TOTAL
+               END-IF
+             END-IF
+             CALL 'CBLTDLI'
+               USING GN, DBPCB, HISTORY-SEG, HISTORY-SSA1
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       SCAN-ONE-HIST-FOR-VELOCITY-END.
+
+      * PROCEDURE ROUTE-TO-REVIEW : INSERTS A PENDING REVIEW-SEG ROW
+      * UNDER THE ACCOUNT INSTEAD OF POSTING THE WITHDRAWAL, FOR LATER
+      * APPROVAL OR REJECTION BY FBREVMNT. REVID-REV IS ASSIGNED ONE
+      * HIGHER THAN THE HIGHEST EXISTING REVID-REV ON THE ACCOUNT, THE
+      * SAME SEQUENCE-DERIVATION IBTRAN'S OWN ROUTE-TO-REVIEW USES.
+       ROUTE-TO-REVIEW.
+           PERFORM FIND-HIGHEST-REVID THRU FIND-HIGHEST-REVID-END.
+
+           MOVE ACCID TO ACCID-REV.
+           MOVE REVID-REV-NEW TO REVID-REV.
+           MOVE 'w' TO TRXTYPE-REV.
+           MOVE AMOUNT-HIST TO AMOUNT-REV.
+           MOVE WS-TODAY8 TO FLAGDATE-REV.
+           IF VELOCITY-WDRL-COUNT + 1 > VELOCITY-MAX-COUNT
+             MOVE "VELOCITY - WITHDRAWAL COUNT" TO REASON-REV
+           ELSE
+             MOVE "VELOCITY - WITHDRAWAL AMOUNT" TO REASON-REV
+           END-IF
+           MOVE "P" TO STATUS-REV.
+
+           CALL 'CBLTDLI'
+             USING ISRT, DBPCB, REVIEW-SEG, REVIEW-SSA.
+           IF DBSTAT NOT = SPACES
+             MOVE DBSTAT TO SC
+             MOVE BAD-STATUS TO MSG-OUT
+           ELSE
+             MOVE VELOCITYHOLD TO MSG-OUT
+           END-IF.
+       ROUTE-TO-REVIEW-END.
+
+      * PROCEDURE FIND-HIGHEST-REVID : WALKS THE ACCOUNT'S EXISTING
+      * REVIEW CHILDREN WITH GHNP TO DERIVE THE NEXT REVID-REV, THEN
+      * RE-GHUS THE ACCOUNT TO RESTORE POSITION/HOLD BEFORE THE ISRT -
+      * SAME AS IBTRAN'S OWN FIND-HIGHEST-REVID.
+       FIND-HIGHEST-REVID.
+           MOVE 0 TO REVID-REV-NEW.
+           CALL 'CBLTDLI'
+             USING GHNP, DBPCB, REVIEW-SEG, REVIEW-SSA.
+           PERFORM SCAN-ONE-REVIEW-FOR-REVID THRU
+             SCAN-ONE-REVIEW-FOR-REVID-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+           ADD 1 TO REVID-REV-NEW.
+
+           CALL 'CBLTDLI'
+             USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1.
+       FIND-HIGHEST-REVID-END.
+
+       SCAN-ONE-REVIEW-FOR-REVID.
+           IF DBSTAT = SPACES
+             IF REVID-REV > REVID-REV-NEW
+               MOVE REVID-REV TO REVID-REV-NEW
+             END-IF
+             CALL 'CBLTDLI'
+               USING GHNP, DBPCB, REVIEW-SEG, REVIEW-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       SCAN-ONE-REVIEW-FOR-REVID-END.
+
+      * PROCEDURE INSERT-IO : INSERT FOR IOPCB REQUEST HANDLER
+
+       INSERT-IO.
+           COMPUTE LL-OUT = LENGTH OF OUTPUT-AREA.
+           MOVE 0 TO ZZ-OUT.
+           CALL 'CBLTDLI' USING ISRT, LTERMPCB, OUTPUT-AREA.
+
+           IF TPSTAT NOT = SPACES
+             THEN
+             DISPLAY 'INSERT TO IOPCB FAILED WITH STATUS CODE: '
+                TPSTAT
+           END-IF.
+       INSERT-IO-END.
