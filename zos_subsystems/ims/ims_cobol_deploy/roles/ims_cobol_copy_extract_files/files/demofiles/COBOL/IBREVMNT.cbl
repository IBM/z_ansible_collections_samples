@@ -0,0 +1,695 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FBREVMNT.
+
+      ******************************************************************
+      * FRAUD REVIEW MAINTENANCE TRANSACTION - APPROVES OR REJECTS A
+      * REVIEW-SEG ROW THAT IBTRAN'S VELOCITY/FRAUD CHECK ROUTED INTO
+      * THE QUEUE INSTEAD OF POSTING. FUNCTYPE-IN SELECTS THE OPERATION
+      * ('A'PPROVE, 'R'EJECT). MODELED ON FBHOLDMNT'S GHU-THEN-DISPATCH
+      * SHAPE. A REJECTED REVIEW IS STATUS-FLAGGED RATHER THAN DLET'D,
+      * THE SAME REASONING AS AUDIT-SEG - AN APPROVED OR REJECTED
+      * REVIEW STAYS ON FILE AS AN AUDIT TRAIL OF WHAT WAS FLAGGED AND
+      * HOW IT WAS RESOLVED.
+      *
+      * APPROVING A REVIEW POSTS THE ORIGINAL WITHDRAWAL THE SAME WAY
+      * IBTRAN'S POST-DEPOSIT-WITHDRAWAL DOES (HISTORY ISRT, BALANCE
+      * UPDATE, ACCOUNT REPL), BUT DOES NOT RE-CHECK NSF, THE DAILY
+      * WITHDRAWAL LIMIT, OR ACTIVE HOLDS - A HUMAN REVIEWER APPROVING
+      * A FLAGGED WITHDRAWAL IS A TRUSTED MANUAL OVERRIDE OF THE
+      * AUTOMATED VELOCITY CHECK, NOT A RETRY OF IT. THE ACCOUNT MUST
+      * STILL BE OPEN.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      * CONSTANTS
+      ******************************************************************
+       77  NOACCOUNT       PIC  X(23) VALUE "ACCOUNT DOES NOT EXIST".
+       77  NOTOACCOUNT     PIC  X(30) VALUE
+             "DESTINATION ACCOUNT NOT FOUND".
+       77  NOREVIEW        PIC  X(24) VALUE "NO REVIEW ON FILE".
+       77  REVIEWNOTPEND   PIC  X(30) VALUE "REVIEW IS NOT PENDING".
+       77  ACCTINACTIVE    PIC  X(38) VALUE
+             "ACCOUNT STATUS DOES NOT ALLOW POSTING".
+       77  BADFUNCTYPE     PIC  X(22) VALUE "INVALID FUNCTION TYPE".
+
+      * TRANSFER WORKING FIELDS - SAME ROLE AS IBTRAN'S/STORDPOST'S
+      * OWN COPIES OF THESE, USED HERE TO POST THE DESTINATION-CREDIT
+      * LEG OF A HELD TRANSFER THE SAME WAY POST-TRANSFER POSTS A
+      * LIVE ONE
+       77  SRC-ACCID           PIC S9(18) COMP-5.
+       77  DST-ACCID           PIC S9(18) COMP-5.
+       77  SRC-TXID            PIC S9(18) COMP-5.
+       77  DST-TXID            PIC S9(18) COMP-5.
+       77  SRC-LASTTXID        PIC S9(18) COMP-5.
+       77  DST-LASTTXID        PIC S9(18) COMP-5.
+       77  XFER-AMOUNT-DST     PIC S9(13)V9(2) COMP-3.
+       77  SRC-CURRENCY        PIC X(03).
+       77  DST-CURRENCY        PIC X(03).
+       77  SRC-FX-RATE         PIC S9(3)V9(6) COMP-3.
+       77  DST-FX-RATE         PIC S9(3)V9(6) COMP-3.
+
+      * FX-RATE-TABLE HOLDS THE SAME FIXED SET OF CURRENCY-TO-BASE
+      * EXCHANGE RATES AS IBTRAN'S OWN COPY, USED THE SAME WAY - TO
+      * CONVERT THE DESTINATION LEG OF A CROSS-CURRENCY TRANSFER.
+      * LOAD-FX-RATE-TABLE POPULATES IT ONCE AT STARTUP AND
+      * FIND-EXCHANGE-RATE SCANS IT LINEARLY.
+       77  MAX-FX-RATES        PIC  9(05)        VALUE 00005.
+       77  TOTAL-FX-RATES      PIC  9(05)        VALUE 0.
+       77  WS-FX-SEARCH-IX     PIC  9(05) COMP-5 VALUE 0.
+       77  WS-FX-FOUND-IX      PIC  9(05) COMP-5 VALUE 0.
+       77  WS-FX-SEARCH-CURRENCY PIC  X(03).
+       77  WS-FX-FOUND-RATE     PIC  S9(3)V9(6) COMP-3.
+
+       01  FX-RATE-TABLE.
+           05  FX-RATE-ENTRY OCCURS 5 TIMES
+                          INDEXED BY FX-IX.
+               10  FX-TAB-CURRENCY   PIC  X(03).
+               10  FX-TAB-RATE       PIC  S9(3)V9(6) COMP-3.
+
+      * MESSAGE PROCESSING
+       77  TERM-IO             PIC 9 VALUE 0.
+       77  MESSAGE-EXIST       PIC X(2) VALUE 'CF'.
+       77  NO-MORE-MESSAGE     PIC X(2) VALUE 'QC'.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GHU                 PIC  X(04)        VALUE "GHU ".
+       77  GHNP                PIC  X(04)        VALUE "GHNP".
+       77  REPL                PIC  X(04)        VALUE "REPL".
+       77  ISRT                PIC  X(04)        VALUE "ISRT".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+       77  ACCT-OPEN           PIC X(01) VALUE 'O'.
+
+       77  MULT-FACTOR         PIC S9(18) COMP-5 VALUE 10000000000.
+
+      * DAILY WITHDRAWAL ACCUMULATOR WORKING FIELDS - SAME ROLE AS
+      * IBTRAN'S OWN COPIES, USED HERE SO APPROVING A HELD WITHDRAWAL
+      * OR TRANSFER ROLLS WDRLTODAY-ACC/WDRLDATE-ACC FORWARD THE SAME
+      * WAY A LIVE POSTING DOES
+       77  WS-TODAY8             PIC X(08).
+       77  PROSPECTIVE-WDRLTODAY PIC S9(13)V9(2) COMP-3.
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT AREAS
+      ******************************************************************
+
+       01  ACCOUNT-SEG.
+           05  ACCID-ACC       PIC  S9(18) COMP-5.
+           05  ACCTYPE-ACC     PIC  X(01).
+           05  BALANCE-ACC     PIC  S9(13)V9(2) COMP-3.
+           05  LASTTXID-ACC    PIC  S9(18) COMP-5.
+           05  ACCTSTATUS-ACC  PIC  X(01).
+           05  WDRLDATE-ACC    PIC  X(08).
+           05  WDRLTODAY-ACC   PIC  S9(13)V9(2) COMP-3.
+           05  INTRATE-ACC     PIC  S9(1)V9(4) COMP-3.
+           05  CURRENCY-ACC    PIC  X(03).
+      * CUSTOMER-SET LOW-BALANCE ALERT THRESHOLD - WHEN THE BALANCE
+      * DROPS BELOW THIS AFTER A POSTING, IBTRAN FIRES THE LOW-
+      * BALANCE NOTIFICATION HOOK. ZERO MEANS NO ALERT IS WANTED.
+           05  LOWBALALERT-ACC PIC  S9(13)V9(2) COMP-3.
+
+      ******************************************************************
+      *REVIEW CHILD SEGMENT - ONE ROW PER WITHDRAWAL THE VELOCITY/FRAUD
+      *CHECK IN IBTRAN HELD INSTEAD OF POSTING. SEE IBTRAN'S
+      *ROUTE-TO-REVIEW FOR HOW A ROW IS CREATED.
+      ******************************************************************
+
+       01  REVIEW-SEG.
+           05  ACCID-REV       PIC  S9(18) COMP-5.
+           05  REVID-REV       PIC  S9(9) COMP-5.
+           05  TRXTYPE-REV     PIC  X(01).
+           05  AMOUNT-REV      PIC  S9(13)V9(2) COMP-3.
+           05  FLAGDATE-REV    PIC  X(08).
+           05  REASON-REV      PIC  X(30).
+           05  STATUS-REV      PIC  X(01).
+               88  REVIEW-PENDING   VALUE "P".
+               88  REVIEW-APPROVED  VALUE "A".
+               88  REVIEW-REJECTED  VALUE "R".
+      * DESTINATION ACCOUNT OF A HELD TRANSFER (TRXTYPE-REV = 't') -
+      * ZERO FOR EVERY OTHER TRXTYPE-REV. WITHOUT THIS, APPROVING A
+      * HELD TRANSFER HAD NO WAY TO KNOW WHERE THE CREDIT LEG BELONGED
+      * AND COULD ONLY DEBIT THE SOURCE ACCOUNT.
+           05  DSTACCID-REV    PIC  S9(18) COMP-5.
+
+      ******************************************************************
+      *HISTORY SEGMENT - POSTED FOR AN APPROVED REVIEW THE SAME WAY
+      *IBTRAN POSTS A WITHDRAWAL
+      ******************************************************************
+
+       01  HISTORY-SEG.
+           05  TXID-HIST       PIC  S9(18) COMP-5.
+           05  TIMESTMP-HIST   PIC  X(23).
+           05  TRANSTYP-HIST   PIC  X(1).
+           05  AMOUNT-HIST     PIC  S9(13)V9(2) COMP-3.
+           05  REFTXID-HIST    PIC  S9(18) COMP-5.
+           05  ACCID-HIST      PIC  S9(18) COMP-5.
+           05  BALAFTER-HIST   PIC  S9(13)V9(2) COMP-3.
+
+       01  TIMESTAMP.
+           05  YEAR-TS         PIC X(4).
+           05  FILLER          PIC X(1) VALUE '-'.
+           05  MONTH-TS        PIC X(2).
+           05  FILLER          PIC X(1) VALUE '-'.
+           05  DAY-TS          PIC X(2).
+           05  FILLER          PIC X(1) VALUE ' '.
+           05  HOUR-TS         PIC X(2).
+           05  FILLER          PIC X(1) VALUE '.'.
+           05  MINUTE-TS       PIC X(2).
+           05  FILLER          PIC X(1) VALUE '.'.
+           05  SECOND-TS       PIC X(2).
+           05  FILLER          PIC X(1) VALUE '.'.
+           05  MILLISEC-TS     PIC X(6).
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+             10  WS-CURRENT-YEAR         PIC 9(04).
+             10  WS-CURRENT-MONTH        PIC 9(02).
+             10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-HOURS          PIC 9(02).
+           05  WS-CURRENT-MINUTE         PIC 9(02).
+           05  WS-CURRENT-SECOND         PIC 9(02).
+           05  WS-CURRENT-MILLISECONDS   PIC 9(02).
+           05  WS-DIFF-FROM-GMT          PIC S9(04).
+
+      ******************************************************************
+      *INPUT/OUTPUT MESSAGE AREA
+      ******************************************************************
+
+       01  INPUT-AREA.
+           05  LL-IN           PIC  9(04) COMP.
+           05  ZZ-IN           PIC  9(04) COMP.
+           05  TRAN-CODE       PIC  X(08).
+           05  FUNCTYPE-IN     PIC  X(01).
+           05  ACCID-IN        PIC  X(18).
+           05  REVID-IN        PIC  X(09).
+
+       01  OUTPUT-AREA.
+           05  LL-OUT          PIC  9(04) COMP.
+           05  ZZ-OUT          PIC  9(04) COMP.
+           05  MSG-OUT         PIC  X(32).
+           05  REVID-OUT       PIC  S9(9) COMP-5.
+           05  STATUS-OUT      PIC  X(01).
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+
+      *    ACCOUNT-SSA1 POSITIONS ON THE PARENT ACCOUNT BY ACCID
+       01  ACCOUNT-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "ACCOUNT ".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "ACCID   ".
+           05  FILLER          PIC  X(02)        VALUE "= ".
+           05  ACCID           PIC  S9(18) COMP-5  VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    REVIEW-SSA1 IS USED TO ADDRESS ONE SPECIFIC REVIEW ROW BY
+      *    ITS REVID-REV, THE SAME WAY HOLD-SSA1 ADDRESSES ONE HOLD
+       01  REVIEW-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "REVIEW  ".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "REVID   ".
+           05  FILLER          PIC  X(02)        VALUE "= ".
+           05  REVID           PIC  S9(9) COMP-5  VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    HISTORY-SSA1 IS USED TO INSERT THE APPROVED WITHDRAWAL INTO
+      *    HISTORY
+       01  HISTORY-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "HISTORY ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       LINKAGE SECTION.
+
+       01  IOPCBA POINTER.
+       01  DBPCB1 POINTER.
+       01  DBPCB2 POINTER.
+
+      ******************************************************************
+      *I/O PCB
+      ******************************************************************
+
+       01  LTERMPCB.
+           05  LOGTTERM        PIC  X(08).
+           05  FILLER          PIC  X(02).
+           05  TPSTAT          PIC  X(02).
+           05  IODATE          PIC  X(04).
+           05  IOTIME          PIC  X(04).
+           05  FILLER          PIC  X(02).
+           05  SEQNUM          PIC  X(02).
+           05  MOD             PIC  X(08).
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+           05  FILLER REDEFINES KEYFB.
+               07  KEYFB1      PIC  X(9).
+               07  FILLER      PIC  X(11).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  IOPCBA, DBPCB1, DBPCB2.
+
+       BEGIN.
+
+           MOVE 0 TO TERM-IO.
+           PERFORM LOAD-FX-RATE-TABLE THRU LOAD-FX-RATE-TABLE-END.
+           SET ADDRESS OF LTERMPCB TO ADDRESS OF IOPCBA.
+           PERFORM WITH TEST BEFORE UNTIL TERM-IO = 1
+              CALL 'CBLTDLI' USING GU, LTERMPCB, INPUT-AREA
+              IF TPSTAT  = '  ' OR TPSTAT = MESSAGE-EXIST
+              THEN
+                PERFORM MAINTAIN-REVIEW THRU MAINTAIN-REVIEW-END
+
+                PERFORM INSERT-IO THRU INSERT-IO-END
+              ELSE
+                IF TPSTAT = NO-MORE-MESSAGE
+                THEN
+                  MOVE 1 TO TERM-IO
+                ELSE
+                  DISPLAY 'GU FROM IOPCB FAILED WITH STATUS CODE: '
+                    TPSTAT
+                END-IF
+              END-IF
+           END-PERFORM.
+           STOP RUN.
+
+      * PROCEDURE MAINTAIN-REVIEW : POSITIONS ON THE PARENT ACCOUNT BY
+      * ACCID-IN, THEN THE REVIEW ROW BY REVID-IN UNDER THAT PARENT,
+      * AND DISPATCHES TO THE APPROVE/REJECT LOGIC FOR FUNCTYPE-IN -
+      * REVID-REV RESTARTS AT 1 FOR EACH ACCOUNT (SEE IBTRAN'S
+      * FIND-HIGHEST-REVID), SO THE LOOKUP MUST STAY QUALIFIED BY
+      * PARENT CURRENCY RATHER THAN GHU'ING REVIEW-SEG UNQUALIFIED,
+      * WHICH WOULD MATCH THE FIRST REVID ON FILE REGARDLESS OF
+      * ACCOUNT
+       MAINTAIN-REVIEW.
+           MOVE ZEROS TO OUTPUT-AREA.
+           COMPUTE ACCID = FUNCTION NUMVAL ( ACCID-IN ).
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+           CALL 'CBLTDLI'
+             USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1.
+           IF DBSTAT NOT = SPACES
+             IF DBSTAT = GB OR DBSTAT = GE
+               MOVE NOACCOUNT TO MSG-OUT
+             ELSE
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             END-IF
+           ELSE
+             COMPUTE REVID = FUNCTION NUMVAL ( REVID-IN )
+             CALL 'CBLTDLI'
+               USING GHNP, DBPCB, REVIEW-SEG, REVIEW-SSA1
+             IF DBSTAT NOT = SPACES
+               IF DBSTAT = GB OR DBSTAT = GE
+                 MOVE NOREVIEW TO MSG-OUT
+               ELSE
+                 MOVE DBSTAT TO SC
+                 MOVE BAD-STATUS TO MSG-OUT
+               END-IF
+             ELSE
+               IF NOT REVIEW-PENDING
+                 MOVE REVIEWNOTPEND TO MSG-OUT
+               ELSE
+                 EVALUATE FUNCTYPE-IN
+                   WHEN 'A'
+                     PERFORM APPROVE-REVIEW THRU APPROVE-REVIEW-END
+                   WHEN 'R'
+                     PERFORM REJECT-REVIEW THRU REJECT-REVIEW-END
+                   WHEN OTHER
+                     MOVE BADFUNCTYPE TO MSG-OUT
+                 END-EVALUATE
+               END-IF
+             END-IF
+           END-IF.
+       MAINTAIN-REVIEW-END.
+
+      * PROCEDURE REJECT-REVIEW : FLAGS THE ALREADY-POSITIONED REVIEW
+      * ROW REJECTED - THE WITHDRAWAL IT DESCRIBES IS NEVER POSTED
+       REJECT-REVIEW.
+           MOVE "R" TO STATUS-REV.
+           CALL 'CBLTDLI'
+             USING REPL, DBPCB, REVIEW-SEG.
+           IF DBSTAT = SPACES
+             MOVE REVID-REV TO REVID-OUT
+             MOVE STATUS-REV TO STATUS-OUT
+           ELSE
+             MOVE DBSTAT TO SC
+             MOVE BAD-STATUS TO MSG-OUT
+           END-IF.
+       REJECT-REVIEW-END.
+
+      * PROCEDURE APPROVE-REVIEW : POSTS THE HELD WITHDRAWAL OR TRANSFER
+      * THE SAME WAY IBTRAN'S POST-DEPOSIT-WITHDRAWAL/POST-TRANSFER
+      * DOES, THEN FLAGS THE REVIEW ROW APPROVED. NSF/DAILY-LIMIT/HOLD
+      * ARE NOT RE-CHECKED - SEE THE PROGRAM BANNER. TRXTYPE-REV = 't'
+      * IS A TWO-LEG TRANSFER AND NEEDS THE DESTINATION ACCOUNT CREDITED
+      * AS WELL AS THE SOURCE DEBITED, SO IT DISPATCHES TO ITS OWN
+      * PARAGRAPH RATHER THAN THE SINGLE-LEG WITHDRAWAL SHAPE BELOW.
+       APPROVE-REVIEW.
+           MOVE ACCID-REV TO ACCID.
+           CALL 'CBLTDLI'
+             USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1.
+           IF DBSTAT NOT = SPACES
+             IF DBSTAT = GB OR DBSTAT = GE
+               MOVE NOACCOUNT TO MSG-OUT
+             ELSE
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             END-IF
+           ELSE
+           IF ACCTSTATUS-ACC NOT = ACCT-OPEN
+             MOVE ACCTINACTIVE TO MSG-OUT
+           ELSE
+             IF TRXTYPE-REV = 't' OR TRXTYPE-REV = 'T'
+               PERFORM APPROVE-TRANSFER-REVIEW THRU
+                 APPROVE-TRANSFER-REVIEW-END
+             ELSE
+               PERFORM APPROVE-WITHDRAWAL-REVIEW THRU
+                 APPROVE-WITHDRAWAL-REVIEW-END
+             END-IF
+           END-IF
+           END-IF.
+       APPROVE-REVIEW-END.
+
+      * PROCEDURE APPROVE-WITHDRAWAL-REVIEW : SINGLE-LEG POSTING FOR A
+      * HELD WITHDRAWAL - THE ACCOUNT IS ALREADY GHU'D BY APPROVE-REVIEW
+       APPROVE-WITHDRAWAL-REVIEW.
+           COMPUTE ACCID-HIST = ACCID-REV
+           COMPUTE TXID-HIST = ACCID-HIST * MULT-FACTOR
+             + LASTTXID-ACC + 1
+           MOVE TRXTYPE-REV TO TRANSTYP-HIST
+           COMPUTE AMOUNT-HIST = AMOUNT-REV
+           COMPUTE REFTXID-HIST = 0
+           COMPUTE BALANCE-ACC = BALANCE-ACC - AMOUNT-HIST
+           MOVE BALANCE-ACC TO BALAFTER-HIST
+           COMPUTE LASTTXID-ACC = LASTTXID-ACC + 1
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-YEAR TO YEAR-TS
+           MOVE WS-CURRENT-MONTH TO MONTH-TS
+           MOVE WS-CURRENT-DAY TO DAY-TS
+           MOVE WS-CURRENT-HOURS TO HOUR-TS
+           MOVE WS-CURRENT-MINUTE TO MINUTE-TS
+           MOVE WS-CURRENT-SECOND TO SECOND-TS
+           MOVE WS-CURRENT-MILLISECONDS TO MILLISEC-TS
+           MOVE TIMESTAMP TO TIMESTMP-HIST
+
+      * DAILY WITHDRAWAL LIMIT CHECK IS NOT RE-RUN HERE - SEE THE
+      * PROGRAM BANNER - BUT WDRLTODAY-ACC STILL NEEDS TO ACCUMULATE
+      * THIS WITHDRAWAL THE SAME WAY A LIVE POSTING WOULD
+           MOVE WS-CURRENT-DATE TO WS-TODAY8
+           IF WDRLDATE-ACC NOT = WS-TODAY8
+             MOVE WS-TODAY8 TO WDRLDATE-ACC
+             MOVE 0 TO WDRLTODAY-ACC
+           END-IF
+           COMPUTE PROSPECTIVE-WDRLTODAY = WDRLTODAY-ACC + AMOUNT-HIST
+           MOVE PROSPECTIVE-WDRLTODAY TO WDRLTODAY-ACC
+
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB2
+           CALL 'CBLTDLI'
+             USING ISRT, DBPCB, HISTORY-SEG, HISTORY-SSA1
+           IF DBSTAT NOT = SPACES
+             MOVE DBSTAT TO SC
+             MOVE BAD-STATUS TO MSG-OUT
+           ELSE
+             SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+             CALL 'CBLTDLI'
+               USING REPL, DBPCB, ACCOUNT-SEG
+             IF DBSTAT NOT = SPACES
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             ELSE
+      * RE-ESTABLISH POSITION ON THE REVIEW ROW - THE ACCOUNT GHU ABOVE
+      * MOVED IMS OFF OF IT - THEN FLAG IT APPROVED. GHNP, NOT GHU,
+      * SINCE REVID-REV IS ONLY UNIQUE UNDER ITS PARENT ACCOUNT
+               CALL 'CBLTDLI'
+                 USING GHNP, DBPCB, REVIEW-SEG, REVIEW-SSA1
+               MOVE "A" TO STATUS-REV
+               CALL 'CBLTDLI'
+                 USING REPL, DBPCB, REVIEW-SEG
+               IF DBSTAT = SPACES
+                 MOVE REVID-REV TO REVID-OUT
+                 MOVE STATUS-REV TO STATUS-OUT
+               ELSE
+                 MOVE DBSTAT TO SC
+                 MOVE BAD-STATUS TO MSG-OUT
+               END-IF
+             END-IF
+           END-IF.
+       APPROVE-WITHDRAWAL-REVIEW-END.
+
+      * PROCEDURE APPROVE-TRANSFER-REVIEW : POSTS BOTH LEGS OF A HELD
+      * TRANSFER THE SAME WAY IBTRAN'S POST-TRANSFER DOES - DEBITS THE
+      * SOURCE ACCOUNT (ALREADY GHU'D BY APPROVE-REVIEW) AND CREDITS
+      * DSTACCID-REV, CONVERTING CURRENCY IF THE TWO ACCOUNTS DIFFER.
+      * THE DESTINATION ACCOUNT WAS NEVER CHECKED AT ROUTE-TO-REVIEW
+      * TIME - THE VELOCITY CHECK THAT HOLDS A TRANSFER FOR REVIEW
+      * RUNS BEFORE POST-TRANSFER EVER LOOKS AT THE DESTINATION - SO
+      * IT MUST STILL EXIST AND BE OPEN HERE.
+       APPROVE-TRANSFER-REVIEW.
+           MOVE ACCID-REV TO SRC-ACCID.
+           MOVE DSTACCID-REV TO DST-ACCID.
+           MOVE CURRENCY-ACC TO SRC-CURRENCY.
+           COMPUTE SRC-LASTTXID = LASTTXID-ACC.
+           COMPUTE SRC-TXID = SRC-ACCID * MULT-FACTOR + SRC-LASTTXID + 1.
+
+           MOVE DST-ACCID TO ACCID.
+           CALL 'CBLTDLI'
+             USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1.
+           IF DBSTAT NOT = SPACES
+             IF DBSTAT = GB OR DBSTAT = GE
+               MOVE NOTOACCOUNT TO MSG-OUT
+             ELSE
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             END-IF
+           ELSE
+           IF ACCTSTATUS-ACC NOT = ACCT-OPEN
+             MOVE ACCTINACTIVE TO MSG-OUT
+           ELSE
+             COMPUTE DST-LASTTXID = LASTTXID-ACC
+             COMPUTE DST-TXID = DST-ACCID * MULT-FACTOR
+               + DST-LASTTXID + 1
+             MOVE CURRENCY-ACC TO DST-CURRENCY
+             IF DST-CURRENCY NOT = SRC-CURRENCY
+               MOVE SRC-CURRENCY TO WS-FX-SEARCH-CURRENCY
+               PERFORM FIND-EXCHANGE-RATE THRU FIND-EXCHANGE-RATE-END
+               MOVE WS-FX-FOUND-RATE TO SRC-FX-RATE
+               MOVE DST-CURRENCY TO WS-FX-SEARCH-CURRENCY
+               PERFORM FIND-EXCHANGE-RATE THRU FIND-EXCHANGE-RATE-END
+               MOVE WS-FX-FOUND-RATE TO DST-FX-RATE
+               COMPUTE XFER-AMOUNT-DST ROUNDED =
+                 AMOUNT-REV * SRC-FX-RATE / DST-FX-RATE
+             ELSE
+               COMPUTE XFER-AMOUNT-DST = AMOUNT-REV
+             END-IF
+
+             MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+             MOVE WS-CURRENT-YEAR TO YEAR-TS
+             MOVE WS-CURRENT-MONTH TO MONTH-TS
+             MOVE WS-CURRENT-DAY TO DAY-TS
+             MOVE WS-CURRENT-HOURS TO HOUR-TS
+             MOVE WS-CURRENT-MINUTE TO MINUTE-TS
+             MOVE WS-CURRENT-SECOND TO SECOND-TS
+             MOVE WS-CURRENT-MILLISECONDS TO MILLISEC-TS
+             MOVE TIMESTAMP TO TIMESTMP-HIST
+
+      * RE-ESTABLISH POSITION ON THE SOURCE ACCOUNT, DEBIT IT, AND
+      * INSERT ITS HISTORY LEG LINKED TO THE DESTINATION'S TXID
+             MOVE SRC-ACCID TO ACCID
+             CALL 'CBLTDLI'
+               USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+
+             COMPUTE ACCID-HIST = SRC-ACCID
+             COMPUTE TXID-HIST = SRC-TXID
+             MOVE TRXTYPE-REV TO TRANSTYP-HIST
+             COMPUTE AMOUNT-HIST = 0 - AMOUNT-REV
+             COMPUTE REFTXID-HIST = DST-TXID
+             COMPUTE BALANCE-ACC = BALANCE-ACC - AMOUNT-REV
+             MOVE BALANCE-ACC TO BALAFTER-HIST
+
+      * DAILY WITHDRAWAL LIMIT CHECK IS NOT RE-RUN HERE - SEE THE
+      * PROGRAM BANNER - BUT WDRLTODAY-ACC STILL NEEDS TO ACCUMULATE
+      * THE SOURCE LEG THE SAME WAY A LIVE POSTING WOULD
+             MOVE WS-CURRENT-DATE TO WS-TODAY8
+             IF WDRLDATE-ACC NOT = WS-TODAY8
+               MOVE WS-TODAY8 TO WDRLDATE-ACC
+               MOVE 0 TO WDRLTODAY-ACC
+             END-IF
+             COMPUTE PROSPECTIVE-WDRLTODAY = WDRLTODAY-ACC + AMOUNT-REV
+             MOVE PROSPECTIVE-WDRLTODAY TO WDRLTODAY-ACC
+
+             SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB2
+             CALL 'CBLTDLI'
+               USING ISRT, DBPCB, HISTORY-SEG, HISTORY-SSA1
+             IF DBSTAT NOT = SPACES
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             ELSE
+               SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+               COMPUTE LASTTXID-ACC = LASTTXID-ACC + 1
+               CALL 'CBLTDLI'
+                 USING REPL, DBPCB, ACCOUNT-SEG
+               IF DBSTAT NOT = SPACES
+                 MOVE DBSTAT TO SC
+                 MOVE BAD-STATUS TO MSG-OUT
+               ELSE
+      * RE-ESTABLISH POSITION ON THE DESTINATION ACCOUNT, CREDIT IT,
+      * AND INSERT ITS HISTORY LEG LINKED BACK TO THE SOURCE'S TXID
+                 MOVE DST-ACCID TO ACCID
+                 CALL 'CBLTDLI'
+                   USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+
+                 COMPUTE ACCID-HIST = DST-ACCID
+                 COMPUTE TXID-HIST = DST-TXID
+                 MOVE TRXTYPE-REV TO TRANSTYP-HIST
+                 COMPUTE AMOUNT-HIST = XFER-AMOUNT-DST
+                 COMPUTE REFTXID-HIST = SRC-TXID
+                 COMPUTE BALANCE-ACC = BALANCE-ACC + XFER-AMOUNT-DST
+                 MOVE BALANCE-ACC TO BALAFTER-HIST
+
+                 SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB2
+                 CALL 'CBLTDLI'
+                   USING ISRT, DBPCB, HISTORY-SEG, HISTORY-SSA1
+                 IF DBSTAT NOT = SPACES
+                   MOVE DBSTAT TO SC
+                   MOVE BAD-STATUS TO MSG-OUT
+                 ELSE
+                   SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+                   COMPUTE LASTTXID-ACC = LASTTXID-ACC + 1
+                   CALL 'CBLTDLI'
+                     USING REPL, DBPCB, ACCOUNT-SEG
+                   IF DBSTAT NOT = SPACES
+                     MOVE DBSTAT TO SC
+                     MOVE BAD-STATUS TO MSG-OUT
+                   ELSE
+      * RE-ESTABLISH POSITION ON THE SOURCE ACCOUNT AND THE REVIEW ROW
+      * UNDER IT, THEN FLAG THE REVIEW APPROVED - SAME GHU-THEN-GHNP
+      * IDIOM APPROVE-WITHDRAWAL-REVIEW USES
+                     MOVE SRC-ACCID TO ACCID
+                     CALL 'CBLTDLI'
+                       USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+                     CALL 'CBLTDLI'
+                       USING GHNP, DBPCB, REVIEW-SEG, REVIEW-SSA1
+                     MOVE "A" TO STATUS-REV
+                     CALL 'CBLTDLI'
+                       USING REPL, DBPCB, REVIEW-SEG
+                     IF DBSTAT = SPACES
+                       MOVE REVID-REV TO REVID-OUT
+                       MOVE STATUS-REV TO STATUS-OUT
+                     ELSE
+                       MOVE DBSTAT TO SC
+                       MOVE BAD-STATUS TO MSG-OUT
+                     END-IF
+                   END-IF
+                 END-IF
+               END-IF
+             END-IF
+           END-IF
+           END-IF.
+       APPROVE-TRANSFER-REVIEW-END.
+
+      * PROCEDURE LOAD-FX-RATE-TABLE : LOADS THE SAME FIXED SET OF
+      * CURRENCY-TO-BASE EXCHANGE RATES AS IBTRAN'S OWN COPY, ONCE, AT
+      * STARTUP. THERE IS NO EXCHANGE-RATE DATABASE IN THIS SYSTEM SO
+      * THE TABLE IS BUILT FROM LITERALS.
+       LOAD-FX-RATE-TABLE.
+           MOVE 0 TO TOTAL-FX-RATES.
+
+           ADD 1 TO TOTAL-FX-RATES
+           SET FX-IX TO TOTAL-FX-RATES
+           MOVE 'USD' TO FX-TAB-CURRENCY (FX-IX)
+           MOVE 1.000000 TO FX-TAB-RATE (FX-IX)
+
+           ADD 1 TO TOTAL-FX-RATES
+           SET FX-IX TO TOTAL-FX-RATES
+           MOVE 'EUR' TO FX-TAB-CURRENCY (FX-IX)
+           MOVE 1.080000 TO FX-TAB-RATE (FX-IX)
+
+           ADD 1 TO TOTAL-FX-RATES
+           SET FX-IX TO TOTAL-FX-RATES
+           MOVE 'GBP' TO FX-TAB-CURRENCY (FX-IX)
+           MOVE 1.270000 TO FX-TAB-RATE (FX-IX)
+
+           ADD 1 TO TOTAL-FX-RATES
+           SET FX-IX TO TOTAL-FX-RATES
+           MOVE 'JPY' TO FX-TAB-CURRENCY (FX-IX)
+           MOVE 0.006700 TO FX-TAB-RATE (FX-IX)
+
+           ADD 1 TO TOTAL-FX-RATES
+           SET FX-IX TO TOTAL-FX-RATES
+           MOVE 'CAD' TO FX-TAB-CURRENCY (FX-IX)
+           MOVE 0.740000 TO FX-TAB-RATE (FX-IX).
+       LOAD-FX-RATE-TABLE-END.
+
+      * PROCEDURE FIND-EXCHANGE-RATE : LINEAR SEARCH OF FX-RATE-TABLE
+      * FOR WS-FX-SEARCH-CURRENCY, RETURNING ITS RATE IN
+      * WS-FX-FOUND-RATE. WS-FX-FOUND-IX IS LEFT 0 IF NOT FOUND, IN
+      * WHICH CASE THE CALLER TREATS THE RATE AS 1 (NO CONVERSION) -
+      * SAME AS IBTRAN'S OWN FIND-EXCHANGE-RATE.
+       FIND-EXCHANGE-RATE.
+           MOVE 0 TO WS-FX-FOUND-IX.
+           MOVE 1.000000 TO WS-FX-FOUND-RATE.
+           PERFORM TEST-ONE-FX-ROW THRU TEST-ONE-FX-ROW-END
+              VARYING WS-FX-SEARCH-IX FROM 1 BY 1
+              UNTIL WS-FX-SEARCH-IX > TOTAL-FX-RATES
+                 OR WS-FX-FOUND-IX NOT = 0.
+       FIND-EXCHANGE-RATE-END.
+
+       TEST-ONE-FX-ROW.
+           IF FX-TAB-CURRENCY (WS-FX-SEARCH-IX) = WS-FX-SEARCH-CURRENCY
+             MOVE WS-FX-SEARCH-IX TO WS-FX-FOUND-IX
+             MOVE FX-TAB-RATE (WS-FX-SEARCH-IX) TO WS-FX-FOUND-RATE
+           END-IF.
+       TEST-ONE-FX-ROW-END.
+
+      * PROCEDURE INSERT-IO : INSERT FOR IOPCB REQUEST HANDLER
+
+       INSERT-IO.
+           COMPUTE LL-OUT = LENGTH OF OUTPUT-AREA.
+           MOVE 0 TO ZZ-OUT.
+           CALL 'CBLTDLI' USING ISRT, LTERMPCB, OUTPUT-AREA.
+
+           IF TPSTAT NOT = SPACES
+             THEN
+             DISPLAY 'INSERT TO IOPCB FAILED WITH STATUS CODE: '
+                TPSTAT
+           END-IF.
+       INSERT-IO-END.
