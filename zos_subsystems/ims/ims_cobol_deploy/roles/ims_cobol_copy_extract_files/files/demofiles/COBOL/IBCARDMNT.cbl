@@ -0,0 +1,464 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FBCARDMNT.
+
+      ******************************************************************
+      * DEBIT CARD MAINTENANCE TRANSACTION - ISSUES A CARD CHILD
+      * SEGMENT UNDER CUSTOMER LINKED TO ONE OF THE CUSTOMER'S
+      * ACCOUNTS, OR CHANGES AN EXISTING CARD'S STATUS. FUNCTYPE-IN
+      * SELECTS THE OPERATION ('I'SSUE, 'L'OCK, 'C'LOSE, 'U'NLOCK).
+      * MODELED ON FBBENMNT'S GHU-PARENT-THEN-ISRT/REPL-CHILD SHAPE.
+      * UNLIKE BENEFIC/HOLD, A CLOSED CARD IS LEFT ON FILE WITH
+      * CARDSTATUS-CRD SET TO CLOSED RATHER THAN DLET'D - A CARD
+      * NUMBER IS A BANK-ISSUED ARTIFACT A TELLER MAY STILL NEED TO
+      * LOOK UP AFTER IT IS CLOSED, SO IT FOLLOWS THE SAME STATUS-FLAG
+      * IDIOM AS CUSTOMER'S LOCKED-CD AND ACCOUNT'S ACCTSTATUS-ACC
+      * RATHER THAN THE REMOVE-BY-DLET PRECEDENT FBBENMNT/FBHOLDMNT
+      * SET FOR ROWS NOTHING ELSE EVER ADDRESSES AGAIN.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      * CONSTANTS
+      ******************************************************************
+       77  NOCUSTOMER      PIC  X(23) VALUE "CUSTOMER DOES NOT EXIST".
+       77  NOCARD          PIC  X(16) VALUE "NO CARD ON FILE".
+       77  CARDEXISTS      PIC  X(24) VALUE "CARD NUMBER ALREADY USED".
+       77  NOACCOUNT       PIC  X(23) VALUE "ACCOUNT DOES NOT EXIST".
+       77  BADFUNCTYPE     PIC  X(22) VALUE "INVALID FUNCTION TYPE".
+
+      * MESSAGE PROCESSING
+       77  TERM-IO             PIC 9 VALUE 0.
+       77  MESSAGE-EXIST       PIC X(2) VALUE 'CF'.
+       77  NO-MORE-MESSAGE     PIC X(2) VALUE 'QC'.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GHU                 PIC  X(04)        VALUE "GHU ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+       77  GHN                 PIC  X(04)        VALUE "GHN ".
+       77  GHNP                PIC  X(04)        VALUE "GHNP".
+       77  ISRT                PIC  X(04)        VALUE "ISRT".
+       77  REPL                PIC  X(04)        VALUE "REPL".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT AREAS
+      ******************************************************************
+
+       01  CUSTOMER-SEG.
+           05  CUSTID-CD       PIC  S9(9) COMP-5.
+           05  LASTNAME-CD     PIC  X(50).
+           05  FIRSTNAME-CD    PIC  X(50).
+           05  ADDRESS-CD      PIC  X(80).
+           05  CITY-CD         PIC  X(25).
+           05  STATE-CD        PIC  X(2).
+           05  ZIPCODE-CD      PIC  X(15).
+           05  PHONE-CD        PIC  X(12).
+           05  STATUS-CD       PIC  X(1).
+           05  PASSWORD-CD     PIC  X(16).
+           05  CUSTOMERTYPE-CD PIC  X(1).
+           05  LASTLOGIN-CD    PIC  X(23).
+           05  FAILEDLOGIN-CD  PIC  9(1).
+           05  LOCKED-CD       PIC  X(1).
+           05  LASTLOGOUT-CD   PIC  X(23).
+      * SECURITY CHALLENGE ANSWER AND LAST RECOGNIZED LOGIN DEVICE -
+      * MAINTAINED BY FBLOGIN, BLANK UNTIL SET UP
+           05  SECUREANS-CD    PIC  X(16).
+           05  LASTDEVICE-CD   PIC  X(20).
+
+      ******************************************************************
+      *CARD CHILD SEGMENT - ONE ROW PER DEBIT CARD ISSUED TO A
+      *CUSTOMER, LINKED TO ONE OF THE CUSTOMER'S ACCOUNTS BY ACCID-CRD.
+      *PINHASH-CRD HOLDS A TRANSFORMED FORM OF THE PIN RATHER THAN THE
+      *PIN ITSELF - CUSTOMER'S OWN PASSWD-SEG IS STORED IN THE CLEAR,
+      *BUT THE REQUEST FOR THIS CHANNEL CALLS FOR A PIN HASH, SO THE
+      *DIGITS ARE RUN THROUGH THE SAME TRANSFORM FBCARDTXN USES TO
+      *VERIFY A PIN WITHOUT ANY PIN EVER BEING STORED IN THE CLEAR.
+      ******************************************************************
+
+       01  CARD-SEG.
+           05  CUSTID-CRD      PIC  S9(9) COMP-5.
+           05  CARDNUM-CRD     PIC  X(16).
+           05  PINHASH-CRD     PIC  S9(9) COMP-5.
+           05  ACCID-CRD       PIC  S9(18) COMP-5.
+           05  CARDSTATUS-CRD  PIC  X(1).
+               88  CARD-ACTIVE    VALUE "A".
+               88  CARD-LOCKED    VALUE "L".
+               88  CARD-CLOSED    VALUE "C".
+
+      ******************************************************************
+      *ACCOUNT SEGMENT - SENSITIZED UNDER ITS OWN PCB (DBPCB2), THE SAME
+      *WAY FBCARDTXN SENSITIZES IT, SO ISSUE-CARD CAN CONFIRM ACCID-IN
+      *NAMES AN ACCOUNT THAT ACTUALLY EXISTS BEFORE LINKING A CARD TO IT
+      ******************************************************************
+
+       01  ACCOUNT-SEG.
+           05  ACCID-ACC       PIC  S9(18) COMP-5.
+           05  ACCTYPE-ACC     PIC  X(01).
+           05  BALANCE-ACC     PIC  S9(13)V9(2) COMP-3.
+           05  LASTTXID-ACC    PIC  S9(18) COMP-5.
+           05  ACCTSTATUS-ACC  PIC  X(01).
+           05  WDRLDATE-ACC    PIC  X(08).
+           05  WDRLTODAY-ACC   PIC  S9(13)V9(2) COMP-3.
+           05  INTRATE-ACC     PIC  S9(1)V9(4) COMP-3.
+           05  CURRENCY-ACC    PIC  X(03).
+           05  LOWBALALERT-ACC PIC  S9(13)V9(2) COMP-3.
+
+      ******************************************************************
+      *INPUT/OUTPUT MESSAGE AREA
+      ******************************************************************
+
+       01  INPUT-AREA.
+           05  LL-IN           PIC  9(04) COMP.
+           05  ZZ-IN           PIC  9(04) COMP.
+           05  TRAN-CODE       PIC  X(08).
+           05  FUNCTYPE-IN     PIC  X(01).
+           05  CUSTID-IN       PIC  X(09).
+           05  CARDNUM-IN      PIC  X(16).
+           05  PIN-IN          PIC  X(09).
+           05  ACCID-IN        PIC  X(18).
+
+       01  OUTPUT-AREA.
+           05  LL-OUT          PIC  9(04) COMP.
+           05  ZZ-OUT          PIC  9(04) COMP.
+           05  MSG-OUT         PIC  X(32).
+           05  CARDNUM-OUT     PIC  X(16).
+
+      ******************************************************************
+      *PIN TRANSFORM WORKING FIELDS - SHARED SHAPE WITH FBCARDTXN
+      ******************************************************************
+
+       77  WS-PIN-NUM          PIC  S9(9) COMP-5.
+       77  PIN-HASH-SALT       PIC  S9(9) COMP-5 VALUE 104729.
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+
+      *    CUSTOMER-SSA1 POSITIONS ON THE PARENT CUSTOMER BY CUSTID
+       01  CUSTOMER-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "CUSTOMER".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "CUSTID  ".
+           05  FILLER          PIC  X(02)        VALUE "EQ".
+           05  CUSTID          PIC  S9(9) COMP-5  VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    CARD-SSA IS USED TO WALK EVERY CARD UNDER THE CUSTOMER
+      *    CURRENTLY POSITIONED BY CUSTOMER-SSA1
+       01  CARD-SSA.
+           05  FILLER          PIC  X(08)        VALUE "CARD    ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    ACCOUNT-SSA1 POSITIONS ON THE ACCOUNT NAMED BY ACCID-IN, ON
+      *    DBPCB2, TO CONFIRM IT EXISTS BEFORE ISSUE-CARD LINKS A CARD
+      *    TO IT
+       01  ACCOUNT-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "ACCOUNT ".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "ACCID   ".
+           05  FILLER          PIC  X(02)        VALUE "= ".
+           05  ACCID           PIC  S9(18) COMP-5  VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    CUSTOMER-SSA IS UNQUALIFIED - IT WALKS EVERY CUSTOMER ON
+      *    FILE FOR CHECK-CARDNUM-GLOBAL, THE SAME WAY FBCARDTXN'S
+      *    LOCATE-CARD DOES
+       01  CUSTOMER-SSA.
+           05  FILLER          PIC  X(08)        VALUE "CUSTOMER".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       77  WS-CARDNUM-FOUND     PIC  X(01) VALUE 'N'.
+       77  WS-SCAN-DONE         PIC  X(01) VALUE 'N'.
+
+       LINKAGE SECTION.
+
+       01  IOPCBA POINTER.
+       01  DBPCB1 POINTER.
+       01  DBPCB2 POINTER.
+
+      ******************************************************************
+      *I/O PCB
+      ******************************************************************
+
+       01  LTERMPCB.
+           05  LOGTTERM        PIC  X(08).
+           05  FILLER          PIC  X(02).
+           05  TPSTAT          PIC  X(02).
+           05  IODATE          PIC  X(04).
+           05  IOTIME          PIC  X(04).
+           05  FILLER          PIC  X(02).
+           05  SEQNUM          PIC  X(02).
+           05  MOD             PIC  X(08).
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+           05  FILLER REDEFINES KEYFB.
+               07  KEYFB1      PIC  X(9).
+               07  FILLER      PIC  X(11).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  IOPCBA, DBPCB1, DBPCB2.
+
+       BEGIN.
+
+           MOVE 0 TO TERM-IO.
+           SET ADDRESS OF LTERMPCB TO ADDRESS OF IOPCBA.
+           PERFORM WITH TEST BEFORE UNTIL TERM-IO = 1
+              CALL 'CBLTDLI' USING GU, LTERMPCB, INPUT-AREA
+              IF TPSTAT  = '  ' OR TPSTAT = MESSAGE-EXIST
+              THEN
+                PERFORM MAINTAIN-CARD THRU MAINTAIN-CARD-END
+
+                PERFORM INSERT-IO THRU INSERT-IO-END
+              ELSE
+                IF TPSTAT = NO-MORE-MESSAGE
+                THEN
+                  MOVE 1 TO TERM-IO
+                ELSE
+                  DISPLAY 'GU FROM IOPCB FAILED WITH STATUS CODE: '
+                    TPSTAT
+                END-IF
+              END-IF
+           END-PERFORM.
+           STOP RUN.
+
+      * PROCEDURE MAINTAIN-CARD : POSITIONS ON THE PARENT CUSTOMER AND
+      * DISPATCHES TO THE ISSUE/STATUS-CHANGE LOGIC FOR FUNCTYPE-IN
+       MAINTAIN-CARD.
+           MOVE ZEROS TO OUTPUT-AREA.
+           COMPUTE CUSTID = FUNCTION NUMVAL ( CUSTID-IN ).
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+           CALL 'CBLTDLI'
+             USING GHU, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA1.
+           IF DBSTAT NOT = SPACES
+             IF DBSTAT = GB OR DBSTAT = GE
+               MOVE NOCUSTOMER TO MSG-OUT
+             ELSE
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             END-IF
+           ELSE
+             EVALUATE FUNCTYPE-IN
+               WHEN 'I'
+                 PERFORM ISSUE-CARD THRU ISSUE-CARD-END
+               WHEN 'L'
+                 PERFORM SET-CARD-STATUS THRU SET-CARD-STATUS-END
+               WHEN 'U'
+                 PERFORM SET-CARD-STATUS THRU SET-CARD-STATUS-END
+               WHEN 'C'
+                 PERFORM SET-CARD-STATUS THRU SET-CARD-STATUS-END
+               WHEN OTHER
+                 MOVE BADFUNCTYPE TO MSG-OUT
+             END-EVALUATE
+           END-IF.
+       MAINTAIN-CARD-END.
+
+      * PROCEDURE ISSUE-CARD : INSERTS A NEW CARD ROW FOR THE CURRENT
+      * CUSTOMER, REJECTING A CARDNUM-IN ALREADY ON FILE FOR ANYONE -
+      * SEE CHECK-CARDNUM-GLOBAL FOR WHY THE UNIQUENESS CHECK HAS TO
+      * SCAN EVERY CUSTOMER RATHER THAN JUST THE ONE BEING ISSUED TO.
+      * ACCID-IN IS CONFIRMED TO NAME AN EXISTING ACCOUNT, ON ITS OWN
+      * PCB (DBPCB2), BEFORE THE CARD IS LINKED TO IT - NOTHING ELSE
+      * IN MAINTAIN-CARD EVER CHECKS THAT.
+       ISSUE-CARD.
+           MOVE 'N' TO WS-CARDNUM-FOUND.
+           PERFORM CHECK-CARDNUM-GLOBAL THRU CHECK-CARDNUM-GLOBAL-END.
+
+           IF WS-CARDNUM-FOUND = 'Y'
+             MOVE CARDEXISTS TO MSG-OUT
+           ELSE
+             COMPUTE ACCID = FUNCTION NUMVAL ( ACCID-IN )
+             SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB2
+             CALL 'CBLTDLI'
+               USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+             IF DBSTAT NOT = SPACES
+               MOVE NOACCOUNT TO MSG-OUT
+             ELSE
+               SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+               CALL 'CBLTDLI'
+                 USING GHU, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA1
+               MOVE CUSTID TO CUSTID-CRD
+               MOVE CARDNUM-IN TO CARDNUM-CRD
+               COMPUTE WS-PIN-NUM = FUNCTION NUMVAL ( PIN-IN )
+               COMPUTE PINHASH-CRD =
+                 FUNCTION MOD ( WS-PIN-NUM * PIN-HASH-SALT, 1000000000 )
+               COMPUTE ACCID-CRD = FUNCTION NUMVAL ( ACCID-IN )
+               MOVE "A" TO CARDSTATUS-CRD
+               CALL 'CBLTDLI'
+                 USING ISRT, DBPCB, CARD-SEG, CARD-SSA
+               IF DBSTAT = SPACES
+                 MOVE CARDNUM-CRD TO CARDNUM-OUT
+               ELSE
+                 MOVE DBSTAT TO SC
+                 MOVE BAD-STATUS TO MSG-OUT
+               END-IF
+             END-IF
+           END-IF.
+       ISSUE-CARD-END.
+
+       CHECK-ONE-CARD.
+           IF DBSTAT = SPACES
+             IF CARDNUM-CRD = CARDNUM-IN
+               MOVE 'Y' TO WS-CARDNUM-FOUND
+             END-IF
+             CALL 'CBLTDLI'
+               USING GHNP, DBPCB, CARD-SEG, CARD-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       CHECK-ONE-CARD-END.
+
+      * PROCEDURE CHECK-CARDNUM-GLOBAL : WALKS EVERY CUSTOMER WITH
+      * GU/GN, AND GHNP'S INTO EACH ONE'S CARD CHILDREN, LOOKING FOR
+      * CARDNUM-IN. DL/I HAS NO WAY TO ADDRESS A CHILD SEGMENT BY A
+      * FIELD OUTSIDE ITS KEY WITHOUT A SECONDARY INDEX, WHICH THIS
+      * SYSTEM DOES NOT DEFINE ANYWHERE, SO THE SEARCH IS A STRAIGHT
+      * SCAN, THE SAME TECHNIQUE FBCARDTXN'S LOCATE-CARD USES TO
+      * LOCATE A CARD FOR POSTING. A CARDNUM MUST BE UNIQUE ACROSS
+      * EVERY CUSTOMER, NOT JUST THE ONE BEING ISSUED TO, OR
+      * FBCARDTXN'S SCAN COULD REACH A DIFFERENT CUSTOMER'S CARD FIRST
+      * AND POST A WITHDRAWAL AGAINST THE WRONG ACCOUNT
+       CHECK-CARDNUM-GLOBAL.
+           MOVE 'N' TO WS-SCAN-DONE.
+           CALL 'CBLTDLI'
+             USING GU, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA.
+           IF DBSTAT = GB OR DBSTAT = GE
+             MOVE 'Y' TO WS-SCAN-DONE
+           ELSE
+             IF DBSTAT NOT = SPACES
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+               MOVE 'Y' TO WS-SCAN-DONE
+             END-IF
+           END-IF.
+
+           PERFORM SCAN-ONE-CUSTOMER-FOR-CARDNUM THRU
+             SCAN-ONE-CUSTOMER-FOR-CARDNUM-END
+              UNTIL WS-SCAN-DONE = 'Y' OR WS-CARDNUM-FOUND = 'Y'.
+       CHECK-CARDNUM-GLOBAL-END.
+
+       SCAN-ONE-CUSTOMER-FOR-CARDNUM.
+           CALL 'CBLTDLI'
+             USING GHNP, DBPCB, CARD-SEG, CARD-SSA.
+           PERFORM CHECK-ONE-CARD THRU CHECK-ONE-CARD-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE OR WS-CARDNUM-FOUND = 'Y'.
+
+           IF WS-CARDNUM-FOUND = 'N'
+             CALL 'CBLTDLI'
+               USING GN, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA
+             IF DBSTAT = GB OR DBSTAT = GE
+               MOVE 'Y' TO WS-SCAN-DONE
+             ELSE
+               IF DBSTAT NOT = SPACES
+                 MOVE DBSTAT TO SC
+                 DISPLAY BAD-STATUS
+                 MOVE 'Y' TO WS-SCAN-DONE
+               END-IF
+             END-IF
+           END-IF.
+       SCAN-ONE-CUSTOMER-FOR-CARDNUM-END.
+
+      * PROCEDURE SET-CARD-STATUS : WALKS THE CUSTOMER'S CARDS FOR
+      * CARDNUM-IN AND REPLACES CARDSTATUS-CRD PER FUNCTYPE-IN
+       SET-CARD-STATUS.
+           MOVE 'N' TO WS-CARDNUM-FOUND.
+           CALL 'CBLTDLI'
+             USING GHU, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA1
+           CALL 'CBLTDLI'
+             USING GHNP, DBPCB, CARD-SEG, CARD-SSA
+           PERFORM FIND-ONE-CARD THRU FIND-ONE-CARD-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE
+                 OR WS-CARDNUM-FOUND = 'Y'
+
+           IF WS-CARDNUM-FOUND = 'N'
+             MOVE NOCARD TO MSG-OUT
+           ELSE
+             EVALUATE FUNCTYPE-IN
+               WHEN 'L'
+                 MOVE "L" TO CARDSTATUS-CRD
+               WHEN 'U'
+                 MOVE "A" TO CARDSTATUS-CRD
+               WHEN 'C'
+                 MOVE "C" TO CARDSTATUS-CRD
+             END-EVALUATE
+             CALL 'CBLTDLI'
+               USING REPL, DBPCB, CARD-SEG
+             IF DBSTAT = SPACES
+               MOVE CARDNUM-CRD TO CARDNUM-OUT
+             ELSE
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             END-IF
+           END-IF.
+       SET-CARD-STATUS-END.
+
+       FIND-ONE-CARD.
+           IF DBSTAT = SPACES
+             IF CARDNUM-CRD = CARDNUM-IN
+               MOVE 'Y' TO WS-CARDNUM-FOUND
+             ELSE
+               CALL 'CBLTDLI'
+                 USING GHNP, DBPCB, CARD-SEG, CARD-SSA
+             END-IF
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       FIND-ONE-CARD-END.
+
+      * PROCEDURE INSERT-IO : INSERT FOR IOPCB REQUEST HANDLER
+
+       INSERT-IO.
+           COMPUTE LL-OUT = LENGTH OF OUTPUT-AREA.
+           MOVE 0 TO ZZ-OUT.
+           CALL 'CBLTDLI' USING ISRT, LTERMPCB, OUTPUT-AREA.
+
+           IF TPSTAT NOT = SPACES
+             THEN
+             DISPLAY 'INSERT TO IOPCB FAILED WITH STATUS CODE: '
+                TPSTAT
+           END-IF.
+       INSERT-IO-END.
