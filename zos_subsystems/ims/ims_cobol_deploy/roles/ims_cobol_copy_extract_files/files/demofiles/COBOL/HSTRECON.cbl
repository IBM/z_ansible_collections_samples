@@ -0,0 +1,256 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HSTRECON.
+
+      ******************************************************************
+      * NIGHTLY RECONCILIATION OF THE IMS HISTORY SEGMENT AGAINST THE
+      * DB2 COPY THAT IBTRAN'S JAVA-SAVEHIST HOOK WRITES ALONGSIDE EVERY
+      * HISTORY-SEG ISRT (SEE POST-DEPOSIT-WITHDRAWAL, POST-TRANSFER AND
+      * POST-REVERSAL IN IBTRAN). THAT DUAL WRITE HAS NO TRANSACTIONAL
+      * TIE BACK TO THE IMS UPDATE - A JNI CALL THAT FAILS OR TIMES OUT
+      * AFTER THE HISTORY-SEG ISRT HAS ALREADY COMMITTED LEAVES THE TWO
+      * COPIES OUT OF STEP WITH NO OTHER SIGNAL. THIS JOB WALKS EVERY
+      * HISTORY SEGMENT FOR THE RUN DATE'S PREVIOUS DAY (THE LAST FULL
+      * DAY OF POSTING ACTIVITY), TOTALS ITS ROW COUNT AND DOLLAR
+      * AMOUNT ON THE IMS SIDE, PULLS THE MATCHING AGGREGATE FROM DB2
+      * FOR THE SAME DAY, AND REPORTS A MISMATCH WHEN THE TWO DISAGREE.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+       01  HISTORY-SSA.
+           05  FILLER          PIC  X(08)        VALUE "HISTORY ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  HISTORY-SEG.
+           05  TXID-HIST       PIC  S9(18) COMP-5.
+           05  TIMESTMP-HIST   PIC  X(23).
+           05  TIMESTMP-PARTS REDEFINES TIMESTMP-HIST.
+               10  HIST-YMD    PIC  X(10).
+               10  FILLER      PIC  X(13).
+           05  TRANSTYP-HIST   PIC  X(1).
+           05  AMOUNT-HIST     PIC  S9(13)V9(2) COMP-3.
+           05  REFTXID-HIST    PIC  S9(18) COMP-5.
+           05  ACCID-HIST      PIC  S9(18) COMP-5.
+           05  BALAFTER-HIST   PIC  S9(13)V9(2) COMP-3.
+
+      ******************************************************************
+      *CLOCK STRUCTURE AND RECONCILIATION-DATE WORK AREA - THE
+      *RECONCILIATION DATE IS THE FULL CALENDAR DAY IMMEDIATELY BEFORE
+      *THE RUN DATE, THE SAME WAY STMTGEN DERIVES ITS STATEMENT PERIOD
+      ******************************************************************
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+             10  WS-CURRENT-YEAR         PIC 9(04).
+             10  WS-CURRENT-MONTH        PIC 9(02).
+             10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+             10  WS-CURRENT-HOURS        PIC 9(02).
+             10  WS-CURRENT-MINUTE       PIC 9(02).
+             10  WS-CURRENT-SECOND       PIC 9(02).
+             10  WS-CURRENT-MILLISECONDS PIC 9(02).
+           05  WS-DIFF-FROM-GMT          PIC S9(04).
+
+       01  WS-TODAY-N              PIC  9(08).
+       01  WS-INT-DATE-MINUS       PIC  S9(09).
+       01  WS-RECON-DATE-N         PIC  9(08).
+       01  WS-RECON-DATE-X REDEFINES WS-RECON-DATE-N.
+           05  RD-YEAR             PIC 9(4).
+           05  RD-MONTH            PIC 9(2).
+           05  RD-DAY              PIC 9(2).
+
+       01  WS-RECON-DATE           PIC X(10).
+
+      ******************************************************************
+      *IMS-SIDE ACCUMULATORS
+      ******************************************************************
+
+       01  IMS-ROW-COUNT            PIC  S9(9) COMP-5 VALUE 0.
+       01  IMS-TOTAL-AMOUNT         PIC  S9(13)V9(2) COMP-3 VALUE 0.
+
+      ******************************************************************
+      *DB2-SIDE HOST VARIABLES - THE MIRROR TABLE THAT JAVA-SAVEHIST'S
+      *JNI CALL POPULATES ONE ROW PER HISTORY-SEG, SAME COLUMNS AS THE
+      *SEGMENT ITSELF SINCE THE JAVA SIDE INSERTS STRAIGHT FROM THE RAW
+      *HISTORY-SEG BYTE BUFFER IT IS HANDED
+      ******************************************************************
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DB2-RECON-DATE           PIC X(10).
+       01  DB2-ROW-COUNT            PIC S9(9) COMP.
+       01  DB2-TOTAL-AMOUNT         PIC S9(13)V9(2) COMP-3.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01  WS-AMOUNT-DIFF           PIC  S9(13)V9(2) COMP-3.
+       01  WS-MISMATCH-FOUND        PIC  X(1).
+           88  MISMATCH-FOUND           VALUE 'Y'.
+           88  NO-MISMATCH              VALUE 'N'.
+
+       77  TERM-IO                  PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  DBPCB1 POINTER.
+       01  DBPCB2 POINTER.
+       01  DBPCB3 POINTER.
+       01  DBPCB4 POINTER.
+       01  DBPCB5 POINTER.
+       01  DBPCB6 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1, DBPCB2, DBPCB3, DBPCB4, DBPCB5, DBPCB6.
+
+       BEGIN.
+           PERFORM COMPUTE-RECON-DATE THRU COMPUTE-RECON-DATE-END.
+
+           DISPLAY 'HSTRECON - RECONCILING HISTORY FOR ' WS-RECON-DATE.
+
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB6.
+           CALL 'CBLTDLI'
+             USING GU, DBPCB, HISTORY-SEG, HISTORY-SSA.
+           PERFORM SCAN-ONE-HISTORY-ROW THRU SCAN-ONE-HISTORY-ROW-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+
+           PERFORM FETCH-DB2-TOTALS THRU FETCH-DB2-TOTALS-END.
+
+           PERFORM COMPARE-TOTALS THRU COMPARE-TOTALS-END.
+
+           DISPLAY '========================================'.
+           DISPLAY 'HISTORY RECONCILIATION FOR ' WS-RECON-DATE.
+           DISPLAY 'IMS  ROWS: ' IMS-ROW-COUNT
+              '  AMOUNT: ' IMS-TOTAL-AMOUNT.
+           DISPLAY 'DB2  ROWS: ' DB2-ROW-COUNT
+              '  AMOUNT: ' DB2-TOTAL-AMOUNT.
+           IF MISMATCH-FOUND
+             DISPLAY 'RESULT: MISMATCH - DB2 COPY IS OUT OF STEP'
+           ELSE
+             DISPLAY 'RESULT: IMS AND DB2 AGREE'
+           END-IF.
+           DISPLAY '========================================'.
+
+           STOP RUN.
+
+      * PROCEDURE COMPUTE-RECON-DATE : DERIVES THE CALENDAR DAY BEFORE
+      * THE RUN DATE USING FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER SO
+      * MONTH AND YEAR ROLLOVER ARE HANDLED THE SAME WAY STMTGEN'S
+      * COMPUTE-STATEMENT-PERIOD HANDLES ITS OWN CALENDAR MATH
+       COMPUTE-RECON-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           COMPUTE WS-TODAY-N = WS-CURRENT-YEAR * 10000
+              + WS-CURRENT-MONTH * 100 + WS-CURRENT-DAY.
+
+           COMPUTE WS-INT-DATE-MINUS =
+              FUNCTION INTEGER-OF-DATE ( WS-TODAY-N ) - 1.
+           COMPUTE WS-RECON-DATE-N =
+              FUNCTION DATE-OF-INTEGER ( WS-INT-DATE-MINUS ).
+
+           STRING RD-YEAR '-' RD-MONTH '-' RD-DAY
+              INTO WS-RECON-DATE.
+       COMPUTE-RECON-DATE-END.
+           EXIT.
+
+      * PROCEDURE SCAN-ONE-HISTORY-ROW : ADDS THE CURRENT HISTORY
+      * SEGMENT'S AMOUNT INTO THE IMS-SIDE ACCUMULATORS WHEN ITS DATE
+      * MATCHES THE RECONCILIATION DATE, THEN ADVANCES TO THE NEXT ROW
+      * IN THE WHOLE DATABASE
+       SCAN-ONE-HISTORY-ROW.
+           IF DBSTAT = SPACES
+             IF HIST-YMD = WS-RECON-DATE
+               ADD 1 TO IMS-ROW-COUNT
+               ADD AMOUNT-HIST TO IMS-TOTAL-AMOUNT
+             END-IF
+
+             CALL 'CBLTDLI'
+               USING GN, DBPCB, HISTORY-SEG, HISTORY-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       SCAN-ONE-HISTORY-ROW-END.
+           EXIT.
+
+      * PROCEDURE FETCH-DB2-TOTALS : PULLS THE SAME DAY'S ROW COUNT AND
+      * DOLLAR TOTAL FROM THE DB2 MIRROR TABLE JAVA-SAVEHIST WRITES TO
+       FETCH-DB2-TOTALS.
+           MOVE WS-RECON-DATE TO DB2-RECON-DATE.
+           MOVE 0 TO DB2-ROW-COUNT.
+           MOVE 0 TO DB2-TOTAL-AMOUNT.
+
+           EXEC SQL
+               SELECT COUNT(*), COALESCE(SUM(AMOUNT), 0)
+                 INTO :DB2-ROW-COUNT, :DB2-TOTAL-AMOUNT
+                 FROM HISTTBL
+                WHERE SUBSTR(TXN_TS, 1, 10) = :DB2-RECON-DATE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+             DISPLAY 'HSTRECON - DB2 SELECT FAILED, SQLCODE: ' SQLCODE
+             MOVE 0 TO DB2-ROW-COUNT
+             MOVE 0 TO DB2-TOTAL-AMOUNT
+           END-IF.
+       FETCH-DB2-TOTALS-END.
+           EXIT.
+
+      * PROCEDURE COMPARE-TOTALS : FLAGS A MISMATCH WHEN EITHER THE ROW
+      * COUNT OR THE DOLLAR TOTAL DISAGREES BETWEEN THE TWO SIDES
+       COMPARE-TOTALS.
+           MOVE 'N' TO WS-MISMATCH-FOUND.
+           COMPUTE WS-AMOUNT-DIFF = IMS-TOTAL-AMOUNT - DB2-TOTAL-AMOUNT.
+
+           IF IMS-ROW-COUNT NOT = DB2-ROW-COUNT
+             MOVE 'Y' TO WS-MISMATCH-FOUND
+           END-IF.
+           IF WS-AMOUNT-DIFF NOT = 0
+             MOVE 'Y' TO WS-MISMATCH-FOUND
+           END-IF.
+       COMPARE-TOTALS-END.
+           EXIT.
