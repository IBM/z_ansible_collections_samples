@@ -11,9 +11,26 @@
        REPOSITORY.
       * Java class
            Class DB2InsertHist is "nazare.jmp.controller.InsertHist"
+           Class LowBalNotify is "nazare.jmp.controller.LowBalNotify"
            Class bytebuffer is "java.nio.ByteBuffer".
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    EXTERNAL CONTROL TABLE - VALID TRANSACTION TYPE CODES AND
+      *    THE ACCID-TO-TXID MULTIPLIER, READ ONCE AT STARTUP SO THESE
+      *    BUSINESS RULES CAN CHANGE WITHOUT A RECOMPILE
+           SELECT TRXRULES-FILE ASSIGN TO TRXRULES.
+
        DATA DIVISION.
+
+       FILE SECTION.
+         FD TRXRULES-FILE
+            LABEL RECORDS ARE OMITTED
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS TRXRULES-IN.
+       01  TRXRULES-IN          PIC X(80).
+
        WORKING-STORAGE SECTION.
 
       ******************************************************************
@@ -22,8 +39,85 @@
       * ERROR MESSAGES
        77  NOCUSTOMER        PIC  X(23) VALUE "CUSTOMER DOES NOT EXIST".
        77  NOACCOUNT         PIC  X(22) VALUE "ACCOUNT DOES NOT EXIST".
+       77  NOTOACCOUNT       PIC  X(30) VALUE
+             "TO ACCOUNT DOES NOT EXIST".
+       77  NOORIGTXN         PIC  X(33) VALUE
+             "ORIGINAL TRANSACTION NOT ON FILE".
        77  INVALIDTRXTYPE  PIC X(43)
-             VALUE "INVALID ACCOUNT ACTION. MUST BE 'w' OR 'd'.".
+             VALUE "INVALID ACCT ACTION. MUST BE d,w,t OR r.".
+       77  NSFUNDS           PIC  X(36) VALUE
+             "INSUFFICIENT FUNDS FOR THIS WITHDRAWAL".
+       77  ACCTINACTIVE      PIC  X(38) VALUE
+             "ACCOUNT STATUS DOES NOT ALLOW POSTING".
+       77  DAILYLIMITEXCD    PIC  X(39) VALUE
+             "THIS WITHDRAWAL EXCEEDS THE DAILY LIMIT".
+       77  HOLDFUNDS         PIC  X(40) VALUE
+             "INSUFFICIENT AVAILABLE FUNDS - ON HOLD".
+       77  VELOCITYHOLD      PIC  X(42) VALUE
+             "WITHDRAWAL HELD PENDING FRAUD REVIEW".
+
+      * VELOCITY/FRAUD CHECK - A WITHDRAWAL IS HELD FOR REVIEW, RATHER
+      * THAN POSTED, WHEN THE ACCOUNT'S WITHDRAWALS OVER THE TRAILING
+      * VELOCITY-WINDOW-DAYS WOULD EXCEED EITHER THRESHOLD BELOW ONCE
+      * THIS WITHDRAWAL IS INCLUDED.
+       77  VELOCITY-WINDOW-DAYS  PIC S9(4) COMP-5 VALUE 1.
+       77  VELOCITY-MAX-COUNT    PIC S9(4) COMP-5 VALUE 5.
+       77  VELOCITY-MAX-AMOUNT   PIC S9(13)V9(2) COMP-3 VALUE 3000.
+       77  VELOCITY-WDRL-COUNT   PIC S9(4) COMP-5.
+       77  VELOCITY-WDRL-TOTAL   PIC S9(13)V9(2) COMP-3.
+       77  WS-TODAY-INT          PIC S9(9) COMP-5.
+       77  WS-HIST-DATE-INT      PIC S9(9) COMP-5.
+       77  WS-CUTOFF-INT         PIC S9(9) COMP-5.
+       77  REVID-REV-NEW         PIC S9(9) COMP-5.
+
+       01  WS-HIST-YMD.
+           05  WS-HIST-YEAR      PIC 9(4).
+           05  WS-HIST-MONTH     PIC 9(2).
+           05  WS-HIST-DAY       PIC 9(2).
+
+      * MOST AN ACCOUNT MAY WITHDRAW (SUM OF 'w' WITHDRAWALS AND THE
+      * DEBIT LEG OF 't' TRANSFERS) IN A SINGLE CALENDAR DAY
+       77  DAILY-WDRL-LIMIT    PIC S9(13)V9(2) COMP-3 VALUE 5000.
+       77  PROSPECTIVE-WDRLTODAY PIC S9(13)V9(2) COMP-3.
+
+      * SET WHEN POST-TRANSFER'S VELOCITY CHECK ROUTES THE SOURCE LEG
+      * TO REVIEW, SO THE REMAINDER OF THE TRANSFER IS SKIPPED
+       77  WS-XFER-BLOCKED-SW  PIC X(01) VALUE 'N'.
+
+      * ACCOUNT STATUS VALUES - ONLY AN OPEN ACCOUNT MAY POST ACTIVITY.
+       77  ACCT-OPEN           PIC X(01) VALUE 'O'.
+       77  ACCT-FROZEN         PIC X(01) VALUE 'F'.
+       77  ACCT-CLOSED         PIC X(01) VALUE 'C'.
+
+      * OVERDRAFT FLOOR - LOWEST BALANCE-ACC A WITHDRAWAL OR TRANSFER
+      * DEBIT MAY LEAVE AN ACCOUNT AT. ZERO MEANS NO OVERDRAFTS.
+       77  MIN-BALANCE         PIC S9(13)V9(2) COMP-3 VALUE 0.
+       77  PROSPECTIVE-BAL     PIC S9(13)V9(2) COMP-3.
+
+      * PRE-TXN-BALANCE HOLDS BALANCE-ACC AS IT STOOD IMMEDIATELY
+      * BEFORE THIS POSTING'S BALANCE-ACC UPDATE - CHECK-LOWBALANCE
+      * COMPARES AGAINST IT TO FIRE ONLY ON THE POSTING THAT CROSSES
+      * LOWBALALERT-ACC, NOT ON EVERY SUBSEQUENT POSTING WHILE THE
+      * BALANCE REMAINS BELOW IT
+       77  PRE-TXN-BALANCE     PIC S9(13)V9(2) COMP-3.
+
+      * TOTAL-ACTIVE-HOLDS IS FOOTED ACROSS THE ACCOUNT'S HOLD
+      * CHILDREN BEFORE A WITHDRAWAL IS ALLOWED TO POST - EVERY HOLD
+      * ROW ON FILE IS ACTIVE (A RELEASED HOLD IS DLET'D BY FBHOLDMNT)
+       77  TOTAL-ACTIVE-HOLDS  PIC S9(13)V9(2) COMP-3.
+
+      * A SINGLE WITHDRAWAL OVER FEE-THRESHOLD INCURS A FLAT FEE,
+      * POSTED AS ITS OWN LINKED HISTORY ENTRY (TRANSTYP-HIST = 'f').
+       77  FEE-THRESHOLD       PIC S9(13)V9(2) COMP-3 VALUE 1000.
+       77  FEE-AMOUNT          PIC S9(13)V9(2) COMP-3 VALUE 5.
+       77  WDRL-FEE            PIC S9(13)V9(2) COMP-3.
+       77  BAL-AFTER-WDRL      PIC S9(13)V9(2) COMP-3.
+       77  FEE-TXID            PIC S9(18) COMP-5.
+       77  WS-TODAY8           PIC X(08).
+
+      * UPPER LIMIT ON ACCOUNTS RETURNED IN ONE ACCOUNT-SUMMARY REPLY -
+      * MUST MATCH THE OCCURS CEILING ON ACCOUNT-SUMMARY BELOW.
+       77  MAX-ACCTS           PIC 99 VALUE 20.
 
       * MESSAGE PROCESSING
        77  TERM-IO             PIC 9 VALUE 0.
@@ -31,8 +125,72 @@
        77  MESSAGE-EXIST       PIC X(2) VALUE 'CF'.
        77  NO-MORE-MESSAGE     PIC X(2) VALUE 'QC'.
 
+      * MULT-FACTOR DEFAULTS HERE BUT IS OVERLAID BY LOAD-TRXTYPE-RULES
+      * WHEN TRXRULES CARRIES AN 'F' ROW, SO A MISSING CONTROL FILE
+      * STILL LEAVES THE PROGRAM RUNNABLE
        77  MULT-FACTOR         PIC S9(18) COMP-5 VALUE 10000000000.
 
+      * VALID TRANSACTION TYPE CODES - LOADED FROM TRXRULES BY
+      * LOAD-TRXTYPE-RULES, SEARCHED BY FIND-VALID-TRXTYPE. REPLACES
+      * THE OLD HARDCODED d/D/w/W/t/T/r/R LITERAL CHECK SO NEW CODES
+      * OR CASE VARIANTS CAN BE ADDED WITHOUT A RECOMPILE
+       77  MAX-VALID-TRXTYPES   PIC  9(05)        VALUE 00010.
+       77  TOTAL-VALID-TRXTYPES PIC  9(05)        VALUE 0.
+       77  WS-VT-SEARCH-IX      PIC  9(05) COMP-5 VALUE 0.
+       77  WS-VT-FOUND-IX       PIC  9(05) COMP-5 VALUE 0.
+       77  WS-VT-SEARCH-CD      PIC  X(01).
+
+       01  VALID-TRXTYPE-TABLE.
+           05  VALID-TRXTYPE-ENTRY OCCURS 10 TIMES
+                          INDEXED BY VT-IX.
+               10  VALID-TRXTYPE-CD  PIC  X(01).
+
+      * TRXRULES PARSING WORK AREAS - SAME QUOTED/COMMA LAYOUT THE
+      * LOAD* PROGRAMS ALREADY USE FOR THEIR CONTROL/INPUT FILES
+       01  TXT-RULE-TYPE        PIC  X(01).
+       01  TXT-RULE-VALUE       PIC  X(40).
+       01  WS-TRXRULES-EOF      PIC  X(01) VALUE 'N'.
+           88  TRXRULES-EOF         VALUE 'Y'.
+
+      * TRANSFER/REVERSAL WORKING FIELDS
+       77  SRC-ACCID           PIC S9(18) COMP-5.
+       77  DST-ACCID           PIC S9(18) COMP-5.
+       77  SRC-TXID            PIC S9(18) COMP-5.
+       77  DST-TXID            PIC S9(18) COMP-5.
+       77  SRC-LASTTXID        PIC S9(18) COMP-5.
+       77  DST-LASTTXID        PIC S9(18) COMP-5.
+       77  XFER-AMOUNT         PIC S9(13)V9(2) COMP-3.
+       77  XFER-AMOUNT-DST     PIC S9(13)V9(2) COMP-3.
+       77  SRC-BALANCE         PIC S9(13)V9(2) COMP-3.
+       77  SRC-CURRENCY        PIC X(03).
+       77  DST-CURRENCY        PIC X(03).
+       77  SRC-FX-RATE         PIC S9(3)V9(6) COMP-3.
+       77  DST-FX-RATE         PIC S9(3)V9(6) COMP-3.
+       77  TSTAT-CUSTID        PIC S9(9) COMP-5.
+       77  RVSL-ACCID          PIC S9(18) COMP-5.
+       77  RVSL-ORIG-TXID      PIC S9(18) COMP-5.
+       77  RVSL-NEW-TXID       PIC S9(18) COMP-5.
+       77  RVSL-ORIG-TYPE      PIC X(1).
+       77  RVSL-ORIG-AMOUNT    PIC S9(13)V9(2) COMP-3.
+       77  RVSL-EFFECT         PIC S9(13)V9(2) COMP-3.
+
+      * FX-RATE-TABLE HOLDS A FIXED SET OF CURRENCY-TO-BASE EXCHANGE
+      * RATES USED BY POST-TRANSFER TO CONVERT THE DESTINATION LEG OF
+      * A CROSS-CURRENCY TRANSFER. LOAD-FX-RATE-TABLE POPULATES IT
+      * ONCE AT STARTUP AND FIND-EXCHANGE-RATE SCANS IT LINEARLY.
+       77  MAX-FX-RATES        PIC  9(05)        VALUE 00005.
+       77  TOTAL-FX-RATES      PIC  9(05)        VALUE 0.
+       77  WS-FX-SEARCH-IX     PIC  9(05) COMP-5 VALUE 0.
+       77  WS-FX-FOUND-IX      PIC  9(05) COMP-5 VALUE 0.
+       77  WS-FX-SEARCH-CURRENCY PIC  X(03).
+       77  WS-FX-FOUND-RATE     PIC  S9(3)V9(6) COMP-3.
+
+       01  FX-RATE-TABLE.
+           05  FX-RATE-ENTRY OCCURS 5 TIMES
+                          INDEXED BY FX-IX.
+               10  FX-TAB-CURRENCY   PIC  X(03).
+               10  FX-TAB-RATE       PIC  S9(3)V9(6) COMP-3.
+
       ******************************************************************
       *DATABASE CALL CODES
       ******************************************************************
@@ -41,6 +199,7 @@
        77  GHU                 PIC  X(04)        VALUE "GHU ".
        77  GN                  PIC  X(04)        VALUE "GN  ".
        77  GHN                 PIC  X(04)        VALUE "GHN ".
+       77  GHNP                PIC  X(04)        VALUE "GHNP".
        77  ISRT                PIC  X(04)        VALUE "ISRT".
        77  REPL                PIC  X(04)        VALUE "REPL".
        77  NEXT-CALL           PIC  X(04)        VALUE "    ".
@@ -70,12 +229,72 @@
            05  CUSTID-CA       PIC  S9(9) COMP-5.
            05  ACCID-CA        PIC  S9(18) COMP-5.
            05  ACCNUM-CA       PIC  S9(9) COMP-5.
+      * OWNERROLE-CA LETS MORE THAN ONE CUSTACCS ROW SHARE THE SAME
+      * ACCID-CA AS A JOINT OWNER - SEE LOADCUSA
+           05  OWNERROLE-CA    PIC  X(1).
 
        01  ACCOUNT-SEG.
            05  ACCID-ACC       PIC  S9(18) COMP-5.
            05  ACCTYPE-ACC     PIC  X(01).
            05  BALANCE-ACC     PIC  S9(13)V9(2) COMP-3.
            05  LASTTXID-ACC    PIC  S9(18) COMP-5.
+           05  ACCTSTATUS-ACC  PIC  X(01).
+           05  WDRLDATE-ACC    PIC  X(08).
+           05  WDRLTODAY-ACC   PIC  S9(13)V9(2) COMP-3.
+           05  INTRATE-ACC     PIC  S9(1)V9(4) COMP-3.
+           05  CURRENCY-ACC    PIC  X(03).
+      * CUSTOMER-SET LOW-BALANCE ALERT THRESHOLD - WHEN THE BALANCE
+      * DROPS BELOW THIS AFTER A POSTING, IBTRAN FIRES THE LOW-
+      * BALANCE NOTIFICATION HOOK. ZERO MEANS NO ALERT IS WANTED.
+           05  LOWBALALERT-ACC PIC  S9(13)V9(2) COMP-3.
+
+      *    HOLD-SEG ROWS ARE PLACED/RELEASED BY FBHOLDMNT - EVERY ROW
+      *    STILL ON FILE IS AN ACTIVE HOLD AGAINST THE ACCOUNT
+       01  HOLD-SEG.
+           05  ACCID-HLD       PIC  S9(18) COMP-5.
+           05  HOLDID-HLD      PIC  S9(9) COMP-5.
+           05  HOLDAMT-HLD     PIC  S9(13)V9(2) COMP-3.
+           05  HOLDREASON-HLD  PIC  X(30).
+           05  EXPDATE-HLD     PIC  X(08).
+           05  PLACEDBY-HLD    PIC  S9(9) COMP-5.
+
+      *    REVIEW-SEG HOLDS A WITHDRAWAL THE VELOCITY/FRAUD CHECK IN
+      *    POST-DEPOSIT-WITHDRAWAL HELD INSTEAD OF POSTING. ROWS ARE
+      *    NEVER DLET'D - AN APPROVED OR REJECTED REVIEW STAYS ON FILE
+      *    AS AN AUDIT TRAIL, THE SAME REASON AUDIT-SEG IS NEVER
+      *    REMOVED - SO STATUS-REV FOLLOWS THE STATUS-FLAG IDIOM.
+       01  REVIEW-SEG.
+           05  ACCID-REV       PIC  S9(18) COMP-5.
+           05  REVID-REV       PIC  S9(9) COMP-5.
+           05  TRXTYPE-REV     PIC  X(01).
+           05  AMOUNT-REV      PIC  S9(13)V9(2) COMP-3.
+           05  FLAGDATE-REV    PIC  X(08).
+           05  REASON-REV      PIC  X(30).
+           05  STATUS-REV      PIC  X(01).
+               88  REVIEW-PENDING   VALUE "P".
+               88  REVIEW-APPROVED  VALUE "A".
+               88  REVIEW-REJECTED  VALUE "R".
+      *    DESTINATION ACCOUNT OF A HELD TRANSFER (TRXTYPE-REV = 't') -
+      *    ZERO FOR EVERY OTHER TRXTYPE-REV. WITHOUT THIS, APPROVING A
+      *    HELD TRANSFER HAD NO WAY TO KNOW WHERE THE CREDIT LEG BELONGED.
+           05  DSTACCID-REV    PIC  S9(18) COMP-5.
+
+      *    SUSPENS-SEG RECORDS A TRANSACTION WHOSE HISTORY-SEG ROW
+      *    POSTED BUT WHOSE FOLLOW-ON ACCOUNT-SEG REPL THEN FAILED,
+      *    LEAVING THE ACCOUNT'S BALANCE OUT OF STEP WITH THE HISTORY
+      *    ROW THAT ALREADY EXISTS FOR IT. ROWS ARE NEVER DLET'D - THE
+      *    SAME "NEVER REMOVED, AUDIT TRAIL" IDIOM REVIEW-SEG USES -
+      *    SO STATUS-SUSP FOLLOWS THE STATUS-FLAG IDIOM TO TRACK WHETHER
+      *    AN OPERATOR HAS RECONCILED THE ENTRY YET.
+       01  SUSPENS-SEG.
+           05  ACCID-SUSP      PIC  S9(18) COMP-5.
+           05  TXID-SUSP       PIC  S9(18) COMP-5.
+           05  SUSPDATE-SUSP   PIC  X(08).
+           05  DBSTAT-SUSP     PIC  X(02).
+           05  REASON-SUSP     PIC  X(40).
+           05  STATUS-SUSP     PIC  X(01).
+               88  SUSPENSE-OPEN     VALUE "O".
+               88  SUSPENSE-RESOLVED VALUE "R".
 
        01  HISTORY-SEG.
            05  TXID-HIST       PIC  S9(18) COMP-5.
@@ -84,6 +303,16 @@
            05  AMOUNT-HIST     PIC  S9(13)V9(2) COMP-3.
            05  REFTXID-HIST    PIC  S9(18) COMP-5.
            05  ACCID-HIST      PIC  S9(18) COMP-5.
+           05  BALAFTER-HIST   PIC  S9(13)V9(2) COMP-3.
+
+      *    TSTAT-SEG RECORDS THE START/STOP OF EACH UNIT OF WORK FOR
+      *    THE DASHBOARD EXTRACT
+       01  TSTAT-SEG.
+           05  TXID-TSTAT        PIC  S9(18) COMP-5.
+           05  STATUS-TSTAT      PIC  X(1).
+           05  STARTTIME-TSTAT   PIC  X(23).
+           05  STOPTIME-TSTAT    PIC  X(23).
+           05  CUSTID-TSTAT      PIC  S9(9) COMP-5.
 
 
       ******************************************************************
@@ -97,6 +326,8 @@
            05  IN-AMOUNT       PIC  X(16).
            05  IN-TRXTYPE      PIC  X(01).
            05  IN-CUSTID       PIC  X(09).
+           05  IN-ACCID2       PIC  X(18).
+           05  IN-REFTXID      PIC  X(18).
 
        01  OUTPUT-AREA.
            05  LL-OUT          PIC  9(04) COMP.
@@ -105,8 +336,8 @@
            05  BAL   REDEFINES MSG-OUT.
                10 BALANCE-ZONED1      PIC  Z(13).99.
                10 FILLER              PIC  X(27).
-           05  TOTAL-ACCS      PIC  9.
-           05  ACCOUNT-SUMMARY OCCURS 1 TO 6 TIMES
+           05  TOTAL-ACCS      PIC  99.
+           05  ACCOUNT-SUMMARY OCCURS 1 TO 20 TIMES
                  DEPENDING ON TOTAL-ACCS.
                10  BALANCE-AS  PIC  S9(13)V9(2) COMP-3.
                10  ACCTYPE-AS  PIC  X(1).
@@ -129,11 +360,46 @@
            05  FILLER          PIC  X(01)        VALUE ")".
            05  FILLER          PIC  X(01)        VALUE ' '.
 
+      *    HOLD-SSA IS USED TO WALK EVERY HOLD UNDER THE ACCOUNT
+      *    CURRENTLY POSITIONED BY ACCOUNT-SSA1
+       01  HOLD-SSA.
+           05  FILLER          PIC  X(08)        VALUE "HOLD    ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    REVIEW-SSA IS USED TO WALK EVERY REVIEW ROW UNDER THE
+      *    ACCOUNT CURRENTLY POSITIONED BY ACCOUNT-SSA1, TO DERIVE THE
+      *    NEXT REVID-REV THE SAME WAY HOLD-SSA IS WALKED FOR HOLDID
+       01  REVIEW-SSA.
+           05  FILLER          PIC  X(08)        VALUE "REVIEW  ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    SUSPENS-SSA IS USED TO ISRT A SUSPENS-SEG ROW UNDER THE
+      *    ACCOUNT CURRENTLY POSITIONED BY ACCOUNT-SSA1
+       01  SUSPENS-SSA.
+           05  FILLER          PIC  X(08)        VALUE "SUSPENS ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
       *    HISTORY-SSA1 IS USED TO INSERT TRANSACTION INTO HISTORY
        01  HISTORY-SSA1.
            05  FILLER          PIC  X(08)        VALUE "HISTORY ".
            05  FILLER          PIC  X(01)        VALUE ' '.
 
+      *    HISTORY-SSA2 IS USED TO RETRIEVE THE ORIGINAL HISTORY ROW
+      *    BEING REVERSED, QUALIFIED UNDER ITS OWNING ACCOUNT
+       01  HISTORY-SSA2.
+           05  FILLER          PIC  X(08)        VALUE "HISTORY ".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "TXID    ".
+           05  FILLER          PIC  X(02)        VALUE "= ".
+           05  HS-TXID         PIC  S9(18) COMP-5 VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    TSTAT-SSA IS USED TO ISRT/REPL THE TRANSACTION-STATUS ROW
+       01  TSTAT-SSA.
+           05  FILLER          PIC  X(08)        VALUE "TSTAT   ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
       *    CUSTACCS-SSA2 IS USED TO RETRIEVE ALL ACCOUNTS FOR A CUSTOMER
        01  CUSTACCS-SSA2.
            05  FILLER          PIC  X(08)        VALUE "CUSTACCS".
@@ -195,6 +461,27 @@
        01 HISTSEG-BUFF-PTR  USAGE POINTER.
        01 HISTSEG-BUFF      PIC X(56).
 
+      * LOW-BALANCE NOTIFICATION HOOK - A SECOND, SEPARATELY-PRIMED
+      * JAVA CLASS REFERENCE AND METHOD ID, CALLED THE SAME WAY
+      * DB2InsertTran-class-ref/INSERT-METHOD-ID ARE ABOVE, BUT KEPT
+      * AS ITS OWN CLASS-REF/METHOD-ID/PRIMED-FLAG SINCE BOTH HOOKS
+      * MUST STAY PRIMED INDEPENDENTLY OF ONE ANOTHER
+       01 LowBalNotify-class-ref
+           object reference LowBalNotify value null.
+
+       01 NOTIFY-METHOD-ID  PIC S9(9) BINARY.
+       01 NOTIFY-PRIMED     PIC X(1) VALUE 'N'.
+       01 NOTIFYSEG-PTR     USAGE POINTER.
+       01 NOTIFYSEG-LEN     PIC  S9(18) COMP-5.
+       01 NOTIFYSEG-BUFF-PTR USAGE POINTER.
+
+      * PAYLOAD HANDED TO THE LOW-BALANCE NOTIFICATION SERVICE - THE
+      * ACCOUNT, ITS NEW BALANCE, AND THE THRESHOLD IT FELL BELOW
+       01 NOTIFY-SEG.
+           05  ACCID-NOTIFY     PIC  S9(18) COMP-5.
+           05  BALANCE-NOTIFY   PIC  S9(13)V9(2) COMP-3.
+           05  THRESHOLD-NOTIFY PIC  S9(13)V9(2) COMP-3.
+
        LINKAGE SECTION.
        COPY JNI.
 
@@ -202,6 +489,7 @@
        01  DBPCB1 POINTER.
        01  DBPCB2 POINTER.
        01  DBPCB3 POINTER.
+       01  DBPCB4 POINTER.
 
       ******************************************************************
       *I/O PCB
@@ -237,12 +525,15 @@
 
        PROCEDURE DIVISION
       *      ENTRY "DLITCBL"
-             USING  IOPCBA, DBPCB1, DBPCB2, DBPCB3.
+             USING  IOPCBA, DBPCB1, DBPCB2, DBPCB3, DBPCB4.
 
        BEGIN.
 
            MOVE 'N' to JAVA-PRIMED.
+           MOVE 'N' to NOTIFY-PRIMED.
            MOVE 0 TO TERM-IO.
+           PERFORM LOAD-FX-RATE-TABLE THRU LOAD-FX-RATE-TABLE-END.
+           PERFORM LOAD-TRXTYPE-RULES THRU LOAD-TRXTYPE-RULES-END.
            SET ADDRESS OF LTERMPCB TO ADDRESS OF IOPCBA.
       *     DISPLAY 'IOPCBA   = ' IOPCBA.
       *     DISPLAY 'LTERMPCB = ' LTERMPCB.
@@ -255,8 +546,12 @@
               THEN
 
       * DOING ACCOUNT DEPOSIT/WITHDRAWAL
+                PERFORM TSTAT-START THRU TSTAT-START-END
+
                 PERFORM ACCOUNT-ACTIVITY thru ACCOUNT-ACTIVITY-END
 
+                PERFORM TSTAT-STOP THRU TSTAT-STOP-END
+
                 PERFORM INSERT-IO THRU INSERT-IO-END
               ELSE
                 IF TPSTAT = NO-MORE-MESSAGE
@@ -280,10 +575,142 @@
                                      BY VALUE DB2InsertTran-class-ref
            END-IF.
 
+           IF NOTIFY-PRIMED = 'Y'
+           THEN
+             Call DeleteLocalRef USING BY VALUE JNIEnvPtr,
+                                     BY VALUE LowBalNotify-class-ref
+           END-IF.
+
            DISPLAY 'Goback'.
 
            GOBACK.
 
+      * PROCEDURE LOAD-FX-RATE-TABLE : LOADS THE FIXED SET OF
+      * CURRENCY-TO-BASE EXCHANGE RATES USED BY POST-TRANSFER. THERE
+      * IS NO EXCHANGE-RATE DATABASE IN THIS SYSTEM SO THE TABLE IS
+      * BUILT FROM LITERALS, ONCE, AT STARTUP.
+       LOAD-FX-RATE-TABLE.
+           MOVE 0 TO TOTAL-FX-RATES.
+
+           ADD 1 TO TOTAL-FX-RATES
+           SET FX-IX TO TOTAL-FX-RATES
+           MOVE 'USD' TO FX-TAB-CURRENCY (FX-IX)
+           MOVE 1.000000 TO FX-TAB-RATE (FX-IX)
+
+           ADD 1 TO TOTAL-FX-RATES
+           SET FX-IX TO TOTAL-FX-RATES
+           MOVE 'EUR' TO FX-TAB-CURRENCY (FX-IX)
+           MOVE 1.080000 TO FX-TAB-RATE (FX-IX)
+
+           ADD 1 TO TOTAL-FX-RATES
+           SET FX-IX TO TOTAL-FX-RATES
+           MOVE 'GBP' TO FX-TAB-CURRENCY (FX-IX)
+           MOVE 1.270000 TO FX-TAB-RATE (FX-IX)
+
+           ADD 1 TO TOTAL-FX-RATES
+           SET FX-IX TO TOTAL-FX-RATES
+           MOVE 'JPY' TO FX-TAB-CURRENCY (FX-IX)
+           MOVE 0.006700 TO FX-TAB-RATE (FX-IX)
+
+           ADD 1 TO TOTAL-FX-RATES
+           SET FX-IX TO TOTAL-FX-RATES
+           MOVE 'CAD' TO FX-TAB-CURRENCY (FX-IX)
+           MOVE 0.740000 TO FX-TAB-RATE (FX-IX).
+       LOAD-FX-RATE-TABLE-END.
+
+      * PROCEDURE FIND-EXCHANGE-RATE : LINEAR SEARCH OF FX-RATE-TABLE
+      * FOR WS-FX-SEARCH-CURRENCY, RETURNING ITS RATE IN
+      * WS-FX-FOUND-RATE. WS-FX-FOUND-IX IS LEFT 0 IF NOT FOUND, IN
+      * WHICH CASE THE CALLER TREATS THE RATE AS 1 (NO CONVERSION).
+       FIND-EXCHANGE-RATE.
+           MOVE 0 TO WS-FX-FOUND-IX.
+           MOVE 1.000000 TO WS-FX-FOUND-RATE.
+           PERFORM TEST-ONE-FX-ROW THRU TEST-ONE-FX-ROW-END
+              VARYING WS-FX-SEARCH-IX FROM 1 BY 1
+              UNTIL WS-FX-SEARCH-IX > TOTAL-FX-RATES
+                 OR WS-FX-FOUND-IX NOT = 0.
+       FIND-EXCHANGE-RATE-END.
+
+       TEST-ONE-FX-ROW.
+           IF FX-TAB-CURRENCY (WS-FX-SEARCH-IX) = WS-FX-SEARCH-CURRENCY
+             MOVE WS-FX-SEARCH-IX TO WS-FX-FOUND-IX
+             MOVE FX-TAB-RATE (WS-FX-SEARCH-IX) TO WS-FX-FOUND-RATE
+           END-IF.
+       TEST-ONE-FX-ROW-END.
+
+      * PROCEDURE LOAD-TRXTYPE-RULES : READS THE VALID TRANSACTION
+      * TYPE CODES AND THE ACCID-TO-TXID MULT-FACTOR OUT OF THE
+      * TRXRULES CONTROL FILE INTO VALID-TRXTYPE-TABLE AND MULT-FACTOR.
+      * A MISSING OR EMPTY CONTROL FILE LEAVES MULT-FACTOR AT ITS
+      * WORKING-STORAGE DEFAULT AND THE VALID-TRXTYPE TABLE EMPTY,
+      * WHICH REJECTS EVERY TRANSACTION AS INVALIDTRXTYPE RATHER THAN
+      * SILENTLY FALLING BACK TO THE OLD HARDCODED LIST
+       LOAD-TRXTYPE-RULES.
+           MOVE 0 TO TOTAL-VALID-TRXTYPES.
+           MOVE 'N' TO WS-TRXRULES-EOF.
+
+           OPEN INPUT TRXRULES-FILE.
+
+           READ TRXRULES-FILE
+             AT END
+               MOVE 'Y' TO WS-TRXRULES-EOF
+           END-READ.
+
+           PERFORM READ-ONE-TRXRULE THRU READ-ONE-TRXRULE-END
+              UNTIL TRXRULES-EOF.
+
+           CLOSE TRXRULES-FILE.
+       LOAD-TRXTYPE-RULES-END.
+           EXIT.
+
+      * PROCEDURE READ-ONE-TRXRULE : APPLIES THE CURRENT TRXRULES ROW
+      * AND ADVANCES TO THE NEXT ONE
+       READ-ONE-TRXRULE.
+           UNSTRING TRXRULES-IN DELIMITED BY '","' OR '",' OR ',"'
+                 OR ',' OR '"'
+             INTO TXT-RULE-TYPE
+                  TXT-RULE-VALUE
+           END-UNSTRING.
+
+           IF TXT-RULE-TYPE = 'T'
+             IF TOTAL-VALID-TRXTYPES < MAX-VALID-TRXTYPES
+               ADD 1 TO TOTAL-VALID-TRXTYPES
+               SET VT-IX TO TOTAL-VALID-TRXTYPES
+               MOVE TXT-RULE-VALUE (1:1) TO VALID-TRXTYPE-CD (VT-IX)
+             ELSE
+               DISPLAY 'TRXRULES - VALID-TRXTYPE-TABLE FULL, ROW '
+                  'SKIPPED: ' TRXRULES-IN
+             END-IF
+           ELSE
+             IF TXT-RULE-TYPE = 'F'
+               COMPUTE MULT-FACTOR = FUNCTION NUMVAL (TXT-RULE-VALUE)
+             END-IF
+           END-IF.
+
+           READ TRXRULES-FILE
+             AT END
+               MOVE 'Y' TO WS-TRXRULES-EOF
+           END-READ.
+       READ-ONE-TRXRULE-END.
+           EXIT.
+
+      * PROCEDURE FIND-VALID-TRXTYPE : LINEAR SCAN OF VALID-TRXTYPE-
+      * TABLE FOR WS-VT-SEARCH-CD, THE SAME HAND-ROLLED SEARCH STYLE AS
+      * FIND-EXCHANGE-RATE ABOVE AND ACCTRECN'S FIND-ACCOUNT-ROW
+       FIND-VALID-TRXTYPE.
+           MOVE 0 TO WS-VT-FOUND-IX.
+           PERFORM TEST-ONE-VT-ROW THRU TEST-ONE-VT-ROW-END
+              VARYING WS-VT-SEARCH-IX FROM 1 BY 1
+              UNTIL WS-VT-SEARCH-IX > TOTAL-VALID-TRXTYPES
+                 OR WS-VT-FOUND-IX NOT = 0.
+       FIND-VALID-TRXTYPE-END.
+
+       TEST-ONE-VT-ROW.
+           IF VALID-TRXTYPE-CD (WS-VT-SEARCH-IX) = WS-VT-SEARCH-CD
+             MOVE WS-VT-SEARCH-IX TO WS-VT-FOUND-IX
+           END-IF.
+       TEST-ONE-VT-ROW-END.
+
       * PROCEDURE ACCOUNT-ACTIVITY
        ACCOUNT-ACTIVITY.
            MOVE ZEROS TO OUTPUT-AREA.
@@ -293,11 +720,87 @@
            DISPLAY 'IN-TRXTYPE: ' IN-TRXTYPE
            DISPLAY 'IN-CUSTID: ' IN-CUSTID
 
-      * CHECK FOR VALID TRANSACTION TYPE
-           IF IN-TRXTYPE NOT = 'd' AND IN-TRXTYPE NOT = 'w' AND
-              IN-TRXTYPE NOT = 'D' AND IN-TRXTYPE NOT = 'W'
+      * CHECK FOR VALID TRANSACTION TYPE - AGAINST VALID-TRXTYPE-TABLE,
+      * LOADED FROM TRXRULES BY LOAD-TRXTYPE-RULES AT STARTUP, RATHER
+      * THAN A HARDCODED LITERAL LIST
+           MOVE IN-TRXTYPE TO WS-VT-SEARCH-CD.
+           PERFORM FIND-VALID-TRXTYPE THRU FIND-VALID-TRXTYPE-END.
+
+           IF WS-VT-FOUND-IX = 0
              MOVE INVALIDTRXTYPE TO MSG-OUT
            ELSE
+             IF IN-TRXTYPE = 't' OR IN-TRXTYPE = 'T'
+               PERFORM POST-TRANSFER THRU POST-TRANSFER-END
+             ELSE
+               IF IN-TRXTYPE = 'r' OR IN-TRXTYPE = 'R'
+                 PERFORM POST-REVERSAL THRU POST-REVERSAL-END
+               ELSE
+                 PERFORM POST-DEPOSIT-WITHDRAWAL THRU
+                   POST-DEPOSIT-WITHDRAWAL-END
+               END-IF
+             END-IF
+           END-IF.
+
+       ACCOUNT-ACTIVITY-END.
+
+      * PROCEDURE TSTAT-START : RECORDS THE START OF THIS UNIT OF
+      * WORK ON THE TSTAT DASHBOARD EXTRACT DATABASE
+       TSTAT-START.
+           COMPUTE TSTAT-CUSTID = FUNCTION NUMVAL ( IN-CUSTID )
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-YEAR TO YEAR-TS
+           MOVE WS-CURRENT-MONTH TO MONTH-TS
+           MOVE WS-CURRENT-DAY TO DAY-TS
+           MOVE WS-CURRENT-HOURS TO HOUR-TS
+           MOVE WS-CURRENT-MINUTE TO MINUTE-TS
+           MOVE WS-CURRENT-SECOND TO SECOND-TS
+           MOVE WS-CURRENT-MILLISECONDS TO MILLISEC-TS
+
+           COMPUTE TXID-TSTAT = TSTAT-CUSTID * MULT-FACTOR +
+             WS-CURRENT-HOURS * 1000000 + WS-CURRENT-MINUTE * 10000 +
+             WS-CURRENT-SECOND * 100 + WS-CURRENT-MILLISECONDS
+           MOVE 'A' TO STATUS-TSTAT
+           MOVE TIMESTAMP TO STARTTIME-TSTAT
+           MOVE SPACES TO STOPTIME-TSTAT
+           MOVE TSTAT-CUSTID TO CUSTID-TSTAT
+
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB4
+           CALL 'CBLTDLI'
+             USING ISRT, DBPCB, TSTAT-SEG, TSTAT-SSA
+           IF DBSTAT NOT = SPACES
+             DISPLAY 'TSTAT-START BAD STATUS CODE: ' DBSTAT
+           END-IF.
+
+       TSTAT-START-END.
+
+      * PROCEDURE TSTAT-STOP : MARKS THIS UNIT OF WORK COMPLETE ON
+      * THE TSTAT ROW OPENED BY TSTAT-START
+       TSTAT-STOP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURRENT-YEAR TO YEAR-TS
+           MOVE WS-CURRENT-MONTH TO MONTH-TS
+           MOVE WS-CURRENT-DAY TO DAY-TS
+           MOVE WS-CURRENT-HOURS TO HOUR-TS
+           MOVE WS-CURRENT-MINUTE TO MINUTE-TS
+           MOVE WS-CURRENT-SECOND TO SECOND-TS
+           MOVE WS-CURRENT-MILLISECONDS TO MILLISEC-TS
+
+           MOVE 'C' TO STATUS-TSTAT
+           MOVE TIMESTAMP TO STOPTIME-TSTAT
+
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB4
+           CALL 'CBLTDLI'
+             USING REPL, DBPCB, TSTAT-SEG
+           IF DBSTAT NOT = SPACES
+             DISPLAY 'TSTAT-STOP BAD STATUS CODE: ' DBSTAT
+           END-IF.
+
+       TSTAT-STOP-END.
+
+      * PROCEDURE POST-DEPOSIT-WITHDRAWAL : ORIGINAL SINGLE-ACCOUNT
+      * DEPOSIT/WITHDRAWAL POSTING LOGIC
+       POST-DEPOSIT-WITHDRAWAL.
       * RETRIEVE NEXT TRANSACTION ID
              COMPUTE ACCID = FUNCTION NUMVAL ( IN-ACCID )
              SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
@@ -311,6 +814,9 @@
                  MOVE BAD-STATUS TO MSG-OUT
                END-IF
              ELSE
+             IF ACCTSTATUS-ACC NOT = ACCT-OPEN
+               MOVE ACCTINACTIVE TO MSG-OUT
+             ELSE
       * UPDATE THE HISTORY SEG
                COMPUTE ACCID-HIST = ACCID
                COMPUTE TXID-HIST = ACCID-HIST * MULT-FACTOR
@@ -319,6 +825,486 @@
                COMPUTE AMOUNT-HIST = FUNCTION NUMVAL( IN-AMOUNT )
                COMPUTE REFTXID-HIST = 0
 
+      * A WITHDRAWAL OVER FEE-THRESHOLD ALSO INCURS A FLAT FEE, WHICH
+      * COUNTS AGAINST THE OVERDRAFT FLOOR THE SAME AS THE WITHDRAWAL
+               IF (IN-TRXTYPE = 'w' OR IN-TRXTYPE = 'W') AND
+                  AMOUNT-HIST > FEE-THRESHOLD
+                 MOVE FEE-AMOUNT TO WDRL-FEE
+               ELSE
+                 MOVE 0 TO WDRL-FEE
+               END-IF
+
+      * OVERDRAFT/NSF CHECK - A WITHDRAWAL (PLUS ANY FEE) MAY NOT TAKE
+      * THE BALANCE BELOW THE OVERDRAFT FLOOR
+               IF IN-TRXTYPE = 'w' OR IN-TRXTYPE = 'W'
+                 COMPUTE BAL-AFTER-WDRL = BALANCE-ACC - AMOUNT-HIST
+                 COMPUTE PROSPECTIVE-BAL = BAL-AFTER-WDRL - WDRL-FEE
+               ELSE
+                 COMPUTE PROSPECTIVE-BAL = BALANCE-ACC + AMOUNT-HIST
+               END-IF
+
+      * DAILY WITHDRAWAL LIMIT CHECK - WDRLTODAY-ACC ACCUMULATES
+      * WITHDRAWALS FOR WDRLDATE-ACC AND RESETS WHEN THE DATE ROLLS
+               IF IN-TRXTYPE = 'w' OR IN-TRXTYPE = 'W'
+                 MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+                 MOVE WS-CURRENT-DATE TO WS-TODAY8
+                 IF WDRLDATE-ACC NOT = WS-TODAY8
+                   MOVE WS-TODAY8 TO WDRLDATE-ACC
+                   MOVE 0 TO WDRLTODAY-ACC
+                 END-IF
+                 COMPUTE PROSPECTIVE-WDRLTODAY =
+                   WDRLTODAY-ACC + AMOUNT-HIST
+               END-IF
+
+      * VELOCITY/FRAUD CHECK - SCANS THIS ACCOUNT'S OWN HISTORY FOR
+      * WITHDRAWALS WITHIN THE TRAILING VELOCITY-WINDOW-DAYS BEFORE
+      * THIS ONE IS ALLOWED TO POST. HISTORY-SEG IS SENSITIZED UNDER
+      * ITS OWN PCB (DBPCB3), NOT AS A CHILD UNDER DBPCB1 THE WAY
+      * HOLD-SEG IS, SO VELOCITY-CHECK POINTS DBPCB AT DBPCB3 FOR THE
+      * WALK AND RESTORES IT TO DBPCB1 BEFORE RETURNING - DBPCB1'S OWN
+      * POSITION ON THE ACCOUNT IS NEVER DISTURBED BY THIS WALK.
+               IF IN-TRXTYPE = 'w' OR IN-TRXTYPE = 'W'
+                 PERFORM VELOCITY-CHECK THRU VELOCITY-CHECK-END
+               ELSE
+                 MOVE 0 TO VELOCITY-WDRL-COUNT
+                 MOVE 0 TO VELOCITY-WDRL-TOTAL
+               END-IF
+
+               IF (IN-TRXTYPE = 'w' OR IN-TRXTYPE = 'W') AND
+                  (VELOCITY-WDRL-COUNT + 1 > VELOCITY-MAX-COUNT OR
+                   VELOCITY-WDRL-TOTAL + AMOUNT-HIST
+                     > VELOCITY-MAX-AMOUNT)
+                 PERFORM ROUTE-TO-REVIEW THRU ROUTE-TO-REVIEW-END
+               ELSE
+
+               IF (IN-TRXTYPE = 'w' OR IN-TRXTYPE = 'W') AND
+                  PROSPECTIVE-BAL < MIN-BALANCE
+                 MOVE NSFUNDS TO MSG-OUT
+               ELSE
+               IF (IN-TRXTYPE = 'w' OR IN-TRXTYPE = 'W') AND
+                  PROSPECTIVE-WDRLTODAY > DAILY-WDRL-LIMIT
+                 MOVE DAILYLIMITEXCD TO MSG-OUT
+               ELSE
+      * HOLD CHECK - A WITHDRAWAL MAY NOT TAKE THE BALANCE BELOW THE
+      * SUM OF THE ACCOUNT'S ACTIVE HOLDS
+               IF IN-TRXTYPE = 'w' OR IN-TRXTYPE = 'W'
+                 PERFORM SUM-ACTIVE-HOLDS THRU SUM-ACTIVE-HOLDS-END
+      * RESTORE POSITION/HOLD ON THE ACCOUNT - THE GHNP WALK ABOVE
+      * LEFT IMS POSITIONED ON A HOLD CHILD, NOT THE ACCOUNT ITSELF
+                 CALL 'CBLTDLI'
+                   USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+               ELSE
+                 MOVE 0 TO TOTAL-ACTIVE-HOLDS
+               END-IF
+
+               IF (IN-TRXTYPE = 'w' OR IN-TRXTYPE = 'W') AND
+                  PROSPECTIVE-BAL < TOTAL-ACTIVE-HOLDS
+                 MOVE HOLDFUNDS TO MSG-OUT
+               ELSE
+                 MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+                 MOVE WS-CURRENT-YEAR TO YEAR-TS
+                 MOVE WS-CURRENT-MONTH TO MONTH-TS
+                 MOVE WS-CURRENT-DAY TO DAY-TS
+                 MOVE WS-CURRENT-HOURS TO HOUR-TS
+                 MOVE WS-CURRENT-MINUTE TO MINUTE-TS
+                 MOVE WS-CURRENT-SECOND TO SECOND-TS
+                 MOVE WS-CURRENT-MILLISECONDS TO MILLISEC-TS
+                 MOVE TIMESTAMP TO TIMESTMP-HIST
+                 IF WDRL-FEE > 0
+                   MOVE BAL-AFTER-WDRL TO BALAFTER-HIST
+                 ELSE
+                   MOVE PROSPECTIVE-BAL TO BALAFTER-HIST
+                 END-IF
+
+                 IF JAVA-PRIMED = 'N'
+                 THEN
+                   PERFORM PRIME-JAVA thru PRIME-JAVA-END
+                 END-IF
+
+                 IF JAVA-PRIMED = 'Y'
+                 THEN
+                   DISPLAY 'SAVE HISTORY TO DB2'
+                   PERFORM JAVA-SAVEHIST THRU JAVA-SAVEHIST-END
+                 END-IF
+
+                 DISPLAY 'SAVE HISTORY TO IMS'
+                 SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3
+                 CALL "CBLTDLI"
+                   USING ISRT, DBPCB, HISTORY-SEG, HISTORY-SSA1
+                 IF DBSTAT NOT = SPACES
+                   DISPLAY 'BAD STATUS CODE: ' DBSTAT
+                   MOVE 1 TO TERM-IO
+                 END-IF
+
+      * POST THE LINKED FEE ENTRY, IF ONE APPLIES
+                 IF WDRL-FEE > 0
+                   COMPUTE FEE-TXID = ACCID-HIST * MULT-FACTOR
+                     + LASTTXID-ACC + 2
+                   MOVE TXID-HIST TO REFTXID-HIST
+                   COMPUTE TXID-HIST = FEE-TXID
+                   MOVE 'f' TO TRANSTYP-HIST
+                   MOVE WDRL-FEE TO AMOUNT-HIST
+                   MOVE PROSPECTIVE-BAL TO BALAFTER-HIST
+
+                   IF JAVA-PRIMED = 'Y'
+                     PERFORM JAVA-SAVEHIST THRU JAVA-SAVEHIST-END
+                   END-IF
+
+                   SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3
+                   CALL "CBLTDLI"
+                     USING ISRT, DBPCB, HISTORY-SEG, HISTORY-SSA1
+                   IF DBSTAT NOT = SPACES
+                     DISPLAY 'BAD STATUS CODE: ' DBSTAT
+                     MOVE 1 TO TERM-IO
+                   END-IF
+                   COMPUTE LASTTXID-ACC = LASTTXID-ACC + 2
+                 ELSE
+                   COMPUTE LASTTXID-ACC = LASTTXID-ACC + 1
+                 END-IF
+
+      * UPDATE THE BALANCE AND DAILY WITHDRAWAL TOTAL IN THE ACCOUNT
+      * SEGMENT
+                 SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+                 MOVE BALANCE-ACC TO PRE-TXN-BALANCE
+                 MOVE PROSPECTIVE-BAL TO BALANCE-ACC
+                 IF IN-TRXTYPE = 'w' OR IN-TRXTYPE = 'W'
+                   MOVE PROSPECTIVE-WDRLTODAY TO WDRLTODAY-ACC
+                 END-IF
+                 CALL "CBLTDLI"
+                   USING REPL, DBPCB, ACCOUNT-SEG
+
+                 IF DBSTAT NOT = SPACES
+                   MOVE DBSTAT TO SC
+                   MOVE BAD-STATUS TO MSG-OUT
+                   DISPLAY "Bad status code: " SC
+                   PERFORM ROUTE-TO-SUSPENSE THRU ROUTE-TO-SUSPENSE-END
+                 ELSE
+                   PERFORM CHECK-LOWBALANCE THRU CHECK-LOWBALANCE-END
+                 END-IF
+      * RETRIEVE BALANCE TO RETURN TO CLIENT
+                 COMPUTE BALANCE-ZONED = BALANCE-ACC + 0
+                 MOVE BALANCE-ZONED TO MSG-OUT
+
+                 PERFORM GET-ACCOUNT-SUMMARY THRU
+                   GET-ACCOUNT-SUMMARY-END
+               END-IF
+               END-IF
+               END-IF
+               END-IF
+             END-IF
+             END-IF.
+
+       POST-DEPOSIT-WITHDRAWAL-END.
+
+      * PROCEDURE SUM-ACTIVE-HOLDS : FOOTS HOLDAMT-HLD ACROSS EVERY
+      * HOLD CHILD OF THE ACCOUNT CURRENTLY POSITIONED BY THE GHU IN
+      * POST-DEPOSIT-WITHDRAWAL. USES GHNP, NOT GHN, SO AN ACCOUNT
+      * WITH NO HOLDS CORRECTLY RETURNS GB/GE INSTEAD OF WALKING INTO
+      * THE NEXT ACCOUNT'S HOLD ROWS.
+       SUM-ACTIVE-HOLDS.
+           MOVE 0 TO TOTAL-ACTIVE-HOLDS.
+           CALL 'CBLTDLI'
+             USING GHNP, DBPCB, HOLD-SEG, HOLD-SSA.
+           PERFORM FOOT-ONE-HOLD THRU FOOT-ONE-HOLD-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+       SUM-ACTIVE-HOLDS-END.
+
+       FOOT-ONE-HOLD.
+           IF DBSTAT = SPACES
+             ADD HOLDAMT-HLD TO TOTAL-ACTIVE-HOLDS
+             CALL 'CBLTDLI'
+               USING GHNP, DBPCB, HOLD-SEG, HOLD-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       FOOT-ONE-HOLD-END.
+
+      * PROCEDURE VELOCITY-CHECK : COUNTS AND TOTALS THIS ACCOUNT'S OWN
+      * WITHDRAWALS OVER THE TRAILING VELOCITY-WINDOW-DAYS. HISTORY HAS
+      * NO SECONDARY INDEX BY ACCID-HIST IN THIS PCB, SO THE WALK IS AN
+      * UNQUALIFIED SCAN OF EVERY HISTORY ROW IN THE DATABASE, FILTERED
+      * IN WORKING STORAGE - THE SAME WHOLE-DATABASE-SCAN TECHNIQUE
+      * FBNMSRCH AND FBCARDTXN USE TO FIND A SEGMENT BY A NON-KEY FIELD.
+       VELOCITY-CHECK.
+           MOVE 0 TO VELOCITY-WDRL-COUNT.
+           MOVE 0 TO VELOCITY-WDRL-TOTAL.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE (
+             WS-CURRENT-YEAR * 10000 + WS-CURRENT-MONTH * 100
+               + WS-CURRENT-DAY).
+           COMPUTE WS-CUTOFF-INT = WS-TODAY-INT - VELOCITY-WINDOW-DAYS.
+
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3.
+           CALL 'CBLTDLI'
+             USING GU, DBPCB, HISTORY-SEG, HISTORY-SSA1.
+           PERFORM SCAN-ONE-HIST-FOR-VELOCITY THRU
+             SCAN-ONE-HIST-FOR-VELOCITY-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+       VELOCITY-CHECK-END.
+
+       SCAN-ONE-HIST-FOR-VELOCITY.
+           IF DBSTAT = SPACES
+             IF ACCID-HIST = ACCID AND
+                (TRANSTYP-HIST = 'w' OR TRANSTYP-HIST = 'W')
+               MOVE TIMESTMP-HIST (1:4) TO WS-HIST-YEAR
+               MOVE TIMESTMP-HIST (6:2) TO WS-HIST-MONTH
+               MOVE TIMESTMP-HIST (9:2) TO WS-HIST-DAY
+               COMPUTE WS-HIST-DATE-INT = FUNCTION INTEGER-OF-DATE (
+                 WS-HIST-YEAR * 10000 + WS-HIST-MONTH * 100
+                   + WS-HIST-DAY)
+               IF WS-HIST-DATE-INT >= WS-CUTOFF-INT
+                 ADD 1 TO VELOCITY-WDRL-COUNT
+                 ADD AMOUNT-HIST TO VELOCITY-WDRL-TOTAL
+               END-IF
+             END-IF
+             CALL 'CBLTDLI'
+               USING GN, DBPCB, HISTORY-SEG, HISTORY-SSA1
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       SCAN-ONE-HIST-FOR-VELOCITY-END.
+
+      * PROCEDURE ROUTE-TO-REVIEW : INSERTS A PENDING REVIEW-SEG ROW
+      * UNDER THE ACCOUNT INSTEAD OF POSTING THE WITHDRAWAL, FOR LATER
+      * APPROVAL OR REJECTION BY FBREVMNT. REVID-REV IS ASSIGNED ONE
+      * HIGHER THAN THE HIGHEST EXISTING REVID-REV ON THE ACCOUNT, THE
+      * SAME SEQUENCE-DERIVATION FBBENMNT/FBHOLDMNT USE FOR THEIR OWN
+      * CHILD SEGMENTS.
+       ROUTE-TO-REVIEW.
+           PERFORM FIND-HIGHEST-REVID THRU FIND-HIGHEST-REVID-END.
+
+           MOVE ACCID TO ACCID-REV.
+           MOVE REVID-REV-NEW TO REVID-REV.
+           MOVE IN-TRXTYPE TO TRXTYPE-REV.
+           MOVE AMOUNT-HIST TO AMOUNT-REV.
+           MOVE WS-TODAY8 TO FLAGDATE-REV.
+      *    DST-ACCID IS ONLY MEANINGFUL WHEN THIS CALL CAME FROM
+      *    POST-TRANSFER - POST-DEPOSIT-WITHDRAWAL SHARES THIS SAME
+      *    PARAGRAPH FOR A HELD WITHDRAWAL AND DST-ACCID MAY STILL BE
+      *    HOLDING A STALE VALUE FROM AN EARLIER MESSAGE'S TRANSFER
+           IF IN-TRXTYPE = 't' OR IN-TRXTYPE = 'T'
+             MOVE DST-ACCID TO DSTACCID-REV
+           ELSE
+             MOVE 0 TO DSTACCID-REV
+           END-IF.
+           IF VELOCITY-WDRL-COUNT + 1 > VELOCITY-MAX-COUNT
+             MOVE "VELOCITY - WITHDRAWAL COUNT" TO REASON-REV
+           ELSE
+             MOVE "VELOCITY - WITHDRAWAL AMOUNT" TO REASON-REV
+           END-IF
+           MOVE "P" TO STATUS-REV.
+
+           CALL 'CBLTDLI'
+             USING ISRT, DBPCB, REVIEW-SEG, REVIEW-SSA.
+           IF DBSTAT NOT = SPACES
+             MOVE DBSTAT TO SC
+             MOVE BAD-STATUS TO MSG-OUT
+           ELSE
+             MOVE VELOCITYHOLD TO MSG-OUT
+           END-IF.
+       ROUTE-TO-REVIEW-END.
+
+      * PROCEDURE ROUTE-TO-SUSPENSE : CALLED WHEN THE ACCOUNT-SEG REPL
+      * FOLLOWING A HISTORY-SEG ISRT COMES BACK WITH A BAD STATUS. THE
+      * HISTORY ROW IS ALREADY ON FILE BY THIS POINT AND CANNOT BE
+      * BACKED OUT, SO THE BALANCE IT REPRESENTS IS NOW OUT OF STEP
+      * WITH ACCOUNT-SEG. RATHER THAN JUST DISPLAYING BAD-STATUS AND
+      * MOVING ON, THIS INSERTS A SUSPENS-SEG ROW UNDER THE ACCOUNT SO
+      * AN OPERATOR CAN RECONCILE THE ORPHANED TXID-HIST LATER. EXPECTS
+      * ACCOUNT-SSA1 TO STILL BE POSITIONED ON THE AFFECTED ACCOUNT AND
+      * TXID-HIST TO STILL HOLD THE ORPHANED HISTORY ROW'S KEY.
+       ROUTE-TO-SUSPENSE.
+           MOVE ACCID-ACC TO ACCID-SUSP.
+           MOVE TXID-HIST TO TXID-SUSP.
+           MOVE WS-CURRENT-DATE TO SUSPDATE-SUSP.
+           MOVE DBSTAT TO DBSTAT-SUSP.
+           MOVE "ACCOUNT REPL FAILED AFTER HISTORY POSTED" TO
+             REASON-SUSP.
+           MOVE "O" TO STATUS-SUSP.
+
+           CALL 'CBLTDLI'
+             USING ISRT, DBPCB, SUSPENS-SEG, SUSPENS-SSA.
+           IF DBSTAT NOT = SPACES
+             DISPLAY 'ISRT TO SUSPENS-SEG FAILED WITH STATUS CODE: '
+                DBSTAT
+           END-IF.
+       ROUTE-TO-SUSPENSE-END.
+           EXIT.
+
+      * PROCEDURE CHECK-LOWBALANCE : CALLED AFTER A SUCCESSFUL
+      * ACCOUNT-SEG REPL TO SEE WHETHER THIS POSTING IS THE ONE THAT
+      * DROPPED THE BALANCE BELOW THE CUSTOMER'S OWN LOWBALALERT-ACC
+      * THRESHOLD. A ZERO THRESHOLD MEANS THE CUSTOMER NEVER ASKED FOR
+      * AN ALERT, SO NOTHING FIRES. THE CALLER MUST MOVE BALANCE-ACC TO
+      * PRE-TXN-BALANCE BEFORE UPDATING BALANCE-ACC FOR THIS POSTING,
+      * SO THIS IS AN EDGE TRIGGER - IT FIRES ONLY ON THE TRANSACTION
+      * THAT CROSSES THE THRESHOLD, NOT ON EVERY TRANSACTION WHILE THE
+      * BALANCE STAYS BELOW IT. EXPECTS ACCOUNT-SSA1 TO STILL BE
+      * POSITIONED ON THE AFFECTED ACCOUNT.
+       CHECK-LOWBALANCE.
+           IF LOWBALALERT-ACC > 0 AND BALANCE-ACC < LOWBALALERT-ACC
+              AND PRE-TXN-BALANCE >= LOWBALALERT-ACC
+             IF NOTIFY-PRIMED = 'N'
+               PERFORM PRIME-NOTIFY THRU PRIME-NOTIFY-END
+             END-IF
+             IF NOTIFY-PRIMED = 'Y'
+               MOVE ACCID-ACC TO ACCID-NOTIFY
+               MOVE BALANCE-ACC TO BALANCE-NOTIFY
+               MOVE LOWBALALERT-ACC TO THRESHOLD-NOTIFY
+               DISPLAY 'LOW BALANCE - NOTIFYING ACCID: ' ACCID-ACC
+               PERFORM NOTIFY-LOWBALANCE THRU NOTIFY-LOWBALANCE-END
+             END-IF
+           END-IF.
+       CHECK-LOWBALANCE-END.
+           EXIT.
+
+      * PROCEDURE FIND-HIGHEST-REVID : WALKS THE ACCOUNT'S EXISTING
+      * REVIEW CHILDREN WITH GHNP TO DERIVE THE NEXT REVID-REV, THEN
+      * RE-GHUS THE ACCOUNT TO RESTORE POSITION/HOLD BEFORE THE ISRT
+       FIND-HIGHEST-REVID.
+           MOVE 0 TO REVID-REV-NEW.
+           CALL 'CBLTDLI'
+             USING GHNP, DBPCB, REVIEW-SEG, REVIEW-SSA.
+           PERFORM SCAN-ONE-REVIEW-FOR-REVID THRU
+             SCAN-ONE-REVIEW-FOR-REVID-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+           ADD 1 TO REVID-REV-NEW.
+
+           CALL 'CBLTDLI'
+             USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1.
+       FIND-HIGHEST-REVID-END.
+
+       SCAN-ONE-REVIEW-FOR-REVID.
+           IF DBSTAT = SPACES
+             IF REVID-REV > REVID-REV-NEW
+               MOVE REVID-REV TO REVID-REV-NEW
+             END-IF
+             CALL 'CBLTDLI'
+               USING GHNP, DBPCB, REVIEW-SEG, REVIEW-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       SCAN-ONE-REVIEW-FOR-REVID-END.
+
+      * PROCEDURE POST-TRANSFER : MOVES FUNDS BETWEEN TWO ACCOUNTS
+      * IN ONE UNIT OF WORK, LINKING THE TWO HISTORY ROWS THROUGH
+      * REFTXID-HIST SO EACH LEG POINTS BACK AT THE OTHER.
+       POST-TRANSFER.
+           COMPUTE SRC-ACCID = FUNCTION NUMVAL ( IN-ACCID )
+           COMPUTE DST-ACCID = FUNCTION NUMVAL ( IN-ACCID2 )
+           COMPUTE XFER-AMOUNT = FUNCTION NUMVAL ( IN-AMOUNT )
+           MOVE 'N' TO WS-XFER-BLOCKED-SW
+
+           MOVE SRC-ACCID TO ACCID
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+           CALL 'CBLTDLI'
+             USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+           IF DBSTAT NOT = SPACES
+             IF DBSTAT = GB OR DBSTAT = GE
+               MOVE NOACCOUNT TO MSG-OUT
+             ELSE
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             END-IF
+           ELSE
+           IF ACCTSTATUS-ACC NOT = ACCT-OPEN
+             MOVE ACCTINACTIVE TO MSG-OUT
+           ELSE
+             COMPUTE SRC-LASTTXID = LASTTXID-ACC
+             COMPUTE SRC-TXID = SRC-ACCID * MULT-FACTOR
+               + SRC-LASTTXID + 1
+             COMPUTE SRC-BALANCE = BALANCE-ACC
+             MOVE CURRENCY-ACC TO SRC-CURRENCY
+
+      * DAILY WITHDRAWAL LIMIT, VELOCITY/FRAUD, AND ACTIVE-HOLD CHECKS
+      * ON THE SOURCE (DEBIT) LEG - THE SAME THREE CONTROLS
+      * POST-DEPOSIT-WITHDRAWAL'S 'w' PATH APPLIES. ALL THREE MUST RUN
+      * HERE, WHILE DBPCB1 IS STILL GHU'D TO THE SOURCE ACCOUNT:
+      * VELOCITY-CHECK AND SUM-ACTIVE-HOLDS BOTH OPERATE ON WHICHEVER
+      * ACCOUNT IS CURRENTLY POSITIONED, AND ROUTE-TO-REVIEW (VIA
+      * FIND-HIGHEST-REVID'S GHNP) WALKS THE REVIEW-SEG CHILDREN OF
+      * THAT SAME POSITIONED ACCOUNT
+             MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+             MOVE WS-CURRENT-DATE TO WS-TODAY8
+             IF WDRLDATE-ACC NOT = WS-TODAY8
+               MOVE WS-TODAY8 TO WDRLDATE-ACC
+               MOVE 0 TO WDRLTODAY-ACC
+             END-IF
+             COMPUTE PROSPECTIVE-WDRLTODAY = WDRLTODAY-ACC + XFER-AMOUNT
+
+             PERFORM VELOCITY-CHECK THRU VELOCITY-CHECK-END
+
+             IF VELOCITY-WDRL-COUNT + 1 > VELOCITY-MAX-COUNT OR
+                VELOCITY-WDRL-TOTAL + XFER-AMOUNT > VELOCITY-MAX-AMOUNT
+               MOVE XFER-AMOUNT TO AMOUNT-HIST
+               PERFORM ROUTE-TO-REVIEW THRU ROUTE-TO-REVIEW-END
+               MOVE 'Y' TO WS-XFER-BLOCKED-SW
+             ELSE
+               PERFORM SUM-ACTIVE-HOLDS THRU SUM-ACTIVE-HOLDS-END
+      * RESTORE POSITION/HOLD ON THE SOURCE ACCOUNT - THE GHNP WALK
+      * ABOVE LEFT IMS POSITIONED ON A HOLD CHILD, NOT THE ACCOUNT
+               CALL 'CBLTDLI'
+                 USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+             END-IF
+
+           IF WS-XFER-BLOCKED-SW = 'N'
+             MOVE DST-ACCID TO ACCID
+             CALL 'CBLTDLI'
+               USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+             IF DBSTAT NOT = SPACES
+               IF DBSTAT = GB OR DBSTAT = GE
+                 MOVE NOTOACCOUNT TO MSG-OUT
+               ELSE
+                 MOVE DBSTAT TO SC
+                 MOVE BAD-STATUS TO MSG-OUT
+               END-IF
+             ELSE
+             IF ACCTSTATUS-ACC NOT = ACCT-OPEN
+               MOVE ACCTINACTIVE TO MSG-OUT
+             ELSE
+      * OVERDRAFT/NSF CHECK ON THE SOURCE LEG OF THE TRANSFER, IN
+      * SOURCE-CURRENCY TERMS - CONVERSION ONLY AFFECTS THE AMOUNT
+      * POSTED TO THE DESTINATION LEG BELOW
+             IF SRC-BALANCE - XFER-AMOUNT < MIN-BALANCE
+               MOVE NSFUNDS TO MSG-OUT
+             ELSE
+             IF PROSPECTIVE-WDRLTODAY > DAILY-WDRL-LIMIT
+               MOVE DAILYLIMITEXCD TO MSG-OUT
+             ELSE
+             IF SRC-BALANCE - XFER-AMOUNT < TOTAL-ACTIVE-HOLDS
+               MOVE HOLDFUNDS TO MSG-OUT
+             ELSE
+               MOVE CURRENCY-ACC TO DST-CURRENCY
+               IF DST-CURRENCY NOT = SRC-CURRENCY
+                 MOVE SRC-CURRENCY TO WS-FX-SEARCH-CURRENCY
+                 PERFORM FIND-EXCHANGE-RATE THRU
+                   FIND-EXCHANGE-RATE-END
+                 MOVE WS-FX-FOUND-RATE TO SRC-FX-RATE
+                 MOVE DST-CURRENCY TO WS-FX-SEARCH-CURRENCY
+                 PERFORM FIND-EXCHANGE-RATE THRU
+                   FIND-EXCHANGE-RATE-END
+                 MOVE WS-FX-FOUND-RATE TO DST-FX-RATE
+                 COMPUTE XFER-AMOUNT-DST ROUNDED =
+                   XFER-AMOUNT * SRC-FX-RATE / DST-FX-RATE
+               ELSE
+                 COMPUTE XFER-AMOUNT-DST = XFER-AMOUNT
+               END-IF
+
+               COMPUTE DST-LASTTXID = LASTTXID-ACC
+               COMPUTE DST-TXID = DST-ACCID * MULT-FACTOR
+                 + DST-LASTTXID + 1
+
                MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
                MOVE WS-CURRENT-YEAR TO YEAR-TS
                MOVE WS-CURRENT-MONTH TO MONTH-TS
@@ -329,19 +1315,26 @@
                MOVE WS-CURRENT-MILLISECONDS TO MILLISEC-TS
                MOVE TIMESTAMP TO TIMESTMP-HIST
 
+      * RE-ESTABLISH POSITION ON THE SOURCE ACCOUNT, DEBIT IT, AND
+      * INSERT ITS HISTORY LEG LINKED TO THE DESTINATION'S TXID
+               MOVE SRC-ACCID TO ACCID
+               CALL 'CBLTDLI'
+                 USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+
+               COMPUTE ACCID-HIST = SRC-ACCID
+               COMPUTE TXID-HIST = SRC-TXID
+               MOVE 't' TO TRANSTYP-HIST
+               COMPUTE AMOUNT-HIST = 0 - XFER-AMOUNT
+               COMPUTE REFTXID-HIST = DST-TXID
+               COMPUTE BALAFTER-HIST = BALANCE-ACC - XFER-AMOUNT
+
                IF JAVA-PRIMED = 'N'
-               THEN
                  PERFORM PRIME-JAVA thru PRIME-JAVA-END
-                 MOVE 'Y' TO JAVA-PRIMED
                END-IF
-
                IF JAVA-PRIMED = 'Y'
-               THEN
-                 DISPLAY 'SAVE HISTORY TO DB2'
                  PERFORM JAVA-SAVEHIST THRU JAVA-SAVEHIST-END
                END-IF
 
-               DISPLAY 'SAVE HISTORY TO IMS'
                SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3
                CALL "CBLTDLI"
                  USING ISRT, DBPCB, HISTORY-SEG, HISTORY-SSA1
@@ -349,33 +1342,187 @@
                  DISPLAY 'BAD STATUS CODE: ' DBSTAT
                  MOVE 1 TO TERM-IO
                END-IF
-      * UPDATE THE BALANCE AND LASTTXID IN THE ACCOUNT SEGMENT
+
+               SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
                COMPUTE LASTTXID-ACC = LASTTXID-ACC + 1
-               IF IN-TRXTYPE = 'w'
-                 COMPUTE BALANCE-ACC = BALANCE-ACC - AMOUNT-HIST
+               MOVE BALANCE-ACC TO PRE-TXN-BALANCE
+               COMPUTE BALANCE-ACC = BALANCE-ACC - XFER-AMOUNT
+               MOVE PROSPECTIVE-WDRLTODAY TO WDRLTODAY-ACC
+               CALL "CBLTDLI"
+                 USING REPL, DBPCB, ACCOUNT-SEG
+               IF DBSTAT NOT = SPACES
+                 MOVE DBSTAT TO SC
+                 MOVE BAD-STATUS TO MSG-OUT
+                 DISPLAY "Bad status code: " SC
+                 PERFORM ROUTE-TO-SUSPENSE THRU ROUTE-TO-SUSPENSE-END
                ELSE
-                 COMPUTE BALANCE-ACC = BALANCE-ACC + AMOUNT-HIST
+                 PERFORM CHECK-LOWBALANCE THRU CHECK-LOWBALANCE-END
+               END-IF
+               COMPUTE BALANCE-ZONED = BALANCE-ACC + 0
+               MOVE BALANCE-ZONED TO MSG-OUT
+
+      * RE-ESTABLISH POSITION ON THE DESTINATION ACCOUNT, CREDIT IT,
+      * AND INSERT ITS HISTORY LEG LINKED BACK TO THE SOURCE'S TXID
+               MOVE DST-ACCID TO ACCID
+               CALL 'CBLTDLI'
+                 USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+
+               COMPUTE ACCID-HIST = DST-ACCID
+               COMPUTE TXID-HIST = DST-TXID
+               MOVE 't' TO TRANSTYP-HIST
+               COMPUTE AMOUNT-HIST = XFER-AMOUNT-DST
+               COMPUTE REFTXID-HIST = SRC-TXID
+               COMPUTE BALAFTER-HIST = BALANCE-ACC + XFER-AMOUNT-DST
+
+               IF JAVA-PRIMED = 'Y'
+                 PERFORM JAVA-SAVEHIST THRU JAVA-SAVEHIST-END
+               END-IF
+
+               SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3
+               CALL "CBLTDLI"
+                 USING ISRT, DBPCB, HISTORY-SEG, HISTORY-SSA1
+               IF DBSTAT NOT = SPACES
+                 DISPLAY 'BAD STATUS CODE: ' DBSTAT
+                 MOVE 1 TO TERM-IO
                END-IF
 
                SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+               COMPUTE LASTTXID-ACC = LASTTXID-ACC + 1
+               MOVE BALANCE-ACC TO PRE-TXN-BALANCE
+               COMPUTE BALANCE-ACC = BALANCE-ACC + XFER-AMOUNT-DST
                CALL "CBLTDLI"
                  USING REPL, DBPCB, ACCOUNT-SEG
+               IF DBSTAT NOT = SPACES
+                 MOVE DBSTAT TO SC
+                 MOVE BAD-STATUS TO MSG-OUT
+                 DISPLAY "Bad status code: " SC
+                 PERFORM ROUTE-TO-SUSPENSE THRU ROUTE-TO-SUSPENSE-END
+               ELSE
+                 PERFORM CHECK-LOWBALANCE THRU CHECK-LOWBALANCE-END
+               END-IF
+
+               PERFORM GET-ACCOUNT-SUMMARY THRU
+                 GET-ACCOUNT-SUMMARY-END
+             END-IF
+             END-IF
+             END-IF
+             END-IF
+             END-IF
+           END-IF
+           END-IF
+           END-IF.
+
+       POST-TRANSFER-END.
+
+      * PROCEDURE POST-REVERSAL : UNDOES A PRIOR TRANSACTION ON AN
+      * ACCOUNT BY TXID, POSTING A NEW 'r' HISTORY ROW LINKED BACK TO
+      * THE ORIGINAL VIA REFTXID-HIST AND RESTORING THE BALANCE THAT
+      * THE ORIGINAL TRANSACTION AFFECTED.
+       POST-REVERSAL.
+           COMPUTE RVSL-ACCID = FUNCTION NUMVAL ( IN-ACCID )
+           COMPUTE RVSL-ORIG-TXID = FUNCTION NUMVAL ( IN-REFTXID )
+
+           MOVE RVSL-ACCID TO ACCID
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+           CALL 'CBLTDLI'
+             USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+           IF DBSTAT NOT = SPACES
+             IF DBSTAT = GB OR DBSTAT = GE
+               MOVE NOACCOUNT TO MSG-OUT
+             ELSE
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             END-IF
+           ELSE
+           IF ACCTSTATUS-ACC NOT = ACCT-OPEN
+             MOVE ACCTINACTIVE TO MSG-OUT
+           ELSE
+             MOVE RVSL-ORIG-TXID TO HS-TXID
+             SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3
+             CALL 'CBLTDLI'
+               USING GHU, DBPCB, HISTORY-SEG, HISTORY-SSA2
+             IF DBSTAT NOT = SPACES
+               MOVE NOORIGTXN TO MSG-OUT
+             ELSE
+      * DERIVE THE ORIGINAL TRANSACTION'S SIGNED EFFECT ON THE
+      * BALANCE SO IT CAN BE UNDONE. A TRANSFER LEG'S AMOUNT-HIST
+      * IS ALREADY SIGNED; DEPOSIT/CREDIT-STYLE ENTRIES ARE +,
+      * WITHDRAWAL/DEBIT-STYLE ENTRIES ARE -.
+               MOVE TRANSTYP-HIST TO RVSL-ORIG-TYPE
+               MOVE AMOUNT-HIST TO RVSL-ORIG-AMOUNT
+               IF RVSL-ORIG-TYPE = 'w' OR RVSL-ORIG-TYPE = 'f' OR
+                  RVSL-ORIG-TYPE = 'm'
+                 COMPUTE RVSL-EFFECT = 0 - RVSL-ORIG-AMOUNT
+               ELSE
+      * 'd'/'i' ARE STORED POSITIVE AND 't' IS ALREADY SIGNED
+                 COMPUTE RVSL-EFFECT = RVSL-ORIG-AMOUNT
+               END-IF
+
+               MOVE RVSL-ACCID TO ACCID
+               SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+               CALL 'CBLTDLI'
+                 USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+
+               COMPUTE RVSL-NEW-TXID = RVSL-ACCID * MULT-FACTOR
+                 + LASTTXID-ACC + 1
+
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+               MOVE WS-CURRENT-YEAR TO YEAR-TS
+               MOVE WS-CURRENT-MONTH TO MONTH-TS
+               MOVE WS-CURRENT-DAY TO DAY-TS
+               MOVE WS-CURRENT-HOURS TO HOUR-TS
+               MOVE WS-CURRENT-MINUTE TO MINUTE-TS
+               MOVE WS-CURRENT-SECOND TO SECOND-TS
+               MOVE WS-CURRENT-MILLISECONDS TO MILLISEC-TS
+               MOVE TIMESTAMP TO TIMESTMP-HIST
 
+               COMPUTE ACCID-HIST = RVSL-ACCID
+               COMPUTE TXID-HIST = RVSL-NEW-TXID
+               MOVE 'r' TO TRANSTYP-HIST
+               COMPUTE AMOUNT-HIST = FUNCTION ABS ( RVSL-EFFECT )
+               COMPUTE REFTXID-HIST = RVSL-ORIG-TXID
+               COMPUTE BALAFTER-HIST = BALANCE-ACC - RVSL-EFFECT
+
+               IF JAVA-PRIMED = 'N'
+                 PERFORM PRIME-JAVA thru PRIME-JAVA-END
+               END-IF
+               IF JAVA-PRIMED = 'Y'
+                 PERFORM JAVA-SAVEHIST THRU JAVA-SAVEHIST-END
+               END-IF
+
+               SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3
+               CALL "CBLTDLI"
+                 USING ISRT, DBPCB, HISTORY-SEG, HISTORY-SSA1
+               IF DBSTAT NOT = SPACES
+                 DISPLAY 'BAD STATUS CODE: ' DBSTAT
+                 MOVE 1 TO TERM-IO
+               END-IF
+
+               SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+               COMPUTE LASTTXID-ACC = LASTTXID-ACC + 1
+               MOVE BALANCE-ACC TO PRE-TXN-BALANCE
+               COMPUTE BALANCE-ACC = BALANCE-ACC - RVSL-EFFECT
+               CALL "CBLTDLI"
+                 USING REPL, DBPCB, ACCOUNT-SEG
                IF DBSTAT NOT = SPACES
                  MOVE DBSTAT TO SC
                  MOVE BAD-STATUS TO MSG-OUT
                  DISPLAY "Bad status code: " SC
+                 PERFORM ROUTE-TO-SUSPENSE THRU ROUTE-TO-SUSPENSE-END
+               ELSE
+                 PERFORM CHECK-LOWBALANCE THRU CHECK-LOWBALANCE-END
                END-IF
-      * RETRIEVE BALANCE TO RETURN TO CLIENT
+
                COMPUTE BALANCE-ZONED = BALANCE-ACC + 0
                MOVE BALANCE-ZONED TO MSG-OUT
 
                PERFORM GET-ACCOUNT-SUMMARY THRU
                  GET-ACCOUNT-SUMMARY-END
              END-IF
+           END-IF
            END-IF.
 
-       ACCOUNT-ACTIVITY-END.
+       POST-REVERSAL-END.
 
       * PROCEDURE GET-ACCOUNT-SUMMARY
        GET-ACCOUNT-SUMMARY.
@@ -395,10 +1542,14 @@
                CALL 'CBLTDLI'
                  USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
                IF DBSTAT = SPACES
-                 COMPUTE TOTAL-ACCS = TOTAL-ACCS + 1
-                 MOVE BALANCE-ACC TO BALANCE-AS(TOTAL-ACCS)
-                 MOVE ACCTYPE-ACC TO ACCTYPE-AS(TOTAL-ACCS)
-                 MOVE ACCID-ACC TO ACCID-AS(TOTAL-ACCS)
+                 IF TOTAL-ACCS < MAX-ACCTS
+                   COMPUTE TOTAL-ACCS = TOTAL-ACCS + 1
+                   MOVE BALANCE-ACC TO BALANCE-AS(TOTAL-ACCS)
+                   MOVE ACCTYPE-ACC TO ACCTYPE-AS(TOTAL-ACCS)
+                   MOVE ACCID-ACC TO ACCID-AS(TOTAL-ACCS)
+                 ELSE
+                   MOVE 1 TO TERM-LOOP
+                 END-IF
                ELSE
                  MOVE 1 TO TERM-LOOP
                  IF DBSTAT = GB OR DBSTAT = GE
@@ -491,8 +1642,8 @@
 
            If DB2InsertTran-class-ref = null
              DISPLAY "ERROR LOADING CLASS: " class-name
-             Goback
-           End-if.
+             MOVE 'F' TO JAVA-PRIMED
+           Else
 
       *    DISPLAY 'FindClass worked'.
 
@@ -520,7 +1671,78 @@
 
            If INSERT-METHOD-ID = 0
               Display "Error occurred while getting INSERT-METHOD-ID"
-              Stop run
+              MOVE 'F' TO JAVA-PRIMED
+           Else
+              MOVE 'Y' TO JAVA-PRIMED
+           End-if.
+           End-if.
+
+       PRIME-JAVA-END.
+
+      * PROCEDURE NOTIFY-LOWBALANCE
+      * This procedure does
+      *    jobject NewDirectByteBuffer(JNIEnv* env, void*
+      *     address, jlong capacity);
+      *    notifyLowBalance(NOTIFYSEG-BUFF-PTR)
+       NOTIFY-LOWBALANCE.
+
+           COMPUTE NOTIFYSEG-LEN = LENGTH OF NOTIFY-SEG.
+           SET NOTIFYSEG-PTR TO ADDRESS OF NOTIFY-SEG
+           Call NewDirectByteBuffer USING BY VALUE JNIEnvPtr,
+                                             NOTIFYSEG-PTR,
+                                                  NOTIFYSEG-LEN
+                                       returning  NOTIFYSEG-BUFF-PTR.
+
+           DISPLAY 'calling Java Method   '.
+           CALL CallStaticVoidMethod using by value JNIEnvPtr
+                                      by value LowBalNotify-class-ref
+                                      by value NOTIFY-METHOD-ID
+                                      by value NOTIFYSEG-BUFF-PTR.
+
+       NOTIFY-LOWBALANCE-END.
+
+      * PROCEDURE PRIME-NOTIFY
+       PRIME-NOTIFY.
+           Set address of JNIEnv to JNIEnvPtr.
+           Set address of JNINativeInterface to JNIEnv.
+
+           Move z"nazare/jmp/controller/LowBalNotify" to class-name.
+           Call "__etoa" using by value address of class-name
+               returning len.
+
+           Call FindClass using by value JNIEnvPtr
+              address of class-name returning LowBalNotify-class-ref.
+
+           If LowBalNotify-class-ref = null
+             DISPLAY "ERROR LOADING CLASS: " class-name
+             MOVE 'F' TO NOTIFY-PRIMED
+           Else
+
+           Move z"notifyLowBalance" to METHOD-NAME.
+           Call "__etoa" using by value address of
+                                           METHOD-NAME
+                         returning len.
+
+           Move z"(Ljava/nio/ByteBuffer;)V" to SIGNATURE-NAME.
+           Call "__etoa" using by value address of
+                                           SIGNATURE-NAME
+                         returning len.
+
+           SET METHOD-NAME-PTR TO ADDRESS OF METHOD-NAME.
+           SET SIGNATURE-NAME-PTR TO ADDRESS OF SIGNATURE-NAME.
+
+           CALL GetStaticMethodId USING BY VALUE JNIEnvPtr
+                                           LowBalNotify-class-ref
+                                           METHOD-NAME-PTR
+                                           SIGNATURE-NAME-PTR
+                            RETURNING NOTIFY-METHOD-ID.
+
+           If NOTIFY-METHOD-ID = 0
+              Display "Error occurred while getting NOTIFY-METHOD-ID"
+              MOVE 'F' TO NOTIFY-PRIMED
+           Else
+              MOVE 'Y' TO NOTIFY-PRIMED
+           End-if.
            End-if.
 
-       PRIME-JAVA-END.
\ No newline at end of file
+       PRIME-NOTIFY-END.
\ No newline at end of file
