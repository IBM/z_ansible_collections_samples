@@ -0,0 +1,382 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMFEE.
+
+      ******************************************************************
+      * MONTHLY DORMANCY/LOW-BALANCE FEE ASSESSOR - WALKS EVERY ACCOUNT
+      * SEGMENT THE SAME WAY INTPOST DOES, AND FOR EACH OPEN ACCOUNT
+      * THAT QUALIFIES AS EITHER DORMANT (NO HISTORY ACTIVITY WITHIN
+      * DORMANT-THRESHOLD-DAYS OF THE RUN DATE, OR NO HISTORY AT ALL)
+      * OR LOW-BALANCE (BALANCE-ACC BELOW LOWBAL-THRESHOLD), POSTS A
+      * FLAT MONTHLY MAINTENANCE FEE USING THE SAME POSTING MECHANICS
+      * AS IBTRAN'S ACCOUNT-ACTIVITY AND INTPOST'S POST-INTEREST (TXID
+      * DERIVED FROM ACCID/LASTTXID, HISTORY ISRT FOLLOWED BY AN
+      * ACCOUNT REPL). THE FEE ENTRY USES TRANSTYP-HIST = 'm', THE
+      * SAME "MAINTENANCE FEE" CODE IBTRAN'S POST-REVERSAL ALREADY
+      * RECOGNIZES AS A DEBIT-STYLE ENTRY WHEN UNDOING ONE.
+      *
+      * DORMANCY IS DETERMINED BY FINDING THE ACCOUNT'S MOST RECENT
+      * TIMESTMP-HIST, RATHER THAN ADDING A SEPARATE LAST-ACTIVITY
+      * FIELD TO ACCOUNT-SEG. HISTORY IS WALKED ON ITS OWN PCB (DBPCB3),
+      * NOT AS A CHILD UNDER THE ACCOUNT POSITIONED ON DBPCB1, SO - THE
+      * SAME WAY IBTRAN'S VELOCITY-CHECK DOES IT - THE WALK IS AN
+      * UNQUALIFIED GU/GN SCAN OF EVERY HISTORY ROW, FILTERED IN WORKING
+      * STORAGE BY ACCID-HIST, RATHER THAN A GHNP: GHNP ONLY SCOPES
+      * CORRECTLY TO CHILDREN OF A POSITION THE SAME PCB ALREADY HOLDS,
+      * AND DBPCB3 NEVER GU/GHU'S THE ACCOUNT TO ESTABLISH THAT.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GHU                 PIC  X(04)        VALUE "GHU ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+       77  GHNP                PIC  X(04)        VALUE "GHNP".
+       77  ISRT                PIC  X(04)        VALUE "ISRT".
+       77  REPL                PIC  X(04)        VALUE "REPL".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *BUSINESS RULE CONSTANTS
+      ******************************************************************
+
+       77  ACCT-OPEN             PIC X(01) VALUE 'O'.
+       77  MULT-FACTOR           PIC S9(18) COMP-5 VALUE 10000000000.
+       77  DORMANT-THRESHOLD-DAYS PIC S9(5) COMP-3 VALUE 90.
+       77  LOWBAL-THRESHOLD      PIC S9(13)V9(2) COMP-3 VALUE 25.00.
+       77  MAINT-FEE-AMOUNT      PIC S9(13)V9(2) COMP-3 VALUE 5.00.
+
+       77  FEE-ACCID             PIC S9(18) COMP-5.
+       77  FEE-TXID              PIC S9(18) COMP-5.
+
+       77  WS-DORMANT-SW         PIC X(01) VALUE 'N'.
+           88  ACCT-IS-DORMANT       VALUE 'Y'.
+       77  WS-LOWBAL-SW          PIC X(01) VALUE 'N'.
+           88  ACCT-IS-LOWBAL        VALUE 'Y'.
+
+      ******************************************************************
+      *LAST-ACTIVITY SCAN WORK AREAS
+      ******************************************************************
+
+       01  WS-LAST-ACTIVITY-YMD PIC  X(10) VALUE SPACES.
+
+      ******************************************************************
+      *CALENDAR MATH WORK AREAS - SAME FUNCTION CURRENT-DATE /
+      *INTEGER-OF-DATE / DATE-OF-INTEGER IDIOM STMTGEN AND HSTRECON USE
+      ******************************************************************
+
+       01  WS-TODAY-N            PIC 9(08).
+       01  WS-CUTOFF-INT         PIC S9(9) COMP-5.
+       01  WS-CUTOFF-DATE-N      PIC 9(08).
+       01  WS-CUTOFF-DATE-N-R REDEFINES WS-CUTOFF-DATE-N.
+           05  CUT-YEAR           PIC 9(04).
+           05  CUT-MONTH          PIC 9(02).
+           05  CUT-DAY            PIC 9(02).
+       01  WS-CUTOFF-YMD          PIC X(10).
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+
+       01  ACCOUNT-SSA.
+           05  FILLER          PIC  X(08)        VALUE "ACCOUNT ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    ACCOUNT-SSA1 RE-ESTABLISHES POSITION ON THE ACCOUNT BEFORE
+      *    THE REPL, THE SAME WAY INTPOST RE-ESTABLISHES ITS ACCOUNT
+       01  ACCOUNT-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "ACCOUNT ".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "ACCID   ".
+           05  FILLER          PIC  X(02)        VALUE "= ".
+           05  ACCID           PIC  S9(18) COMP-5  VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  HISTORY-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "HISTORY ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      ******************************************************************
+      *SEGMENT AREAS
+      ******************************************************************
+
+       01  ACCOUNT-SEG.
+           05  ACCID-ACC       PIC  S9(18) COMP-5.
+           05  ACCTYPE-ACC     PIC  X(01).
+           05  BALANCE-ACC     PIC  S9(13)V9(2) COMP-3.
+           05  LASTTXID-ACC    PIC  S9(18) COMP-5.
+           05  ACCTSTATUS-ACC  PIC  X(01).
+           05  WDRLDATE-ACC    PIC  X(08).
+           05  WDRLTODAY-ACC   PIC  S9(13)V9(2) COMP-3.
+           05  INTRATE-ACC     PIC  S9(1)V9(4) COMP-3.
+           05  CURRENCY-ACC    PIC  X(03).
+      * CUSTOMER-SET LOW-BALANCE ALERT THRESHOLD - WHEN THE BALANCE
+      * DROPS BELOW THIS AFTER A POSTING, IBTRAN FIRES THE LOW-
+      * BALANCE NOTIFICATION HOOK. ZERO MEANS NO ALERT IS WANTED.
+           05  LOWBALALERT-ACC PIC  S9(13)V9(2) COMP-3.
+
+       01  HISTORY-SEG.
+           05  TXID-HIST       PIC  S9(18) COMP-5.
+           05  TIMESTMP-HIST   PIC  X(23).
+           05  TRANSTYP-HIST   PIC  X(1).
+           05  AMOUNT-HIST     PIC  S9(13)V9(2) COMP-3.
+           05  REFTXID-HIST    PIC  S9(18) COMP-5.
+           05  ACCID-HIST      PIC  S9(18) COMP-5.
+           05  BALAFTER-HIST   PIC  S9(13)V9(2) COMP-3.
+
+      *    EXPOSES THE FIRST 10 BYTES OF TIMESTMP-HIST (YYYY-MM-DD) FOR
+      *    A STRAIGHT STRING COMPARE AGAINST WS-CUTOFF-YMD, THE SAME
+      *    REDEFINES TRICK HSTRECON USES ON ITS OWN HISTORY-SEG COPY -
+      *    TXID-HIST IS AN 8-BYTE COMP-5, SO THE FILLER SKIPPING PAST
+      *    IT IS 8 BYTES WIDE, NOT THE 18-BYTE DISPLAY WIDTH OF ITS
+      *    PICTURE
+       01  TIMESTMP-HIST-PARTS REDEFINES HISTORY-SEG.
+           05  FILLER          PIC  X(08).
+           05  HIST-YMD        PIC  X(10).
+           05  FILLER          PIC  X(25).
+
+      ******************************************************************
+      *CLOCK STRUCTURE
+      ******************************************************************
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+             10  WS-CURRENT-YEAR         PIC 9(04).
+             10  WS-CURRENT-MONTH        PIC 9(02).
+             10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+             10  WS-CURRENT-HOURS        PIC 9(02).
+             10  WS-CURRENT-MINUTE       PIC 9(02).
+             10  WS-CURRENT-SECOND       PIC 9(02).
+             10  WS-CURRENT-MILLISECONDS PIC 9(02).
+           05  WS-DIFF-FROM-GMT          PIC S9(04).
+
+       01  TIMESTAMP.
+           05  YEAR-TS         PIC X(4).
+           05  FILLER          PIC X(1) VALUE '-'.
+           05  MONTH-TS        PIC X(2).
+           05  FILLER          PIC X(1) VALUE '-'.
+           05  DAY-TS          PIC X(2).
+           05  FILLER          PIC X(1) VALUE ' '.
+           05  HOUR-TS         PIC X(2).
+           05  FILLER          PIC X(1) VALUE ':'.
+           05  MINUTE-TS       PIC X(2).
+           05  FILLER          PIC X(1) VALUE ':'.
+           05  SECOND-TS       PIC X(2).
+           05  FILLER          PIC X(1) VALUE '.'.
+           05  MILLISEC-TS     PIC X(2).
+           05  FILLER          PIC X(1) VALUE '0'.
+
+       01  ACCOUNTS-SCANNED    PIC  S9(9) COMP-5 VALUE 0.
+       01  ACCOUNTS-FLAGGED    PIC  S9(9) COMP-5 VALUE 0.
+       01  FEES-POSTED         PIC  S9(9) COMP-5 VALUE 0.
+       77  TERM-IO             PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  DBPCB1 POINTER.
+       01  DBPCB2 POINTER.
+       01  DBPCB3 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1, DBPCB2, DBPCB3.
+
+       BEGIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR TO YEAR-TS.
+           MOVE WS-CURRENT-MONTH TO MONTH-TS.
+           MOVE WS-CURRENT-DAY TO DAY-TS.
+           MOVE WS-CURRENT-HOURS TO HOUR-TS.
+           MOVE WS-CURRENT-MINUTE TO MINUTE-TS.
+           MOVE WS-CURRENT-SECOND TO SECOND-TS.
+           MOVE WS-CURRENT-MILLISECONDS TO MILLISEC-TS.
+           MOVE TIMESTAMP TO TIMESTMP-HIST.
+
+           PERFORM COMPUTE-CUTOFF-DATE THRU COMPUTE-CUTOFF-DATE-END.
+
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+           CALL "CBLTDLI"
+             USING GU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA.
+           PERFORM PROCESS-ACCOUNT THRU PROCESS-ACCOUNT-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+
+           DISPLAY '========================================'.
+           DISPLAY 'DORMANCY/LOW-BALANCE FEE ASSESSMENT SUMMARY'.
+           DISPLAY 'ACCOUNTS SCANNED:         ' ACCOUNTS-SCANNED.
+           DISPLAY 'ACCOUNTS FLAGGED:         ' ACCOUNTS-FLAGGED.
+           DISPLAY 'FEES POSTED:              ' FEES-POSTED.
+           DISPLAY '========================================'.
+
+           STOP RUN.
+
+      * PROCEDURE COMPUTE-CUTOFF-DATE : DERIVES THE CALENDAR DATE
+      * DORMANT-THRESHOLD-DAYS BEFORE TODAY, IN YYYY-MM-DD FORM, FOR A
+      * STRAIGHT STRING COMPARE AGAINST EACH ACCOUNT'S MOST RECENT
+      * HIST-YMD
+       COMPUTE-CUTOFF-DATE.
+           MOVE WS-CURRENT-DATE TO WS-TODAY-N.
+           COMPUTE WS-CUTOFF-INT =
+              FUNCTION INTEGER-OF-DATE (WS-TODAY-N)
+                 - DORMANT-THRESHOLD-DAYS.
+           COMPUTE WS-CUTOFF-DATE-N =
+              FUNCTION DATE-OF-INTEGER (WS-CUTOFF-INT).
+           STRING CUT-YEAR '-' CUT-MONTH '-' CUT-DAY
+             INTO WS-CUTOFF-YMD.
+       COMPUTE-CUTOFF-DATE-END.
+           EXIT.
+
+      * PROCEDURE PROCESS-ACCOUNT : EVALUATES THE CURRENT ACCOUNT FOR
+      * DORMANCY/LOW-BALANCE AND POSTS A FEE IF IT QUALIFIES, THEN
+      * ADVANCES TO THE NEXT ACCOUNT
+       PROCESS-ACCOUNT.
+           IF DBSTAT = SPACES
+             ADD 1 TO ACCOUNTS-SCANNED
+             IF ACCTSTATUS-ACC = ACCT-OPEN
+               PERFORM EVALUATE-ACCOUNT THRU EVALUATE-ACCOUNT-END
+               IF ACCT-IS-DORMANT OR ACCT-IS-LOWBAL
+                 ADD 1 TO ACCOUNTS-FLAGGED
+                 PERFORM POST-MAINT-FEE THRU POST-MAINT-FEE-END
+               END-IF
+             END-IF
+
+             SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+             CALL "CBLTDLI"
+               USING GN, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       PROCESS-ACCOUNT-END.
+
+      * PROCEDURE EVALUATE-ACCOUNT : SETS WS-DORMANT-SW/WS-LOWBAL-SW
+      * FOR THE ACCOUNT CURRENTLY POSITIONED BY ACCOUNT-SSA
+       EVALUATE-ACCOUNT.
+           MOVE 'N' TO WS-DORMANT-SW.
+           MOVE 'N' TO WS-LOWBAL-SW.
+           MOVE SPACES TO WS-LAST-ACTIVITY-YMD.
+
+      *    HISTORY HAS NO SECONDARY INDEX BY ACCID-HIST ON DBPCB3, SO
+      *    THE WALK IS AN UNQUALIFIED SCAN OF EVERY HISTORY ROW IN THE
+      *    DATABASE, FILTERED IN WORKING STORAGE - THE SAME TECHNIQUE
+      *    IBTRAN'S VELOCITY-CHECK USES
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3
+           CALL "CBLTDLI"
+             USING GU, DBPCB, HISTORY-SEG, HISTORY-SSA1.
+           PERFORM SCAN-ONE-HIST-FOR-LASTACT THRU
+             SCAN-ONE-HIST-FOR-LASTACT-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+
+           IF WS-LAST-ACTIVITY-YMD = SPACES OR
+              WS-LAST-ACTIVITY-YMD < WS-CUTOFF-YMD
+             MOVE 'Y' TO WS-DORMANT-SW
+           END-IF.
+
+           IF BALANCE-ACC < LOWBAL-THRESHOLD
+             MOVE 'Y' TO WS-LOWBAL-SW
+           END-IF.
+       EVALUATE-ACCOUNT-END.
+           EXIT.
+
+      * PROCEDURE SCAN-ONE-HIST-FOR-LASTACT : TRACKS THE LATEST
+      * HIST-YMD SEEN ACROSS THE ROWS BELONGING TO THE ACCOUNT CURRENTLY
+      * POSITIONED ON DBPCB1 (ACCID-ACC), THEN ADVANCES TO THE NEXT ROW
+       SCAN-ONE-HIST-FOR-LASTACT.
+           IF DBSTAT = SPACES
+             IF ACCID-HIST = ACCID-ACC
+               IF HIST-YMD > WS-LAST-ACTIVITY-YMD
+                 MOVE HIST-YMD TO WS-LAST-ACTIVITY-YMD
+               END-IF
+             END-IF
+             CALL 'CBLTDLI'
+               USING GN, DBPCB, HISTORY-SEG, HISTORY-SSA1
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       SCAN-ONE-HIST-FOR-LASTACT-END.
+
+      * PROCEDURE POST-MAINT-FEE : INSERTS THE MAINTENANCE FEE AS A
+      * HISTORY-SEG ENTRY (TRANSTYP-HIST = 'm') AND DEBITS THE ACCOUNT,
+      * USING THE SAME HISTORY-ISRT-THEN-ACCOUNT-REPL MECHANICS AS
+      * INTPOST'S POST-INTEREST
+       POST-MAINT-FEE.
+           MOVE ACCID-ACC TO FEE-ACCID.
+           COMPUTE FEE-TXID = FEE-ACCID * MULT-FACTOR
+              + LASTTXID-ACC + 1.
+
+           COMPUTE ACCID-HIST = FEE-ACCID.
+           COMPUTE TXID-HIST = FEE-TXID.
+           MOVE 'm' TO TRANSTYP-HIST.
+           COMPUTE AMOUNT-HIST = MAINT-FEE-AMOUNT.
+           COMPUTE REFTXID-HIST = 0.
+           COMPUTE BALAFTER-HIST = BALANCE-ACC - MAINT-FEE-AMOUNT.
+
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3.
+           CALL "CBLTDLI"
+             USING ISRT, DBPCB, HISTORY-SEG, HISTORY-SSA1.
+           IF DBSTAT NOT = SPACES
+             MOVE DBSTAT TO SC
+             DISPLAY BAD-STATUS
+             DISPLAY 'HISTORY INSERT FAILED FOR ACCID: ' FEE-ACCID
+           ELSE
+             SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+             MOVE FEE-ACCID TO ACCID
+             CALL 'CBLTDLI'
+               USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+             COMPUTE LASTTXID-ACC = LASTTXID-ACC + 1
+             COMPUTE BALANCE-ACC = BALANCE-ACC - MAINT-FEE-AMOUNT
+             CALL "CBLTDLI"
+               USING REPL, DBPCB, ACCOUNT-SEG
+             IF DBSTAT NOT = SPACES
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+               DISPLAY 'ACCOUNT UPDATE FAILED FOR ACCID: ' FEE-ACCID
+             ELSE
+               ADD 1 TO FEES-POSTED
+             END-IF
+           END-IF.
+       POST-MAINT-FEE-END.
