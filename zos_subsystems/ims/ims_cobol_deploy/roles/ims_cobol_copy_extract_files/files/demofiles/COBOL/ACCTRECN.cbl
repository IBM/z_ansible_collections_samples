@@ -0,0 +1,469 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTRECN.
+
+      ******************************************************************
+      * POST-LOAD REFERENTIAL-INTEGRITY REPORT BETWEEN CUSTACCS, HISTORY,
+      * AND ACCOUNT. LOADCUSA, LOADHIST, AND LOADACCT LOAD THESE SEGMENT
+      * TYPES COMPLETELY INDEPENDENTLY OF ONE ANOTHER, SO NOTHING CATCHES
+      * A CUSTACCS OR HISTORY ROW THAT POINTS AT AN ACCID NEVER LOADED
+      * INTO ACCOUNT, OR AN ACCOUNT ROW THAT NO CUSTACCS ROW EVER CLAIMS.
+      * THIS JOB WALKS ALL THREE SEGMENT TYPES ACROSS THE WHOLE DATABASE
+      * AND REPORTS EVERY MISMATCH. IT IS RUN AS A STANDING NIGHTLY JOB
+      * RATHER THAN JUST A POST-LOAD CHECK, SO A SUSPENSE-QUEUE OR
+      * MANUAL-FIX SLIP-UP LATER IN THE SYSTEM'S LIFE GETS CAUGHT TOO.
+      *
+      * ALSO CHECKS CARD AND STANDORD FOR A DANGLING ACCOUNT REFERENCE.
+      * BOTH ARE CUSTOMER CHILDREN, NOT ACCOUNT CHILDREN - ACCID-CRD AND
+      * SRCACCID/DSTACCID ARE PLAIN FOREIGN-KEY FIELDS RATHER THAN IMS
+      * PARENTAGE TO ACCOUNT, SO ARCHACCT CLOSING AND DELETING AN
+      * ACCOUNT (FBHOLDMNT/FBBENMNT/FBREVMNT'S TRUE ACCOUNT CHILDREN
+      * CASCADE AUTOMATICALLY) CANNOT CASCADE TO THEM THE SAME WAY.
+      * NEITHER CONDITION IS A RUNTIME HAZARD - FBCARDTXN SCANS FOR THE
+      * CARD AND REPORTS NOCARD IF ITS ACCOUNT IS GONE, AND STORDPOST'S
+      * OWN HEADER DOCUMENTS A STANDING ORDER WITH NO ACCOUNT AS LOGGED
+      * AND SKIPPED RATHER THAN ABENDING - SO THIS JOB, NOT ARCHACCT,
+      * IS WHERE THE ORPHAN CONDITION BELONGS, THE SAME AS EVERY OTHER
+      * DANGLING-REFERENCE CHECK IT ALREADY MAKES.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+       77  GHNP                PIC  X(04)        VALUE "GHNP".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GB                  PIC  X(02)        VALUE "GB".
+       77  GE                  PIC  X(02)        VALUE "GE".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+       01  ACCOUNT-SSA.
+           05  FILLER          PIC  X(08)        VALUE "ACCOUNT ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  ACCOUNT-SEG.
+           05  ACCID           PIC  S9(18) COMP-5.
+           05  ACCTYPE         PIC  X(1).
+           05  BALANCE         PIC  S9(13)V9(2) COMP-3.
+           05  LASTTXID        PIC  S9(18) COMP-5.
+           05  ACCTSTATUS      PIC  X(1).
+           05  WDRLDATE        PIC  X(8).
+           05  WDRLTODAY       PIC  S9(13)V9(2) COMP-3.
+           05  INTRATE         PIC  S9(1)V9(4) COMP-3.
+           05  CURR-CODE       PIC  X(03).
+           05  LOWBALALERT     PIC  S9(13)V9(2) COMP-3.
+
+       01  CUSTACCS-SSA.
+           05  FILLER          PIC  X(08)        VALUE "CUSTACCS".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  CUSTACCS-SEG.
+           05  CUSTID          PIC  S9(9) COMP-5.
+           05  ACCID-CA        PIC  S9(18) COMP-5.
+           05  ACCNUM          PIC  S9(9) COMP-5.
+      * OWNERROLE LETS MORE THAN ONE CUSTACCS ROW SHARE THE SAME
+      * ACCID-CA AS A JOINT OWNER - SEE LOADCUSA
+           05  OWNERROLE       PIC  X(1).
+
+       01  HISTORY-SSA.
+           05  FILLER          PIC  X(08)        VALUE "HISTORY ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  HISTORY-SEG.
+           05  TXID-HS         PIC  S9(18) COMP-5.
+           05  TIMESTMP-HS     PIC  X(23).
+           05  TRANSTYP-HS     PIC  X(1).
+           05  AMOUNT-HS       PIC  S9(13)V9(2) COMP-3.
+           05  REFTXID-HS      PIC  S9(18) COMP-5.
+           05  ACCID-HS        PIC  S9(18) COMP-5.
+           05  BALAFTER-HS     PIC  S9(13)V9(2) COMP-3.
+
+      *    CUSTOMER-SSA IS USED UNQUALIFIED TO WALK EVERY CUSTOMER ROW
+      *    IN THE DATABASE SO CARD-SSA CAN GHNP EACH ONE'S CARD CHILDREN
+      *    IN TURN - CARD HAS NO SECONDARY INDEX OF ITS OWN, SO THIS IS
+      *    THE SAME PARENT-THEN-CHILD WALK FBCARDMNT'S GLOBAL CARDNUM
+      *    UNIQUENESS CHECK USES
+       01  CUSTOMER-SSA.
+           05  FILLER          PIC  X(08)        VALUE "CUSTOMER".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  CUSTOMER-SEG.
+           05  CUSTID-CD       PIC  S9(9) COMP-5.
+
+       01  CARD-SSA.
+           05  FILLER          PIC  X(08)        VALUE "CARD    ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  CARD-SEG.
+           05  CUSTID-CRD      PIC  S9(9) COMP-5.
+           05  CARDNUM-CRD     PIC  X(16).
+           05  PINHASH-CRD     PIC  S9(9) COMP-5.
+           05  ACCID-CRD       PIC  S9(18) COMP-5.
+           05  CARDSTATUS-CRD  PIC  X(1).
+
+      *    STANDORD-SSA IS USED UNQUALIFIED ON ITS OWN PCB - STANDORD
+      *    HAS A SECONDARY INDEX ALLOWING A FLAT WALK OF EVERY ROW, THE
+      *    SAME AS STORDPOST'S NIGHTLY POSTING PASS USES
+       01  STANDORD-SSA.
+           05  FILLER          PIC  X(08)        VALUE "STANDORD".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  STANDORD-SEG.
+           05  STDID-STO       PIC  S9(18) COMP-5.
+           05  CUSTID-STO      PIC  S9(9) COMP-5.
+           05  SRCACCID-STO    PIC  S9(18) COMP-5.
+           05  DSTACCID-STO    PIC  S9(18) COMP-5.
+
+      ******************************************************************
+      *WORKING TABLE OF EVERY ACCOUNT READ ON PASS ONE, MATCHED OFF AS
+      *CUSTACCS ROWS ARE WALKED ON PASS TWO. THE DEMO DATABASE IS SMALL
+      *ENOUGH THAT HOLDING EVERY ACCID IN WORKING STORAGE IS SIMPLER
+      *THAN SORTING A PAIR OF EXTRACT FILES.
+      ******************************************************************
+
+       77  MAX-ACCOUNTS        PIC  9(05)        VALUE 09999.
+
+       01  ACCT-TABLE.
+           05  ACCT-ENTRY OCCURS 9999 TIMES
+                          INDEXED BY ACCT-IX.
+               10  ACCT-TAB-ACCID    PIC  S9(18) COMP-5.
+               10  ACCT-TAB-MATCHED  PIC  X(01).
+                   88  ACCT-IS-MATCHED       VALUE 'Y'.
+                   88  ACCT-IS-UNMATCHED     VALUE 'N'.
+
+       77  TOTAL-ACCTS         PIC  9(05)        VALUE 0.
+       77  WS-SEARCH-IX        PIC  9(05) COMP-5 VALUE 0.
+       77  WS-FOUND-IX         PIC  9(05) COMP-5 VALUE 0.
+
+      * SET BY EACH CALLER BEFORE PERFORM FIND-ACCOUNT-ROW, SO THE SAME
+      * LOOKUP LOGIC SERVES BOTH THE CUSTACCS PASS AND THE HISTORY PASS
+       77  WS-LOOKUP-ACCID     PIC  S9(18) COMP-5 VALUE 0.
+
+       77  ORPHAN-CUSTACCS     PIC  S9(9) COMP-5 VALUE 0.
+       77  ORPHAN-ACCOUNTS     PIC  S9(9) COMP-5 VALUE 0.
+       77  ORPHAN-HISTORY      PIC  S9(9) COMP-5 VALUE 0.
+       77  TOTAL-HISTORY       PIC  S9(9) COMP-5 VALUE 0.
+       77  TOTAL-CARD          PIC  S9(9) COMP-5 VALUE 0.
+       77  ORPHAN-CARD         PIC  S9(9) COMP-5 VALUE 0.
+       77  TOTAL-STANDORD      PIC  S9(9) COMP-5 VALUE 0.
+       77  ORPHAN-STANDORD     PIC  S9(9) COMP-5 VALUE 0.
+       77  TERM-IO             PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  IOPCBA POINTER.
+       01  DBPCB1 POINTER.
+       01  DBPCB2 POINTER.
+       01  DBPCB3 POINTER.
+       01  DBPCB4 POINTER.
+       01  DBPCB5 POINTER.
+       01  DBPCB6 POINTER.
+       01  DBPCB7 POINTER.
+       01  DBPCB8 POINTER.
+       01  DBPCB9 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+           05  FILLER REDEFINES KEYFB.
+               07  KEYFB1      PIC  X(9).
+               07  FILLER      PIC  X(11).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1, DBPCB2, DBPCB3, DBPCB4, DBPCB5,
+                    DBPCB6, DBPCB7, DBPCB8, DBPCB9.
+
+       BEGIN.
+           DISPLAY 'ACCTRECN - CUSTACCS/ACCOUNT REFERENTIAL INTEGRITY'.
+
+           PERFORM LOAD-ACCOUNT-TABLE THRU LOAD-ACCOUNT-TABLE-END.
+           PERFORM CHECK-CUSTACCS THRU CHECK-CUSTACCS-END.
+           PERFORM CHECK-HISTORY THRU CHECK-HISTORY-END.
+           PERFORM CHECK-CARD THRU CHECK-CARD-END.
+           PERFORM CHECK-STANDORD THRU CHECK-STANDORD-END.
+           PERFORM REPORT-UNMATCHED-ACCOUNTS
+              THRU REPORT-UNMATCHED-ACCOUNTS-END.
+
+           DISPLAY '========================================'.
+           DISPLAY 'ACCOUNTS SCANNED:             ' TOTAL-ACCTS.
+           DISPLAY 'ORPHANED CUSTACCS (NO ACCOUNT): ' ORPHAN-CUSTACCS.
+           DISPLAY 'ORPHANED ACCOUNTS (NO CUSTACCS):' ORPHAN-ACCOUNTS.
+           DISPLAY 'HISTORY ROWS SCANNED:          ' TOTAL-HISTORY.
+           DISPLAY 'ORPHANED HISTORY (NO ACCOUNT):  ' ORPHAN-HISTORY.
+           DISPLAY 'CARD ROWS SCANNED:             ' TOTAL-CARD.
+           DISPLAY 'ORPHANED CARD (NO ACCOUNT):     ' ORPHAN-CARD.
+           DISPLAY 'STANDORD ROWS SCANNED:         ' TOTAL-STANDORD.
+           DISPLAY 'ORPHANED STANDORD (NO ACCOUNT): ' ORPHAN-STANDORD.
+           DISPLAY '========================================'.
+
+           STOP RUN.
+
+      * PROCEDURE LOAD-ACCOUNT-TABLE : WALKS EVERY ACCOUNT SEGMENT IN
+      * THE DATABASE AND RECORDS ITS ACCID IN ACCT-TABLE, UNMATCHED
+       LOAD-ACCOUNT-TABLE.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+           MOVE 0 TO TERM-IO.
+
+           CALL 'CBLTDLI'
+             USING GU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA.
+           PERFORM STORE-ACCOUNT-ROW THRU STORE-ACCOUNT-ROW-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+       LOAD-ACCOUNT-TABLE-END.
+
+       STORE-ACCOUNT-ROW.
+           IF DBSTAT = SPACES
+             IF TOTAL-ACCTS < MAX-ACCOUNTS
+               ADD 1 TO TOTAL-ACCTS
+               SET ACCT-IX TO TOTAL-ACCTS
+               MOVE ACCID TO ACCT-TAB-ACCID (ACCT-IX)
+               MOVE 'N' TO ACCT-TAB-MATCHED (ACCT-IX)
+             ELSE
+               DISPLAY 'ACCTRECN: ACCOUNT TABLE FULL AT ' MAX-ACCOUNTS
+                  ' - REMAINING ACCOUNTS NOT RECONCILED'
+             END-IF
+             CALL 'CBLTDLI'
+               USING GN, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       STORE-ACCOUNT-ROW-END.
+
+      * PROCEDURE CHECK-CUSTACCS : WALKS EVERY CUSTACCS SEGMENT IN THE
+      * DATABASE, LOOKS EACH ONE'S ACCID UP IN ACCT-TABLE, REPORTS ANY
+      * THAT MATCH NOTHING, AND FLAGS THE ACCOUNT TABLE ENTRY MATCHED
+      * WHEN ONE IS FOUND
+       CHECK-CUSTACCS.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3.
+           MOVE 0 TO TERM-IO.
+
+           CALL 'CBLTDLI'
+             USING GU, DBPCB, CUSTACCS-SEG, CUSTACCS-SSA.
+           PERFORM CHECK-CUSTACCS-ROW THRU CHECK-CUSTACCS-ROW-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+       CHECK-CUSTACCS-END.
+
+       CHECK-CUSTACCS-ROW.
+           IF DBSTAT = SPACES
+             MOVE ACCID-CA TO WS-LOOKUP-ACCID
+             PERFORM FIND-ACCOUNT-ROW THRU FIND-ACCOUNT-ROW-END
+             IF WS-FOUND-IX = 0
+               DISPLAY 'ORPHAN CUSTACCS - CUSTID: ' CUSTID
+                  ' ACCID: ' ACCID-CA ' HAS NO MATCHING ACCOUNT'
+               ADD 1 TO ORPHAN-CUSTACCS
+             ELSE
+               SET ACCT-IX TO WS-FOUND-IX
+               MOVE 'Y' TO ACCT-TAB-MATCHED (ACCT-IX)
+             END-IF
+             CALL 'CBLTDLI'
+               USING GN, DBPCB, CUSTACCS-SEG, CUSTACCS-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       CHECK-CUSTACCS-ROW-END.
+
+      * PROCEDURE FIND-ACCOUNT-ROW : LINEAR SEARCH OF ACCT-TABLE FOR
+      * WS-LOOKUP-ACCID, LEAVING THE MATCHING SLOT NUMBER IN WS-FOUND-IX
+      * (0 IF NOT FOUND). THE CALLER MOVES THE ACCID TO LOOK UP INTO
+      * WS-LOOKUP-ACCID BEFORE PERFORMING THIS - USED BY BOTH THE
+      * CUSTACCS PASS AND THE HISTORY PASS
+       FIND-ACCOUNT-ROW.
+           MOVE 0 TO WS-FOUND-IX.
+           PERFORM TEST-ONE-ACCOUNT-ROW THRU TEST-ONE-ACCOUNT-ROW-END
+              VARYING WS-SEARCH-IX FROM 1 BY 1
+              UNTIL WS-SEARCH-IX > TOTAL-ACCTS OR WS-FOUND-IX NOT = 0.
+       FIND-ACCOUNT-ROW-END.
+
+       TEST-ONE-ACCOUNT-ROW.
+           SET ACCT-IX TO WS-SEARCH-IX.
+           IF ACCT-TAB-ACCID (ACCT-IX) = WS-LOOKUP-ACCID
+             MOVE WS-SEARCH-IX TO WS-FOUND-IX
+           END-IF.
+       TEST-ONE-ACCOUNT-ROW-END.
+
+      * PROCEDURE CHECK-HISTORY : WALKS EVERY HISTORY SEGMENT IN THE
+      * DATABASE AND LOOKS EACH ONE'S ACCID-HS UP IN ACCT-TABLE, THE
+      * SAME WAY CHECK-CUSTACCS DOES FOR CUSTACCS. A HISTORY ROW NEVER
+      * MATCHES AN ACCOUNT TABLE ENTRY AS "MATCHED" - THAT FLAG IS
+      * CUSTACCS-OWNERSHIP-SPECIFIC AND LEFT ALONE HERE
+       CHECK-HISTORY.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB6.
+           MOVE 0 TO TERM-IO.
+
+           CALL 'CBLTDLI'
+             USING GU, DBPCB, HISTORY-SEG, HISTORY-SSA.
+           PERFORM CHECK-HISTORY-ROW THRU CHECK-HISTORY-ROW-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+       CHECK-HISTORY-END.
+
+       CHECK-HISTORY-ROW.
+           IF DBSTAT = SPACES
+             ADD 1 TO TOTAL-HISTORY
+             MOVE ACCID-HS TO WS-LOOKUP-ACCID
+             PERFORM FIND-ACCOUNT-ROW THRU FIND-ACCOUNT-ROW-END
+             IF WS-FOUND-IX = 0
+               DISPLAY 'ORPHAN HISTORY - TXID: ' TXID-HS
+                  ' ACCID: ' ACCID-HS ' HAS NO MATCHING ACCOUNT'
+               ADD 1 TO ORPHAN-HISTORY
+             END-IF
+             CALL 'CBLTDLI'
+               USING GN, DBPCB, HISTORY-SEG, HISTORY-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       CHECK-HISTORY-ROW-END.
+
+      * PROCEDURE CHECK-CARD : WALKS EVERY CUSTOMER ROW, GHNP'ING EACH
+      * ONE'S CARD CHILDREN IN TURN, AND LOOKS EACH CARD'S ACCID-CRD UP
+      * IN ACCT-TABLE THE SAME WAY CHECK-HISTORY DOES FOR ACCID-HS. A
+      * CARD ROW NEVER MATCHES AN ACCOUNT TABLE ENTRY AS "MATCHED" -
+      * THAT FLAG IS CUSTACCS-OWNERSHIP-SPECIFIC AND LEFT ALONE HERE
+       CHECK-CARD.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB4.
+           MOVE 0 TO TERM-IO.
+
+           CALL 'CBLTDLI'
+             USING GU, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA.
+           PERFORM CHECK-ONE-CUSTOMERS-CARDS
+              THRU CHECK-ONE-CUSTOMERS-CARDS-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+       CHECK-CARD-END.
+
+       CHECK-ONE-CUSTOMERS-CARDS.
+           IF DBSTAT = SPACES
+             CALL 'CBLTDLI'
+               USING GHNP, DBPCB, CARD-SEG, CARD-SSA
+             PERFORM CHECK-ONE-CARD-ROW THRU CHECK-ONE-CARD-ROW-END
+                UNTIL DBSTAT = GB OR DBSTAT = GE
+             CALL 'CBLTDLI'
+               USING GN, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       CHECK-ONE-CUSTOMERS-CARDS-END.
+
+       CHECK-ONE-CARD-ROW.
+           IF DBSTAT = SPACES
+             ADD 1 TO TOTAL-CARD
+             MOVE ACCID-CRD TO WS-LOOKUP-ACCID
+             PERFORM FIND-ACCOUNT-ROW THRU FIND-ACCOUNT-ROW-END
+             IF WS-FOUND-IX = 0
+               DISPLAY 'ORPHAN CARD - CARDNUM: ' CARDNUM-CRD
+                  ' ACCID: ' ACCID-CRD ' HAS NO MATCHING ACCOUNT'
+               ADD 1 TO ORPHAN-CARD
+             END-IF
+             CALL 'CBLTDLI'
+               USING GHNP, DBPCB, CARD-SEG, CARD-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       CHECK-ONE-CARD-ROW-END.
+
+      * PROCEDURE CHECK-STANDORD : WALKS EVERY STANDORD SEGMENT IN THE
+      * DATABASE ON ITS OWN SECONDARY-INDEX PCB, THE SAME WAY STORDPOST
+      * DOES, AND LOOKS BOTH SRCACCID-STO AND DSTACCID-STO UP IN
+      * ACCT-TABLE. A STANDORD ROW NEVER MATCHES AN ACCOUNT TABLE ENTRY
+      * AS "MATCHED" - THAT FLAG IS CUSTACCS-OWNERSHIP-SPECIFIC AND
+      * LEFT ALONE HERE
+       CHECK-STANDORD.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB2.
+           MOVE 0 TO TERM-IO.
+
+           CALL 'CBLTDLI'
+             USING GU, DBPCB, STANDORD-SEG, STANDORD-SSA.
+           PERFORM CHECK-STANDORD-ROW THRU CHECK-STANDORD-ROW-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+       CHECK-STANDORD-END.
+
+       CHECK-STANDORD-ROW.
+           IF DBSTAT = SPACES
+             ADD 1 TO TOTAL-STANDORD
+             MOVE SRCACCID-STO TO WS-LOOKUP-ACCID
+             PERFORM FIND-ACCOUNT-ROW THRU FIND-ACCOUNT-ROW-END
+             IF WS-FOUND-IX = 0
+               DISPLAY 'ORPHAN STANDORD - STDID: ' STDID-STO
+                  ' SRCACCID: ' SRCACCID-STO ' HAS NO MATCHING ACCOUNT'
+               ADD 1 TO ORPHAN-STANDORD
+             ELSE
+               MOVE DSTACCID-STO TO WS-LOOKUP-ACCID
+               PERFORM FIND-ACCOUNT-ROW THRU FIND-ACCOUNT-ROW-END
+               IF WS-FOUND-IX = 0
+                 DISPLAY 'ORPHAN STANDORD - STDID: ' STDID-STO
+                    ' DSTACCID: ' DSTACCID-STO
+                    ' HAS NO MATCHING ACCOUNT'
+                 ADD 1 TO ORPHAN-STANDORD
+               END-IF
+             END-IF
+             CALL 'CBLTDLI'
+               USING GN, DBPCB, STANDORD-SEG, STANDORD-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       CHECK-STANDORD-ROW-END.
+
+      * PROCEDURE REPORT-UNMATCHED-ACCOUNTS : ANY ACCOUNT TABLE ENTRY
+      * STILL UNMATCHED AFTER THE CUSTACCS WALK HAS NO OWNING CUSTACCS
+       REPORT-UNMATCHED-ACCOUNTS.
+           PERFORM REPORT-ONE-ACCOUNT THRU REPORT-ONE-ACCOUNT-END
+              VARYING WS-SEARCH-IX FROM 1 BY 1
+              UNTIL WS-SEARCH-IX > TOTAL-ACCTS.
+       REPORT-UNMATCHED-ACCOUNTS-END.
+
+       REPORT-ONE-ACCOUNT.
+           SET ACCT-IX TO WS-SEARCH-IX.
+           IF ACCT-IS-UNMATCHED (ACCT-IX)
+             DISPLAY 'ORPHAN ACCOUNT - ACCID: '
+                ACCT-TAB-ACCID (ACCT-IX) ' HAS NO OWNING CUSTACCS'
+             ADD 1 TO ORPHAN-ACCOUNTS
+           END-IF.
+       REPORT-ONE-ACCOUNT-END.
