@@ -0,0 +1,186 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SESSRPT.
+
+      ******************************************************************
+      * SIMPLE SESSION-DURATION REPORT - WALKS EVERY CUSTOMER SEGMENT
+      * AND PRINTS HOW LONG THE MOST RECENT SESSION (LASTLOGIN-SEG TO
+      * LASTLOGOUT-SEG) LASTED.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GB                  PIC  X(02)        VALUE "GB".
+       77  GE                  PIC  X(02)        VALUE "GE".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+       01  CUSTOMER-SSA.
+           05  FILLER          PIC  X(08)        VALUE "CUSTOMER".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  CUSTOMER-SEG.
+           05  CUSTID-SEG      PIC  S9(9) COMP-5.
+           05  LASTNAME-SEG    PIC  X(50).
+           05  FIRSTNAME-SEG   PIC  X(50).
+           05  ADDRESS-SEG     PIC  X(80).
+           05  CITY-SEG        PIC  X(25).
+           05  STATE-SEG       PIC  X(2).
+           05  ZIPCODE-SEG     PIC  X(15).
+           05  PHONE-SEG       PIC  X(12).
+           05  STATUS-SEG      PIC  X(1).
+           05  PASSWD-SEG      PIC  X(16).
+           05  CUSTTYPE-SEG    PIC  X(1).
+           05  LASTLOGIN-SEG   PIC  X(23).
+           05  LASTLOGIN-PARTS REDEFINES LASTLOGIN-SEG.
+             10  LOGIN-YMD     PIC  X(10).
+             10  FILLER        PIC  X(1).
+             10  LOGIN-HH      PIC  9(2).
+             10  FILLER        PIC  X(1).
+             10  LOGIN-MM      PIC  9(2).
+             10  FILLER        PIC  X(1).
+             10  LOGIN-SS      PIC  9(2).
+             10  FILLER        PIC  X(3).
+           05  FAILEDLOGIN-SEG PIC  9(1).
+           05  LOCKED-SEG      PIC  X(1).
+           05  LASTLOGOUT-SEG  PIC  X(23).
+           05  LASTLOGOUT-PARTS REDEFINES LASTLOGOUT-SEG.
+             10  LOGOUT-YMD    PIC  X(10).
+             10  FILLER        PIC  X(1).
+             10  LOGOUT-HH     PIC  9(2).
+             10  FILLER        PIC  X(1).
+             10  LOGOUT-MM     PIC  9(2).
+             10  FILLER        PIC  X(1).
+             10  LOGOUT-SS     PIC  9(2).
+             10  FILLER        PIC  X(3).
+      * SECURITY CHALLENGE ANSWER AND LAST RECOGNIZED LOGIN DEVICE -
+      * MAINTAINED BY FBLOGIN, BLANK UNTIL SET UP
+           05  SECUREANS-SEG   PIC  X(16).
+           05  LASTDEVICE-SEG  PIC  X(20).
+
+       01  LOGIN-SECS          PIC  9(7).
+       01  LOGOUT-SECS         PIC  9(7).
+       01  SESSION-SECS        PIC  S9(7).
+
+       01  CUSTOMERS-SCANNED   PIC  S9(9) COMP-5 VALUE 0.
+       01  SESSIONS-REPORTED   PIC  S9(9) COMP-5 VALUE 0.
+       77  TERM-IO             PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  IOPCBA POINTER.
+       01  DBPCB1 POINTER.
+       01  DBPCB2 POINTER.
+       01  DBPCB3 POINTER.
+       01  DBPCB4 POINTER.
+       01  DBPCB5 POINTER.
+       01  DBPCB6 POINTER.
+       01  DBPCB7 POINTER.
+       01  DBPCB8 POINTER.
+       01  DBPCB9 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+           05  FILLER REDEFINES KEYFB.
+               07  KEYFB1      PIC  X(9).
+               07  FILLER      PIC  X(11).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1, DBPCB2, DBPCB3, DBPCB4, DBPCB5,
+                    DBPCB6, DBPCB7, DBPCB8, DBPCB9.
+
+       BEGIN.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB4.
+           DISPLAY 'DBPCB: ' DBPCB.
+           DISPLAY 'CUSTID      LASTLOGIN              LASTLOGOUT'
+              '             SESSION-SECONDS'.
+
+           CALL "CBLTDLI"
+             USING GU, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA.
+           IF DBSTAT = GB OR DBSTAT = GE
+             DISPLAY 'NO CUSTOMER SEGMENTS ON FILE'
+             MOVE 1 TO TERM-IO
+           ELSE
+             IF DBSTAT NOT = SPACES
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+               MOVE 1 TO TERM-IO
+             END-IF
+           END-IF.
+
+           PERFORM PROCESS-CUSTOMER UNTIL TERM-IO = 1.
+
+           DISPLAY 'CUSTOMERS SCANNED: ' CUSTOMERS-SCANNED.
+           DISPLAY 'SESSIONS REPORTED: ' SESSIONS-REPORTED.
+
+           STOP RUN.
+
+      * PROCEDURE: PROCESS-CUSTOMER
+       PROCESS-CUSTOMER.
+
+           ADD 1 TO CUSTOMERS-SCANNED.
+
+           IF LASTLOGIN-SEG NOT = SPACES AND LASTLOGOUT-SEG NOT = SPACES
+             IF LOGIN-YMD = LOGOUT-YMD
+               COMPUTE LOGIN-SECS =
+                  LOGIN-HH * 3600 + LOGIN-MM * 60 + LOGIN-SS
+               COMPUTE LOGOUT-SECS =
+                  LOGOUT-HH * 3600 + LOGOUT-MM * 60 + LOGOUT-SS
+               COMPUTE SESSION-SECS = LOGOUT-SECS - LOGIN-SECS
+               DISPLAY CUSTID-SEG ' ' LASTLOGIN-SEG ' ' LASTLOGOUT-SEG
+                  ' ' SESSION-SECS
+             ELSE
+               DISPLAY CUSTID-SEG ' ' LASTLOGIN-SEG ' ' LASTLOGOUT-SEG
+                  ' MULTI-DAY SESSION'
+             END-IF
+             ADD 1 TO SESSIONS-REPORTED
+           END-IF.
+
+           CALL "CBLTDLI"
+             USING GN, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA.
+           IF DBSTAT = GB OR DBSTAT = GE
+             MOVE 1 TO TERM-IO
+           ELSE
+             IF DBSTAT NOT = SPACES
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+               MOVE 1 TO TERM-IO
+             END-IF
+           END-IF.
+       PROCESS-CUSTOMER-END.
