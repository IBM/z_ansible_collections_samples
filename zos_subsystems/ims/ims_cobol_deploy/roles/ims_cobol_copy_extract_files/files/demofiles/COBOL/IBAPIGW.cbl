@@ -0,0 +1,191 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FBAPIGW.
+
+      ******************************************************************
+      * API GATEWAY TRANSACTION - THE IMS SIDE OF THE INTEGRATION POINT
+      * FOR A MODERN JSON/REST CALLER. THE JSON ITSELF NEVER REACHES
+      * THIS PROGRAM - AN IMS CONNECT (OR MQ-FRONTED) BRIDGE IN FRONT
+      * OF IMS IS WHAT PARSES THE REST REQUEST AND HANDS IT TO THIS
+      * TRANSACTION ALREADY FLATTENED INTO API-REQUEST-IN, THE SAME WAY
+      * IT ARRIVES FOR ANY OTHER TRANSACTION - AS A MESSAGE READ OFF
+      * THIS PROGRAM'S OWN IOPCB. THIS PROGRAM'S ENTIRE JOB IS TO
+      * TRANSLATE THAT FLATTENED REQUEST INTO THE LL/ZZ/TRAN-CODE
+      * MESSAGE FORMAT IBTRAN'S INPUT-AREA EXPECTS AND SWITCH IT ONTO
+      * IBTRAN'S QUEUE (AN ISRT TO THE I/O PCB NAMING IBTRAN AS THE
+      * DESTINATION), SO EVERY POSTING RULE IN ACCOUNT-ACTIVITY RUNS
+      * EXACTLY ONCE, NO MATTER WHICH FRONT DOOR THE REQUEST CAME
+      * THROUGH. A REQUEST WITH AN OPERATION THIS GATEWAY DOESN'T
+      * RECOGNIZE IS REJECTED HERE, BEFORE IT EVER REACHES IBTRAN.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *CONSTANTS
+      ******************************************************************
+       77  BADOPERATION      PIC  X(38) VALUE
+             "UNRECOGNIZED API OPERATION REQUESTED".
+
+      * MESSAGE PROCESSING
+       77  TERM-IO             PIC 9 VALUE 0.
+       77  MESSAGE-EXIST       PIC X(2) VALUE 'CF'.
+       77  NO-MORE-MESSAGE     PIC X(2) VALUE 'QC'.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  ISRT                PIC  X(04)        VALUE "ISRT".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *INBOUND REQUEST - THE FLATTENED SHAPE THE IMS CONNECT/MQ BRIDGE
+      *DELIVERS ONCE IT HAS PARSED THE CALLER'S JSON BODY. API-OPERATION
+      *IS THE REST VERB/RESOURCE ACTION (DEPOSIT, WITHDRAW, TRANSFER,
+      *REVERSAL); THE REMAINING FIELDS CARRY THE SAME VALUES IBTRAN'S
+      *OWN INPUT-AREA EXPECTS, JUST UNDER REST-FRIENDLY NAMES
+      ******************************************************************
+       01  API-REQUEST-IN.
+           05  LL-IN           PIC  9(04) COMP.
+           05  ZZ-IN           PIC  9(04) COMP.
+           05  API-OPERATION   PIC  X(08).
+               88  API-OP-DEPOSIT      VALUE "DEPOSIT ".
+               88  API-OP-WITHDRAW     VALUE "WITHDRAW".
+               88  API-OP-TRANSFER     VALUE "TRANSFER".
+               88  API-OP-REVERSAL     VALUE "REVERSAL".
+           05  API-ACCID       PIC  X(18).
+           05  API-AMOUNT      PIC  X(16).
+           05  API-CUSTID      PIC  X(09).
+           05  API-ACCID2      PIC  X(18).
+           05  API-REFTXID     PIC  X(18).
+
+      ******************************************************************
+      *OUTBOUND MESSAGE - MATCHES IBTRAN'S INPUT-AREA FIELD FOR FIELD
+      *SO THE SWITCHED MESSAGE DEQUEUES THERE UNCHANGED
+      ******************************************************************
+       01  IBTRAN-MSG-OUT.
+           05  LL-OUT          PIC  9(04) COMP.
+           05  ZZ-OUT          PIC  9(04) COMP.
+           05  OUT-TRAN-CODE   PIC  X(08).
+           05  OUT-ACCID       PIC  X(18).
+           05  OUT-AMOUNT      PIC  X(16).
+           05  OUT-TRXTYPE     PIC  X(01).
+           05  OUT-CUSTID      PIC  X(09).
+           05  OUT-ACCID2      PIC  X(18).
+           05  OUT-REFTXID     PIC  X(18).
+
+      * DESTINATION FOR THE PROGRAM-TO-PROGRAM SWITCH - NAMES IBTRAN'S
+      * OWN TRANSACTION CODE SO THE ISRT ENQUEUES THE MESSAGE FOR IT
+      * RATHER THAN REPLYING BACK TO THIS TRANSACTION'S OWN TERMINAL
+       01  SWITCH-SSA.
+           05  FILLER          PIC  X(08)        VALUE "IBTRAN  ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      * REJECTION REPLY - SENT BACK TO THE CALLER'S OWN TERMINAL WHEN
+      * API-OPERATION DOESN'T MAP TO A KNOWN TRANSACTION TYPE
+       01  OUTPUT-AREA.
+           05  LL-REPLY        PIC  9(04) COMP.
+           05  ZZ-REPLY        PIC  9(04) COMP.
+           05  MSG-OUT         PIC  X(43).
+
+       LINKAGE SECTION.
+
+       01  IOPCBA POINTER.
+
+      ******************************************************************
+      *I/O PCB
+      ******************************************************************
+
+       01  LTERMPCB.
+           05  LOGTTERM        PIC  X(08).
+           05  FILLER          PIC  X(02).
+           05  TPSTAT          PIC  X(02).
+           05  IODATE          PIC  X(04).
+           05  IOTIME          PIC  X(04).
+           05  FILLER          PIC  X(02).
+           05  SEQNUM          PIC  X(02).
+           05  MOD             PIC  X(08).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  IOPCBA.
+
+       BEGIN.
+           MOVE 0 TO TERM-IO.
+           SET ADDRESS OF LTERMPCB TO ADDRESS OF IOPCBA.
+           PERFORM WITH TEST BEFORE UNTIL TERM-IO = 1
+              CALL 'CBLTDLI' USING GU, LTERMPCB, API-REQUEST-IN
+              IF TPSTAT  = '  ' OR TPSTAT = MESSAGE-EXIST
+              THEN
+                PERFORM TRANSLATE-AND-SWITCH
+                   THRU TRANSLATE-AND-SWITCH-END
+              ELSE
+                IF TPSTAT = NO-MORE-MESSAGE
+                THEN
+                  MOVE 1 TO TERM-IO
+                ELSE
+                  DISPLAY 'GU FROM IOPCB FAILED WITH STATUS CODE: '
+                    TPSTAT
+                END-IF
+              END-IF
+           END-PERFORM.
+           STOP RUN.
+
+      * PROCEDURE TRANSLATE-AND-SWITCH : MAPS THE FLATTENED REST
+      * OPERATION ONTO IBTRAN'S IN-TRXTYPE CODE, COPIES THE REMAINING
+      * FIELDS STRAIGHT ACROSS, AND SWITCHES THE RESULT ONTO IBTRAN'S
+      * QUEUE. AN OPERATION THIS GATEWAY DOESN'T RECOGNIZE IS REJECTED
+      * BACK TO THE CALLER INSTEAD OF BEING FORWARDED
+       TRANSLATE-AND-SWITCH.
+           MOVE SPACES TO OUT-TRXTYPE.
+           EVALUATE TRUE
+             WHEN API-OP-DEPOSIT
+               MOVE 'd' TO OUT-TRXTYPE
+             WHEN API-OP-WITHDRAW
+               MOVE 'w' TO OUT-TRXTYPE
+             WHEN API-OP-TRANSFER
+               MOVE 't' TO OUT-TRXTYPE
+             WHEN API-OP-REVERSAL
+               MOVE 'r' TO OUT-TRXTYPE
+             WHEN OTHER
+               MOVE BADOPERATION TO MSG-OUT
+               MOVE ZEROS TO ZZ-REPLY
+               COMPUTE LL-REPLY = LENGTH OF OUTPUT-AREA
+               CALL 'CBLTDLI' USING ISRT, LTERMPCB, OUTPUT-AREA
+               IF TPSTAT NOT = SPACES
+                 DISPLAY 'INSERT TO IOPCB FAILED WITH STATUS CODE: '
+                    TPSTAT
+               END-IF
+           END-EVALUATE.
+
+           IF OUT-TRXTYPE NOT = SPACES
+             MOVE "IBTRAN  " TO OUT-TRAN-CODE
+             MOVE API-ACCID TO OUT-ACCID
+             MOVE API-AMOUNT TO OUT-AMOUNT
+             MOVE API-CUSTID TO OUT-CUSTID
+             MOVE API-ACCID2 TO OUT-ACCID2
+             MOVE API-REFTXID TO OUT-REFTXID
+             MOVE ZEROS TO ZZ-OUT
+             COMPUTE LL-OUT = LENGTH OF IBTRAN-MSG-OUT
+
+             CALL 'CBLTDLI'
+               USING ISRT, LTERMPCB, IBTRAN-MSG-OUT, SWITCH-SSA
+             IF TPSTAT NOT = SPACES
+               DISPLAY 'SWITCH TO IBTRAN FAILED WITH STATUS CODE: '
+                  TPSTAT
+             END-IF
+           END-IF.
+       TRANSLATE-AND-SWITCH-END.
+           EXIT.
