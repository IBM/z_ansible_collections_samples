@@ -17,6 +17,10 @@
        77  NOCUSTOMER        PIC  X(23) VALUE "CUSTOMER DOES NOT EXIST".
        77  NOACCOUNT         PIC  X(22) VALUE "ACCOUNT DOES NOT EXIST".
 
+      * UPPER LIMIT ON ACCOUNTS RETURNED IN ONE ACCOUNT-SUMMARY REPLY -
+      * MUST MATCH THE OCCURS CEILING ON ACCOUNT-SUMMARY BELOW.
+       77  MAX-ACCTS           PIC 99 VALUE 20.
+
       * MESSAGE PROCESSING
        77  TERM-IO             PIC 9 VALUE 0.
        77  TERM-LOOP           PIC 9 VALUE 0.
@@ -60,6 +64,9 @@
            05  CUSTID-CA       PIC  S9(9) COMP-5.
            05  ACCID-CA        PIC  S9(18) COMP-5.
            05  ACCNUM-CA       PIC  S9(9) COMP-5.
+      * OWNERROLE-CA LETS MORE THAN ONE CUSTACCS ROW SHARE THE SAME
+      * ACCID-CA AS A JOINT OWNER - SEE LOADCUSA
+           05  OWNERROLE-CA    PIC  X(1).
 
 
        01  ACCOUNT-SEG.
@@ -67,6 +74,15 @@
            05  ACCTYPE-ACC     PIC  X(01).
            05  BALANCE-ACC     PIC  S9(13)V9(2) COMP-3.
            05  LASTTXID-ACC    PIC  S9(18) COMP-5.
+           05  ACCTSTATUS-ACC  PIC  X(01).
+           05  WDRLDATE-ACC    PIC  X(08).
+           05  WDRLTODAY-ACC   PIC  S9(13)V9(2) COMP-3.
+           05  INTRATE-ACC     PIC  S9(1)V9(4) COMP-3.
+           05  CURRENCY-ACC    PIC  X(03).
+      * CUSTOMER-SET LOW-BALANCE ALERT THRESHOLD - WHEN THE BALANCE
+      * DROPS BELOW THIS AFTER A POSTING, IBTRAN FIRES THE LOW-
+      * BALANCE NOTIFICATION HOOK. ZERO MEANS NO ALERT IS WANTED.
+           05  LOWBALALERT-ACC PIC  S9(13)V9(2) COMP-3.
 
        01  HISTORY-SEG.
            05  TXID-HIST       PIC  S9(18) COMP-5.
@@ -75,6 +91,7 @@
            05  AMOUNT-HIST     PIC  S9(13)V9(2) COMP-3.
            05  REFTXID-HIST    PIC  S9(18) COMP-5.
            05  ACCID-HIST      PIC  S9(18) COMP-5.
+           05  BALAFTER-HIST   PIC  S9(13)V9(2) COMP-3.
 
       ******************************************************************
       *INPUT/OUTPUT MESSAGE AREA
@@ -90,8 +107,8 @@
            05  LL-OUT          PIC  9(04) COMP.
            05  ZZ-OUT          PIC  9(04) COMP.
            05  MSG-OUT         PIC  X(32).
-           05  TOTAL-ACCS      PIC  9.
-           05  ACCOUNT-SUMMARY OCCURS 1 TO 6 TIMES
+           05  TOTAL-ACCS      PIC  99.
+           05  ACCOUNT-SUMMARY OCCURS 1 TO 20 TIMES
                  DEPENDING ON TOTAL-ACCS.
                10  BALANCE-AS  PIC  S9(13)V9(2) COMP-3.
                10  ACCTYPE-AS  PIC  X(1).
@@ -211,22 +228,19 @@
                CALL 'CBLTDLI'
                  USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
                IF DBSTAT = SPACES
-                 COMPUTE TOTAL-ACCS = TOTAL-ACCS + 1
-                 DISPLAY 'TOTAL-ACCS =' TOTAL-ACCS
-      *          PERFORM RULES-CHECK THRU RULES-CHECK-END
-                 MOVE BALANCE-ACC TO BALANCE-AS(TOTAL-ACCS)
-                 DISPLAY 'BALANCE-ACC =  ' BALANCE-ACC
-
-
-
-                 MOVE ZEROS TO BALANCE-AS(TOTAL-ACCS)
-
-
-
-                 MOVE ACCTYPE-ACC TO ACCTYPE-AS(TOTAL-ACCS)
-                 DISPLAY 'ACCTYPE-ACC = ' ACCTYPE-ACC
-                 MOVE ACCID-ACC TO ACCID-AS(TOTAL-ACCS)
-                 DISPLAY 'ACCID-ACC = ' ACCID-ACC
+                 IF TOTAL-ACCS < MAX-ACCTS
+                   COMPUTE TOTAL-ACCS = TOTAL-ACCS + 1
+                   DISPLAY 'TOTAL-ACCS =' TOTAL-ACCS
+      *            PERFORM RULES-CHECK THRU RULES-CHECK-END
+                   MOVE BALANCE-ACC TO BALANCE-AS(TOTAL-ACCS)
+                   DISPLAY 'BALANCE-ACC =  ' BALANCE-ACC
+                   MOVE ACCTYPE-ACC TO ACCTYPE-AS(TOTAL-ACCS)
+                   DISPLAY 'ACCTYPE-ACC = ' ACCTYPE-ACC
+                   MOVE ACCID-ACC TO ACCID-AS(TOTAL-ACCS)
+                   DISPLAY 'ACCID-ACC = ' ACCID-ACC
+                 ELSE
+                   MOVE 1 TO TERM-LOOP
+                 END-IF
                ELSE
                  MOVE 1 TO TERM-LOOP
                  IF DBSTAT = GB OR DBSTAT = GE
