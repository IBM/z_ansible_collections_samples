@@ -0,0 +1,197 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SESSWEEP.
+
+      ******************************************************************
+      * NIGHTLY BATCH SWEEP - RESETS CUSTOMER SEGMENTS LEFT IN A
+      * LOGGED-IN STATE BY A SESSION THAT NEVER CAME BACK THROUGH
+      * FBLOGOUT (TERMINAL POWER-CYCLE, NETWORK DROP, ETC).
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+       77  REPL                PIC  X(04)        VALUE "REPL".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GB                  PIC  X(02)        VALUE "GB".
+       77  GE                  PIC  X(02)        VALUE "GE".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+       01  CUSTOMER-SSA.
+           05  FILLER          PIC  X(08)        VALUE "CUSTOMER".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  CUSTOMER-SEG.
+           05  CUSTID-SEG      PIC  S9(9) COMP-5.
+           05  LASTNAME-SEG    PIC  X(50).
+           05  FIRSTNAME-SEG   PIC  X(50).
+           05  ADDRESS-SEG     PIC  X(80).
+           05  CITY-SEG        PIC  X(25).
+           05  STATE-SEG       PIC  X(2).
+           05  ZIPCODE-SEG     PIC  X(15).
+           05  PHONE-SEG       PIC  X(12).
+           05  STATUS-SEG      PIC  X(1).
+           05  PASSWD-SEG      PIC  X(16).
+           05  CUSTTYPE-SEG    PIC  X(1).
+           05  LASTLOGIN-SEG   PIC  X(23).
+           05  LASTLOGIN-DATE REDEFINES LASTLOGIN-SEG.
+             10  LASTLOGIN-YMD PIC  X(10).
+             10  FILLER        PIC  X(13).
+           05  FAILEDLOGIN-SEG PIC  9(1).
+           05  LOCKED-SEG      PIC  X(1).
+           05  LASTLOGOUT-SEG  PIC  X(23).
+      * SECURITY CHALLENGE ANSWER AND LAST RECOGNIZED LOGIN DEVICE -
+      * MAINTAINED BY FBLOGIN, BLANK UNTIL SET UP
+           05  SECUREANS-SEG   PIC  X(16).
+           05  LASTDEVICE-SEG  PIC  X(20).
+
+      ******************************************************************
+      *STALE-SESSION THRESHOLD
+      ******************************************************************
+      * A LOGGED-IN SESSION WHOSE LASTLOGIN-SEG DATE IS BEFORE TODAY
+      * HAS SURVIVED AT LEAST ONE NIGHTLY SWEEP WITHOUT A MATCHING
+      * FBLOGOUT, SO IT IS TREATED AS STALE AND RESET.
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+             10  WS-CURRENT-YEAR         PIC 9(04).
+             10  WS-CURRENT-MONTH        PIC 9(02).
+             10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+             10  WS-CURRENT-HOURS        PIC 9(02).
+             10  WS-CURRENT-MINUTE       PIC 9(02).
+             10  WS-CURRENT-SECOND       PIC 9(02).
+             10  WS-CURRENT-MILLISECONDS PIC 9(02).
+           05  WS-DIFF-FROM-GMT          PIC S9(04).
+
+       01  TODAY-YMD.
+           05  YEAR-TD         PIC X(4).
+           05  FILLER          PIC X(1) VALUE '-'.
+           05  MONTH-TD        PIC X(2).
+           05  FILLER          PIC X(1) VALUE '-'.
+           05  DAY-TD          PIC X(2).
+
+       77  LOGGEDIN            PIC  X(1)  VALUE "1".
+       77  LOGGEDOUT           PIC  X(1)  VALUE "0".
+
+       01  CUSTOMERS-SCANNED   PIC  S9(9) COMP-5 VALUE 0.
+       01  SESSIONS-SWEPT      PIC  S9(9) COMP-5 VALUE 0.
+       77  TERM-IO             PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  IOPCBA POINTER.
+       01  DBPCB1 POINTER.
+       01  DBPCB2 POINTER.
+       01  DBPCB3 POINTER.
+       01  DBPCB4 POINTER.
+       01  DBPCB5 POINTER.
+       01  DBPCB6 POINTER.
+       01  DBPCB7 POINTER.
+       01  DBPCB8 POINTER.
+       01  DBPCB9 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+           05  FILLER REDEFINES KEYFB.
+               07  KEYFB1      PIC  X(9).
+               07  FILLER      PIC  X(11).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1, DBPCB2, DBPCB3, DBPCB4, DBPCB5,
+                    DBPCB6, DBPCB7, DBPCB8, DBPCB9.
+
+       BEGIN.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB4.
+           DISPLAY 'DBPCB: ' DBPCB.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR TO YEAR-TD.
+           MOVE WS-CURRENT-MONTH TO MONTH-TD.
+           MOVE WS-CURRENT-DAY TO DAY-TD.
+
+           CALL "CBLTDLI"
+             USING GU, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA.
+           IF DBSTAT = GB OR DBSTAT = GE
+             DISPLAY 'NO CUSTOMER SEGMENTS ON FILE'
+             MOVE 1 TO TERM-IO
+           ELSE
+             IF DBSTAT NOT = SPACES
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+               MOVE 1 TO TERM-IO
+             END-IF
+           END-IF.
+
+           PERFORM PROCESS-CUSTOMER UNTIL TERM-IO = 1.
+
+           DISPLAY 'CUSTOMERS SCANNED: ' CUSTOMERS-SCANNED.
+           DISPLAY 'STALE SESSIONS RESET: ' SESSIONS-SWEPT.
+
+           STOP RUN.
+
+      * PROCEDURE: PROCESS-CUSTOMER
+       PROCESS-CUSTOMER.
+
+           ADD 1 TO CUSTOMERS-SCANNED.
+
+           IF STATUS-SEG = LOGGEDIN AND LASTLOGIN-YMD < TODAY-YMD
+             MOVE LOGGEDOUT TO STATUS-SEG
+             CALL "CBLTDLI"
+               USING REPL, DBPCB, CUSTOMER-SEG
+             IF DBSTAT NOT = SPACES
+               MOVE DBSTAT TO SC
+               DISPLAY 'REPL FAILED FOR CUSTID ' CUSTID-SEG
+                  ' ' BAD-STATUS
+             ELSE
+               ADD 1 TO SESSIONS-SWEPT
+               DISPLAY 'SWEPT STALE SESSION FOR CUSTID ' CUSTID-SEG
+             END-IF
+           END-IF.
+
+           CALL "CBLTDLI"
+             USING GN, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA.
+           IF DBSTAT = GB OR DBSTAT = GE
+             MOVE 1 TO TERM-IO
+           ELSE
+             IF DBSTAT NOT = SPACES
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+               MOVE 1 TO TERM-IO
+             END-IF
+           END-IF.
+       PROCESS-CUSTOMER-END.
