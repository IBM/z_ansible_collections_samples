@@ -0,0 +1,337 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FBHOLDMNT.
+
+      ******************************************************************
+      * HOLD MAINTENANCE TRANSACTION - PLACES OR RELEASES A HOLD CHILD
+      * SEGMENT UNDER ACCOUNT. FUNCTYPE-IN SELECTS THE OPERATION
+      * ('A'DD, 'R'ELEASE). MODELED ON FBBENMNT'S GHU-PARENT-THEN-
+      * ISRT/DLET-CHILD SHAPE. A RELEASED HOLD IS DLET'D RATHER THAN
+      * STATUS-FLAGGED, THE SAME REASONING AS FBBENMNT'S REMOVE -
+      * NOTHING ELSE EVER ADDRESSES A HOLD ROW EXCEPT BY ITS OWN
+      * ACCOUNT AND HOLDID, SO A RELEASED HOLD HAS NOTHING LEFT TO
+      * DANGLE. EVERY HOLD-SEG ROW STILL ON FILE IS THEREFORE AN
+      * ACTIVE HOLD - SEE IBTRAN/STORDPOST FOR THE TOTAL-ACTIVE-HOLDS
+      * CHECK AGAINST THIS.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      * CONSTANTS
+      ******************************************************************
+       77  NOACCOUNT       PIC  X(23) VALUE "ACCOUNT DOES NOT EXIST".
+       77  NOHOLD          PIC  X(18) VALUE "NO HOLD ON FILE".
+       77  BADHOLDAMT      PIC  X(26) VALUE "HOLD AMOUNT MUST BE OVER 0".
+       77  BADFUNCTYPE     PIC  X(22) VALUE "INVALID FUNCTION TYPE".
+
+      * MESSAGE PROCESSING
+       77  TERM-IO             PIC 9 VALUE 0.
+       77  MESSAGE-EXIST       PIC X(2) VALUE 'CF'.
+       77  NO-MORE-MESSAGE     PIC X(2) VALUE 'QC'.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GHU                 PIC  X(04)        VALUE "GHU ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+       77  GHN                 PIC  X(04)        VALUE "GHN ".
+       77  GHNP                PIC  X(04)        VALUE "GHNP".
+       77  ISRT                PIC  X(04)        VALUE "ISRT".
+       77  DLET                PIC  X(04)        VALUE "DLET".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT AREAS
+      ******************************************************************
+
+       01  ACCOUNT-SEG.
+           05  ACCID-ACC       PIC  S9(18) COMP-5.
+           05  ACCTYPE-ACC     PIC  X(01).
+           05  BALANCE-ACC     PIC  S9(13)V9(2) COMP-3.
+           05  LASTTXID-ACC    PIC  S9(18) COMP-5.
+           05  ACCTSTATUS-ACC  PIC  X(01).
+           05  WDRLDATE-ACC    PIC  X(08).
+           05  WDRLTODAY-ACC   PIC  S9(13)V9(2) COMP-3.
+           05  INTRATE-ACC     PIC  S9(1)V9(4) COMP-3.
+           05  CURRENCY-ACC    PIC  X(03).
+      * CUSTOMER-SET LOW-BALANCE ALERT THRESHOLD - WHEN THE BALANCE
+      * DROPS BELOW THIS AFTER A POSTING, IBTRAN FIRES THE LOW-
+      * BALANCE NOTIFICATION HOOK. ZERO MEANS NO ALERT IS WANTED.
+           05  LOWBALALERT-ACC PIC  S9(13)V9(2) COMP-3.
+
+      ******************************************************************
+      *HOLD CHILD SEGMENT - ONE ROW PER ACTIVE HOLD ON AN ACCOUNT.
+      *HOLDID-HLD IS ASSIGNED BY THIS PROGRAM (ONE HIGHER THAN THE
+      *HIGHEST HOLDID-HLD ALREADY ON THE ACCOUNT), THE SAME WAY
+      *FBBENMNT ASSIGNS BENID-BEN. EXPDATE-HLD IS INFORMATIONAL ONLY -
+      *THIS SYSTEM HAS NO BATCH JOB THAT AUTO-EXPIRES A HOLD, SO A HOLD
+      *STAYS ACTIVE UNTIL EXPLICITLY RELEASED.
+      ******************************************************************
+
+       01  HOLD-SEG.
+           05  ACCID-HLD       PIC  S9(18) COMP-5.
+           05  HOLDID-HLD      PIC  S9(9) COMP-5.
+           05  HOLDAMT-HLD     PIC  S9(13)V9(2) COMP-3.
+           05  HOLDREASON-HLD  PIC  X(30).
+           05  EXPDATE-HLD     PIC  X(08).
+           05  PLACEDBY-HLD    PIC  S9(9) COMP-5.
+
+      ******************************************************************
+      *INPUT/OUTPUT MESSAGE AREA
+      ******************************************************************
+
+       01  INPUT-AREA.
+           05  LL-IN           PIC  9(04) COMP.
+           05  ZZ-IN           PIC  9(04) COMP.
+           05  TRAN-CODE       PIC  X(08).
+           05  FUNCTYPE-IN     PIC  X(01).
+           05  ACCID-IN        PIC  X(18).
+           05  HOLDID-IN       PIC  X(09).
+           05  HOLDAMT-IN      PIC  X(16).
+           05  HOLDREASON-IN   PIC  X(30).
+           05  EXPDATE-IN      PIC  X(08).
+           05  PLACEDBY-IN     PIC  X(09).
+
+       01  OUTPUT-AREA.
+           05  LL-OUT          PIC  9(04) COMP.
+           05  ZZ-OUT          PIC  9(04) COMP.
+           05  MSG-OUT         PIC  X(32).
+           05  HOLDID-OUT      PIC  S9(9) COMP-5.
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+
+      *    ACCOUNT-SSA1 POSITIONS ON THE PARENT ACCOUNT BY ACCID
+       01  ACCOUNT-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "ACCOUNT ".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "ACCID   ".
+           05  FILLER          PIC  X(02)        VALUE "= ".
+           05  ACCID           PIC  S9(18) COMP-5  VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    HOLD-SSA IS USED TO WALK EVERY HOLD UNDER THE ACCOUNT
+      *    CURRENTLY POSITIONED BY ACCOUNT-SSA1
+       01  HOLD-SSA.
+           05  FILLER          PIC  X(08)        VALUE "HOLD    ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      *    HOLD-SSA1 IS USED TO ADDRESS ONE SPECIFIC HOLD ROW BY ITS
+      *    HOLDID-HLD FOR RELEASE
+       01  HOLD-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "HOLD    ".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "HOLDID  ".
+           05  FILLER          PIC  X(02)        VALUE "= ".
+           05  HOLDID          PIC  S9(9) COMP-5  VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       77  WS-NEXT-HOLDID      PIC  S9(9) COMP-5.
+
+       LINKAGE SECTION.
+
+       01  IOPCBA POINTER.
+       01  DBPCB1 POINTER.
+
+      ******************************************************************
+      *I/O PCB
+      ******************************************************************
+
+       01  LTERMPCB.
+           05  LOGTTERM        PIC  X(08).
+           05  FILLER          PIC  X(02).
+           05  TPSTAT          PIC  X(02).
+           05  IODATE          PIC  X(04).
+           05  IOTIME          PIC  X(04).
+           05  FILLER          PIC  X(02).
+           05  SEQNUM          PIC  X(02).
+           05  MOD             PIC  X(08).
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+           05  FILLER REDEFINES KEYFB.
+               07  KEYFB1      PIC  X(9).
+               07  FILLER      PIC  X(11).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  IOPCBA, DBPCB1.
+
+       BEGIN.
+
+           MOVE 0 TO TERM-IO.
+           SET ADDRESS OF LTERMPCB TO ADDRESS OF IOPCBA.
+           PERFORM WITH TEST BEFORE UNTIL TERM-IO = 1
+              CALL 'CBLTDLI' USING GU, LTERMPCB, INPUT-AREA
+              IF TPSTAT  = '  ' OR TPSTAT = MESSAGE-EXIST
+              THEN
+                PERFORM MAINTAIN-HOLD THRU MAINTAIN-HOLD-END
+
+                PERFORM INSERT-IO THRU INSERT-IO-END
+              ELSE
+                IF TPSTAT = NO-MORE-MESSAGE
+                THEN
+                  MOVE 1 TO TERM-IO
+                ELSE
+                  DISPLAY 'GU FROM IOPCB FAILED WITH STATUS CODE: '
+                    TPSTAT
+                END-IF
+              END-IF
+           END-PERFORM.
+           STOP RUN.
+
+      * PROCEDURE MAINTAIN-HOLD : POSITIONS ON THE PARENT ACCOUNT AND
+      * DISPATCHES TO THE ADD/RELEASE LOGIC FOR FUNCTYPE-IN
+       MAINTAIN-HOLD.
+           MOVE ZEROS TO OUTPUT-AREA.
+           COMPUTE ACCID = FUNCTION NUMVAL ( ACCID-IN ).
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1.
+           CALL 'CBLTDLI'
+             USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1.
+           IF DBSTAT NOT = SPACES
+             IF DBSTAT = GB OR DBSTAT = GE
+               MOVE NOACCOUNT TO MSG-OUT
+             ELSE
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             END-IF
+           ELSE
+             EVALUATE FUNCTYPE-IN
+               WHEN 'A'
+                 PERFORM ADD-HOLD THRU ADD-HOLD-END
+               WHEN 'R'
+                 PERFORM RELEASE-HOLD THRU RELEASE-HOLD-END
+               WHEN OTHER
+                 MOVE BADFUNCTYPE TO MSG-OUT
+             END-EVALUATE
+           END-IF.
+       MAINTAIN-HOLD-END.
+
+      * PROCEDURE ADD-HOLD : WALKS THE EXISTING HOLDS ON THE CURRENT
+      * ACCOUNT TO FIND THE HIGHEST HOLDID-HLD IN USE, THEN INSERTS A
+      * NEW ROW ONE HIGHER THAN THAT
+       ADD-HOLD.
+           COMPUTE HOLDAMT-HLD = FUNCTION NUMVAL ( HOLDAMT-IN ).
+           IF HOLDAMT-HLD NOT > 0
+             MOVE BADHOLDAMT TO MSG-OUT
+           ELSE
+             MOVE 0 TO WS-NEXT-HOLDID
+             CALL 'CBLTDLI'
+               USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+             CALL 'CBLTDLI'
+               USING GHNP, DBPCB, HOLD-SEG, HOLD-SSA
+             PERFORM FIND-HIGHEST-HOLDID THRU FIND-HIGHEST-HOLDID-END
+                UNTIL DBSTAT = GB OR DBSTAT = GE
+
+             CALL 'CBLTDLI'
+               USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+             COMPUTE HOLDID-HLD = WS-NEXT-HOLDID + 1
+             MOVE ACCID TO ACCID-HLD
+             MOVE HOLDREASON-IN TO HOLDREASON-HLD
+             MOVE EXPDATE-IN TO EXPDATE-HLD
+             COMPUTE PLACEDBY-HLD = FUNCTION NUMVAL ( PLACEDBY-IN )
+             CALL 'CBLTDLI'
+               USING ISRT, DBPCB, HOLD-SEG, HOLD-SSA
+             IF DBSTAT = SPACES
+               MOVE HOLDID-HLD TO HOLDID-OUT
+             ELSE
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             END-IF
+           END-IF.
+       ADD-HOLD-END.
+
+       FIND-HIGHEST-HOLDID.
+           IF DBSTAT = SPACES
+             IF HOLDID-HLD > WS-NEXT-HOLDID
+               MOVE HOLDID-HLD TO WS-NEXT-HOLDID
+             END-IF
+             CALL 'CBLTDLI'
+               USING GHNP, DBPCB, HOLD-SEG, HOLD-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       FIND-HIGHEST-HOLDID-END.
+
+      * PROCEDURE RELEASE-HOLD : DELETES THE HOLD ROW ADDRESSED BY
+      * HOLDID-IN UNDER THE CURRENT PARENT ACCOUNT (GHU'D BY
+      * MAINTAIN-HOLD BEFORE THIS IS PERFORMED) - HOLDID-HLD RESTARTS
+      * AT 1 FOR EACH ACCOUNT, SO THE LOOKUP MUST STAY QUALIFIED BY
+      * PARENT CURRENCY RATHER THAN GHU'ING HOLD-SEG UNQUALIFIED,
+      * WHICH WOULD MATCH THE FIRST HOLDID ON FILE REGARDLESS OF
+      * ACCOUNT. NOTHING ELSE EVER REFERENCES A HOLD ROW, SO A
+      * RELEASED HOLD IS REMOVED RATHER THAN STATUS-FLAGGED
+       RELEASE-HOLD.
+           COMPUTE HOLDID = FUNCTION NUMVAL ( HOLDID-IN ).
+           CALL 'CBLTDLI'
+             USING GHNP, DBPCB, HOLD-SEG, HOLD-SSA1.
+           IF DBSTAT NOT = SPACES
+             IF DBSTAT = GB OR DBSTAT = GE
+               MOVE NOHOLD TO MSG-OUT
+             ELSE
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             END-IF
+           ELSE
+             CALL 'CBLTDLI'
+               USING DLET, DBPCB, HOLD-SEG
+             IF DBSTAT = SPACES
+               MOVE HOLDID-HLD TO HOLDID-OUT
+             ELSE
+               MOVE DBSTAT TO SC
+               MOVE BAD-STATUS TO MSG-OUT
+             END-IF
+           END-IF.
+       RELEASE-HOLD-END.
+
+      * PROCEDURE INSERT-IO : INSERT FOR IOPCB REQUEST HANDLER
+
+       INSERT-IO.
+           COMPUTE LL-OUT = LENGTH OF OUTPUT-AREA.
+           MOVE 0 TO ZZ-OUT.
+           CALL 'CBLTDLI' USING ISRT, LTERMPCB, OUTPUT-AREA.
+
+           IF TPSTAT NOT = SPACES
+             THEN
+             DISPLAY 'INSERT TO IOPCB FAILED WITH STATUS CODE: '
+                TPSTAT
+           END-IF.
+       INSERT-IO-END.
