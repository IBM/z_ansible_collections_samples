@@ -69,6 +69,13 @@
            05  PASSWD-SEG      PIC  X(16).
            05  CUSTTYPE-SEG    PIC  X(1).
            05  LASTLOGIN-SEG   PIC  X(23).
+           05  FAILEDLOGIN-SEG PIC  9(1).
+           05  LOCKED-SEG      PIC  X(1).
+           05  LASTLOGOUT-SEG  PIC  X(23).
+      * SECURITY CHALLENGE ANSWER AND LAST RECOGNIZED LOGIN DEVICE -
+      * MAINTAINED BY FBLOGIN, BLANK UNTIL SET UP
+           05  SECUREANS-SEG   PIC  X(16).
+           05  LASTDEVICE-SEG  PIC  X(20).
 
       ******************************************************************
       *INPUT/OUTPUT MESSAGE AREA
@@ -102,6 +109,37 @@
            05  FILLER          PIC  X(01)        VALUE ")".
            05  FILLER          PIC  X(01)        VALUE " ".
 
+      ******************************************************************
+      *CLOCK STRUCTURE
+      ******************************************************************
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+             10  WS-CURRENT-YEAR         PIC 9(04).
+             10  WS-CURRENT-MONTH        PIC 9(02).
+             10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+             10  WS-CURRENT-HOURS        PIC 9(02).
+             10  WS-CURRENT-MINUTE       PIC 9(02).
+             10  WS-CURRENT-SECOND       PIC 9(02).
+             10  WS-CURRENT-MILLISECONDS PIC 9(02).
+           05  WS-DIFF-FROM-GMT          PIC S9(04).
+
+       01  TIMESTAMP.
+           05  YEAR-TS         PIC X(4).
+           05  FILLER          PIC X(1) VALUE '-'.
+           05  MONTH-TS        PIC X(2).
+           05  FILLER          PIC X(1) VALUE '-'.
+           05  DAY-TS          PIC X(2).
+           05  FILLER          PIC X(1) VALUE ' '.
+           05  HOUR-TS         PIC X(2).
+           05  FILLER          PIC X(1) VALUE ':'.
+           05  MINUTE-TS       PIC X(2).
+           05  FILLER          PIC X(1) VALUE ':'.
+           05  SECOND-TS       PIC X(2).
+           05  FILLER          PIC X(1) VALUE '.'.
+           05  MILLISEC-TS     PIC X(2).
+           05  FILLER          PIC X(1) VALUE '0'.
+
        LINKAGE SECTION.
 
        01  IOPCBA POINTER.
@@ -192,6 +230,17 @@
       * UPDATE CUSTOMER STATUS TO LOGGED OUT
              MOVE LOGGEDOUT TO STATUS-SEG
 
+      * STAMP LASTLOGOUT WITH STCK THE SAME WAY FBLOGIN STAMPS LASTLOGIN
+             MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+             MOVE WS-CURRENT-YEAR TO YEAR-TS
+             MOVE WS-CURRENT-MONTH TO MONTH-TS
+             MOVE WS-CURRENT-DAY TO DAY-TS
+             MOVE WS-CURRENT-HOURS TO HOUR-TS
+             MOVE WS-CURRENT-MINUTE TO MINUTE-TS
+             MOVE WS-CURRENT-SECOND TO SECOND-TS
+             MOVE WS-CURRENT-MILLISECONDS TO MILLISEC-TS
+             MOVE TIMESTAMP TO LASTLOGOUT-SEG
+
              CALL "CBLTDLI"
                USING REPL, DBPCB, CUST-SEG
 
