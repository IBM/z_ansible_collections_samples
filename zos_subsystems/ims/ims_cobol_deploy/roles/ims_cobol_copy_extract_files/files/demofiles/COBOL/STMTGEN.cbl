@@ -0,0 +1,304 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMTGEN.
+
+      ******************************************************************
+      * MONTHLY CUSTOMER STATEMENT GENERATOR - WALKS EVERY CUSTACCS ROW
+      * (OWN PSB, DBPCB2), GHU'S THE OWNING ACCOUNT (DBPCB1), AND SCANS
+      * ITS HISTORY-SEG ROWS (DBPCB3) TO PRINT A STATEMENT FOR THE
+      * STATEMENT PERIOD - THE FULL CALENDAR MONTH BEFORE THE RUN DATE -
+      * SHOWING THE OPENING BALANCE, EVERY TRANSACTION IN THE PERIOD,
+      * AND THE CLOSING BALANCE. HISTORY-SEG IS THE ONLY RECORD OF
+      * BALANCE OVER TIME IN THIS SYSTEM, SO THE OPENING BALANCE IS THE
+      * BALAFTER-HIST OF THE LAST TRANSACTION BEFORE THE PERIOD BEGAN
+      * (ZERO IF THE ACCOUNT HAS NO HISTORY BEFORE THEN), AND THE
+      * CLOSING BALANCE IS THE BALAFTER-HIST OF THE LAST TRANSACTION
+      * WITHIN THE PERIOD (THE OPENING BALANCE IF THE ACCOUNT HAD NO
+      * ACTIVITY DURING THE PERIOD AT ALL).
+      *
+      * HISTORY LIVES ON ITS OWN PCB (DBPCB3), NOT AS A CHILD UNDER THE
+      * ACCOUNT POSITIONED ON DBPCB1, SO - THE SAME WAY IBTRAN'S
+      * VELOCITY-CHECK DOES IT - THE SCAN IS AN UNQUALIFIED GU/GN WALK
+      * OF EVERY HISTORY ROW IN THE DATABASE, FILTERED IN WORKING
+      * STORAGE BY ACCID-HIST, RATHER THAN A GHNP CHILD WALK.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GHU                 PIC  X(04)        VALUE "GHU ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+       77  GHNP                PIC  X(04)        VALUE "GHNP".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+
+       01  CUSTACCS-SSA.
+           05  FILLER          PIC  X(08)        VALUE "CUSTACCS".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  ACCOUNT-SSA1.
+           05  FILLER          PIC  X(08)        VALUE "ACCOUNT ".
+           05  FILLER          PIC  X(01)        VALUE "(".
+           05  FILLER          PIC  X(08)        VALUE "ACCID   ".
+           05  FILLER          PIC  X(02)        VALUE "= ".
+           05  ACCID           PIC  S9(18) COMP-5  VALUE +0.
+           05  FILLER          PIC  X(01)        VALUE ")".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  HISTORY-SSA.
+           05  FILLER          PIC  X(08)        VALUE "HISTORY ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      ******************************************************************
+      *SEGMENT AREAS
+      ******************************************************************
+
+       01  CUSTACCS-SEG.
+           05  CUSTID          PIC  S9(9) COMP-5.
+           05  ACCID-CA        PIC  S9(18) COMP-5.
+           05  ACCNUM          PIC  S9(9) COMP-5.
+           05  OWNERROLE       PIC  X(1).
+
+       01  ACCOUNT-SEG.
+           05  ACCID-ACC       PIC  S9(18) COMP-5.
+           05  ACCTYPE-ACC     PIC  X(01).
+           05  BALANCE-ACC     PIC  S9(13)V9(2) COMP-3.
+           05  LASTTXID-ACC    PIC  S9(18) COMP-5.
+           05  ACCTSTATUS-ACC  PIC  X(01).
+           05  WDRLDATE-ACC    PIC  X(08).
+           05  WDRLTODAY-ACC   PIC  S9(13)V9(2) COMP-3.
+           05  INTRATE-ACC     PIC  S9(1)V9(4) COMP-3.
+           05  CURRENCY-ACC    PIC  X(03).
+      * CUSTOMER-SET LOW-BALANCE ALERT THRESHOLD - WHEN THE BALANCE
+      * DROPS BELOW THIS AFTER A POSTING, IBTRAN FIRES THE LOW-
+      * BALANCE NOTIFICATION HOOK. ZERO MEANS NO ALERT IS WANTED.
+           05  LOWBALALERT-ACC PIC  S9(13)V9(2) COMP-3.
+
+       01  HISTORY-SEG.
+           05  TXID-HIST       PIC  S9(18) COMP-5.
+           05  TIMESTMP-HIST   PIC  X(23).
+           05  TIMESTMP-PARTS REDEFINES TIMESTMP-HIST.
+               10  HIST-YMD    PIC  X(10).
+               10  FILLER      PIC  X(13).
+           05  TRANSTYP-HIST   PIC  X(1).
+           05  AMOUNT-HIST     PIC  S9(13)V9(2) COMP-3.
+           05  REFTXID-HIST    PIC  S9(18) COMP-5.
+           05  ACCID-HIST      PIC  S9(18) COMP-5.
+           05  BALAFTER-HIST   PIC  S9(13)V9(2) COMP-3.
+
+      ******************************************************************
+      *CLOCK STRUCTURE AND STATEMENT-PERIOD WORK AREA - THE PERIOD IS
+      *THE FULL CALENDAR MONTH IMMEDIATELY BEFORE THE RUN DATE
+      ******************************************************************
+
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+             10  WS-CURRENT-YEAR         PIC 9(04).
+             10  WS-CURRENT-MONTH        PIC 9(02).
+             10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+             10  WS-CURRENT-HOURS        PIC 9(02).
+             10  WS-CURRENT-MINUTE       PIC 9(02).
+             10  WS-CURRENT-SECOND       PIC 9(02).
+             10  WS-CURRENT-MILLISECONDS PIC 9(02).
+           05  WS-DIFF-FROM-GMT          PIC S9(04).
+
+       01  WS-THIS-MONTH-1ST       PIC  9(08).
+       01  WS-INT-DATE-MINUS       PIC  S9(09).
+       01  WS-PERIOD-START-N       PIC  9(08).
+       01  WS-PERIOD-START-X REDEFINES WS-PERIOD-START-N.
+           05  PS-YEAR             PIC 9(4).
+           05  PS-MONTH            PIC 9(2).
+           05  PS-DAY              PIC 9(2).
+       01  WS-PERIOD-END-N         PIC  9(08).
+       01  WS-PERIOD-END-X REDEFINES WS-PERIOD-END-N.
+           05  PE-YEAR             PIC 9(4).
+           05  PE-MONTH            PIC 9(2).
+           05  PE-DAY              PIC 9(2).
+
+       01  PERIOD-START-YMD        PIC X(10).
+       01  PERIOD-END-YMD          PIC X(10).
+
+       01  OPENING-BALANCE         PIC S9(13)V9(2) COMP-3.
+       01  CLOSING-BALANCE         PIC S9(13)V9(2) COMP-3.
+       01  WS-HAVE-ACTIVITY        PIC X(1).
+           88  HAVE-ACTIVITY           VALUE 'Y'.
+           88  NO-ACTIVITY             VALUE 'N'.
+
+       01  STATEMENTS-PRINTED      PIC S9(9) COMP-5 VALUE 0.
+       77  TERM-IO                 PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  DBPCB1 POINTER.
+       01  DBPCB2 POINTER.
+       01  DBPCB3 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1, DBPCB2, DBPCB3.
+
+       BEGIN.
+           PERFORM COMPUTE-STATEMENT-PERIOD
+              THRU COMPUTE-STATEMENT-PERIOD-END.
+
+           DISPLAY 'STMTGEN - STATEMENT PERIOD ' PERIOD-START-YMD
+              ' TO ' PERIOD-END-YMD.
+
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB2.
+           CALL "CBLTDLI"
+             USING GU, DBPCB, CUSTACCS-SEG, CUSTACCS-SSA.
+           PERFORM PROCESS-CUSTACCS THRU PROCESS-CUSTACCS-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+
+           DISPLAY '========================================'.
+           DISPLAY 'STATEMENTS PRINTED: ' STATEMENTS-PRINTED.
+           DISPLAY '========================================'.
+
+           STOP RUN.
+
+      * PROCEDURE COMPUTE-STATEMENT-PERIOD : DERIVES THE FIRST AND LAST
+      * DAY OF THE CALENDAR MONTH BEFORE THE RUN DATE USING FUNCTION
+      * INTEGER-OF-DATE/DATE-OF-INTEGER SO YEAR-END ROLLOVER IS HANDLED
+       COMPUTE-STATEMENT-PERIOD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           COMPUTE WS-THIS-MONTH-1ST = WS-CURRENT-YEAR * 10000
+              + WS-CURRENT-MONTH * 100 + 1.
+
+      *    THE DAY BEFORE THIS MONTH'S 1ST IS LAST MONTH'S LAST DAY
+           COMPUTE WS-INT-DATE-MINUS =
+              FUNCTION INTEGER-OF-DATE ( WS-THIS-MONTH-1ST ) - 1.
+           COMPUTE WS-PERIOD-END-N =
+              FUNCTION DATE-OF-INTEGER ( WS-INT-DATE-MINUS ).
+
+           COMPUTE WS-PERIOD-START-N = PE-YEAR * 10000 + PE-MONTH * 100
+              + 1.
+
+           STRING PS-YEAR '-' PS-MONTH '-' PS-DAY
+              INTO PERIOD-START-YMD.
+           STRING PE-YEAR '-' PE-MONTH '-' PE-DAY
+              INTO PERIOD-END-YMD.
+       COMPUTE-STATEMENT-PERIOD-END.
+           EXIT.
+
+      * PROCEDURE PROCESS-CUSTACCS : PRINTS A STATEMENT FOR THE CURRENT
+      * CUSTACCS ROW'S ACCOUNT, THEN ADVANCES TO THE NEXT ROW
+       PROCESS-CUSTACCS.
+           IF DBSTAT = SPACES
+             SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB1
+             MOVE ACCID-CA TO ACCID
+             CALL 'CBLTDLI'
+               USING GHU, DBPCB, ACCOUNT-SEG, ACCOUNT-SSA1
+             IF DBSTAT = SPACES
+               PERFORM PRINT-STATEMENT THRU PRINT-STATEMENT-END
+             ELSE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+
+             SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB2
+             CALL "CBLTDLI"
+               USING GN, DBPCB, CUSTACCS-SEG, CUSTACCS-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       PROCESS-CUSTACCS-END.
+
+      * PROCEDURE PRINT-STATEMENT : WALKS THE CURRENT ACCOUNT'S HISTORY
+      * CHILDREN IN ORDER, PRINTING EACH ONE THAT FALLS WITHIN THE
+      * STATEMENT PERIOD AND TRACKING THE OPENING/CLOSING BALANCE
+       PRINT-STATEMENT.
+           MOVE 0 TO OPENING-BALANCE.
+           MOVE 0 TO CLOSING-BALANCE.
+           MOVE 'N' TO WS-HAVE-ACTIVITY.
+
+           DISPLAY ' '.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'STATEMENT - CUSTID: ' CUSTID ' ACCID: ' ACCID-CA.
+           DISPLAY 'PERIOD: ' PERIOD-START-YMD ' TO ' PERIOD-END-YMD.
+
+      *    HISTORY HAS NO SECONDARY INDEX BY ACCID-HIST ON DBPCB3, SO
+      *    THE WALK IS AN UNQUALIFIED SCAN OF EVERY HISTORY ROW IN THE
+      *    DATABASE, FILTERED IN WORKING STORAGE - THE SAME TECHNIQUE
+      *    IBTRAN'S VELOCITY-CHECK USES
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB3.
+           CALL 'CBLTDLI'
+             USING GU, DBPCB, HISTORY-SEG, HISTORY-SSA.
+           PERFORM PROCESS-HISTORY-ROW THRU PROCESS-HISTORY-ROW-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+
+           IF NO-ACTIVITY
+             MOVE OPENING-BALANCE TO CLOSING-BALANCE
+           END-IF.
+
+           DISPLAY 'OPENING BALANCE: ' OPENING-BALANCE.
+           DISPLAY 'CLOSING BALANCE: ' CLOSING-BALANCE.
+           ADD 1 TO STATEMENTS-PRINTED.
+       PRINT-STATEMENT-END.
+
+       PROCESS-HISTORY-ROW.
+           IF DBSTAT = SPACES
+             IF ACCID-HIST = ACCID-CA
+               IF HIST-YMD < PERIOD-START-YMD
+                 MOVE BALAFTER-HIST TO OPENING-BALANCE
+               END-IF
+               IF HIST-YMD NOT < PERIOD-START-YMD
+                  AND HIST-YMD NOT > PERIOD-END-YMD
+                 DISPLAY '  ' TIMESTMP-HIST ' ' TRANSTYP-HIST
+                    ' AMOUNT: ' AMOUNT-HIST ' BALANCE: ' BALAFTER-HIST
+                 MOVE BALAFTER-HIST TO CLOSING-BALANCE
+                 MOVE 'Y' TO WS-HAVE-ACTIVITY
+               END-IF
+             END-IF
+
+             CALL 'CBLTDLI'
+               USING GN, DBPCB, HISTORY-SEG, HISTORY-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       PROCESS-HISTORY-ROW-END.
