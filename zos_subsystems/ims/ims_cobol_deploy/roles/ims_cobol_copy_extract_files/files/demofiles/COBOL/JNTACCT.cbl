@@ -0,0 +1,210 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JNTACCT.
+
+      ******************************************************************
+      * JOINT-ACCOUNT OWNERSHIP REPORT - CUSTACCS ALLOWS MORE THAN ONE
+      * ROW TO POINT AT THE SAME ACCID (ONE PER OWNING CUSTID), SO A
+      * JOINT ACCOUNT IS ALREADY REPRESENTED CORRECTLY IN THE DATABASE
+      * AND EACH OWNER ALREADY SEES IT THROUGH THEIR OWN ACCOUNT
+      * SUMMARY. THIS JOB WALKS THE WHOLE CUSTACCS SEGMENT TYPE, GROUPS
+      * ROWS BY ACCID, AND PRINTS EVERY ACCOUNT THAT HAS MORE THAN ONE
+      * OWNER TOGETHER WITH THE CUSTID AND OWNERROLE OF EACH OWNER, SO
+      * JOINT OWNERSHIP CAN BE CONFIRMED FROM A SINGLE REPORT INSTEAD
+      * OF BY CROSS-CHECKING EVERY CUSTOMER'S OWN ACCOUNT SUMMARY.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GB                  PIC  X(02)        VALUE "GB".
+       77  GE                  PIC  X(02)        VALUE "GE".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+
+       01  CUSTACCS-SSA.
+           05  FILLER          PIC  X(08)        VALUE "CUSTACCS".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  CUSTACCS-SEG.
+           05  CUSTID          PIC  S9(9) COMP-5.
+           05  ACCID-CA        PIC  S9(18) COMP-5.
+           05  ACCNUM          PIC  S9(9) COMP-5.
+           05  OWNERROLE       PIC  X(1).
+
+      ******************************************************************
+      *WORKING TABLE OF EVERY CUSTACCS ROW READ, GROUPED BY ACCID AFTER
+      *THE WALK COMPLETES. THE DEMO DATABASE IS SMALL ENOUGH THAT
+      *HOLDING EVERY ROW IN WORKING STORAGE IS SIMPLER THAN SORTING AN
+      *EXTRACT FILE - SAME APPROACH ACCTRECN TAKES FOR ITS ACCOUNT
+      *TABLE.
+      ******************************************************************
+
+       77  MAX-OWNER-ROWS      PIC  9(05)        VALUE 09999.
+
+       01  OWNER-TABLE.
+           05  OWNER-ENTRY OCCURS 9999 TIMES
+                          INDEXED BY OWNER-IX.
+               10  OWNER-TAB-ACCID     PIC  S9(18) COMP-5.
+               10  OWNER-TAB-CUSTID    PIC  S9(9) COMP-5.
+               10  OWNER-TAB-ROLE      PIC  X(01).
+               10  OWNER-TAB-REPORTED  PIC  X(01) VALUE 'N'.
+
+       77  TOTAL-OWNER-ROWS    PIC  9(05)        VALUE 0.
+       77  WS-OUTER-IX         PIC  9(05) COMP-5 VALUE 0.
+       77  WS-INNER-IX         PIC  9(05) COMP-5 VALUE 0.
+       77  OWNERS-ON-ACCT      PIC  9(03)        VALUE 0.
+
+       77  JOINT-ACCOUNTS      PIC  S9(9) COMP-5 VALUE 0.
+       77  TERM-IO             PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  IOPCBA POINTER.
+       01  DBPCB1 POINTER.
+       01  DBPCB2 POINTER.
+       01  DBPCB3 POINTER.
+       01  DBPCB4 POINTER.
+       01  DBPCB5 POINTER.
+       01  DBPCB6 POINTER.
+       01  DBPCB7 POINTER.
+       01  DBPCB8 POINTER.
+       01  DBPCB9 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+           05  FILLER REDEFINES KEYFB.
+               07  KEYFB1      PIC  X(9).
+               07  FILLER      PIC  X(11).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1, DBPCB2, DBPCB3, DBPCB4, DBPCB5,
+                    DBPCB6, DBPCB7, DBPCB8, DBPCB9.
+
+       BEGIN.
+           DISPLAY 'JNTACCT - JOINT ACCOUNT OWNERSHIP REPORT'.
+
+           PERFORM LOAD-OWNER-TABLE THRU LOAD-OWNER-TABLE-END.
+           PERFORM REPORT-JOINT-ACCOUNTS THRU REPORT-JOINT-ACCOUNTS-END
+              VARYING WS-OUTER-IX FROM 1 BY 1
+              UNTIL WS-OUTER-IX > TOTAL-OWNER-ROWS.
+
+           DISPLAY '========================================'.
+           DISPLAY 'CUSTACCS ROWS SCANNED: ' TOTAL-OWNER-ROWS.
+           DISPLAY 'JOINT ACCOUNTS FOUND:  ' JOINT-ACCOUNTS.
+           DISPLAY '========================================'.
+
+           STOP RUN.
+
+      * PROCEDURE LOAD-OWNER-TABLE : WALKS EVERY CUSTACCS SEGMENT IN THE
+      * DATABASE AND RECORDS ITS ACCID/CUSTID/OWNERROLE IN OWNER-TABLE
+       LOAD-OWNER-TABLE.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB2.
+           MOVE 0 TO TERM-IO.
+
+           CALL 'CBLTDLI'
+             USING GU, DBPCB, CUSTACCS-SEG, CUSTACCS-SSA.
+           PERFORM STORE-OWNER-ROW THRU STORE-OWNER-ROW-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+       LOAD-OWNER-TABLE-END.
+
+       STORE-OWNER-ROW.
+           IF DBSTAT = SPACES
+             IF TOTAL-OWNER-ROWS < MAX-OWNER-ROWS
+               ADD 1 TO TOTAL-OWNER-ROWS
+               SET OWNER-IX TO TOTAL-OWNER-ROWS
+               MOVE ACCID-CA TO OWNER-TAB-ACCID (OWNER-IX)
+               MOVE CUSTID TO OWNER-TAB-CUSTID (OWNER-IX)
+               MOVE OWNERROLE TO OWNER-TAB-ROLE (OWNER-IX)
+               MOVE 'N' TO OWNER-TAB-REPORTED (OWNER-IX)
+             ELSE
+               DISPLAY 'JNTACCT: OWNER TABLE FULL AT ' MAX-OWNER-ROWS
+                  ' - REMAINING CUSTACCS ROWS NOT SCANNED'
+             END-IF
+             CALL 'CBLTDLI'
+               USING GN, DBPCB, CUSTACCS-SEG, CUSTACCS-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       STORE-OWNER-ROW-END.
+
+      * PROCEDURE REPORT-JOINT-ACCOUNTS : FOR EACH NOT-YET-REPORTED ROW,
+      * COUNTS HOW MANY OTHER ROWS SHARE ITS ACCID AND, IF MORE THAN
+      * ONE OWNER IS FOUND, PRINTS EVERY OWNER OF THAT ACCOUNT AND
+      * MARKS THEM ALL REPORTED SO THE SAME ACCOUNT ISN'T PRINTED TWICE
+       REPORT-JOINT-ACCOUNTS.
+           IF OWNER-TAB-REPORTED (WS-OUTER-IX) = 'N'
+             MOVE 0 TO OWNERS-ON-ACCT
+             PERFORM COUNT-OWNERS-ON-ACCT THRU COUNT-OWNERS-ON-ACCT-END
+                VARYING WS-INNER-IX FROM 1 BY 1
+                UNTIL WS-INNER-IX > TOTAL-OWNER-ROWS
+
+             IF OWNERS-ON-ACCT > 1
+               DISPLAY '----------------------------------------'
+               DISPLAY 'JOINT ACCOUNT - ACCID: '
+                  OWNER-TAB-ACCID (WS-OUTER-IX)
+               PERFORM PRINT-AND-MARK-OWNER THRU
+                  PRINT-AND-MARK-OWNER-END
+                  VARYING WS-INNER-IX FROM 1 BY 1
+                  UNTIL WS-INNER-IX > TOTAL-OWNER-ROWS
+               ADD 1 TO JOINT-ACCOUNTS
+             ELSE
+               MOVE 'Y' TO OWNER-TAB-REPORTED (WS-OUTER-IX)
+             END-IF
+           END-IF.
+       REPORT-JOINT-ACCOUNTS-END.
+
+       COUNT-OWNERS-ON-ACCT.
+           IF OWNER-TAB-ACCID (WS-INNER-IX) =
+                 OWNER-TAB-ACCID (WS-OUTER-IX)
+             ADD 1 TO OWNERS-ON-ACCT
+           END-IF.
+       COUNT-OWNERS-ON-ACCT-END.
+
+       PRINT-AND-MARK-OWNER.
+           IF OWNER-TAB-ACCID (WS-INNER-IX) =
+                 OWNER-TAB-ACCID (WS-OUTER-IX)
+             DISPLAY '   CUSTID: ' OWNER-TAB-CUSTID (WS-INNER-IX)
+                ' OWNERROLE: ' OWNER-TAB-ROLE (WS-INNER-IX)
+             MOVE 'Y' TO OWNER-TAB-REPORTED (WS-INNER-IX)
+           END-IF.
+       PRINT-AND-MARK-OWNER-END.
