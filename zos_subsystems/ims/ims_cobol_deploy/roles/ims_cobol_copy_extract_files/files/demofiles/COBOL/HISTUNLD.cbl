@@ -0,0 +1,171 @@
+       CBL LIST,MAP,XREF,FLAG(I)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTUNLD.
+
+      ******************************************************************
+      * UNLOAD COUNTERPART TO LOADHIST - WALKS EVERY HISTORY SEGMENT IN
+      * THE DATABASE AND WRITES IT BACK OUT TO A FLAT FILE IN THE SAME
+      * COMMA-DELIMITED LAYOUT LOADHIST READS, SO HISTIN-STYLE EXTRACTS
+      * CAN BE PULLED FOR OFFLINE AUDIT, REGULATOR REQUESTS, OR AN
+      * ENVIRONMENT REFRESH WITHOUT A HAND-WRITTEN AD HOC EXTRACTION.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTOUT-FILE ASSIGN TO HISTOUT.
+       DATA DIVISION.
+
+       FILE SECTION.
+         FD HISTOUT-FILE
+            LABEL RECORDS ARE OMITTED
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS HISTOUT-OUT.
+      * MATCHES HISTIN-IN'S WIDTH IN LOADHIST SO A ROUND TRIP NEVER
+      * TRUNCATES A LINE
+       01  HISTOUT-OUT          PIC X(400).
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *DATABASE CALL CODES
+      ******************************************************************
+
+       77  GU                  PIC  X(04)        VALUE "GU  ".
+       77  GN                  PIC  X(04)        VALUE "GN  ".
+
+      ******************************************************************
+      *IMS STATUS CODES
+      ******************************************************************
+
+       77  GE                  PIC  X(02)        VALUE "GE".
+       77  GB                  PIC  X(02)        VALUE "GB".
+
+      ******************************************************************
+      *ERROR STATUS CODE AREA
+      ******************************************************************
+
+       01  BAD-STATUS.
+           05  SC-MSG  PIC X(30) VALUE "BAD STATUS CODE WAS RECEIVED: ".
+           05  SC             PIC X(2).
+
+      ******************************************************************
+      *SEGMENT SEARCH ARGUMENTS
+      ******************************************************************
+       01  HISTORY-SSA.
+           05  FILLER          PIC  X(08)        VALUE "HISTORY ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+       01  HISTORY-SEG.
+           05  TXID            PIC  S9(18) COMP-5.
+           05  TIMESTMP        PIC  X(23).
+           05  TRANSTYP        PIC  X(1).
+           05  AMOUNT          PIC  S9(13)V9(2) COMP-3.
+           05  REFTXID         PIC  S9(18) COMP-5.
+           05  ACCID           PIC  S9(18) COMP-5.
+           05  BALAFTER        PIC  S9(13)V9(2) COMP-3.
+
+      ******************************************************************
+      *TEXT WORK AREAS - BUILD THE SAME QUOTED/COMMA LAYOUT HISTIN-IN
+      *CARRIES SO A ROUND TRIP THROUGH LOADHIST READS BACK CLEANLY
+      ******************************************************************
+
+       01  TXT-TXID            PIC  Z(17)9.
+       01  TXT-AMOUNT          PIC  -(11)9.99.
+       01  TXT-REFTXID         PIC  Z(17)9.
+       01  TXT-ACCID           PIC  Z(17)9.
+       01  TXT-BALAFTER        PIC  -(11)9.99.
+
+       01  OUTPUT-RECORDS      PIC  S9(9) COMP-5 VALUE 0.
+       77  TERM-IO             PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  IOPCBA POINTER.
+       01  DBPCB1 POINTER.
+       01  DBPCB2 POINTER.
+       01  DBPCB3 POINTER.
+       01  DBPCB4 POINTER.
+       01  DBPCB5 POINTER.
+       01  DBPCB6 POINTER.
+       01  DBPCB7 POINTER.
+       01  DBPCB8 POINTER.
+       01  DBPCB9 POINTER.
+
+      ******************************************************************
+      *DATABASE PCB
+      ******************************************************************
+
+       01  DBPCB.
+           05  DBDNAME         PIC  X(08).
+           05  SEGLEVEL        PIC  X(02).
+           05  DBSTAT          PIC  X(02).
+           05  PROCOPTS        PIC  X(04).
+           05  FILLER          PIC  9(08) COMP.
+           05  SEGNAMFB        PIC  X(08).
+           05  LENKEY          PIC  9(08) COMP.
+           05  SENSSSEGS       PIC  9(08) COMP.
+           05  KEYFB           PIC  X(20).
+           05  FILLER REDEFINES KEYFB.
+               07  KEYFB1      PIC  X(9).
+               07  FILLER      PIC  X(11).
+
+       PROCEDURE DIVISION.
+             ENTRY "DLITCBL"
+             USING  DBPCB1, DBPCB2, DBPCB3, DBPCB4, DBPCB5,
+                    DBPCB6, DBPCB7, DBPCB8, DBPCB9.
+
+       BEGIN.
+           SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB6.
+           DISPLAY 'DBPCB: ' DBPCB.
+
+           OPEN OUTPUT HISTOUT-FILE.
+
+           CALL 'CBLTDLI'
+             USING GU, DBPCB, HISTORY-SEG, HISTORY-SSA.
+           PERFORM UNLOAD-HISTORY-ROW THRU UNLOAD-HISTORY-ROW-END
+              UNTIL DBSTAT = GB OR DBSTAT = GE.
+
+           CLOSE HISTOUT-FILE.
+
+           DISPLAY '========================================'.
+           DISPLAY 'HISTORY UNLOAD SUMMARY'.
+           DISPLAY 'TOTAL RECORDS WRITTEN:    ' OUTPUT-RECORDS.
+           DISPLAY '========================================'.
+
+           STOP RUN.
+
+      * PROCEDURE UNLOAD-HISTORY-ROW : FORMATS THE CURRENT HISTORY
+      * SEGMENT INTO HISTOUT-OUT AND ADVANCES TO THE NEXT ONE IN THE
+      * WHOLE DATABASE
+       UNLOAD-HISTORY-ROW.
+           IF DBSTAT = SPACES
+             MOVE TXID TO TXT-TXID
+             MOVE AMOUNT TO TXT-AMOUNT
+             MOVE REFTXID TO TXT-REFTXID
+             MOVE ACCID TO TXT-ACCID
+             MOVE BALAFTER TO TXT-BALAFTER
+
+             MOVE SPACES TO HISTOUT-OUT
+             STRING '"' FUNCTION TRIM (TXT-TXID) '",'
+                     '"' TIMESTMP '",'
+                     '"' TRANSTYP '",'
+                     FUNCTION TRIM (TXT-AMOUNT) ','
+                     FUNCTION TRIM (TXT-REFTXID) ','
+                     FUNCTION TRIM (TXT-ACCID) ','
+                     FUNCTION TRIM (TXT-BALAFTER)
+                INTO HISTOUT-OUT
+             END-STRING
+             WRITE HISTOUT-OUT
+             ADD 1 TO OUTPUT-RECORDS
+
+             CALL 'CBLTDLI'
+               USING GN, DBPCB, HISTORY-SEG, HISTORY-SSA
+           ELSE
+             IF DBSTAT NOT = GB AND DBSTAT NOT = GE
+               MOVE DBSTAT TO SC
+               DISPLAY BAD-STATUS
+             END-IF
+           END-IF.
+       UNLOAD-HISTORY-ROW-END.
