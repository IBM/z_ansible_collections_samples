@@ -17,9 +17,21 @@
        77  CUSTLOGGEDIN   PIC  X(26) VALUE "CUSTOMER ALREADY LOGGED IN".
        77  PASSWORDINVALID     PIC  X(16)      VALUE "PASSWORD INVALID".
        77  NOCUSTOMER        PIC  X(23) VALUE "CUSTOMER DOES NOT EXIST".
+       77  ACCTLOCKED   PIC  X(24) VALUE "ACCOUNT LOCKED - SEE CSR".
+       77  STEPUPFAILED PIC  X(24) VALUE "SECURITY ANSWER INVALID".
 
        77  LOGGEDIN         PIC  X(1)  VALUE "1".
        77  LOGGEDOUT        PIC  X(1)  VALUE "0".
+       77  LOCKED           PIC  X(1)  VALUE "1".
+       77  NOTLOCKED        PIC  X(1)  VALUE " ".
+      * NUMBER OF CONSECUTIVE BAD PASSWORDS ALLOWED BEFORE THE ACCOUNT
+      * IS LOCKED AND REQUIRES A MANUAL RESET (E.G. VIA FBSCUDAT)
+       77  MAXFAILEDLOGIN   PIC  9(1)  VALUE 3.
+
+      * SET WHEN THIS LOGIN ALSO HAS TO CLEAR A SECURITY CHALLENGE -
+      * EITHER A HIGHER-RISK CUSTOMER TYPE, OR A DEVICE THAT DOESN'T
+      * MATCH THE ONE THIS CUSTOMER LAST LOGGED IN FROM
+       77  STEPUP-REQUIRED  PIC  X(1)  VALUE 'N'.
 
       * MESSAGE PROCESSING
        77  TERM-IO             PIC 9 VALUE 0.
@@ -68,7 +80,19 @@
            05  STATUS-SEG      PIC  X(1).
            05  PASSWD-SEG      PIC  X(16).
            05  CUSTTYPE-SEG    PIC  X(1).
+      * "P" MARKS A PREMIUM/PRIVATE-BANKING CUSTOMER - HIGHER BALANCES
+      * AND HIGHER EXPOSURE, SO LOGIN ALWAYS ASKS FOR THE SECURITY
+      * CHALLENGE FOR THESE REGARDLESS OF DEVICE
+               88  HIGHRISK-CUSTTYPE VALUE "P".
            05  LASTLOGIN-SEG   PIC  X(23).
+           05  FAILEDLOGIN-SEG PIC  9(1).
+           05  LOCKED-SEG      PIC  X(1).
+           05  LASTLOGOUT-SEG  PIC  X(23).
+      * SECURITY CHALLENGE ANSWER AND LAST RECOGNIZED DEVICE - BOTH
+      * BLANK UNTIL THE CUSTOMER HAS SET UP A CHALLENGE ANSWER AND
+      * LOGGED IN AT LEAST ONCE WITH A DEVICE ID PRESENT
+           05  SECUREANS-SEG   PIC  X(16).
+           05  LASTDEVICE-SEG  PIC  X(20).
 
       ******************************************************************
       *INPUT/OUTPUT MESSAGE AREA
@@ -81,6 +105,8 @@
            05  TRAN-CODE       PIC  X(08).
            05  IN-CUSTID       PIC  X(09).
            05  IN-PASSWD       PIC  X(16).
+           05  IN-DEVICE       PIC  X(20).
+           05  IN-CHALLENGE    PIC  X(16).
 
        01  OUTPUT-AREA.
            05  LL-OUT          PIC  9(04) COMP VALUE 36.
@@ -180,6 +206,11 @@
            MOVE 0 TO TERM-IO.
            SET ADDRESS OF LTERMPCB TO ADDRESS OF IOPCBA.
            PERFORM WITH TEST BEFORE UNTIL TERM-IO = 1
+      * CLEAR THE TRAILING OPTIONAL FIELDS SO A SHORTER MESSAGE ON A
+      * LATER ITERATION OF THIS LOOP CAN'T INHERIT A DEVICE ID OR
+      * CHALLENGE ANSWER LEFT OVER FROM AN EARLIER, LONGER MESSAGE
+              MOVE SPACES TO IN-DEVICE
+              MOVE SPACES TO IN-CHALLENGE
               CALL 'CBLTDLI' USING GU, LTERMPCB, INPUT-AREA
               IF TPSTAT  = '  ' OR TPSTAT = MESSAGE-EXIST
               THEN
@@ -223,40 +254,106 @@
                DISPLAY "Bad status code: " SC
              END-IF
            ELSE
-      * CHECK FOR PASSWORD MATCH
-             IF PASSWD-SEG NOT = IN-PASSWD
-               MOVE PASSWORDINVALID TO MSG-OUT
-               DISPLAY "Bad password"
+      * CHECK FOR AN ACCOUNT ALREADY LOCKED OUT ON PRIOR ATTEMPTS
+             IF LOCKED-SEG = LOCKED
+               MOVE ACCTLOCKED TO MSG-OUT
+               DISPLAY "Account locked"
              ELSE
-      * CHECK IF ALREADY LOGGED IN
-               IF STATUS-SEG = LOGGEDIN
-                 MOVE CUSTLOGGEDIN TO MSG-OUT
-                 DISPLAY "Customer already logged in"
-               ELSE
-      * UPDATE LASTLOGIN VALUE WITH STCK
-                 MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
-                 MOVE WS-CURRENT-YEAR TO YEAR-TS
-                 MOVE WS-CURRENT-MONTH TO MONTH-TS
-                 MOVE WS-CURRENT-DAY TO DAY-TS
-                 MOVE WS-CURRENT-HOURS TO HOUR-TS
-                 MOVE WS-CURRENT-MINUTE TO MINUTE-TS
-                 MOVE WS-CURRENT-SECOND TO SECOND-TS
-                 MOVE WS-CURRENT-MILLISECONDS TO MILLISEC-TS
-                 MOVE TIMESTAMP TO LASTLOGIN-SEG
-      *        DISPLAY "TIMESTAMP: " TIMESTAMP
-      * UPDATE STATUS TO LOGGED IN
-                 MOVE LOGGEDIN TO STATUS-SEG
+      * CHECK FOR PASSWORD MATCH
+               IF PASSWD-SEG NOT = IN-PASSWD
+                 ADD 1 TO FAILEDLOGIN-SEG
+                 IF FAILEDLOGIN-SEG >= MAXFAILEDLOGIN
+                   MOVE LOCKED TO LOCKED-SEG
+                   MOVE ACCTLOCKED TO MSG-OUT
+                   DISPLAY "Account locked after repeated bad password"
+                 ELSE
+                   MOVE PASSWORDINVALID TO MSG-OUT
+                   DISPLAY "Bad password"
+                 END-IF
                  CALL "CBLTDLI"
                    USING REPL, DBPCB, CUST-SEG
-
                  IF DBSTAT NOT = SPACES
                    MOVE DBSTAT TO SC
                    MOVE BAD-STATUS TO MSG-OUT
                    DISPLAY "Bad status code: " SC
                  END-IF
+               ELSE
+      * PASSWORD MATCHED - DECIDE WHETHER A SECURITY CHALLENGE MUST
+      * ALSO BE CLEARED BEFORE THE SESSION IS GRANTED: EITHER THIS IS
+      * A HIGHER-RISK CUSTOMER TYPE, OR THE DEVICE PRESENTED DOESN'T
+      * MATCH THE LAST DEVICE THIS CUSTOMER LOGGED IN FROM
+                 MOVE 'N' TO STEPUP-REQUIRED
+                 IF HIGHRISK-CUSTTYPE
+                   MOVE 'Y' TO STEPUP-REQUIRED
+                 END-IF
+                 IF LASTDEVICE-SEG NOT = SPACES
+                    AND IN-DEVICE NOT = SPACES
+                    AND IN-DEVICE NOT = LASTDEVICE-SEG
+                   MOVE 'Y' TO STEPUP-REQUIRED
+                 END-IF
+      * NOTHING IS ON FILE TO CHALLENGE AGAINST - DON'T LOCK A
+      * CUSTOMER OUT OF THEIR OWN ACCOUNT OVER A SECURITY QUESTION
+      * THEY WERE NEVER ASKED TO SET UP
+                 IF SECUREANS-SEG = SPACES
+                   MOVE 'N' TO STEPUP-REQUIRED
+                 END-IF
+
+                 IF STEPUP-REQUIRED = 'Y'
+                    AND IN-CHALLENGE NOT = SECUREANS-SEG
+                   ADD 1 TO FAILEDLOGIN-SEG
+                   IF FAILEDLOGIN-SEG >= MAXFAILEDLOGIN
+                     MOVE LOCKED TO LOCKED-SEG
+                     MOVE ACCTLOCKED TO MSG-OUT
+                     DISPLAY "Account locked after bad challenge answer"
+                   ELSE
+                     MOVE STEPUPFAILED TO MSG-OUT
+                     DISPLAY "Security challenge answer invalid"
+                   END-IF
+                   CALL "CBLTDLI"
+                     USING REPL, DBPCB, CUST-SEG
+                   IF DBSTAT NOT = SPACES
+                     MOVE DBSTAT TO SC
+                     MOVE BAD-STATUS TO MSG-OUT
+                     DISPLAY "Bad status code: " SC
+                   END-IF
+                 ELSE
+      * CHECK IF ALREADY LOGGED IN
+                   IF STATUS-SEG = LOGGEDIN
+                     MOVE CUSTLOGGEDIN TO MSG-OUT
+                     DISPLAY "Customer already logged in"
+                   ELSE
+      * UPDATE LASTLOGIN VALUE WITH STCK
+                     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+                     MOVE WS-CURRENT-YEAR TO YEAR-TS
+                     MOVE WS-CURRENT-MONTH TO MONTH-TS
+                     MOVE WS-CURRENT-DAY TO DAY-TS
+                     MOVE WS-CURRENT-HOURS TO HOUR-TS
+                     MOVE WS-CURRENT-MINUTE TO MINUTE-TS
+                     MOVE WS-CURRENT-SECOND TO SECOND-TS
+                     MOVE WS-CURRENT-MILLISECONDS TO MILLISEC-TS
+                     MOVE TIMESTAMP TO LASTLOGIN-SEG
+      *        DISPLAY "TIMESTAMP: " TIMESTAMP
+      * REMEMBER THE DEVICE THIS SUCCESSFUL LOGIN CAME FROM SO THE
+      * NEXT LOGIN CAN TELL WHETHER IT CHANGED
+                     IF IN-DEVICE NOT = SPACES
+                       MOVE IN-DEVICE TO LASTDEVICE-SEG
+                     END-IF
+      * UPDATE STATUS TO LOGGED IN AND CLEAR THE FAILED-LOGIN COUNTER
+                     MOVE LOGGEDIN TO STATUS-SEG
+                     MOVE 0 TO FAILEDLOGIN-SEG
+                     CALL "CBLTDLI"
+                       USING REPL, DBPCB, CUST-SEG
+
+                     IF DBSTAT NOT = SPACES
+                       MOVE DBSTAT TO SC
+                       MOVE BAD-STATUS TO MSG-OUT
+                       DISPLAY "Bad status code: " SC
+                     END-IF
 
       * RETURN LOGIN SUCCESSFUL
-                 MOVE LOGINSUCCESSFULL TO MSG-OUT
+                     MOVE LOGINSUCCESSFULL TO MSG-OUT
+                   END-IF
+                 END-IF
                END-IF
              END-IF
            END-IF.
