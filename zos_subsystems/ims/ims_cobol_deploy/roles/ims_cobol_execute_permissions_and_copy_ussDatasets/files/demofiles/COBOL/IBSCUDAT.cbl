@@ -14,6 +14,8 @@
       ******************************************************************
       * RS.NEXT FAILED TO GET A ROW
        77  NOCUSTOMER      PIC  X(23) VALUE "CUSTOMER DOES NOT EXIST".
+       77  BADSTATE        PIC  X(23) VALUE "INVALID STATE/TERR CODE".
+       77  BADZIPCODE      PIC  X(23) VALUE "INVALID ZIPCODE FORMAT ".
 
       * MESSAGE PROCESSING
        77  TERM-IO             PIC 9 VALUE 0.
@@ -68,6 +70,58 @@
            05  PASSWORD-CD     PIC  X(16).
            05  CUSTOMERTYPE-CD PIC  X(1).
            05  LASTLOGIN-CD    PIC  X(23).
+           05  FAILEDLOGIN-CD  PIC  9(1).
+           05  LOCKED-CD       PIC  X(1).
+           05  LASTLOGOUT-CD   PIC  X(23).
+      * SECURITY CHALLENGE ANSWER AND LAST RECOGNIZED LOGIN DEVICE -
+      * MAINTAINED BY FBLOGIN, BLANK UNTIL SET UP
+           05  SECUREANS-CD    PIC  X(16).
+           05  LASTDEVICE-CD   PIC  X(20).
+
+      ******************************************************************
+      *AUDIT TRAIL CHILD SEGMENT - ONE ROW PER SUCCESSFUL PROFILE UPDATE,
+      *CAPTURING THE BEFORE/AFTER VALUES OF EVERY FIELD SET-CUSTOMER-DATA
+      *CAN CHANGE
+      ******************************************************************
+
+       01  AUDIT-SEG.
+           05  TIMESTMP-AUD    PIC  X(23).
+           05  OLDLASTNAME-AUD    PIC  X(50).
+           05  NEWLASTNAME-AUD    PIC  X(50).
+           05  OLDFIRSTNAME-AUD   PIC  X(50).
+           05  NEWFIRSTNAME-AUD   PIC  X(50).
+           05  OLDADDRESS-AUD     PIC  X(80).
+           05  NEWADDRESS-AUD     PIC  X(80).
+           05  OLDCITY-AUD        PIC  X(25).
+           05  NEWCITY-AUD        PIC  X(25).
+           05  OLDSTATE-AUD       PIC  X(2).
+           05  NEWSTATE-AUD       PIC  X(2).
+           05  OLDZIPCODE-AUD     PIC  X(15).
+           05  NEWZIPCODE-AUD     PIC  X(15).
+           05  OLDPHONE-AUD       PIC  X(12).
+           05  NEWPHONE-AUD       PIC  X(12).
+
+      ******************************************************************
+      *STATE/ZIPCODE EDIT AREA - VALIDATES STATE-IN AND ZIPCODE-IN
+      *BEFORE SET-CUSTOMER-DATA IS ALLOWED TO REPL THEM TO THE RECORD
+      ******************************************************************
+
+       01  WS-STATE-CHECK.
+           05  WS-STATE-CD     PIC  X(2).
+               88  VALID-STATE VALUES
+                   "AL" "AK" "AZ" "AR" "CA" "CO" "CT" "DE" "FL" "GA"
+                   "HI" "ID" "IL" "IN" "IA" "KS" "KY" "LA" "ME" "MD"
+                   "MA" "MI" "MN" "MS" "MO" "MT" "NE" "NV" "NH" "NJ"
+                   "NM" "NY" "NC" "ND" "OH" "OK" "OR" "PA" "RI" "SC"
+                   "SD" "TN" "TX" "UT" "VT" "VA" "WA" "WV" "WI" "WY"
+                   "DC" "AS" "GU" "MP" "PR" "VI".
+
+       01  WS-ZIP-CHECK.
+           05  WS-ZIP-5        PIC  X(5).
+           05  WS-ZIP-DASH     PIC  X(1).
+           05  WS-ZIP-4        PIC  X(4).
+           05  WS-ZIP-REST     PIC  X(5).
+       77  WS-ZIP-VALID        PIC  X(1).
 
       ******************************************************************
       *INPUT/OUTPUT MESSAGE AREA
@@ -121,6 +175,43 @@
            05  FILLER          PIC  X(01)        VALUE ")".
            05  FILLER          PIC  X(01)        VALUE ' '.
 
+      *    AUDIT-SSA IS USED TO INSERT A CHANGE RECORD UNDER THE
+      *    CUSTOMER SEGMENT CURRENTLY POSITIONED BY CUSTOMER-SSA1
+       01  AUDIT-SSA.
+           05  FILLER          PIC  X(08)        VALUE "AUDIT   ".
+           05  FILLER          PIC  X(01)        VALUE ' '.
+
+      ******************************************************************
+      *CLOCK STRUCTURE
+      ******************************************************************
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+             10  WS-CURRENT-YEAR         PIC 9(04).
+             10  WS-CURRENT-MONTH        PIC 9(02).
+             10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+             10  WS-CURRENT-HOURS        PIC 9(02).
+             10  WS-CURRENT-MINUTE       PIC 9(02).
+             10  WS-CURRENT-SECOND       PIC 9(02).
+             10  WS-CURRENT-MILLISECONDS PIC 9(02).
+           05  WS-DIFF-FROM-GMT          PIC S9(04).
+
+       01  TIMESTAMP.
+           05  YEAR-TS         PIC X(4).
+           05  FILLER          PIC X(1) VALUE '-'.
+           05  MONTH-TS        PIC X(2).
+           05  FILLER          PIC X(1) VALUE '-'.
+           05  DAY-TS          PIC X(2).
+           05  FILLER          PIC X(1) VALUE ' '.
+           05  HOUR-TS         PIC X(2).
+           05  FILLER          PIC X(1) VALUE ':'.
+           05  MINUTE-TS       PIC X(2).
+           05  FILLER          PIC X(1) VALUE ':'.
+           05  SECOND-TS       PIC X(2).
+           05  FILLER          PIC X(1) VALUE '.'.
+           05  MILLISEC-TS     PIC X(2).
+           05  FILLER          PIC X(1) VALUE '0'.
+
        LINKAGE SECTION.
 
        01  IOPCBA POINTER.
@@ -186,6 +277,28 @@
            END-PERFORM.
            STOP RUN.
 
+      * PROCEDURE VALIDATE-ADDRESS-EDITS : CHECKS STATE-IN AGAINST THE
+      * LIST OF VALID STATE/TERRITORY CODES AND ZIPCODE-IN'S FORMAT
+      * (EITHER 5 DIGITS, OR 5 DIGITS, A DASH, AND 4 DIGITS) BEFORE
+      * SET-CUSTOMER-DATA IS ALLOWED TO SAVE EITHER ONE
+       VALIDATE-ADDRESS-EDITS.
+           MOVE STATE-IN TO WS-STATE-CD.
+
+           MOVE ZIPCODE-IN TO WS-ZIP-CHECK.
+           MOVE "N" TO WS-ZIP-VALID.
+           IF WS-ZIP-5 IS NUMERIC
+             IF WS-ZIP-DASH = " " AND WS-ZIP-4 = "    "
+                                 AND WS-ZIP-REST = "     "
+               MOVE "Y" TO WS-ZIP-VALID
+             ELSE
+             IF WS-ZIP-DASH = "-" AND WS-ZIP-4 IS NUMERIC
+                                  AND WS-ZIP-REST = "     "
+               MOVE "Y" TO WS-ZIP-VALID
+             END-IF
+             END-IF
+           END-IF.
+       VALIDATE-ADDRESS-EDITS-END.
+
       * PROCEDURE SET-CUSTOMER-DATA
        SET-CUSTOMER-DATA.
       *    SET A CUSTOMER'S DATA
@@ -195,6 +308,22 @@
            CALL 'CBLTDLI'
              USING GHU, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA1.
            IF DBSTAT = SPACES
+             PERFORM VALIDATE-ADDRESS-EDITS
+                THRU VALIDATE-ADDRESS-EDITS-END
+             IF NOT VALID-STATE
+               MOVE BADSTATE TO MSG-OUT
+             ELSE
+             IF WS-ZIP-VALID NOT = "Y"
+               MOVE BADZIPCODE TO MSG-OUT
+             ELSE
+      *      SNAPSHOT THE BEFORE VALUES FOR THE AUDIT TRAIL
+             MOVE LASTNAME-CD TO OLDLASTNAME-AUD
+             MOVE FIRSTNAME-CD TO OLDFIRSTNAME-AUD
+             MOVE ADDRESS-CD TO OLDADDRESS-AUD
+             MOVE CITY-CD TO OLDCITY-AUD
+             MOVE STATE-CD TO OLDSTATE-AUD
+             MOVE ZIPCODE-CD TO OLDZIPCODE-AUD
+             MOVE PHONE-CD TO OLDPHONE-AUD
       *      UPDATE THE CUSTOMER'S DATA
              MOVE FIRSTNAME-IN TO FIRSTNAME-CD
              MOVE LASTNAME-IN TO LASTNAME-CD
@@ -203,14 +332,22 @@
              MOVE STATE-IN TO STATE-CD
              MOVE ZIPCODE-IN TO ZIPCODE-CD
              MOVE PHONE-IN TO PHONE-CD
+      *      A SUCCESSFUL PROFILE UPDATE IS THE MANUAL UNLOCK PATH
+      *      REFERRED TO WHEN LOCKED-CD WAS FIRST ADDED - CLEAR IT AND
+      *      THE FAILED-LOGIN COUNTER HERE
+             MOVE 0 TO FAILEDLOGIN-CD
+             MOVE SPACES TO LOCKED-CD
              CALL 'CBLTDLI'
                USING REPL, DBPCB, CUSTOMER-SEG
              IF DBSTAT = SPACES
                MOVE CUSTOMER-IN TO CUSTOMER-OUT
+               PERFORM WRITE-AUDIT-REC THRU WRITE-AUDIT-REC-END
              ELSE
                MOVE DBSTAT TO RF-SC
                MOVE REPLFAILED TO MSG-OUT
              END-IF
+             END-IF
+             END-IF
            ELSE
              IF DBSTAT = GB OR DBSTAT = GE
                MOVE NOCUSTOMER TO MSG-OUT
@@ -221,6 +358,40 @@
            END-IF.
        SET-CUSTOMER-DATA-END.
 
+      * PROCEDURE WRITE-AUDIT-REC : INSERTS AN AUDIT-SEG CHILD ROW
+      * UNDER THE CUSTOMER SEGMENT JUST REPL'D, RECORDING THE OLD AND
+      * NEW VALUE OF EVERY FIELD SET-CUSTOMER-DATA CAN CHANGE
+       WRITE-AUDIT-REC.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR TO YEAR-TS.
+           MOVE WS-CURRENT-MONTH TO MONTH-TS.
+           MOVE WS-CURRENT-DAY TO DAY-TS.
+           MOVE WS-CURRENT-HOURS TO HOUR-TS.
+           MOVE WS-CURRENT-MINUTE TO MINUTE-TS.
+           MOVE WS-CURRENT-SECOND TO SECOND-TS.
+           MOVE WS-CURRENT-MILLISECONDS TO MILLISEC-TS.
+           MOVE TIMESTAMP TO TIMESTMP-AUD.
+
+           MOVE LASTNAME-CD TO NEWLASTNAME-AUD.
+           MOVE FIRSTNAME-CD TO NEWFIRSTNAME-AUD.
+           MOVE ADDRESS-CD TO NEWADDRESS-AUD.
+           MOVE CITY-CD TO NEWCITY-AUD.
+           MOVE STATE-CD TO NEWSTATE-AUD.
+           MOVE ZIPCODE-CD TO NEWZIPCODE-AUD.
+           MOVE PHONE-CD TO NEWPHONE-AUD.
+
+      *    UNQUALIFIED ISRT - RELIES ON THE CUSTOMER PARENT CURRENCY
+      *    ESTABLISHED BY THE GHU/REPL ABOVE, SAME PATTERN IBTRAN USES
+      *    TO LINK A HISTORY CHILD UNDER ITS CURRENT ACCOUNT
+           CALL 'CBLTDLI'
+             USING ISRT, DBPCB, AUDIT-SEG, AUDIT-SSA.
+           IF DBSTAT NOT = SPACES
+             MOVE DBSTAT TO SC
+             DISPLAY 'AUDIT ISRT FAILED FOR CUSTID ' CUSTID
+                ' ' BAD-STATUS
+           END-IF.
+       WRITE-AUDIT-REC-END.
+
       * PROCEDURE INSERT-IO : INSERT FOR IOPCB REQUEST HANDLER
 
        INSERT-IO.
