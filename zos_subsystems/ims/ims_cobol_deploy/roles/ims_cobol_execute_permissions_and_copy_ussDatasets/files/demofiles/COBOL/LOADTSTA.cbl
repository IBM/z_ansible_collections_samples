@@ -8,6 +8,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TSTAIN-FILE ASSIGN TO TSTAIN.
+           SELECT TSTAREJ-FILE ASSIGN TO TSTAREJ.
        DATA DIVISION.
 
        FILE SECTION.
@@ -16,7 +17,21 @@
             RECORDING MODE IS F
             BLOCK CONTAINS 0 RECORDS
             DATA RECORD IS TSTAIN-IN.
-       01  TSTAIN-IN          PIC X(200).
+      * WIDENED FROM X(200) TO MATCH THE OTHER LOADERS - NO COLUMN HERE
+      * IS LONG TODAY, BUT A NARROW FIXED RECORD LEAVES NO ROOM TO ADD
+      * ONE WITHOUT SILENTLY TRUNCATING THE LINE
+       01  TSTAIN-IN          PIC X(400).
+
+      * REJECT FILE - HOLDS THE RAW INPUT RECORD AND THE DBSTAT THAT
+      * FAILED IT, SO A BAD ROW DOESN'T COST US THE WHOLE LOAD
+         FD TSTAREJ-FILE
+            LABEL RECORDS ARE OMITTED
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS TSTAREJ-OUT.
+       01  TSTAREJ-OUT.
+           05  REJ-INPUT       PIC X(400).
+           05  REJ-DBSTAT      PIC X(02).
 
        WORKING-STORAGE SECTION.
 
@@ -30,6 +45,27 @@
        77  GHN                 PIC  X(04)        VALUE "GHN ".
        77  ISRT                PIC  X(04)        VALUE "ISRT".
        77  REPL                PIC  X(04)        VALUE "REPL".
+       77  CHKP                PIC  X(04)        VALUE "CHKP".
+       77  XRST                PIC  X(04)        VALUE "XRST".
+
+      ******************************************************************
+      *CHECKPOINT/RESTART - A CHECKPOINT IS TAKEN EVERY CHKP-INTERVAL
+      *INPUT RECORDS SO A RERUN AFTER AN ABEND CAN RESUME NEAR WHERE IT
+      *LEFT OFF INSTEAD OF REPROCESSING THE WHOLE TSTAIN FILE
+      ******************************************************************
+
+       77  CHKP-INTERVAL       PIC  9(05)        VALUE 01000.
+
+       01  CHKP-ID.
+           05  FILLER          PIC  X(05)        VALUE "LTSTA".
+           05  CHKP-COUNTER    PIC  9(03)        VALUE 0.
+
+       01  RESTART-DATA.
+           05  RESTART-INPUT-RECORDS    PIC S9(9) COMP-5.
+           05  RESTART-REJECTED-RECORDS PIC S9(9) COMP-5.
+
+       77  RESTART-AREA-LEN    PIC S9(8) COMP.
+       77  WS-RESTART-SKIP     PIC S9(9) COMP-5 VALUE 0.
 
       ******************************************************************
       *IMS STATUS CODES
@@ -67,6 +103,8 @@
        01  TXT-CUSTID          PIC  X(9).
 
        01  INPUT-RECORDS     PIC  S9(9) COMP-5.
+       01  REJECTED-RECORDS  PIC  S9(9) COMP-5.
+       01  SUCCESSFUL-RECORDS PIC S9(9) COMP-5.
        77  TERM-IO             PIC 9 VALUE 0.
 
        LINKAGE SECTION.
@@ -123,8 +161,26 @@
            SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB7.
            DISPLAY 'DBPCB: ' DBPCB.
 
+      * XRST RETURNS THE LAST CHECKPOINT'S SAVED COUNTS - ZERO ON A
+      * FRESH RUN THAT HAS NEVER CHECKPOINTED
+           MOVE 0 TO RESTART-INPUT-RECORDS.
+           MOVE 0 TO RESTART-REJECTED-RECORDS.
+           COMPUTE RESTART-AREA-LEN = LENGTH OF RESTART-DATA.
+           CALL 'CBLTDLI'
+             USING XRST, CHKP-ID, RESTART-AREA-LEN, RESTART-DATA.
+
            OPEN INPUT  TSTAIN-FILE.
-           MOVE ZERO TO INPUT-RECORDS.
+           MOVE RESTART-INPUT-RECORDS TO INPUT-RECORDS.
+           MOVE RESTART-REJECTED-RECORDS TO REJECTED-RECORDS.
+
+           IF INPUT-RECORDS > 0
+             OPEN EXTEND TSTAREJ-FILE
+             DISPLAY 'RESTARTING AFTER CHECKPOINT - RECORDS ALREADY '
+                'LOADED: ' INPUT-RECORDS
+             PERFORM SKIP-LOADED-RECORDS THRU SKIP-LOADED-RECORDS-END
+           ELSE
+             OPEN OUTPUT TSTAREJ-FILE
+           END-IF.
 
            READ TSTAIN-FILE
                AT END
@@ -134,11 +190,43 @@
            PERFORM PROCESS-INPUT UNTIL TERM-IO = 1.
 
            CLOSE TSTAIN-FILE.
-
-           DISPLAY 'TOTAL INPUT RECORDS: ' INPUT-RECORDS.
+           CLOSE TSTAREJ-FILE.
+
+      * END-OF-JOB RECONCILIATION SUMMARY - RECORDS READ VS. HOW MANY
+      * ACTUALLY MADE IT INTO THE DATABASE, SO A PARTIAL LOAD CAN'T
+      * BE MISTAKEN FOR A CLEAN ONE
+           COMPUTE SUCCESSFUL-RECORDS = INPUT-RECORDS - REJECTED-RECORDS.
+           DISPLAY '========================================'.
+           DISPLAY 'LOAD RECONCILIATION SUMMARY'.
+           DISPLAY 'TOTAL INPUT RECORDS:      ' INPUT-RECORDS.
+           DISPLAY 'SUCCESSFULLY INSERTED:    ' SUCCESSFUL-RECORDS.
+           DISPLAY 'TOTAL REJECTED RECORDS:   ' REJECTED-RECORDS.
+           DISPLAY '========================================'.
+
+      * A NON-ZERO RETURN CODE LETS THE SCHEDULER SEE A PARTIALLY-FAILED
+      * LOAD AS SOMETHING OTHER THAN A CLEAN STEP COMPLETION
+           IF REJECTED-RECORDS > 0
+             MOVE 4 TO RETURN-CODE
+           END-IF.
 
            STOP RUN.
 
+      * PROCEDURE SKIP-LOADED-RECORDS : ON A RESTART, RE-READS PAST THE
+      * RECORDS A PRIOR CHECKPOINT ALREADY CONFIRMED LOADED
+       SKIP-LOADED-RECORDS.
+           PERFORM SKIP-ONE-RECORD THRU SKIP-ONE-RECORD-END
+              VARYING WS-RESTART-SKIP FROM 1 BY 1
+              UNTIL WS-RESTART-SKIP > INPUT-RECORDS OR TERM-IO = 1.
+       SKIP-LOADED-RECORDS-END.
+
+       SKIP-ONE-RECORD.
+           READ TSTAIN-FILE
+               AT END
+               DISPLAY 'END OF FILE DURING RESTART SKIP'
+               MOVE 1 TO TERM-IO
+           END-READ.
+       SKIP-ONE-RECORD-END.
+
       * PROCEDURE: PROCESS-INPUT
        PROCESS-INPUT.
 
@@ -161,7 +249,10 @@
              USING ISRT, DBPCB, TSTAT-SEG, TSTAT-SSA.
            IF DBSTAT NOT = SPACES
              DISPLAY 'BAD STATUS CODE: ' DBSTAT
-             MOVE 1 TO TERM-IO
+             MOVE TSTAIN-IN TO REJ-INPUT
+             MOVE DBSTAT TO REJ-DBSTAT
+             WRITE TSTAREJ-OUT
+             ADD 1 TO REJECTED-RECORDS
            END-IF.
 
            ADD 1 TO INPUT-RECORDS.
@@ -175,7 +266,21 @@
            IF FUNCTION MOD (INPUT-RECORDS 1000) = 0
              DISPLAY 'INPUT-RECORDS: ' INPUT-RECORDS
            END-IF.
+           IF FUNCTION MOD (INPUT-RECORDS CHKP-INTERVAL) = 0
+             PERFORM TAKE-CHECKPOINT THRU TAKE-CHECKPOINT-END
+           END-IF.
            IF INPUT-RECORDS = 1
              DISPLAY 'TSTAT-SEG >>' TSTAT-SEG '<<'
            END-IF.
-       PROCESS-INPUT-END.
\ No newline at end of file
+       PROCESS-INPUT-END.
+
+      * PROCEDURE TAKE-CHECKPOINT : SAVES HOW FAR THE LOAD HAS GOTTEN
+      * SO A RESTART CAN SKIP PAST WHAT'S ALREADY BEEN APPLIED
+       TAKE-CHECKPOINT.
+           ADD 1 TO CHKP-COUNTER.
+           MOVE INPUT-RECORDS TO RESTART-INPUT-RECORDS.
+           MOVE REJECTED-RECORDS TO RESTART-REJECTED-RECORDS.
+           CALL 'CBLTDLI'
+             USING CHKP, CHKP-ID, RESTART-AREA-LEN, RESTART-DATA.
+           DISPLAY 'CHECKPOINT TAKEN: ' CHKP-ID.
+       TAKE-CHECKPOINT-END.
\ No newline at end of file
