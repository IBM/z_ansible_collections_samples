@@ -8,6 +8,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTIN-FILE ASSIGN TO CUSTIN.
+           SELECT CUSTREJ-FILE ASSIGN TO CUSTREJ.
        DATA DIVISION.
 
        FILE SECTION.
@@ -16,7 +17,22 @@
             RECORDING MODE IS F
             BLOCK CONTAINS 0 RECORDS
             DATA RECORD IS CUSTIN-IN.
-       01  CUSTIN-IN          PIC X(200).
+      * WIDENED FROM X(200) - LASTNAME/FIRSTNAME/ADDRESS ALONE ARE 180
+      * BYTES OF SEGMENT DATA BEFORE QUOTES, COMMAS, AND THE REMAINING
+      * COLUMNS, LEAVING NO ROOM FOR A LONG LEGAL NAME OR ADDRESS TO
+      * SURVIVE THE LOAD WITHOUT BEING SILENTLY CUT OFF
+       01  CUSTIN-IN          PIC X(400).
+
+      * REJECT FILE - HOLDS THE RAW INPUT RECORD AND THE DBSTAT THAT
+      * FAILED IT, SO A BAD ROW DOESN'T COST US THE WHOLE LOAD
+         FD CUSTREJ-FILE
+            LABEL RECORDS ARE OMITTED
+            RECORDING MODE IS F
+            BLOCK CONTAINS 0 RECORDS
+            DATA RECORD IS CUSTREJ-OUT.
+       01  CUSTREJ-OUT.
+           05  REJ-INPUT       PIC X(400).
+           05  REJ-DBSTAT      PIC X(02).
 
        WORKING-STORAGE SECTION.
 
@@ -30,6 +46,28 @@
        77  GHN                 PIC  X(04)        VALUE "GHN ".
        77  ISRT                PIC  X(04)        VALUE "ISRT".
        77  REPL                PIC  X(04)        VALUE "REPL".
+       77  CHKP                PIC  X(04)        VALUE "CHKP".
+       77  XRST                PIC  X(04)        VALUE "XRST".
+
+      ******************************************************************
+      *CHECKPOINT/RESTART - A CHECKPOINT IS TAKEN EVERY CHKP-INTERVAL
+      *INPUT RECORDS SO A RERUN AFTER AN ABEND CAN RESUME NEAR WHERE IT
+      *LEFT OFF INSTEAD OF REPROCESSING THE WHOLE CUSTIN FILE
+      ******************************************************************
+
+       77  CHKP-INTERVAL       PIC  9(05)        VALUE 01000.
+
+       01  CHKP-ID.
+           05  FILLER          PIC  X(05)        VALUE "LCUST".
+           05  CHKP-COUNTER    PIC  9(03)        VALUE 0.
+
+       01  RESTART-DATA.
+           05  RESTART-INPUT-RECORDS    PIC S9(9) COMP-5.
+           05  RESTART-REJECTED-RECORDS PIC S9(9) COMP-5.
+           05  RESTART-DUPLICATE-RECORDS PIC S9(9) COMP-5.
+
+       77  RESTART-AREA-LEN    PIC S9(8) COMP.
+       77  WS-RESTART-SKIP     PIC S9(9) COMP-5 VALUE 0.
 
       ******************************************************************
       *IMS STATUS CODES
@@ -37,6 +75,7 @@
 
        77  GE                  PIC  X(02)        VALUE "GE".
        77  GB                  PIC  X(02)        VALUE "GB".
+       77  DUPKEY              PIC  X(02)        VALUE "II".
 
       ******************************************************************
       *ERROR STATUS CODE AREA
@@ -66,6 +105,14 @@
            05  PASSWORD-SEG    PIC  X(16).
            05  CUSTTYPE        PIC  X(1).
            05  LASTLOGI        PIC  X(23).
+           05  FAILEDLOGIN     PIC  9(1).
+           05  LOCKED          PIC  X(1).
+           05  LASTLOGOUT      PIC  X(23).
+      * SECURITY CHALLENGE ANSWER AND LAST RECOGNIZED LOGIN DEVICE -
+      * BOTH OPTIONAL TRAILING COLUMNS, SEE TXT-SECUREANS/TXT-LASTDEVICE
+      * BELOW. BLANK MEANS THE CUSTOMER HASN'T SET ONE UP YET
+           05  SECUREANS       PIC  X(16).
+           05  LASTDEVICE      PIC  X(20).
 
        01  TXT-CUSTID          PIC  X(9).
        01  TXT-LASTNAME        PIC  X(50).
@@ -79,9 +126,14 @@
        01  TXT-PASSWORD        PIC  X(16).
        01  TXT-CUSTTYPE        PIC  X(1).
        01  TXT-LASTLOGI        PIC  X(23).
+       01  TXT-SECUREANS       PIC  X(16).
+       01  TXT-LASTDEVICE      PIC  X(20).
 
 
        01  INPUT-RECORDS     PIC  S9(9) COMP-5.
+       01  REJECTED-RECORDS  PIC  S9(9) COMP-5.
+       01  SUCCESSFUL-RECORDS PIC S9(9) COMP-5.
+       01  DUPLICATE-RECORDS PIC S9(9) COMP-5.
        77  TERM-IO             PIC 9 VALUE 0.
 
        LINKAGE SECTION.
@@ -138,8 +190,28 @@
            SET ADDRESS OF DBPCB TO ADDRESS OF DBPCB4.
            DISPLAY 'DBPCB: ' DBPCB.
 
+      * XRST RETURNS THE LAST CHECKPOINT'S SAVED COUNTS - ZERO ON A
+      * FRESH RUN THAT HAS NEVER CHECKPOINTED
+           MOVE 0 TO RESTART-INPUT-RECORDS.
+           MOVE 0 TO RESTART-REJECTED-RECORDS.
+           MOVE 0 TO RESTART-DUPLICATE-RECORDS.
+           COMPUTE RESTART-AREA-LEN = LENGTH OF RESTART-DATA.
+           CALL 'CBLTDLI'
+             USING XRST, CHKP-ID, RESTART-AREA-LEN, RESTART-DATA.
+
            OPEN INPUT  CUSTIN-FILE.
-           MOVE ZERO TO INPUT-RECORDS.
+           MOVE RESTART-INPUT-RECORDS TO INPUT-RECORDS.
+           MOVE RESTART-REJECTED-RECORDS TO REJECTED-RECORDS.
+           MOVE RESTART-DUPLICATE-RECORDS TO DUPLICATE-RECORDS.
+
+           IF INPUT-RECORDS > 0
+             OPEN EXTEND CUSTREJ-FILE
+             DISPLAY 'RESTARTING AFTER CHECKPOINT - RECORDS ALREADY '
+                'LOADED: ' INPUT-RECORDS
+             PERFORM SKIP-LOADED-RECORDS THRU SKIP-LOADED-RECORDS-END
+           ELSE
+             OPEN OUTPUT CUSTREJ-FILE
+           END-IF.
 
            READ CUSTIN-FILE
                AT END
@@ -149,14 +221,51 @@
            PERFORM PROCESS-INPUT UNTIL TERM-IO = 1.
 
            CLOSE CUSTIN-FILE.
-
-           DISPLAY 'TOTAL INPUT RECORDS: ' INPUT-RECORDS.
+           CLOSE CUSTREJ-FILE.
+
+      * END-OF-JOB RECONCILIATION SUMMARY - RECORDS READ VS. HOW MANY
+      * ACTUALLY MADE IT INTO THE DATABASE, SO A PARTIAL LOAD CAN'T
+      * BE MISTAKEN FOR A CLEAN ONE
+           COMPUTE SUCCESSFUL-RECORDS = INPUT-RECORDS - REJECTED-RECORDS.
+           DISPLAY '========================================'.
+           DISPLAY 'LOAD RECONCILIATION SUMMARY'.
+           DISPLAY 'TOTAL INPUT RECORDS:      ' INPUT-RECORDS.
+           DISPLAY 'SUCCESSFULLY INSERTED:    ' SUCCESSFUL-RECORDS.
+           DISPLAY 'TOTAL REJECTED RECORDS:   ' REJECTED-RECORDS.
+           DISPLAY 'DUPLICATE RECORDS SKIPPED:' DUPLICATE-RECORDS.
+           DISPLAY '========================================'.
+
+      * A NON-ZERO RETURN CODE LETS THE SCHEDULER SEE A PARTIALLY-FAILED
+      * LOAD AS SOMETHING OTHER THAN A CLEAN STEP COMPLETION
+           IF REJECTED-RECORDS > 0
+             MOVE 4 TO RETURN-CODE
+           END-IF.
 
            STOP RUN.
 
+      * PROCEDURE SKIP-LOADED-RECORDS : ON A RESTART, RE-READS PAST THE
+      * RECORDS A PRIOR CHECKPOINT ALREADY CONFIRMED LOADED
+       SKIP-LOADED-RECORDS.
+           PERFORM SKIP-ONE-RECORD THRU SKIP-ONE-RECORD-END
+              VARYING WS-RESTART-SKIP FROM 1 BY 1
+              UNTIL WS-RESTART-SKIP > INPUT-RECORDS OR TERM-IO = 1.
+       SKIP-LOADED-RECORDS-END.
+
+       SKIP-ONE-RECORD.
+           READ CUSTIN-FILE
+               AT END
+               DISPLAY 'END OF FILE DURING RESTART SKIP'
+               MOVE 1 TO TERM-IO
+           END-READ.
+       SKIP-ONE-RECORD-END.
+
       * PROCEDURE: PROCESS-INPUT
        PROCESS-INPUT.
 
+      * SECUREANS/LASTDEVICE ARE OPTIONAL TRAILING COLUMNS - OLDER
+      * LOAD FILES THAT PREDATE THEM LEAVE BOTH TXT FIELDS AS SPACES
+           MOVE SPACES TO TXT-SECUREANS.
+           MOVE SPACES TO TXT-LASTDEVICE.
            UNSTRING CUSTIN-IN DELIMITED BY '","' OR '",' OR ',"' OR ',' OR '"'
              INTO TXT-CUSTID
                   TXT-LASTNAME
@@ -170,6 +279,8 @@
                   TXT-PASSWORD
                   TXT-CUSTTYPE
                   TXT-LASTLOGI
+                  TXT-SECUREANS
+                  TXT-LASTDEVICE
            END-UNSTRING.
 
            COMPUTE CUSTID = FUNCTION NUMVAL ( TXT-CUSTID ).
@@ -184,12 +295,29 @@
            MOVE TXT-PASSWORD TO PASSWORD-SEG.
            MOVE TXT-CUSTTYPE TO CUSTTYPE.
            MOVE TXT-LASTLOGI TO LASTLOGI.
+      * FAILED-LOGIN COUNTER AND LOCK FLAG START CLEAR ON INITIAL LOAD
+           MOVE 0 TO FAILEDLOGIN.
+           MOVE SPACES TO LOCKED.
+           MOVE SPACES TO LASTLOGOUT.
+           MOVE TXT-SECUREANS TO SECUREANS.
+           MOVE TXT-LASTDEVICE TO LASTDEVICE.
 
            CALL "CBLTDLI"
              USING ISRT, DBPCB, CUSTOMER-SEG, CUSTOMER-SSA.
-           IF DBSTAT NOT = SPACES
-             DISPLAY 'BAD STATUS CODE: ' DBSTAT
-             MOVE 1 TO TERM-IO
+           IF DBSTAT = DUPKEY
+      * A DUPLICATE KEY MEANS THIS RECORD ALREADY LOADED ON A PRIOR
+      * RUN - SKIP IT AND KEEP GOING SO A RERUN-FROM-THE-TOP AFTER A
+      * PARTIAL FAILURE IS A SAFE, IDEMPOTENT RECOVERY OPTION
+             DISPLAY 'DUPLICATE KEY - ALREADY LOADED: ' CUSTIN-IN
+             ADD 1 TO DUPLICATE-RECORDS
+           ELSE
+             IF DBSTAT NOT = SPACES
+               DISPLAY 'BAD STATUS CODE: ' DBSTAT
+               MOVE CUSTIN-IN TO REJ-INPUT
+               MOVE DBSTAT TO REJ-DBSTAT
+               WRITE CUSTREJ-OUT
+               ADD 1 TO REJECTED-RECORDS
+             END-IF
            END-IF.
 
            ADD 1 TO INPUT-RECORDS.
@@ -203,7 +331,22 @@
            IF FUNCTION MOD (INPUT-RECORDS 1000) = 0
              DISPLAY 'INPUT-RECORDS: ' INPUT-RECORDS
            END-IF.
+           IF FUNCTION MOD (INPUT-RECORDS CHKP-INTERVAL) = 0
+             PERFORM TAKE-CHECKPOINT THRU TAKE-CHECKPOINT-END
+           END-IF.
            IF INPUT-RECORDS = 1
              DISPLAY 'CUSTOMER-SEG >>' CUSTOMER-SEG '<<'
            END-IF.
-       PROCESS-INPUT-END.
\ No newline at end of file
+       PROCESS-INPUT-END.
+
+      * PROCEDURE TAKE-CHECKPOINT : SAVES HOW FAR THE LOAD HAS GOTTEN
+      * SO A RESTART CAN SKIP PAST WHAT'S ALREADY BEEN APPLIED
+       TAKE-CHECKPOINT.
+           ADD 1 TO CHKP-COUNTER.
+           MOVE INPUT-RECORDS TO RESTART-INPUT-RECORDS.
+           MOVE REJECTED-RECORDS TO RESTART-REJECTED-RECORDS.
+           MOVE DUPLICATE-RECORDS TO RESTART-DUPLICATE-RECORDS.
+           CALL 'CBLTDLI'
+             USING CHKP, CHKP-ID, RESTART-AREA-LEN, RESTART-DATA.
+           DISPLAY 'CHECKPOINT TAKEN: ' CHKP-ID.
+       TAKE-CHECKPOINT-END.
\ No newline at end of file
